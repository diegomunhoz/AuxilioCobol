@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*    UORGK013 - REGISTRO DE PONTO DE CONTROLE (CHECKPOINT) DA   *
+000300*    CARGA NOTURNA DE TUND_ORGNZ, PERMITINDO REINICIO A PARTIR  *
+000400*    DA ULTIMA CHAVE PROCESSADA COM SUCESSO                      *
+000500*****************************************************************
+000600 01  UORGK013-REGISTRO.
+000700     03 UORGK013-CPSSOA-JURID        PIC 9(10).
+000800     03 UORGK013-NSEQ-UND-ORGNZ       PIC 9(8).
+000900     03 UORGK013-QTDE-PROCESSADA      PIC 9(9).
+001000     03 UORGK013-SW-COMPLETO          PIC X(1).
+001100        88 UORGK013-CARGA-COMPLETA        VALUE 'S'.
