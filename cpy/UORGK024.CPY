@@ -0,0 +1,8 @@
+000100*****************************************************************
+000200*    UORGK024 - REGISTRO DE PONTO DE CONTROLE (MARCA D'AGUA)    *
+000300*    DA INTERFACE DE NOTIFICACAO DE MUDANCA DE SITUACAO DE      *
+000400*    TUND_ORGNZ, GUARDANDO O HEVENTO_HIST DO ULTIMO REGISTRO DE *
+000500*    TUND_ORGNZ_HIST JA EXTRAIDO                                *
+000600*****************************************************************
+000700 01  UORGK024-REGISTRO.
+000800     03 UORGK024-ULT-HEVENTO-PROCTO  PIC X(26).
