@@ -0,0 +1,7 @@
+000100*****************************************************************
+000200*    UORGK035 - ARQUIVO DE CONTROLE COM O CPSSOA_JURID (PESSOA  *
+000300*    JURIDICA CONTROLADORA/CONGLOMERADO) ALVO DA EXPORTACAO DE  *
+000400*    ORGANOGRAMA                                                *
+000500*****************************************************************
+000600 01  UORGK035-REGISTRO.
+000700     03 UORGK035-CPSSOA-JURID-ALVO   PIC 9(10).
