@@ -0,0 +1,6 @@
+000100*****************************************************************
+000200*    UORGK037 - ARQUIVO DE CONTROLE COM O CTPO_ACSSO_ORGNZ       *
+000300*    (TIPO DE ACESSO) ALVO DA CONSULTA INVERTIDA DE UNIDADES     *
+000400*****************************************************************
+000500 01  UORGK037-REGISTRO.
+000600     03 UORGK037-CTPO-ACSSO-ALVO     PIC 9(2).
