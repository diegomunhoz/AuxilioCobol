@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*    UORGK039 - ARQUIVO DE CONTROLE COM O PERIODO (DATA INICIAL/ *
+000300*    FINAL) E A TABELA DE HISTORICO (SERIE UORGB) ALVO DA        *
+000400*    EXTRACAO. UORGK039-TABELA EM BRANCO ASSUME TUND_ORGNZ_HIST  *
+000500*    (UNICA TABELA DE HISTORICO EXISTENTE ATE O MOMENTO), PARA   *
+000600*    COMPATIBILIDADE COM ARQUIVOS DE CONTROLE JA EM PRODUCAO     *
+000700*****************************************************************
+000800 01  UORGK039-REGISTRO.
+000900     03 UORGK039-DATA-INI           PIC 9(8).
+001000     03 UORGK039-DATA-FIM           PIC 9(8).
+001100     03 UORGK039-TABELA             PIC X(18).
