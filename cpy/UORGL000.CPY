@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*    LINKAGE COPYBOOK  -  UORGL000                              *
+000300*    PARAMETER LIST FOR CALL 'UORG0000'                         *
+000400*    CHECK-DIGIT GENERATE/VALIDATE SERVICE FOR CUND-ORGNZ        *
+000500*****************************************************************
+000600 01  UORGL000-PARMS.
+000700     03 UORGL000-FUNCTION           PIC X(1).
+000800        88 UORGL000-GERAR                VALUE 'G'.
+000900        88 UORGL000-VALIDAR              VALUE 'V'.
+001000     03 UORGL000-CPSSOA-JURID        PIC S9(10)V COMP-3.
+001100     03 UORGL000-NSEQ-UND-ORGNZ      PIC S9(8)V COMP-3.
+001200     03 UORGL000-CUND-ORGNZ          PIC S9(6)V COMP-3.
+001300     03 UORGL000-CDIG-UND-ORGNZ      PIC X(1).
+001400     03 UORGL000-RETORNO             PIC X(2).
+001500        88 UORGL000-OK                    VALUE '00'.
+001600        88 UORGL000-DIVERGENTE             VALUE '08'.
+001700        88 UORGL000-NAO-ENCONTRADO         VALUE '12'.
+001800        88 UORGL000-ERRO-SQL               VALUE '99'.
