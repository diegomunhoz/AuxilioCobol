@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    LINKAGE COPYBOOK  -  UORGL002                              *
+000300*    PARAMETER LIST FOR CALL 'UORG0002'                         *
+000400*    GRAVACAO DE HISTORICO DE SITUACAO/CLASSIFICACAO DE UNIDADE *
+000500*****************************************************************
+000600 01  UORGL002-PARMS.
+000700     03 UORGL002-CPSSOA-JURID        PIC S9(10)V COMP-3.
+000800     03 UORGL002-NSEQ-UND-ORGNZ      PIC S9(8)V COMP-3.
+000900     03 UORGL002-CSIT-ANT            PIC S9(3)V COMP-3.
+001000     03 UORGL002-CSIT-NOVO           PIC S9(3)V COMP-3.
+001100     03 UORGL002-CCLASF-ANT          PIC S9(1)V COMP-3.
+001200     03 UORGL002-CCLASF-NOVO         PIC S9(1)V COMP-3.
+001300     03 UORGL002-CUSUAR-MANUT        PIC X(9).
+001400     03 UORGL002-RETORNO             PIC X(2).
+001500        88 UORGL002-OK                    VALUE '00'.
+001600        88 UORGL002-SEM-ALTERACAO         VALUE '04'.
+001700        88 UORGL002-ERRO-SQL              VALUE '99'.
