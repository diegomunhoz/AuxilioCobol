@@ -0,0 +1,7 @@
+000100*****************************************************************
+000200*    UORGL006 - AREA DE COMUNICACAO (COMMAREA) DA TRANSACAO     *
+000300*    UO06, CONSULTA ONLINE A TMANUT_EMPR_GRP. USADA SOMENTE     *
+000400*    COMO INDICADOR DE CONTINUIDADE PSEUDO-CONVERSACIONAL.      *
+000500*****************************************************************
+000600 01  UORGL006-COMMAREA.
+000700     03 UORGL006-FLAG-CONTINUACAO     PIC X(1).
