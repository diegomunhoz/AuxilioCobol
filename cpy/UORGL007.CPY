@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    UORGL007 - PARAMETROS DE CHAMADA DO SERVICO DE VALIDACAO  *
+000300*    CRUZADA DE DATAS DE TMANUT_EMPR_GRP                       *
+000400*****************************************************************
+000500 01  UORGL007-PARMS.
+000600     03 UORGL007-DATA-INSTA-EMPR      PIC X(10).
+000700     03 UORGL007-DENCRR-CTBIL         PIC X(10).
+000800     03 UORGL007-DULT-ALT-ATA-INSTA   PIC X(10).
+000900     03 UORGL007-DENCRR-LEGAL         PIC X(10).
+001000     03 UORGL007-DARQ-ATA-INSTA-UND   PIC X(10).
+001100     03 UORGL007-DARQ-INSTA-SEDE      PIC X(10).
+001200     03 UORGL007-RETORNO              PIC X(2).
+001300        88 UORGL007-OK                     VALUE '00'.
+001400        88 UORGL007-ALTERACAO-INVALIDA      VALUE '04'.
+001500        88 UORGL007-ENCERRAMENTO-INVALIDO   VALUE '08'.
+001600        88 UORGL007-ARQUIVAMENTO-INVALIDO   VALUE '12'.
+001700        88 UORGL007-ERRO-GERAL              VALUE '99'.
