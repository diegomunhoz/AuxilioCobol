@@ -0,0 +1,8 @@
+000100*****************************************************************
+000200*    UORGL009 - COMMAREA DA TRANSACAO DE MANUTENCAO DE CATALOGO *
+000300*    DE TIPO (TTPO_UND_ORGNZ) E NATUREZA (TNATUZ_UND_ORGNZ) DE  *
+000400*    UNIDADE ORGANIZACIONAL. USADA SOMENTE COMO INDICADOR DE    *
+000500*    CONTINUIDADE PSEUDO-CONVERSACIONAL.                        *
+000600*****************************************************************
+000700 01  UORGL009-COMMAREA.
+000800     03 UORGL009-FLAG-CONTINUACAO     PIC X(1).
