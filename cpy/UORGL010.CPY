@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    UORGL010 - PARAMETROS DE CHAMADA DO SERVICO DE CONFERENCIA *
+000300*    DE USO DE CTPO_UND_ORGNZ ANTES DA INATIVACAO DO TIPO NO     *
+000400*    CATALOGO (TTPO_UND_ORGNZ)                                   *
+000500*****************************************************************
+000600 01  UORGL010-PARMS.
+000700     03 UORGL010-CTPO-UND-ORGNZ       PIC S9(3)V COMP-3.
+000800     03 UORGL010-QTDE-UND-EM-USO      PIC S9(7)V COMP-3.
+000900     03 UORGL010-RETORNO              PIC X(2).
+001000        88 UORGL010-OK                     VALUE '00'.
+001100        88 UORGL010-TIPO-EM-USO             VALUE '04'.
+001200        88 UORGL010-TIPO-INEXISTENTE        VALUE '08'.
+001300        88 UORGL010-ERRO-GERAL               VALUE '99'.
