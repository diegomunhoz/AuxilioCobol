@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    UORGL012 - PARAMETROS DE CHAMADA DO SERVICO DE VALIDACAO   *
+000300*    DE CLOGDR_CMBIO_ORGNZ CONTRA O CADASTRO DE CORRETORAS DE   *
+000400*    CAMBIO (TLOGDR_CMBIO)                                      *
+000500*****************************************************************
+000600 01  UORGL012-PARMS.
+000700     03 UORGL012-CLOGDR-CMBIO-ORGNZ   PIC S9(5)V COMP-3.
+000800     03 UORGL012-RETORNO              PIC X(2).
+000900        88 UORGL012-OK                     VALUE '00'.
+001000        88 UORGL012-CORRETORA-INEXISTENTE   VALUE '04'.
+001100        88 UORGL012-CORRETORA-INATIVA       VALUE '08'.
+001200        88 UORGL012-ERRO-GERAL              VALUE '99'.
