@@ -0,0 +1,8 @@
+000100*****************************************************************
+000200*    UORGL019 - COMMAREA DA TRANSACAO DE MANUTENCAO DA MATRIZ   *
+000300*    DE TIPOS DE ACESSO DA UNIDADE (TACSSO_UND_ORGNZ). USADA    *
+000400*    SOMENTE COMO INDICADOR DE CONTINUIDADE PSEUDO-             *
+000500*    CONVERSACIONAL.                                            *
+000600*****************************************************************
+000700 01  UORGL019-COMMAREA.
+000800     03 UORGL019-FLAG-CONTINUACAO  PIC X(1).
