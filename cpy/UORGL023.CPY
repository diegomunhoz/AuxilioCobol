@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*    LINKAGE COPYBOOK  -  UORGL023                              *
+000300*    PARAMETER LIST FOR CALL 'UORG0023'                         *
+000400*    VALIDACAO DO DIGITO VERIFICADOR DE NINSCR-REG-EMPR          *
+000500*****************************************************************
+000600 01  UORGL023-PARMS.
+000700     03 UORGL023-NINSCR-REG-EMPR     PIC S9(11)V COMP-3.
+000800     03 UORGL023-RETORNO             PIC X(2).
+000900        88 UORGL023-OK                    VALUE '00'.
+001000        88 UORGL023-DIGITO-INVALIDO       VALUE '04'.
+001100        88 UORGL023-NAO-INFORMADO         VALUE '08'.
