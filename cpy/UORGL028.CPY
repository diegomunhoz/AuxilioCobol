@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    LINKAGE COPYBOOK  -  UORGL028                              *
+000300*    PARAMETER LIST FOR CALL 'UORG0028'                         *
+000400*    DESATIVACAO/REATIVACAO DE CLASSIFICACAO DE AGENCIA          *
+000500*    (TCLASF_AG)                                                *
+000600*****************************************************************
+000700 01  UORGL028-PARMS.
+000800     03 UORGL028-CCLASF-AG           PIC S9(3)V COMP-3.
+000900     03 UORGL028-FUNCAO              PIC X(1).
+001000        88 UORGL028-DESATIVAR             VALUE 'D'.
+001100        88 UORGL028-REATIVAR              VALUE 'R'.
+001200     03 UORGL028-CUSUAR-MANUT        PIC X(9).
+001300     03 UORGL028-RETORNO             PIC X(2).
+001400        88 UORGL028-OK                    VALUE '00'.
+001500        88 UORGL028-CODIGO-INEXISTENTE    VALUE '04'.
+001600        88 UORGL028-FUNCAO-INVALIDA       VALUE '08'.
+001700        88 UORGL028-JA-NO-ESTADO          VALUE '12'.
+001800        88 UORGL028-CLASSIF-EM-USO        VALUE '16'.
+001900        88 UORGL028-ERRO-SQL              VALUE '99'.
