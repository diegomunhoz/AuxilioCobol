@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    LINKAGE COPYBOOK  -  UORGL030                              *
+000300*    PARAMETER LIST FOR CALL 'UORG0030'                         *
+000400*    CONVERSAO DE AREA (CUND_MEDD/MAREA_CONSD) PARA METRO        *
+000500*    QUADRADO, COMPARTILHADA POR QUALQUER ROTINA QUE SOME        *
+000600*    MAREA_CONSD DE TAREA_CONSD_UND                              *
+000700*****************************************************************
+000800 01  UORGL030-PARMS.
+000900     03 UORGL030-CUND-MEDD           PIC S9(3)V COMP-3.
+001000     03 UORGL030-MAREA-CONSD         PIC S9(5)V9(4) COMP-3.
+001100     03 UORGL030-AREA-M2             PIC S9(9)V99 COMP-3.
+001200     03 UORGL030-RETORNO             PIC X(2).
+001300        88 UORGL030-OK                    VALUE '00'.
+001400        88 UORGL030-UNIDADE-NAO-RECONHEC  VALUE '04'.
