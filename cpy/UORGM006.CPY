@@ -0,0 +1,44 @@
+000100*****************************************************************
+000200*    UORGM006 - MAPA SIMBOLICO DA TELA DE CONSULTA ONLINE DE    *
+000300*    SOLICITACOES DE INSTALACAO DE EMPRESA (TMANUT_EMPR_GRP)    *
+000400*    GERADO A PARTIR DO MAPSET UORGS06 (CICS BMS)               *
+000500*****************************************************************
+000600 01  UORGM006I.
+000700     03 FILLER                  PIC X(12).
+000800     03 NSEQL                   PIC S9(4) COMP.
+000900     03 NSEQF                   PIC X.
+001000     03 FILLER REDEFINES NSEQF.
+001100        05 NSEQA                PIC X.
+001200     03 NSEQI                   PIC X(10).
+001300     03 CONGLL                  PIC S9(4) COMP.
+001400     03 CONGLF                  PIC X.
+001500     03 FILLER REDEFINES CONGLF.
+001600        05 CONGLA               PIC X.
+001700     03 CONGLI                  PIC X(10).
+001800     03 DINSTL                  PIC S9(4) COMP.
+001900     03 DINSTF                  PIC X.
+002000     03 FILLER REDEFINES DINSTF.
+002100        05 DINSTA               PIC X.
+002200     03 DINSTI                  PIC X(10).
+002300     03 NINSCRL                 PIC S9(4) COMP.
+002400     03 NINSCRF                 PIC X.
+002500     03 FILLER REDEFINES NINSCRF.
+002600        05 NINSCRA              PIC X.
+002700     03 NINSCRI                 PIC X(11).
+002800     03 MSGL                    PIC S9(4) COMP.
+002900     03 MSGF                    PIC X.
+003000     03 FILLER REDEFINES MSGF.
+003100        05 MSGA                 PIC X.
+003200     03 MSGI                    PIC X(60).
+003300 01  UORGM006O REDEFINES UORGM006I.
+003400     03 FILLER                  PIC X(12).
+003500     03 FILLER                  PIC X(2).
+003600     03 NSEQO                   PIC X(10).
+003700     03 FILLER                  PIC X(2).
+003800     03 CONGLO                  PIC X(10).
+003900     03 FILLER                  PIC X(2).
+004000     03 DINSTO                  PIC X(10).
+004100     03 FILLER                  PIC X(2).
+004200     03 NINSCRO                 PIC X(11).
+004300     03 FILLER                  PIC X(2).
+004400     03 MSGO                    PIC X(60).
