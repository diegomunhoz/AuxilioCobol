@@ -0,0 +1,51 @@
+000100*****************************************************************
+000200*    UORGM009 - MAPA SIMBOLICO DA TELA DE MANUTENCAO DE         *
+000300*    CATALOGO DE TIPO/NATUREZA DE UNIDADE ORGANIZACIONAL        *
+000400*    GERADO A PARTIR DO MAPSET UORGS09 (CICS BMS)                *
+000500*****************************************************************
+000600 01  UORGM009I.
+000700     03 FILLER                  PIC X(12).
+000800     03 TABELAL                 PIC S9(4) COMP.
+000900     03 TABELAF                 PIC X.
+001000     03 FILLER REDEFINES TABELAF.
+001100        05 TABELAA              PIC X.
+001200     03 TABELAI                 PIC X(1).
+001300     03 FUNCAOL                 PIC S9(4) COMP.
+001400     03 FUNCAOF                 PIC X.
+001500     03 FILLER REDEFINES FUNCAOF.
+001600        05 FUNCAOA              PIC X.
+001700     03 FUNCAOI                 PIC X(1).
+001800     03 CODIGOL                 PIC S9(4) COMP.
+001900     03 CODIGOF                 PIC X.
+002000     03 FILLER REDEFINES CODIGOF.
+002100        05 CODIGOA              PIC X.
+002200     03 CODIGOI                 PIC X(3).
+002300     03 DESCRL                  PIC S9(4) COMP.
+002400     03 DESCRF                  PIC X.
+002500     03 FILLER REDEFINES DESCRF.
+002600        05 DESCRA               PIC X.
+002700     03 DESCRI                  PIC X(40).
+002800     03 DEPDTL                  PIC S9(4) COMP.
+002900     03 DEPDTF                  PIC X.
+003000     03 FILLER REDEFINES DEPDTF.
+003100        05 DEPDTA               PIC X.
+003200     03 DEPDTI                  PIC X(1).
+003300     03 MSGL                    PIC S9(4) COMP.
+003400     03 MSGF                    PIC X.
+003500     03 FILLER REDEFINES MSGF.
+003600        05 MSGA                 PIC X.
+003700     03 MSGI                    PIC X(60).
+003800 01  UORGM009O REDEFINES UORGM009I.
+003900     03 FILLER                  PIC X(12).
+004000     03 FILLER                  PIC X(2).
+004100     03 TABELAO                 PIC X(1).
+004200     03 FILLER                  PIC X(2).
+004300     03 FUNCAOO                 PIC X(1).
+004400     03 FILLER                  PIC X(2).
+004500     03 CODIGOO                 PIC X(3).
+004600     03 FILLER                  PIC X(2).
+004700     03 DESCRO                  PIC X(40).
+004800     03 FILLER                  PIC X(2).
+004900     03 DEPDTO                  PIC X(1).
+005000     03 FILLER                  PIC X(2).
+005100     03 MSGO                    PIC X(60).
