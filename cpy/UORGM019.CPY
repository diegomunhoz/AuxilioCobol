@@ -0,0 +1,44 @@
+000100*****************************************************************
+000200*    UORGM019 - MAPA SIMBOLICO DA TELA DE MANUTENCAO DA MATRIZ  *
+000300*    DE TIPOS DE ACESSO DA UNIDADE (TACSSO_UND_ORGNZ)           *
+000400*    GERADO A PARTIR DO MAPSET UORGS19 (CICS BMS)                *
+000500*****************************************************************
+000600 01  UORGM019I.
+000700     03 FILLER                  PIC X(12).
+000800     03 CPSSOAL                 PIC S9(4) COMP.
+000900     03 CPSSOAF                 PIC X.
+001000     03 FILLER REDEFINES CPSSOAF.
+001100        05 CPSSOAA              PIC X.
+001200     03 CPSSOAI                 PIC X(10).
+001300     03 NSEQUNDL                PIC S9(4) COMP.
+001400     03 NSEQUNDF                PIC X.
+001500     03 FILLER REDEFINES NSEQUNDF.
+001600        05 NSEQUNDA             PIC X.
+001700     03 NSEQUNDI                PIC X(8).
+001800     03 CACSSOL                 PIC S9(4) COMP.
+001900     03 CACSSOF                 PIC X.
+002000     03 FILLER REDEFINES CACSSOF.
+002100        05 CACSSOA              PIC X.
+002200     03 CACSSOI                 PIC X(2).
+002300     03 FUNCAOL                 PIC S9(4) COMP.
+002400     03 FUNCAOF                 PIC X.
+002500     03 FILLER REDEFINES FUNCAOF.
+002600        05 FUNCAOA              PIC X.
+002700     03 FUNCAOI                 PIC X(1).
+002800     03 MSGL                    PIC S9(4) COMP.
+002900     03 MSGF                    PIC X.
+003000     03 FILLER REDEFINES MSGF.
+003100        05 MSGA                 PIC X.
+003200     03 MSGI                    PIC X(60).
+003300 01  UORGM019O REDEFINES UORGM019I.
+003400     03 FILLER                  PIC X(12).
+003500     03 FILLER                  PIC X(2).
+003600     03 CPSSOAO                 PIC X(10).
+003700     03 FILLER                  PIC X(2).
+003800     03 NSEQUNDO                PIC X(8).
+003900     03 FILLER                  PIC X(2).
+004000     03 CACSSOO                 PIC X(2).
+004100     03 FILLER                  PIC X(2).
+004200     03 FUNCAOO                 PIC X(1).
+004300     03 FILLER                  PIC X(2).
+004400     03 MSGO                    PIC X(60).
