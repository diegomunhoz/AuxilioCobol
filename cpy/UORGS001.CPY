@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    UORGS001 - LINHA DE IMPRESSAO DO RELATORIO DE UNIDADES     *
+000300*    POR CLASSIFICACAO DE AGENCIA (CCLASF-AG)                   *
+000400*****************************************************************
+000500 01  UORGS001-LINHA.
+000600     03 UORGS001-CTL-IMPRESSAO      PIC X(1).
+000700     03 UORGS001-DETALHE.
+000800        05 UORGS001-CPSSOA-JURID    PIC Z(9)9.
+000900        05 FILLER                  PIC X(2)  VALUE SPACES.
+001000        05 UORGS001-NSEQ-UND-ORGNZ  PIC Z(7)9.
+001100        05 FILLER                  PIC X(2)  VALUE SPACES.
+001200        05 UORGS001-IABREV-UND      PIC X(40).
+001300        05 FILLER                  PIC X(2)  VALUE SPACES.
+001400        05 UORGS001-CLASF-TEXTO     PIC X(20).
+001500     03 UORGS001-SUBTOTAL REDEFINES UORGS001-DETALHE.
+001600        05 FILLER                  PIC X(4)  VALUE SPACES.
+001700        05 UORGS001-SUBT-ROTULO     PIC X(45).
+001800        05 UORGS001-SUBT-QTDE       PIC ZZZ,ZZ9.
+001900     03 UORGS001-TOTAL-GERAL REDEFINES UORGS001-DETALHE.
+002000        05 FILLER                  PIC X(4)  VALUE SPACES.
+002100        05 UORGS001-TOTG-ROTULO     PIC X(45).
+002200        05 UORGS001-TOTG-QTDE       PIC ZZZ,ZZ9.
