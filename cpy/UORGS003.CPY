@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*    UORGS003 - LINHA DE IMPRESSAO DO RELATORIO DE UNIDADES     *
+000300*    ATIVAS SEM TIPO DE ACESSO CADASTRADO EM TACSSO_UND_ORGNZ    *
+000400*****************************************************************
+000500 01  UORGS003-LINHA.
+000600     03 UORGS003-CTL-IMPRESSAO      PIC X(1).
+000700     03 UORGS003-DETALHE.
+000800        05 UORGS003-CPSSOA-JURID    PIC Z(9)9.
+000900        05 FILLER                  PIC X(3)  VALUE SPACES.
+001000        05 UORGS003-NSEQ-UND-ORGNZ  PIC Z(7)9.
+001100        05 FILLER                  PIC X(3)  VALUE SPACES.
+001200        05 UORGS003-IABREV-UND      PIC X(40).
+001300        05 FILLER                  PIC X(3)  VALUE SPACES.
+001400        05 UORGS003-MENSAGEM        PIC X(40).
+001500     03 UORGS003-TOTAL REDEFINES UORGS003-DETALHE.
+001600        05 FILLER                  PIC X(4)  VALUE SPACES.
+001700        05 UORGS003-TOT-ROTULO      PIC X(45).
+001800        05 UORGS003-TOT-QTDE        PIC ZZZ,ZZ9.
