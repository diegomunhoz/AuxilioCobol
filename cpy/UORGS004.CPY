@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*    UORGS004 - LINHA DE IMPRESSAO DO RELATORIO DE UTILIZACAO   *
+000300*    DE AREA POR TIPO (CTPO-AREA-CONSD), AREA NORMALIZADA       *
+000400*****************************************************************
+000500 01  UORGS004-LINHA.
+000600     03 UORGS004-CTL-IMPRESSAO      PIC X(1).
+000700     03 UORGS004-DETALHE.
+000800        05 UORGS004-CPSSOA-JURID    PIC Z(9)9.
+000900        05 FILLER                  PIC X(2)  VALUE SPACES.
+001000        05 UORGS004-NSEQ-UND-ORGNZ  PIC Z(7)9.
+001100        05 FILLER                  PIC X(2)  VALUE SPACES.
+001200        05 UORGS004-CTPO-AREA       PIC ZZ9.
+001300        05 FILLER                  PIC X(2)  VALUE SPACES.
+001400        05 UORGS004-AREA-M2         PIC ZZZ,ZZZ,ZZ9.99.
+001500     03 UORGS004-TOTAL REDEFINES UORGS004-DETALHE.
+001600        05 FILLER                  PIC X(4)  VALUE SPACES.
+001700        05 UORGS004-TOT-ROTULO      PIC X(45).
+001800        05 UORGS004-TOT-AREA-M2     PIC ZZZ,ZZZ,ZZ9.99.
