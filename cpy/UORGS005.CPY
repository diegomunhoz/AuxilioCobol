@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    UORGS005 - LINHA DE IMPRESSAO DO RELATORIO DE TEMPO DE     *
+000300*    PERMANENCIA (AGING) DAS SOLICITACOES DE OCUPACAO DE        *
+000400*    IMOVEL (TMANUT_PRDIO_OCPDO) AINDA EM ABERTO                *
+000500*****************************************************************
+000600 01  UORGS005-LINHA.
+000700     03 UORGS005-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS005-DETALHE.
+000900        05 UORGS005-NSEQ-SOLTC      PIC Z(9)9.
+001000        05 FILLER                  PIC X(2)  VALUE SPACES.
+001100        05 UORGS005-RTPO-SIT-PRDIO  PIC X(20).
+001200        05 FILLER                  PIC X(2)  VALUE SPACES.
+001300        05 UORGS005-DATA-INSTA      PIC X(10).
+001400        05 FILLER                  PIC X(2)  VALUE SPACES.
+001500        05 UORGS005-AGING-DIAS      PIC Z(6)9.
+001600     03 UORGS005-TOTAL REDEFINES UORGS005-DETALHE.
+001700        05 FILLER                  PIC X(4)  VALUE SPACES.
+001800        05 UORGS005-TOT-ROTULO      PIC X(45).
+001900        05 UORGS005-TOT-QTDE        PIC ZZZ,ZZ9.
