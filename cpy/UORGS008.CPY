@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    UORGS008 - LINHA DE IMPRESSAO DO RELATORIO DE NINSCR_REG_  *
+000300*    EMPR DUPLICADO ENTRE SOLICITACOES DE CONGLOMERADOS         *
+000400*    DIFERENTES                                                 *
+000500*****************************************************************
+000600 01  UORGS008-LINHA.
+000700     03 UORGS008-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS008-DETALHE.
+000900        05 UORGS008-NINSCR-REG      PIC Z(10)9.
+001000        05 FILLER                  PIC X(2)  VALUE SPACES.
+001100        05 UORGS008-NSEQ-SOLTC      PIC Z(9)9.
+001200        05 FILLER                  PIC X(2)  VALUE SPACES.
+001300        05 UORGS008-CPSSOA-CONGL    PIC Z(9)9.
+001400     03 UORGS008-TOTAL REDEFINES UORGS008-DETALHE.
+001500        05 FILLER                  PIC X(4)  VALUE SPACES.
+001600        05 UORGS008-TOT-ROTULO      PIC X(45).
+001700        05 UORGS008-TOT-QTDE        PIC ZZZ,ZZ9.
