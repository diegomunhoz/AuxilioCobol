@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*    UORGS011 - LAYOUT DO ARQUIVO DE EXTRACAO DE TUND_ORGNZ     *
+000300*    PARA REMESSA AO BACEN (CADASTRO DE UNIDADES)               *
+000400*****************************************************************
+000500 01  UORGS011-REGISTRO.
+000600     03 UORGS011-TIPO-REG           PIC X(1).
+000700        88 UORGS011-REG-HEADER           VALUE '0'.
+000800        88 UORGS011-REG-DETALHE          VALUE '1'.
+000900        88 UORGS011-REG-TRAILER          VALUE '9'.
+001000     03 UORGS011-DET-HEADER.
+001100        05 UORGS011-HDR-DATA-PROCTO    PIC 9(8).
+001200        05 FILLER                     PIC X(124).
+001300     03 UORGS011-DET-DETALHE REDEFINES UORGS011-DET-HEADER.
+001400        05 UORGS011-CPSSOA-JURID       PIC 9(10).
+001500        05 UORGS011-NSEQ-UND-ORGNZ     PIC 9(8).
+001600        05 UORGS011-CPSSOA-UND-ORGNZ   PIC 9(10).
+001700        05 UORGS011-CCLASF-UND-ORGNZ   PIC 9(1).
+001800        05 UORGS011-CTPO-UND-ORGNZ     PIC 9(3).
+001900        05 UORGS011-IABREV-UND-ORGNZ   PIC X(40).
+002000        05 UORGS011-CUND-ORGNZ         PIC 9(6).
+002100        05 UORGS011-CDIG-UND-ORGNZ     PIC X(1).
+002200        05 UORGS011-CLOGDR-CMBIO-ORGNZ PIC 9(5).
+002300        05 FILLER                     PIC X(41).
+002400     03 UORGS011-DET-TRAILER REDEFINES UORGS011-DET-HEADER.
+002500        05 UORGS011-TRL-QTDE-REGS      PIC 9(9).
+002600        05 FILLER                     PIC X(119).
