@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    UORGS013 - LAYOUT DO ARQUIVO DE ENTRADA DA CARGA NOTURNA   *
+000300*    DE TUND_ORGNZ, ORDENADO POR CPSSOA_JURID/NSEQ_UND_ORGNZ     *
+000400*    CARREGA TAMBEM O CARIMBO DE VERSAO (HMANUT_REG) LIDO NA     *
+000500*    EXTRACAO, CONFERIDO CONTRA TUND_ORGNZ ANTES DO UPDATE       *
+000600*****************************************************************
+000700 01  UORGS013-REGISTRO.
+000800     03 UORGS013-CPSSOA-JURID        PIC 9(10).
+000900     03 UORGS013-NSEQ-UND-ORGNZ       PIC 9(8).
+001000     03 UORGS013-CPSSOA-UND-ORGNZ     PIC 9(10).
+001100     03 UORGS013-CCLASF-UND-ORGNZ     PIC 9(1).
+001200     03 UORGS013-CTPO-UND-ORGNZ       PIC 9(3).
+001300     03 UORGS013-IUND-ORGNZ           PIC X(60).
+001400     03 UORGS013-IABREV-UND-ORGNZ     PIC X(40).
+001500     03 UORGS013-CUND-ORGNZ           PIC 9(6).
+001600     03 UORGS013-CDIG-UND-ORGNZ       PIC X(1).
+001700     03 UORGS013-CLOGDR-CMBIO-ORGNZ   PIC 9(5).
+001800     03 UORGS013-CSIT-UND-ORGNZ       PIC 9(3).
+001900     03 UORGS013-CUSUARIO             PIC X(9).
+002000     03 UORGS013-HMANUT-REG-ANTERIOR  PIC X(26).
