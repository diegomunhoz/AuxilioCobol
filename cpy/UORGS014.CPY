@@ -0,0 +1,5 @@
+000100*****************************************************************
+000200*    UORGS014 - LINHA DE TRABALHO PARA MONTAGEM DOS REGISTROS   *
+000300*    CSV DA EXPORTACAO DE TCLASF_AG E TNATUZ_UND_ORGNZ          *
+000400*****************************************************************
+000500 01  UORGS014-LINHA                  PIC X(100).
