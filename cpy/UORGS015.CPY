@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    UORGS015 - ARQUIVO DE CONTROLE DA FUSAO/DIVISAO DE         *
+000300*    UNIDADES QUE COMPARTILHAM O MESMO CPSSOA_JURID. O TIPO DE  *
+000400*    OPERACAO DEFINE QUAL GRUPO DE DETALHE E VALIDO (REDEFINES).*
+000500*****************************************************************
+000600 01  UORGS015-REGISTRO.
+000700     03 UORGS015-TIPO-OPER           PIC X(1).
+000800        88 UORGS015-FUSAO                VALUE 'F'.
+000900        88 UORGS015-DIVISAO              VALUE 'D'.
+001000     03 UORGS015-CPSSOA-JURID        PIC 9(10).
+001100     03 UORGS015-NSEQ-ORIGEM         PIC 9(8).
+001200     03 UORGS015-CUSUARIO            PIC X(9).
+001300     03 UORGS015-DET-FUSAO.
+001400        05 UORGS015-NSEQ-DESTINO       PIC 9(8).
+001500        05 FILLER                     PIC X(92).
+001600     03 UORGS015-DET-DIVISAO REDEFINES UORGS015-DET-FUSAO.
+001700        05 UORGS015-NSEQ-NOVO          PIC 9(8).
+001800        05 UORGS015-CPSSOA-UND-NOVO    PIC 9(10).
+001900        05 UORGS015-CCLASF-UND-NOVO    PIC 9(1).
+002000        05 UORGS015-CTPO-UND-NOVO      PIC 9(3).
+002100        05 UORGS015-IABREV-UND-NOVO    PIC X(40).
+002200        05 UORGS015-CUND-NOVO          PIC 9(6).
+002300        05 UORGS015-CDIG-UND-NOVO      PIC X(1).
+002400        05 FILLER                     PIC X(31).
