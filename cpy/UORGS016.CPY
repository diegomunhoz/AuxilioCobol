@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    UORGS016 - LINHA DE IMPRESSAO DO ALERTA DE UNIDADES SEM    *
+000300*    AREA CONSIDERADA CADASTRADA (TAREA_CONSD_UND)              *
+000400*****************************************************************
+000500 01  UORGS016-LINHA.
+000600     03 UORGS016-CTL-IMPRESSAO      PIC X(1).
+000700     03 UORGS016-DETALHE.
+000800        05 UORGS016-CPSSOA-JURID      PIC Z(9)9.
+000900        05 FILLER                    PIC X(2)  VALUE SPACES.
+001000        05 UORGS016-NSEQ-UND-ORGNZ    PIC Z(7)9.
+001100        05 FILLER                    PIC X(2)  VALUE SPACES.
+001200        05 UORGS016-IABREV-UND-ORGNZ  PIC X(40).
+001300     03 UORGS016-TOTAL REDEFINES UORGS016-DETALHE.
+001400        05 FILLER                    PIC X(4)  VALUE SPACES.
+001500        05 UORGS016-TOT-ROTULO        PIC X(45).
+001600        05 UORGS016-TOT-QTDE          PIC ZZZ,ZZ9.
