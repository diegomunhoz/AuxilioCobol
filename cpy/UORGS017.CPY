@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    UORGS017 - LINHA DE IMPRESSAO DA ARVORE DE DEPENDENCIA DE  *
+000300*    UNIDADES (CINDCD_DEPDT_UND), AGRUPADA POR CPSSOA_JURID     *
+000400*****************************************************************
+000500 01  UORGS017-LINHA.
+000600     03 UORGS017-CTL-IMPRESSAO      PIC X(1).
+000700     03 UORGS017-CABECALHO.
+000800        05 FILLER                    PIC X(16) VALUE
+000900           'CPSSOA_JURID....'.
+001000        05 UORGS017-CAB-CPSSOA-JURID  PIC Z(9)9.
+001100        05 FILLER                    PIC X(97) VALUE SPACES.
+001200     03 UORGS017-DETALHE REDEFINES UORGS017-CABECALHO.
+001300        05 UORGS017-DET-PREFIXO       PIC X(6).
+001400        05 UORGS017-NSEQ-UND-ORGNZ    PIC Z(7)9.
+001500        05 FILLER                    PIC X(2)  VALUE SPACES.
+001600        05 UORGS017-IABREV-UND-ORGNZ  PIC X(40).
+001700        05 FILLER                    PIC X(60) VALUE SPACES.
+001800     03 UORGS017-TOTAL REDEFINES UORGS017-CABECALHO.
+001900        05 FILLER                    PIC X(4)  VALUE SPACES.
+002000        05 UORGS017-TOT-ROTULO        PIC X(45).
+002100        05 UORGS017-TOT-QTDE          PIC ZZZ,ZZ9.
+002200        05 FILLER                    PIC X(64) VALUE SPACES.
