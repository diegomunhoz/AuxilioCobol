@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*    UORGS018 - LINHA DE IMPRESSAO DA EXCECAO TRIMESTRAL DE     *
+000300*    CSIT_DOCTO_FSCAL (SITUACAO DA DOCUMENTACAO FISCAL)         *
+000400*****************************************************************
+000500 01  UORGS018-LINHA.
+000600     03 UORGS018-CTL-IMPRESSAO      PIC X(1).
+000700     03 UORGS018-DETALHE.
+000800        05 UORGS018-NSEQ-SOLTC       PIC Z(9)9.
+000900        05 FILLER                   PIC X(2)  VALUE SPACES.
+001000        05 UORGS018-CPSSOA-CONGL     PIC Z(9)9.
+001100        05 FILLER                   PIC X(2)  VALUE SPACES.
+001200        05 UORGS018-NINSCR-REG-EMPR  PIC Z(10)9.
+001300        05 FILLER                   PIC X(2)  VALUE SPACES.
+001400        05 UORGS018-DATA-INSTA       PIC X(10).
+001500     03 UORGS018-TOTAL REDEFINES UORGS018-DETALHE.
+001600        05 FILLER                   PIC X(4)  VALUE SPACES.
+001700        05 UORGS018-TOT-ROTULO       PIC X(45).
+001800        05 UORGS018-TOT-QTDE         PIC ZZZ,ZZ9.
