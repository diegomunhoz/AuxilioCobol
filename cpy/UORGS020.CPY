@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*    UORGS020 - ARQUIVO DE CONTROLE DA RECLASSIFICACAO EM      *
+000300*    LOTE DE CCLASF_UND_ORGNZ (TUND_ORGNZ).                    *
+000400*****************************************************************
+000500 01  UORGS020-REGISTRO.
+000600     03 UORGS020-CPSSOA-JURID        PIC 9(10).
+000700     03 UORGS020-NSEQ-UND-ORGNZ      PIC 9(8).
+000800     03 UORGS020-CCLASF-UND-NOVO     PIC 9(1).
+000900     03 UORGS020-CUSUARIO            PIC X(9).
+001000     03 FILLER                      PIC X(100).
