@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    UORGS021 - LAYOUT DO ARQUIVO DE EXTRACAO PARA              *
+000300*    PLANEJAMENTO DE CAPACIDADE (AREA OCUPADA X SOLICITACOES    *
+000400*    DE OCUPACAO DE IMOVEL EM ABERTO), POR UNIDADE.              *
+000500*****************************************************************
+000600 01  UORGS021-REGISTRO.
+000700     03 UORGS021-TIPO-REG           PIC X(1).
+000800        88 UORGS021-REG-HEADER           VALUE '0'.
+000900        88 UORGS021-REG-DETALHE          VALUE '1'.
+001000        88 UORGS021-REG-TRAILER          VALUE '9'.
+001100     03 UORGS021-DET-HEADER.
+001200        05 UORGS021-HDR-DATA-PROCTO    PIC 9(8).
+001300        05 FILLER                     PIC X(124).
+001400     03 UORGS021-DET-DETALHE REDEFINES UORGS021-DET-HEADER.
+001500        05 UORGS021-CPSSOA-JURID       PIC 9(10).
+001600        05 UORGS021-NSEQ-UND-ORGNZ     PIC 9(8).
+001700        05 UORGS021-IABREV-UND-ORGNZ   PIC X(40).
+001800        05 UORGS021-AREA-M2-TOTAL      PIC 9(9)V99.
+001900        05 UORGS021-QTDE-SOLIC-ABERTAS PIC 9(5).
+002000        05 FILLER                     PIC X(61).
+002100     03 UORGS021-DET-TRAILER REDEFINES UORGS021-DET-HEADER.
+002200        05 UORGS021-TRL-QTDE-UNIDADES  PIC 9(9).
+002300        05 UORGS021-TRL-AREA-M2-TOTAL  PIC 9(11)V99.
+002400        05 FILLER                     PIC X(104).
