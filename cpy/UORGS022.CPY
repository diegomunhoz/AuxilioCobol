@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200*    UORGS022 - LINHA DE IMPRESSAO DO RELATORIO DE UNIDADES     *
+000300*    PROXIMAS (PROXIMIDADE GEOGRAFICA ENTRE TUND_ORGNZ ATIVAS). *
+000400*****************************************************************
+000500 01  UORGS022-LINHA.
+000600     03 UORGS022-CTL-IMPRESSAO      PIC X(1).
+000700     03 UORGS022-CABECALHO.
+000800        05 FILLER            PIC X(16) VALUE 'UNIDADE BASE....'.
+000900        05 UORGS022-CAB-CPSSOA-JURID PIC Z(9)9.
+001000        05 FILLER               PIC X(2) VALUE SPACES.
+001100        05 UORGS022-CAB-NSEQ-UND PIC Z(7)9.
+001200        05 FILLER               PIC X(2) VALUE SPACES.
+001300        05 UORGS022-CAB-IABREV-UND PIC X(40).
+001400        05 FILLER               PIC X(37) VALUE SPACES.
+001500     03 UORGS022-DETALHE REDEFINES UORGS022-CABECALHO.
+001600        05 FILLER               PIC X(6) VALUE '  +-- '.
+001700        05 UORGS022-NSEQ-PROXIMA PIC Z(7)9.
+001800        05 FILLER               PIC X(2) VALUE SPACES.
+001900        05 UORGS022-IABREV-PROXIMA PIC X(40).
+002000        05 FILLER               PIC X(2) VALUE SPACES.
+002100        05 UORGS022-DELTA-LAT    PIC Z9.9(6).
+002200        05 FILLER               PIC X(1) VALUE SPACES.
+002300        05 UORGS022-DELTA-LONG   PIC Z9.9(6).
+002400        05 FILLER               PIC X(29) VALUE SPACES.
+002500     03 UORGS022-TOTAL REDEFINES UORGS022-CABECALHO.
+002600        05 FILLER               PIC X(4)  VALUE SPACES.
+002700        05 UORGS022-TOT-ROTULO   PIC X(45).
+002800        05 UORGS022-TOT-QTDE     PIC ZZZ,ZZ9.
+002900        05 FILLER               PIC X(64) VALUE SPACES.
