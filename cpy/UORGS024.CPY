@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*    UORGS024 - REGISTRO DA INTERFACE DE NOTIFICACAO DE         *
+000300*    MUDANCA DE SITUACAO/CLASSIFICACAO DE TUND_ORGNZ, GERADA A  *
+000400*    PARTIR DE TUND_ORGNZ_HIST, PARA CONSUMO POR SISTEMA        *
+000500*    EXTERNO DE NOTIFICACAO                                      *
+000600*****************************************************************
+000700 01  UORGS024-REGISTRO.
+000800     03 UORGS024-TIPO-REG           PIC X(1).
+000900        88 UORGS024-REG-HEADER           VALUE '0'.
+001000        88 UORGS024-REG-DETALHE          VALUE '1'.
+001100        88 UORGS024-REG-TRAILER          VALUE '9'.
+001200     03 UORGS024-DET-HEADER.
+001300        05 UORGS024-HDR-DATA-PROCTO    PIC 9(8).
+001400        05 FILLER                     PIC X(103).
+001500     03 UORGS024-DET-DETALHE REDEFINES UORGS024-DET-HEADER.
+001600        05 UORGS024-CPSSOA-JURID       PIC 9(10).
+001700        05 UORGS024-NSEQ-UND-ORGNZ     PIC 9(8).
+001800        05 UORGS024-HEVENTO-HIST       PIC X(26).
+001900        05 UORGS024-CSIT-ANT           PIC 9(3).
+002000        05 UORGS024-CSIT-NOVO          PIC 9(3).
+002100        05 UORGS024-CCLASF-ANT         PIC 9(1).
+002200        05 UORGS024-CCLASF-NOVO        PIC 9(1).
+002300        05 UORGS024-CUSUAR-MANUT       PIC X(9).
+002400        05 FILLER                     PIC X(50).
+002500     03 UORGS024-DET-TRAILER REDEFINES UORGS024-DET-HEADER.
+002600        05 UORGS024-TRL-QTDE-NOTIFIC   PIC 9(9).
+002700        05 FILLER                     PIC X(102).
