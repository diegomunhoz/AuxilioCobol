@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*    UORGS025 - LINHA DE IMPRESSAO DO RELATORIO DE CONTAGEM     *
+000300*    REGRESSIVA PARA DENCRR-LEGAL DE TMANUT-EMPR-GRP, QUEBRADO  *
+000400*    POR ANO DE ENCERRAMENTO LEGAL                              *
+000500*****************************************************************
+000600 01  UORGS025-LINHA.
+000700     03 UORGS025-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS025-DETALHE.
+000900        05 UORGS025-CPSSOA-JURID    PIC Z(9)9.
+001000        05 FILLER                  PIC X(2)  VALUE SPACES.
+001100        05 UORGS025-NSEQ-SOLTC      PIC Z(9)9.
+001200        05 FILLER                  PIC X(2)  VALUE SPACES.
+001300        05 UORGS025-DENCRR-LEGAL    PIC X(10).
+001400        05 FILLER                  PIC X(2)  VALUE SPACES.
+001500        05 UORGS025-QTDE-DIAS       PIC -(6)9.
+001600        05 FILLER                  PIC X(2)  VALUE SPACES.
+001700        05 UORGS025-SITUACAO        PIC X(10).
+001800        05 FILLER                  PIC X(70) VALUE SPACES.
+001900     03 UORGS025-CAB-ANO REDEFINES UORGS025-DETALHE.
+002000        05 FILLER                  PIC X(4)  VALUE SPACES.
+002100        05 FILLER                  PIC X(20) VALUE
+002200            'ANO DE ENCERRAMENTO:'.
+002300        05 UORGS025-CAB-ANO-VALOR   PIC 9(4).
+002400        05 FILLER                  PIC X(97) VALUE SPACES.
+002500     03 UORGS025-SUBTOTAL REDEFINES UORGS025-DETALHE.
+002600        05 FILLER                  PIC X(4)  VALUE SPACES.
+002700        05 UORGS025-SUBT-ROTULO     PIC X(45).
+002800        05 UORGS025-SUBT-QTDE       PIC ZZZ,ZZ9.
+002900        05 FILLER                  PIC X(69) VALUE SPACES.
+003000     03 UORGS025-TOTAL-GERAL REDEFINES UORGS025-DETALHE.
+003100        05 FILLER                  PIC X(4)  VALUE SPACES.
+003200        05 UORGS025-TOTG-ROTULO     PIC X(45).
+003300        05 UORGS025-TOTG-QTDE       PIC ZZZ,ZZ9.
+003400        05 FILLER                  PIC X(69) VALUE SPACES.
