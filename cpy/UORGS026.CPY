@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*    UORGS026 - LINHA DE IMPRESSAO DO RELATORIO DE UNIDADES     *
+000300*    COM SUPERLOTACAO (QFUNC-ATUAL-UND-ORGNZ > QLOTACAO-UND-    *
+000400*    ORGNZ), QUEBRADO POR CLASSIFICACAO DE AGENCIA              *
+000500*****************************************************************
+000600 01  UORGS026-LINHA.
+000700     03 UORGS026-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS026-DETALHE.
+000900        05 UORGS026-CPSSOA-JURID    PIC Z(9)9.
+001000        05 FILLER                  PIC X(2)  VALUE SPACES.
+001100        05 UORGS026-NSEQ-UND-ORGNZ  PIC Z(7)9.
+001200        05 FILLER                  PIC X(2)  VALUE SPACES.
+001300        05 UORGS026-IABREV-UND      PIC X(40).
+001400        05 FILLER                  PIC X(2)  VALUE SPACES.
+001500        05 UORGS026-QTDE-LOTACAO    PIC ZZ,ZZ9.
+001600        05 FILLER                  PIC X(2)  VALUE SPACES.
+001700        05 UORGS026-QTDE-FUNC       PIC ZZ,ZZ9.
+001800        05 FILLER                  PIC X(2)  VALUE SPACES.
+001900        05 UORGS026-QTDE-EXCEDENTE  PIC ZZ,ZZ9.
+002000        05 FILLER                  PIC X(33) VALUE SPACES.
+002100     03 UORGS026-SUBTOTAL REDEFINES UORGS026-DETALHE.
+002200        05 FILLER                  PIC X(4)  VALUE SPACES.
+002300        05 UORGS026-SUBT-ROTULO     PIC X(45).
+002400        05 UORGS026-SUBT-QTDE       PIC ZZZ,ZZ9.
+002500        05 FILLER                  PIC X(39) VALUE SPACES.
+002600     03 UORGS026-TOTAL-GERAL REDEFINES UORGS026-DETALHE.
+002700        05 FILLER                  PIC X(4)  VALUE SPACES.
+002800        05 UORGS026-TOTG-ROTULO     PIC X(45).
+002900        05 UORGS026-TOTG-QTDE       PIC ZZZ,ZZ9.
+003000        05 FILLER                  PIC X(39) VALUE SPACES.
