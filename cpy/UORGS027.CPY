@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*    UORGS027 - LINHA DE IMPRESSAO DA TRILHA DE AUDITORIA       *
+000300*    CRUZADA DAS TABELAS DE CATALOGO/CADASTRO DE UNIDADE        *
+000400*    (TTPO_UND_ORGNZ, TNATUZ_UND_ORGNZ, TCLASF_AG, TUND_ORGNZ)  *
+000500*****************************************************************
+000600 01  UORGS027-LINHA.
+000700     03 UORGS027-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS027-DETALHE.
+000900        05 UORGS027-TABELA          PIC X(20).
+001000        05 FILLER                  PIC X(2)  VALUE SPACES.
+001100        05 UORGS027-CODIGO          PIC Z(9)9.
+001200        05 FILLER                  PIC X(2)  VALUE SPACES.
+001300        05 UORGS027-DESCRICAO       PIC X(40).
+001400        05 FILLER                  PIC X(2)  VALUE SPACES.
+001500        05 UORGS027-TIPO-EVENTO     PIC X(10).
+001600        05 FILLER                  PIC X(2)  VALUE SPACES.
+001700        05 UORGS027-DATA-EVENTO     PIC X(26).
+001800        05 FILLER                  PIC X(2)  VALUE SPACES.
+001900        05 UORGS027-USUARIO         PIC X(9).
+002000     03 UORGS027-TOTAL REDEFINES UORGS027-DETALHE.
+002100        05 FILLER                  PIC X(4)  VALUE SPACES.
+002200        05 UORGS027-TOT-ROTULO      PIC X(45).
+002300        05 UORGS027-TOT-QTDE        PIC ZZZ,ZZ9.
