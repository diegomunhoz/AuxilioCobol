@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    UORGS029 - LAYOUT DO ARQUIVO DE EXTRACAO DE                *
+000300*    TMANUT_PRDIO_OCPDO PARA O SISTEMA DE CHAMADOS DE            *
+000400*    FACILITIES (SITUACOES DE OCUPACAO DE IMOVEL EM ABERTO)      *
+000500*****************************************************************
+000600 01  UORGS029-REGISTRO.
+000700     03 UORGS029-TIPO-REG           PIC X(1).
+000800        88 UORGS029-REG-HEADER           VALUE '0'.
+000900        88 UORGS029-REG-DETALHE          VALUE '1'.
+001000        88 UORGS029-REG-TRAILER          VALUE '9'.
+001100     03 UORGS029-DET-HEADER.
+001200        05 UORGS029-HDR-DATA-PROCTO    PIC 9(8).
+001300        05 FILLER                     PIC X(124).
+001400     03 UORGS029-DET-DETALHE REDEFINES UORGS029-DET-HEADER.
+001500        05 UORGS029-NSEQ-SOLTC-MANUT   PIC 9(10).
+001600        05 UORGS029-CPSSOA-JURID-CONGL PIC 9(10).
+001700        05 UORGS029-CTPO-SIT-PRDIO     PIC 9(2).
+001800        05 UORGS029-RTPO-SIT-PRDIO     PIC X(20).
+001900        05 UORGS029-DATA-INSTA-EMPR    PIC X(10).
+002000        05 UORGS029-QTDE-DIAS-ABERTO   PIC 9(5).
+002100        05 FILLER                     PIC X(75).
+002200     03 UORGS029-DET-TRAILER REDEFINES UORGS029-DET-HEADER.
+002300        05 UORGS029-TRL-QTDE-REGS      PIC 9(9).
+002400        05 FILLER                     PIC X(123).
