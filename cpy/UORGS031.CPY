@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    UORGS031 - LAYOUT DE IMPRESSAO DO RELATORIO DE             *
+000300*    RECONCILIACAO DE QUANTIDADE DE UNIDADES (TUND_ORGNZ) X      *
+000400*    SOLICITACOES DE OCUPACAO (TMANUT_EMPR_GRP) POR CONGLOMERADO *
+000500*****************************************************************
+000600 01  UORGS031-LINHA.
+000700     03 UORGS031-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS031-DETALHE.
+000900        05 UORGS031-CPSSOA-JURID     PIC Z(9)9.
+001000        05 FILLER                  PIC X(3)  VALUE SPACES.
+001100        05 UORGS031-QTDE-UNIDADES    PIC ZZZ,ZZ9.
+001200        05 FILLER                  PIC X(3)  VALUE SPACES.
+001300        05 UORGS031-QTDE-SOLIC       PIC ZZZ,ZZ9.
+001400        05 FILLER                  PIC X(3)  VALUE SPACES.
+001500        05 UORGS031-DIFERENCA       PIC -ZZZ,ZZ9.
+001600     03 UORGS031-TOTAL REDEFINES UORGS031-DETALHE.
+001700        05 FILLER                  PIC X(4)  VALUE SPACES.
+001800        05 UORGS031-TOT-ROTULO      PIC X(45).
+001900        05 UORGS031-TOT-QTDE        PIC ZZZ,ZZ9.
