@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    UORGS032 - LINHA DE IMPRESSAO DO RELATORIO DE HIERARQUIA   *
+000300*    DE CONGLOMERADO (CPSSOA_UND_ORGNZ PAI X CPSSOA_JURID       *
+000400*    FILHO) DE TUND_ORGNZ                                        *
+000500*****************************************************************
+000600 01  UORGS032-LINHA.
+000700     03 UORGS032-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS032-DETALHE.
+000900        05 UORGS032-CPSSOA-UND-ORGNZ PIC Z(9)9.
+001000        05 FILLER                  PIC X(2)  VALUE SPACES.
+001100        05 UORGS032-CPSSOA-JURID    PIC Z(9)9.
+001200        05 FILLER                  PIC X(2)  VALUE SPACES.
+001300        05 UORGS032-QTDE-UNIDADES   PIC ZZZ,ZZ9.
+001400        05 FILLER                  PIC X(83) VALUE SPACES.
+001500     03 UORGS032-SUBTOTAL REDEFINES UORGS032-DETALHE.
+001600        05 FILLER                  PIC X(4)  VALUE SPACES.
+001700        05 UORGS032-SUBT-ROTULO     PIC X(45).
+001800        05 UORGS032-SUBT-QTDE       PIC ZZZ,ZZ9.
+001900     03 UORGS032-TOTAL-GERAL REDEFINES UORGS032-DETALHE.
+002000        05 FILLER                  PIC X(4)  VALUE SPACES.
+002100        05 UORGS032-TOTG-ROTULO     PIC X(45).
+002200        05 UORGS032-TOTG-QTDE       PIC ZZZ,ZZ9.
