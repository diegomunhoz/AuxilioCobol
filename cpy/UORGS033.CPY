@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    UORGS033 - LINHA DE IMPRESSAO DA LISTA DE EXCECAO DA        *
+000300*    PRE-VALIDACAO BATCH DE SOLICITACOES PENDENTES (FILA) DE     *
+000400*    TMANUT_EMPR_GRP                                            *
+000500*****************************************************************
+000600 01  UORGS033-LINHA.
+000700     03 UORGS033-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS033-DETALHE.
+000900        05 UORGS033-NSEQ-SOLTC       PIC Z(9)9.
+001000        05 FILLER                  PIC X(3)  VALUE SPACES.
+001100        05 UORGS033-CPSSOA-CONGL     PIC Z(9)9.
+001200        05 FILLER                  PIC X(3)  VALUE SPACES.
+001300        05 UORGS033-CRETORNO         PIC X(2).
+001400        05 FILLER                  PIC X(3)  VALUE SPACES.
+001500        05 UORGS033-DESC-RETORNO     PIC X(40).
+001600     03 UORGS033-TOTAL REDEFINES UORGS033-DETALHE.
+001700        05 FILLER                  PIC X(4)  VALUE SPACES.
+001800        05 UORGS033-TOT-ROTULO      PIC X(45).
+001900        05 UORGS033-TOT-QTDE        PIC ZZZ,ZZ9.
