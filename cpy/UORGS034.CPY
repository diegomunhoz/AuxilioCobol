@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*    UORGS034 - ARQUIVO DE ARQUIVAMENTO (HEADER/DETALHE/         *
+000300*    TRAILER) DAS UNIDADES ENCERRADAS (TUND_ORGNZ) E DAS         *
+000400*    SOLICITACOES DE OCUPACAO SUPERADAS (TMANUT_PRDIO_OCPDO)     *
+000500*    EXPURGADAS PELA ROTINA DE PURGA                            *
+000600*****************************************************************
+000700 01  UORGS034-REGISTRO.
+000800     03 UORGS034-TIPO-REG           PIC X(1).
+000900        88 UORGS034-REG-HEADER           VALUE '0'.
+001000        88 UORGS034-REG-UNIDADE          VALUE '1'.
+001100        88 UORGS034-REG-SOLICITACAO      VALUE '2'.
+001200        88 UORGS034-REG-TRAILER          VALUE '9'.
+001300     03 UORGS034-DET-HEADER.
+001400        05 UORGS034-HDR-DATA-PROCTO    PIC 9(8).
+001500        05 FILLER                     PIC X(103).
+001600     03 UORGS034-DET-UNIDADE REDEFINES UORGS034-DET-HEADER.
+001700        05 UORGS034-CPSSOA-JURID       PIC 9(10).
+001800        05 UORGS034-NSEQ-UND-ORGNZ     PIC 9(8).
+001900        05 UORGS034-CPSSOA-UND-ORGNZ   PIC 9(10).
+002000        05 UORGS034-CCLASF-UND-ORGNZ   PIC 9(1).
+002100        05 UORGS034-CTPO-UND-ORGNZ     PIC 9(2).
+002200        05 UORGS034-IUND-ORGNZ         PIC X(60).
+002300        05 FILLER                     PIC X(20).
+002400     03 UORGS034-DET-SOLICITACAO REDEFINES UORGS034-DET-HEADER.
+002500        05 UORGS034-NSEQ-SOLTC-MANUT   PIC 9(10).
+002600        05 UORGS034-CTPO-SIT-PRDIO     PIC 9(2).
+002700        05 UORGS034-RTPO-SIT-PRDIO     PIC X(20).
+002800        05 FILLER                     PIC X(79).
+002900     03 UORGS034-DET-TRAILER REDEFINES UORGS034-DET-HEADER.
+003000        05 UORGS034-TRL-QTDE-UNIDADE   PIC 9(9).
+003100        05 UORGS034-TRL-QTDE-SOLTC     PIC 9(9).
+003200        05 FILLER                     PIC X(93).
