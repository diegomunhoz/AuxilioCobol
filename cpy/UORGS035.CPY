@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*    UORGS035 - ARQUIVO DE INTERFACE (HEADER/DETALHE/TRAILER)   *
+000300*    DO ORGANOGRAMA DE UNIDADES DE UM CONGLOMERADO, PARA        *
+000400*    CONSUMO POR SISTEMA EXTERNO DE VISUALIZACAO                *
+000500*****************************************************************
+000600 01  UORGS035-REGISTRO.
+000700     03 UORGS035-TIPO-REG           PIC X(1).
+000800        88 UORGS035-REG-HEADER           VALUE '0'.
+000900        88 UORGS035-REG-DETALHE          VALUE '1'.
+001000        88 UORGS035-REG-TRAILER          VALUE '9'.
+001100     03 UORGS035-DET-HEADER.
+001200        05 UORGS035-HDR-CPSSOA-ALVO    PIC 9(10).
+001300        05 UORGS035-HDR-DATA-PROCTO    PIC 9(8).
+001400        05 FILLER                     PIC X(107).
+001500     03 UORGS035-DET-DETALHE REDEFINES UORGS035-DET-HEADER.
+001600        05 UORGS035-CPSSOA-JURID       PIC 9(10).
+001700        05 UORGS035-NSEQ-UND-ORGNZ     PIC 9(8).
+001800        05 UORGS035-IUND-ORGNZ         PIC X(60).
+001900        05 UORGS035-IABREV-UND-ORGNZ   PIC X(40).
+002000        05 UORGS035-CTPO-UND-ORGNZ     PIC 9(3).
+002100        05 UORGS035-CCLASF-UND-ORGNZ   PIC 9(1).
+002200        05 UORGS035-CSIT-UND-ORGNZ     PIC 9(3).
+002300     03 UORGS035-DET-TRAILER REDEFINES UORGS035-DET-HEADER.
+002400        05 UORGS035-TRL-QTDE-UNIDADES  PIC 9(9).
+002500        05 FILLER                     PIC X(116).
