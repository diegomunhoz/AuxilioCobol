@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    UORGS037 - LINHA DE IMPRESSAO DA CONSULTA INVERTIDA DE      *
+000300*    UNIDADES POR TIPO DE ACESSO (CTPO_ACSSO_ORGNZ),             *
+000400*    TACSSO_UND_ORGNZ JUNTADA COM TUND_ORGNZ                     *
+000500*****************************************************************
+000600 01  UORGS037-LINHA.
+000700     03 UORGS037-CTL-IMPRESSAO      PIC X(1).
+000800     03 UORGS037-DETALHE.
+000900        05 UORGS037-CPSSOA-JURID     PIC Z(9)9.
+001000        05 FILLER                   PIC X(2)  VALUE SPACES.
+001100        05 UORGS037-NSEQ-UND-ORGNZ   PIC Z(7)9.
+001200        05 FILLER                   PIC X(2)  VALUE SPACES.
+001300        05 UORGS037-IUND-ORGNZ       PIC X(60).
+001400     03 UORGS037-TOTAL REDEFINES UORGS037-DETALHE.
+001500        05 FILLER                   PIC X(4)  VALUE SPACES.
+001600        05 UORGS037-TOT-ROTULO       PIC X(45).
+001700        05 UORGS037-TOT-QTDE         PIC ZZZ,ZZ9.
