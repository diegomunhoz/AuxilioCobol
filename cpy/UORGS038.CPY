@@ -0,0 +1,14 @@
+000100 01  UORGS038-LINHA.
+000200     03 UORGS038-CTL-IMPRESSAO      PIC X(1).
+000300     03 UORGS038-DETALHE.
+000400        05 UORGS038-CCLASF-AG        PIC ZZ9.
+000500        05 FILLER                   PIC X(2)  VALUE SPACES.
+000600        05 UORGS038-ICLASF-AG        PIC X(20).
+000700        05 FILLER                   PIC X(2)  VALUE SPACES.
+000800        05 UORGS038-QTDE-UND-ATIVA   PIC ZZZ,ZZ9.
+000900        05 FILLER                   PIC X(2)  VALUE SPACES.
+001000        05 UORGS038-MENSAGEM         PIC X(30).
+001100     03 UORGS038-TOTAL REDEFINES UORGS038-DETALHE.
+001200        05 FILLER                   PIC X(4)  VALUE SPACES.
+001300        05 UORGS038-TOT-ROTULO       PIC X(45).
+001400        05 UORGS038-TOT-QTDE         PIC ZZZ,ZZ9.
