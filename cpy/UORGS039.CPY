@@ -0,0 +1,32 @@
+000100 01  UORGS039-REGISTRO            PIC X(133).
+000200 01  UORGS039-R REDEFINES UORGS039-REGISTRO.
+000300     03 UORGS039-TIPO-REG           PIC X(1).
+000400     03 UORGS039-CORPO              PIC X(132).
+000500 01  UORGS039-HEADER REDEFINES UORGS039-R.
+000600     03 FILLER                      PIC X(1).
+000700     03 UORGS039-HDR-DATA-INI       PIC 9(8).
+000800     03 UORGS039-HDR-DATA-FIM       PIC 9(8).
+000850     03 UORGS039-HDR-TABELA         PIC X(18).
+000900     03 FILLER                      PIC X(98).
+001000 01  UORGS039-DETALHE REDEFINES UORGS039-R.
+001100     03 FILLER                      PIC X(1).
+001200     03 UORGS039-CPSSOA-JURID       PIC Z(9)9.
+001300     03 FILLER                      PIC X(1).
+001400     03 UORGS039-NSEQ-UND-ORGNZ     PIC Z(7)9.
+001500     03 FILLER                      PIC X(1).
+001600     03 UORGS039-HEVENTO-HIST       PIC X(26).
+001700     03 FILLER                      PIC X(1).
+001800     03 UORGS039-CSIT-UND-ORGNZ-ANT PIC ---9.
+001900     03 FILLER                      PIC X(1).
+002000     03 UORGS039-CSIT-UND-ORGNZ-NOVO PIC ---9.
+002100     03 FILLER                      PIC X(1).
+002200     03 UORGS039-CCLASF-UND-ORGNZ-ANT PIC -9.
+002300     03 FILLER                      PIC X(1).
+002400     03 UORGS039-CCLASF-UND-ORGNZ-NOVO PIC -9.
+002500     03 FILLER                      PIC X(1).
+002600     03 UORGS039-CUSUAR-MANUT       PIC X(9).
+002700     03 FILLER                      PIC X(60).
+002800 01  UORGS039-TRAILER REDEFINES UORGS039-R.
+002900     03 FILLER                      PIC X(1).
+003000     03 UORGS039-TRL-QTDE-REGS      PIC ZZZ,ZZZ,ZZ9.
+003100     03 FILLER                      PIC X(121).
