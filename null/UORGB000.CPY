@@ -3,6 +3,9 @@
            (
               CTPO_UND_ORGNZ                 DECIMAL (3, 0)
                                              NOT NULL,
+              CSIT_TPO_UND_ORGNZ             DECIMAL (1, 0)
+                                             NOT NULL
+                                             WITH DEFAULT 1,
               ITPO_UND_ORGNZ                 CHAR (20)
                                              NOT NULL,
               CINDCD_DEPDT_UND               CHAR (1)
@@ -19,6 +22,7 @@
 
        01  UORGB000.
            03 CTPO-UND-ORGNZ                 PIC S9(3)V COMP-3.
+           03 CSIT-TPO-UND-ORGNZ             PIC S9(1)V COMP-3.
            03 ITPO-UND-ORGNZ                 PIC X(20).
            03 CINDCD-DEPDT-UND               PIC X.
            03 HINCL-REG                      PIC X(26).
