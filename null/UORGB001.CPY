@@ -3,6 +3,9 @@
            (
               CNATUZ_UND_ORGNZ               DECIMAL (1, 0)
                                              NOT NULL,
+              CSIT_NATUZ_UND_ORGNZ           DECIMAL (1, 0)
+                                             NOT NULL
+                                             WITH DEFAULT 1,
               INATUZ_UND_ORGNZ               CHAR (40)
                                              NOT NULL,
               HINCL_REG                      TIMESTAMP
@@ -17,6 +20,7 @@
 
        01  UORGB001.
            03 CNATUZ-UND-ORGNZ               PIC S9(1)V COMP-3.
+           03 CSIT-NATUZ-UND-ORGNZ           PIC S9(1)V COMP-3.
            03 INATUZ-UND-ORGNZ               PIC X(40).
            03 HINCL-REG                      PIC X(26).
            03 CUSUAR-INCL                    PIC X(9).
