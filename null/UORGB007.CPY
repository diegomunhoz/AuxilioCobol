@@ -1,43 +1,53 @@
 
-           EXEC SQL DECLARE DB2PRD.TUND_ORGNZ TABLE
-           (
-              CPSSOA_JURID                   DECIMAL (10, 0)
-                                             NOT NULL,
-              NSEQ_UND_ORGNZ                 DECIMAL (8, 0)
-                                             NOT NULL,
-              CPSSOA_UND_ORGNZ               DECIMAL (10, 0)
-                                             NOT NULL,
-              CSIT_UND_ORGNZ                 DECIMAL (3, 0),
-              CCLASF_UND_ORGNZ               DECIMAL (1, 0),
-              CTPO_UND_ORGNZ                 DECIMAL (3, 0),
-              IUND_ORGNZ                     CHAR (60),
-              IABREV_UND_ORGNZ               CHAR (40)
-                                             NOT NULL,
-              CUND_ORGNZ                     DECIMAL (6, 0)
-                                             NOT NULL,
-              CDIG_UND_ORGNZ                 CHAR (1),
-              CLOGDR_CMBIO_ORGNZ             DECIMAL (5, 0),
-              HINCL_REG                      TIMESTAMP
-                                             NOT NULL,
-              CUSUAR_INCL                    CHAR (9)
-                                             NOT NULL,
-              CUSUAR_MANUT                   CHAR (9)
-           )
-           END-EXEC.
+000100     EXEC SQL DECLARE DB2PRD.TUND_ORGNZ TABLE
+000200     (
+000300        CPSSOA_JURID                   DECIMAL (10, 0)
+000400                                       NOT NULL,
+000500        NSEQ_UND_ORGNZ                 DECIMAL (8, 0)
+000600                                       NOT NULL,
+000700        CPSSOA_UND_ORGNZ               DECIMAL (10, 0)
+000800                                       NOT NULL,
+000900        CSIT_UND_ORGNZ                 DECIMAL (3, 0),
+001000        CCLASF_UND_ORGNZ               DECIMAL (1, 0),
+001100        CTPO_UND_ORGNZ                 DECIMAL (3, 0),
+001200        IUND_ORGNZ                     CHAR (60),
+001300        IABREV_UND_ORGNZ               CHAR (40)
+001400                                       NOT NULL,
+001500        CUND_ORGNZ                     DECIMAL (6, 0)
+001600                                       NOT NULL,
+001700        CDIG_UND_ORGNZ                 CHAR (1),
+001800        CLOGDR_CMBIO_ORGNZ             DECIMAL (5, 0),
+001900        HINCL_REG                      TIMESTAMP
+002000                                       NOT NULL,
+002100        CUSUAR_INCL                    CHAR (9)
+002200                                       NOT NULL,
+002300        CUSUAR_MANUT                   CHAR (9),
+002400        HMANUT_REG                     TIMESTAMP,
+002500        VLATD_UND_ORGNZ                DECIMAL (9, 6),
+002600        VLONGD_UND_ORGNZ               DECIMAL (10, 6),
+002700        QLOTACAO_UND_ORGNZ             DECIMAL (5, 0),
+002800        QFUNC_ATUAL_UND_ORGNZ          DECIMAL (5, 0)
+002900     )
+003000     END-EXEC.
 
 
-       01  UORGB007.
-           03 CPSSOA-JURID                   PIC S9(10)V COMP-3.
-           03 NSEQ-UND-ORGNZ                 PIC S9(8)V COMP-3.
-           03 CPSSOA-UND-ORGNZ               PIC S9(10)V COMP-3.
-           03 CSIT-UND-ORGNZ                 PIC S9(3)V COMP-3.
-           03 CCLASF-UND-ORGNZ               PIC S9(1)V COMP-3.
-           03 CTPO-UND-ORGNZ                 PIC S9(3)V COMP-3.
-           03 IUND-ORGNZ                     PIC X(60).
-           03 IABREV-UND-ORGNZ               PIC X(40).
-           03 CUND-ORGNZ                     PIC S9(6)V COMP-3.
-           03 CDIG-UND-ORGNZ                 PIC X.
-           03 CLOGDR-CMBIO-ORGNZ             PIC S9(5)V COMP-3.
-           03 HINCL-REG                      PIC X(26).
-           03 CUSUAR-INCL                    PIC X(9).
-           03 CUSUAR-MANUT                   PIC X(9).
+003100 01  UORGB007.
+003200     03 CPSSOA-JURID                   PIC S9(10)V COMP-3.
+003300     03 NSEQ-UND-ORGNZ                 PIC S9(8)V COMP-3.
+003400     03 CPSSOA-UND-ORGNZ               PIC S9(10)V COMP-3.
+003500     03 CSIT-UND-ORGNZ                 PIC S9(3)V COMP-3.
+003600     03 CCLASF-UND-ORGNZ               PIC S9(1)V COMP-3.
+003700     03 CTPO-UND-ORGNZ                 PIC S9(3)V COMP-3.
+003800     03 IUND-ORGNZ                     PIC X(60).
+003900     03 IABREV-UND-ORGNZ               PIC X(40).
+004000     03 CUND-ORGNZ                     PIC S9(6)V COMP-3.
+004100     03 CDIG-UND-ORGNZ                 PIC X.
+004200     03 CLOGDR-CMBIO-ORGNZ             PIC S9(5)V COMP-3.
+004300     03 HINCL-REG                      PIC X(26).
+004400     03 CUSUAR-INCL                    PIC X(9).
+004500     03 CUSUAR-MANUT                   PIC X(9).
+004600     03 HMANUT-REG                     PIC X(26).
+004700     03 VLATD-UND-ORGNZ                PIC S9(3)V9(6) COMP-3.
+004800     03 VLONGD-UND-ORGNZ               PIC S9(4)V9(6) COMP-3.
+004900     03 QLOTACAO-UND-ORGNZ             PIC S9(5)V COMP-3.
+005000     03 QFUNC-ATUAL-UND-ORGNZ          PIC S9(5)V COMP-3.
