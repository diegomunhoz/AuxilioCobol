@@ -6,7 +6,15 @@
               CPSSOA_JURID                   DECIMAL (10, 0)
                                              NOT NULL,
               NSEQ_UND_ORGNZ                 DECIMAL (8, 0)
+                                             NOT NULL,
+              HINCL_REG                      TIMESTAMP
+                                             NOT NULL
+                                             WITH DEFAULT,
+              CUSUAR_INCL                    CHAR (9)
                                              NOT NULL
+                                             WITH DEFAULT 'CONVERSAO',
+              HMANUT_REG                     TIMESTAMP,
+              CUSUAR_MANUT                   CHAR (9)
            )
            END-EXEC.
 
@@ -15,3 +23,7 @@
            03 CTPO-ACSSO-ORGNZ               PIC S9(2)V COMP-3.
            03 CPSSOA-JURID                   PIC S9(10)V COMP-3.
            03 NSEQ-UND-ORGNZ                 PIC S9(8)V COMP-3.
+           03 HINCL-REG                      PIC X(26).
+           03 CUSUAR-INCL                    PIC X(9).
+           03 HMANUT-REG                     PIC X(26).
+           03 CUSUAR-MANUT                   PIC X(9).
