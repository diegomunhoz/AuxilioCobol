@@ -0,0 +1,31 @@
+
+           EXEC SQL DECLARE DB2PRD.TUND_ORGNZ_HIST TABLE
+           (
+              CPSSOA_JURID                   DECIMAL (10, 0)
+                                             NOT NULL,
+              NSEQ_UND_ORGNZ                 DECIMAL (8, 0)
+                                             NOT NULL,
+              HEVENTO_HIST                   TIMESTAMP
+                                             NOT NULL,
+              CSIT_UND_ORGNZ_ANT             DECIMAL (3, 0),
+              CSIT_UND_ORGNZ_NOVO            DECIMAL (3, 0),
+              CCLASF_UND_ORGNZ_ANT           DECIMAL (1, 0),
+              CCLASF_UND_ORGNZ_NOVO          DECIMAL (1, 0),
+              CUSUAR_MANUT                   CHAR (9)
+                                             NOT NULL,
+              HMANUT_REG                     TIMESTAMP
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  UORGB040.
+           03 CPSSOA-JURID                   PIC S9(10)V COMP-3.
+           03 NSEQ-UND-ORGNZ                 PIC S9(8)V COMP-3.
+           03 HEVENTO-HIST                   PIC X(26).
+           03 CSIT-UND-ORGNZ-ANT             PIC S9(3)V COMP-3.
+           03 CSIT-UND-ORGNZ-NOVO            PIC S9(3)V COMP-3.
+           03 CCLASF-UND-ORGNZ-ANT           PIC S9(1)V COMP-3.
+           03 CCLASF-UND-ORGNZ-NOVO          PIC S9(1)V COMP-3.
+           03 CUSUAR-MANUT                   PIC X(9).
+           03 HMANUT-REG                     PIC X(26).
