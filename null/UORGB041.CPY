@@ -0,0 +1,27 @@
+
+           EXEC SQL DECLARE DB2PRD.TLOGDR_CMBIO TABLE
+           (
+              CLOGDR_CMBIO_ORGNZ             DECIMAL (5, 0)
+                                             NOT NULL,
+              ILOGDR_CMBIO                   CHAR (40)
+                                             NOT NULL,
+              CSIT_LOGDR_CMBIO               DECIMAL (1, 0)
+                                             NOT NULL,
+              HINCL_REG                      TIMESTAMP
+                                             NOT NULL,
+              CUSUAR_INCL                    CHAR (9)
+                                             NOT NULL,
+              HMANUT_REG                     TIMESTAMP,
+              CUSUAR_MANUT                   CHAR (9)
+           )
+           END-EXEC.
+
+
+       01  UORGB041.
+           03 CLOGDR-CMBIO-ORGNZ             PIC S9(5)V COMP-3.
+           03 ILOGDR-CMBIO                   PIC X(40).
+           03 CSIT-LOGDR-CMBIO               PIC S9(1)V COMP-3.
+           03 HINCL-REG                      PIC X(26).
+           03 CUSUAR-INCL                    PIC X(9).
+           03 HMANUT-REG                     PIC X(26).
+           03 CUSUAR-MANUT                   PIC X(9).
