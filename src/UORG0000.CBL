@@ -0,0 +1,164 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0000                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0000.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ROTINA DE GERACAO/VALIDACAO DO DIGITO *
+001600*                VERIFICADOR CDIG-UND-ORGNZ A PARTIR DE          *
+001700*                CUND-ORGNZ (TUND_ORGNZ). CHAMADA NA INCLUSAO E  *
+001800*                REVALIDADA A CADA LEITURA DA UNIDADE.           *
+001900******************************************************************
+002000*
+002100*    FUNCAO: SUBPROGRAMA DE SERVICO, CHAMADO POR QUALQUER
+002200*    PROGRAMA QUE INCLUA OU LEIA TUND_ORGNZ. FUNCAO 'G' CALCULA
+002300*    O DIGITO VERIFICADOR DE CUND-ORGNZ E GRAVA EM CDIG_UND_ORGNZ.
+002400*    FUNCAO 'V' RECALCULA O DIGITO E CONFERE CONTRA O VALOR
+002500*    GRAVADO, DEVOLVENDO UORGL000-RETORNO '08' QUANDO DIVERGENTE.
+002600*
+002700*    ALGORITMO: MODULO 11, PESOS 2 A 7 CICLICOS A PARTIR DO
+002800*    DIGITO MENOS SIGNIFICATIVO DE CUND-ORGNZ. RESTO 0 OU 1
+002900*    PRODUZ DIGITO '0'.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.         IBM-390.
+003400 OBJECT-COMPUTER.         IBM-390.
+003500 DATA DIVISION.
+003600 WORKING-STORAGE SECTION.
+003700     EXEC SQL INCLUDE SQLCA END-EXEC.
+003800 01  WS-CONTADORES.
+003900     05 WS-PESO                  PIC S9(1) COMP.
+004000     05 WS-INDICE                PIC S9(2) COMP.
+004100     05 WS-SOMA                  PIC S9(5) COMP.
+004200     05 WS-RESTO                 PIC S9(5) COMP.
+004300     05 WS-DIGITO                PIC S9(1) COMP.
+004400 01  WS-AREA-TRABALHO.
+004500     05 WS-CUND-ORGNZ-X          PIC 9(6).
+004600     05 WS-CUND-ORGNZ-R REDEFINES WS-CUND-ORGNZ-X.
+004700        10 WS-CUND-DIGITO        PIC 9(1) OCCURS 6 TIMES.
+004800     05 WS-CDIG-CALC             PIC X(1).
+004900 COPY UORGB007.
+005000 LINKAGE SECTION.
+005100 COPY UORGL000.
+005200 PROCEDURE DIVISION USING UORGL000-PARMS.
+005300******************************************************************
+005400*    0000-MAINLINE                                               *
+005500******************************************************************
+005600 0000-MAINLINE                 SECTION.
+005700     PERFORM 1000-INICIALIZAR
+005800         THRU 1000-INICIALIZAR-EXIT.
+005900     IF UORGL000-GERAR
+006000         PERFORM 2000-GERAR-DIGITO
+006100             THRU 2000-GERAR-DIGITO-EXIT
+006200     ELSE
+006300     IF UORGL000-VALIDAR
+006400         PERFORM 3000-VALIDAR-DIGITO
+006500             THRU 3000-VALIDAR-DIGITO-EXIT
+006600     ELSE
+006700         MOVE '99' TO UORGL000-RETORNO
+006800     END-IF
+006900     END-IF.
+007000     GOBACK.
+007100******************************************************************
+007200*    1000-INICIALIZAR                                           *
+007300******************************************************************
+007400 1000-INICIALIZAR             SECTION.
+007500     MOVE '00' TO UORGL000-RETORNO.
+007600     MOVE ZERO TO WS-SOMA WS-RESTO WS-DIGITO.
+007700 1000-INICIALIZAR-EXIT.
+007800     EXIT.
+007900******************************************************************
+008000*    2000-GERAR-DIGITO                                          *
+008100*    CALCULA O DIGITO E GRAVA NA LINHA DE TUND_ORGNZ INFORMADA   *
+008200******************************************************************
+008300 2000-GERAR-DIGITO             SECTION.
+008400     MOVE UORGL000-CUND-ORGNZ TO WS-CUND-ORGNZ-X.
+008500     PERFORM 8000-CALCULAR-DV
+008600         THRU 8000-CALCULAR-DV-EXIT.
+008700     MOVE WS-CDIG-CALC TO UORGL000-CDIG-UND-ORGNZ.
+008800     EXEC SQL
+008900         UPDATE DB2PRD.TUND_ORGNZ
+009000            SET CDIG_UND_ORGNZ = :UORGL000-CDIG-UND-ORGNZ
+009100          WHERE CPSSOA_JURID   = :UORGL000-CPSSOA-JURID
+009200            AND NSEQ_UND_ORGNZ = :UORGL000-NSEQ-UND-ORGNZ
+009300     END-EXEC.
+009400     IF SQLCODE NOT = ZERO
+009500         MOVE '99' TO UORGL000-RETORNO
+009600     END-IF.
+009700 2000-GERAR-DIGITO-EXIT.
+009800     EXIT.
+009900******************************************************************
+010000*    3000-VALIDAR-DIGITO                                        *
+010100*    RELE A UNIDADE, RECALCULA O DV E CONFERE CONTRA O GRAVADO   *
+010200******************************************************************
+010300 3000-VALIDAR-DIGITO           SECTION.
+010400     EXEC SQL
+010500         SELECT CUND_ORGNZ, CDIG_UND_ORGNZ
+010600           INTO :CUND-ORGNZ, :CDIG-UND-ORGNZ
+010700           FROM DB2PRD.TUND_ORGNZ
+010800          WHERE CPSSOA_JURID   = :UORGL000-CPSSOA-JURID
+010900            AND NSEQ_UND_ORGNZ = :UORGL000-NSEQ-UND-ORGNZ
+011000     END-EXEC.
+011100     IF SQLCODE = 100
+011200         MOVE '12' TO UORGL000-RETORNO
+011300         GO TO 3000-VALIDAR-DIGITO-EXIT
+011400     END-IF.
+011500     IF SQLCODE NOT = ZERO
+011600         MOVE '99' TO UORGL000-RETORNO
+011700         GO TO 3000-VALIDAR-DIGITO-EXIT
+011800     END-IF.
+011900     MOVE CUND-ORGNZ TO WS-CUND-ORGNZ-X
+012000                        UORGL000-CUND-ORGNZ.
+012100     PERFORM 8000-CALCULAR-DV
+012200         THRU 8000-CALCULAR-DV-EXIT.
+012300     IF WS-CDIG-CALC = CDIG-UND-ORGNZ
+012400         MOVE '00' TO UORGL000-RETORNO
+012500     ELSE
+012600         MOVE '08' TO UORGL000-RETORNO
+012700     END-IF.
+012800     MOVE WS-CDIG-CALC TO UORGL000-CDIG-UND-ORGNZ.
+012900 3000-VALIDAR-DIGITO-EXIT.
+013000     EXIT.
+013100******************************************************************
+013200*    8000-CALCULAR-DV                                           *
+013300*    MODULO 11 SOBRE OS 6 DIGITOS DE WS-CUND-ORGNZ-X             *
+013400******************************************************************
+013500 8000-CALCULAR-DV              SECTION.
+013600     MOVE ZERO TO WS-SOMA.
+013700     MOVE 2 TO WS-PESO.
+013800     PERFORM 8100-SOMAR-DIGITO
+013900         THRU 8100-SOMAR-DIGITO-EXIT
+014000         VARYING WS-INDICE FROM 6 BY -1
+014100         UNTIL WS-INDICE < 1.
+014200     DIVIDE WS-SOMA BY 11 GIVING WS-DIGITO
+014300         REMAINDER WS-RESTO.
+014400     IF WS-RESTO < 2
+014500         MOVE ZERO TO WS-DIGITO
+014600     ELSE
+014700         SUBTRACT WS-RESTO FROM 11 GIVING WS-DIGITO
+014800     END-IF.
+014900     MOVE WS-DIGITO TO WS-CDIG-CALC.
+015000 8000-CALCULAR-DV-EXIT.
+015100     EXIT.
+015200******************************************************************
+015300*    8100-SOMAR-DIGITO                                          *
+015400******************************************************************
+015500 8100-SOMAR-DIGITO             SECTION.
+015600     COMPUTE WS-SOMA = WS-SOMA +
+015700         (WS-CUND-DIGITO (WS-INDICE) * WS-PESO).
+015800     IF WS-PESO = 7
+015900         MOVE 2 TO WS-PESO
+016000     ELSE
+016100         ADD 1 TO WS-PESO
+016200     END-IF.
+016300 8100-SOMAR-DIGITO-EXIT.
+016400     EXIT.
