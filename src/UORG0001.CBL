@@ -0,0 +1,190 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0001                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0001.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RELATORIO DO QUADRO DE UNIDADES ATIVAS*
+001600*                AGRUPADO POR CLASSIFICACAO DE AGENCIA, COM      *
+001700*                SUBTOTAL POR CLASSIFICACAO E TOTAL GERAL.       *
+001800******************************************************************
+001900*
+002000*    FUNCAO: LE TUND_ORGNZ (UNIDADES COM CSIT-UND-ORGNZ ATIVA)
+002100*    JUNTANDO COM TCLASF_AG POR CCLASF-UND-ORGNZ, EM ORDEM DE
+002200*    CLASSIFICACAO, EMITINDO QUEBRA DE CONTROLE A CADA MUDANCA
+002300*    DE CLASSIFICACAO E TOTAL GERAL AO FINAL.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.         IBM-390.
+002800 OBJECT-COMPUTER.         IBM-390.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT REL-UORGS001 ASSIGN TO UORGS001
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  REL-UORGS001
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  REL-UORGS001-REG            PIC X(133).
+003900 WORKING-STORAGE SECTION.
+004000     EXEC SQL INCLUDE SQLCA END-EXEC.
+004100 01  WS-SWITCHES.
+004200     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004300        88 WS-FIM-CURSOR              VALUE 'S'.
+004400     05 WS-SW-PRIMEIRA-QUEBRA    PIC X(1) VALUE 'S'.
+004500        88 WS-PRIMEIRA-QUEBRA         VALUE 'S'.
+004600 01  WS-CONTADORES.
+004700     05 WS-QTDE-CLASF            PIC S9(7) COMP VALUE ZERO.
+004800     05 WS-QTDE-GERAL            PIC S9(7) COMP VALUE ZERO.
+004900 01  WS-QUEBRA-CONTROLE.
+005000     05 WS-CCLASF-ANTERIOR       PIC S9(1)V COMP-3.
+005100 01  WS-AREA-TRABALHO.
+005200     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+005300     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+005400     05 WS-CCLASF-UND-ORGNZ      PIC S9(1)V COMP-3.
+005500     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+005600     05 WS-ICLASF-AG             PIC X(20).
+005650 01  WS-INDICADORES.
+005660     05 WS-IND-CCLASF-UND-ORGNZ  PIC S9(4) COMP-5.
+005670     05 WS-IND-ICLASF-AG         PIC S9(4) COMP-5.
+005700 COPY UORGS001.
+005800 PROCEDURE DIVISION.
+005900******************************************************************
+006000*    0000-MAINLINE                                               *
+006100******************************************************************
+006200 0000-MAINLINE                  SECTION.
+006300     PERFORM 1000-ABRIR-ARQUIVOS
+006400         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006500     PERFORM 2000-PROCESSAR-CURSOR
+006600         THRU 2000-PROCESSAR-CURSOR-EXIT
+006700         UNTIL WS-FIM-CURSOR.
+006800     PERFORM 7000-ENCERRAR
+006900         THRU 7000-ENCERRAR-EXIT.
+007000     GOBACK.
+007100******************************************************************
+007200*    1000-ABRIR-ARQUIVOS                                        *
+007300******************************************************************
+007400 1000-ABRIR-ARQUIVOS            SECTION.
+007500     OPEN OUTPUT REL-UORGS001.
+007600     EXEC SQL
+007700         DECLARE CUR-UORG0001 CURSOR FOR
+007800         SELECT A.CPSSOA_JURID, A.NSEQ_UND_ORGNZ,
+007900                A.CCLASF_UND_ORGNZ, A.IABREV_UND_ORGNZ,
+008000                B.ICLASF_AG
+008100           FROM DB2PRD.TUND_ORGNZ A
+008200           LEFT JOIN DB2PRD.TCLASF_AG B
+008300             ON B.CCLASF_AG = A.CCLASF_UND_ORGNZ
+008400          WHERE A.CSIT_UND_ORGNZ = 1
+008500          ORDER BY A.CCLASF_UND_ORGNZ, A.IABREV_UND_ORGNZ
+008600     END-EXEC.
+008700     EXEC SQL
+008800         OPEN CUR-UORG0001
+008900     END-EXEC.
+009000     PERFORM 8000-LER-CURSOR
+009100         THRU 8000-LER-CURSOR-EXIT.
+009200 1000-ABRIR-ARQUIVOS-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500*    2000-PROCESSAR-CURSOR                                      *
+009600******************************************************************
+009700 2000-PROCESSAR-CURSOR          SECTION.
+009800     IF NOT WS-PRIMEIRA-QUEBRA
+009900         IF WS-CCLASF-UND-ORGNZ NOT = WS-CCLASF-ANTERIOR
+010000             PERFORM 4000-IMPRIMIR-SUBTOTAL
+010100                 THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+010200         END-IF
+010300     END-IF.
+010400     MOVE WS-CCLASF-UND-ORGNZ TO WS-CCLASF-ANTERIOR.
+010500     MOVE 'N' TO WS-SW-PRIMEIRA-QUEBRA.
+010600     PERFORM 3000-IMPRIMIR-DETALHE
+010700         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+010800     ADD 1 TO WS-QTDE-CLASF WS-QTDE-GERAL.
+010900     PERFORM 8000-LER-CURSOR
+011000         THRU 8000-LER-CURSOR-EXIT.
+011100 2000-PROCESSAR-CURSOR-EXIT.
+011200     EXIT.
+011300******************************************************************
+011400*    3000-IMPRIMIR-DETALHE                                      *
+011500******************************************************************
+011600 3000-IMPRIMIR-DETALHE          SECTION.
+011700     MOVE SPACES TO UORGS001-LINHA.
+011800     MOVE ' ' TO UORGS001-CTL-IMPRESSAO.
+011900     MOVE WS-CPSSOA-JURID TO UORGS001-CPSSOA-JURID.
+012000     MOVE WS-NSEQ-UND-ORGNZ TO UORGS001-NSEQ-UND-ORGNZ.
+012100     MOVE WS-IABREV-UND-ORGNZ TO UORGS001-IABREV-UND.
+012200     MOVE WS-ICLASF-AG TO UORGS001-CLASF-TEXTO.
+012300     WRITE REL-UORGS001-REG FROM UORGS001-LINHA.
+012400 3000-IMPRIMIR-DETALHE-EXIT.
+012500     EXIT.
+012600******************************************************************
+012700*    4000-IMPRIMIR-SUBTOTAL                                     *
+012800******************************************************************
+012900 4000-IMPRIMIR-SUBTOTAL         SECTION.
+013000     MOVE SPACES TO UORGS001-LINHA.
+013100     MOVE '-' TO UORGS001-CTL-IMPRESSAO.
+013200     MOVE 'SUBTOTAL DA CLASSIFICACAO......:'
+013300         TO UORGS001-SUBT-ROTULO.
+013400     MOVE WS-QTDE-CLASF TO UORGS001-SUBT-QTDE.
+013500     WRITE REL-UORGS001-REG FROM UORGS001-LINHA.
+013600     MOVE ZERO TO WS-QTDE-CLASF.
+013700 4000-IMPRIMIR-SUBTOTAL-EXIT.
+013800     EXIT.
+013900******************************************************************
+014000*    7000-ENCERRAR                                               *
+014100******************************************************************
+014200 7000-ENCERRAR                  SECTION.
+014300     IF NOT WS-PRIMEIRA-QUEBRA
+014400         PERFORM 4000-IMPRIMIR-SUBTOTAL
+014500             THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+014600     END-IF.
+014700     MOVE SPACES TO UORGS001-LINHA.
+014800     MOVE '0' TO UORGS001-CTL-IMPRESSAO.
+014900     MOVE 'TOTAL GERAL DE UNIDADES ATIVAS.:'
+015000         TO UORGS001-TOTG-ROTULO.
+015100     MOVE WS-QTDE-GERAL TO UORGS001-TOTG-QTDE.
+015200     WRITE REL-UORGS001-REG FROM UORGS001-LINHA.
+015300     EXEC SQL
+015400         CLOSE CUR-UORG0001
+015500     END-EXEC.
+015600     CLOSE REL-UORGS001.
+015700 7000-ENCERRAR-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000*    8000-LER-CURSOR                                            *
+016100******************************************************************
+016200 8000-LER-CURSOR                SECTION.
+016300     EXEC SQL
+016400         FETCH CUR-UORG0001
+016450          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+016470               :WS-CCLASF-UND-ORGNZ:WS-IND-CCLASF-UND-ORGNZ,
+016600               :WS-IABREV-UND-ORGNZ,
+016650               :WS-ICLASF-AG:WS-IND-ICLASF-AG
+016800     END-EXEC.
+016900     IF SQLCODE = 100
+017000         MOVE 'S' TO WS-SW-FIM-CURSOR
+017100     ELSE
+017200     IF SQLCODE NOT = ZERO
+017300         DISPLAY 'UORG0001 - ERRO SQLCODE=' SQLCODE
+017400             ' NO FETCH DO CURSOR'
+017500         MOVE 'S' TO WS-SW-FIM-CURSOR
+017550     ELSE
+017560         IF WS-IND-CCLASF-UND-ORGNZ < ZERO
+017570             MOVE ZERO TO WS-CCLASF-UND-ORGNZ
+017580         END-IF
+017590         IF WS-IND-ICLASF-AG < ZERO
+017600             MOVE SPACES TO WS-ICLASF-AG
+017610         END-IF
+017700     END-IF
+017750     END-IF.
+017800 8000-LER-CURSOR-EXIT.
+017900     EXIT.
