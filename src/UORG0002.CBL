@@ -0,0 +1,85 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0002                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0002.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ROTINA DE GRAVACAO DO HISTORICO DE    *
+001600*                TUND_ORGNZ_HIST SEMPRE QUE CSIT-UND-ORGNZ OU    *
+001700*                CCLASF-UND-ORGNZ FOR ALTERADO.                  *
+001800******************************************************************
+001900*
+002000*    FUNCAO: SUBPROGRAMA DE SERVICO CHAMADO POR QUALQUER ROTINA
+002100*    DE MANUTENCAO DE TUND_ORGNZ (ON-LINE OU BATCH) APOS O UPDATE
+002200*    DA UNIDADE. RECEBE OS VALORES ANTIGO E NOVO DE SITUACAO E
+002300*    CLASSIFICACAO; SE HOUVER DIFERENCA EM QUALQUER UM DELES,
+002400*    GRAVA UMA LINHA EM TUND_ORGNZ_HIST COM DATA/HORA DO EVENTO
+002500*    E O USUARIO RESPONSAVEL. SE NAO HOUVER DIFERENCA, DEVOLVE
+002600*    '04' E NAO GRAVA NADA.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400     EXEC SQL INCLUDE SQLCA END-EXEC.
+003500 01  WS-AREA-TRABALHO.
+003600     05 WS-HORA-ATUAL             PIC X(26).
+003700 COPY UORGB040.
+003800 LINKAGE SECTION.
+003900 COPY UORGL002.
+004000 PROCEDURE DIVISION USING UORGL002-PARMS.
+004100******************************************************************
+004200*    0000-MAINLINE                                               *
+004300******************************************************************
+004400 0000-MAINLINE                  SECTION.
+004500     MOVE '00' TO UORGL002-RETORNO.
+004600     IF UORGL002-CSIT-ANT = UORGL002-CSIT-NOVO
+004700         AND UORGL002-CCLASF-ANT = UORGL002-CCLASF-NOVO
+004800         MOVE '04' TO UORGL002-RETORNO
+004900         GO TO 0000-MAINLINE-EXIT
+005000     END-IF.
+005100     PERFORM 1000-GRAVAR-HISTORICO
+005200         THRU 1000-GRAVAR-HISTORICO-EXIT.
+005300 0000-MAINLINE-EXIT.
+005400     GOBACK.
+005500******************************************************************
+005600*    1000-GRAVAR-HISTORICO                                      *
+005700******************************************************************
+005800 1000-GRAVAR-HISTORICO          SECTION.
+005900     MOVE UORGL002-CPSSOA-JURID TO CPSSOA-JURID.
+006000     MOVE UORGL002-NSEQ-UND-ORGNZ TO NSEQ-UND-ORGNZ.
+006100     MOVE UORGL002-CSIT-ANT TO CSIT-UND-ORGNZ-ANT.
+006200     MOVE UORGL002-CSIT-NOVO TO CSIT-UND-ORGNZ-NOVO.
+006300     MOVE UORGL002-CCLASF-ANT TO CCLASF-UND-ORGNZ-ANT.
+006400     MOVE UORGL002-CCLASF-NOVO TO CCLASF-UND-ORGNZ-NOVO.
+006500     MOVE UORGL002-CUSUAR-MANUT TO CUSUAR-MANUT.
+006600     EXEC SQL
+006700         SET :WS-HORA-ATUAL = CURRENT TIMESTAMP
+006800     END-EXEC.
+006900     MOVE WS-HORA-ATUAL TO HEVENTO-HIST HMANUT-REG.
+007000     EXEC SQL
+007100         INSERT INTO DB2PRD.TUND_ORGNZ_HIST
+007200                (CPSSOA_JURID, NSEQ_UND_ORGNZ, HEVENTO_HIST,
+007300                 CSIT_UND_ORGNZ_ANT, CSIT_UND_ORGNZ_NOVO,
+007400                 CCLASF_UND_ORGNZ_ANT, CCLASF_UND_ORGNZ_NOVO,
+007500                 CUSUAR_MANUT, HMANUT_REG)
+007600         VALUES (:CPSSOA-JURID, :NSEQ-UND-ORGNZ, :HEVENTO-HIST,
+007700                 :CSIT-UND-ORGNZ-ANT, :CSIT-UND-ORGNZ-NOVO,
+007800                 :CCLASF-UND-ORGNZ-ANT, :CCLASF-UND-ORGNZ-NOVO,
+007900                 :CUSUAR-MANUT, :HMANUT-REG)
+008000     END-EXEC.
+008100     IF SQLCODE NOT = ZERO
+008200         MOVE '99' TO UORGL002-RETORNO
+008300     END-IF.
+008400 1000-GRAVAR-HISTORICO-EXIT.
+008500     EXIT.
