@@ -0,0 +1,153 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0003                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0003.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - JOB NOTURNO DE RECONCILIACAO ENTRE    *
+001600*                UNIDADES ATIVAS E TACSSO_UND_ORGNZ, APONTANDO   *
+001700*                UNIDADES SEM NENHUM TIPO DE ACESSO CADASTRADO.  *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PERCORRE TUND_ORGNZ (CSIT-UND-ORGNZ ATIVA) E, PARA
+002100*    CADA UNIDADE, VERIFICA SE EXISTE PELO MENOS UMA LINHA EM
+002200*    TACSSO_UND_ORGNZ PARA A MESMA CHAVE. QUANDO NAO EXISTIR,
+002300*    EMITE LINHA NO RELATORIO DE EXCECAO.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.         IBM-390.
+002800 OBJECT-COMPUTER.         IBM-390.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT REL-UORGS003 ASSIGN TO UORGS003
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  REL-UORGS003
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  REL-UORGS003-REG            PIC X(133).
+003900 WORKING-STORAGE SECTION.
+004000     EXEC SQL INCLUDE SQLCA END-EXEC.
+004100 01  WS-SWITCHES.
+004200     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004300        88 WS-FIM-CURSOR              VALUE 'S'.
+004400 01  WS-CONTADORES.
+004500     05 WS-QTDE-SEM-ACESSO       PIC S9(7) COMP VALUE ZERO.
+004600 01  WS-AREA-TRABALHO.
+004700     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+004800     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+004900     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+005000     05 WS-IND-EXISTE-ACESSO     PIC S9(4) COMP.
+005100 COPY UORGS003.
+005200 PROCEDURE DIVISION.
+005300******************************************************************
+005400*    0000-MAINLINE                                               *
+005500******************************************************************
+005600 0000-MAINLINE                  SECTION.
+005700     PERFORM 1000-ABRIR-ARQUIVOS
+005800         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+005900     PERFORM 2000-PROCESSAR-CURSOR
+006000         THRU 2000-PROCESSAR-CURSOR-EXIT
+006100         UNTIL WS-FIM-CURSOR.
+006200     PERFORM 7000-ENCERRAR
+006300         THRU 7000-ENCERRAR-EXIT.
+006400     GOBACK.
+006500******************************************************************
+006600*    1000-ABRIR-ARQUIVOS                                        *
+006700******************************************************************
+006800 1000-ABRIR-ARQUIVOS            SECTION.
+006900     OPEN OUTPUT REL-UORGS003.
+007000     EXEC SQL
+007100         DECLARE CUR-UORG0003 CURSOR FOR
+007200         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, IABREV_UND_ORGNZ
+007300           FROM DB2PRD.TUND_ORGNZ
+007400          WHERE CSIT_UND_ORGNZ = 1
+007500          ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ
+007600     END-EXEC.
+007700     EXEC SQL
+007800         OPEN CUR-UORG0003
+007900     END-EXEC.
+008000     PERFORM 8000-LER-CURSOR
+008100         THRU 8000-LER-CURSOR-EXIT.
+008200 1000-ABRIR-ARQUIVOS-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500*    2000-PROCESSAR-CURSOR                                      *
+008600******************************************************************
+008700 2000-PROCESSAR-CURSOR          SECTION.
+008800     EXEC SQL
+008900         SELECT COUNT(*)
+009000           INTO :WS-IND-EXISTE-ACESSO
+009100           FROM DB2PRD.TACSSO_UND_ORGNZ
+009200          WHERE CPSSOA_JURID = :WS-CPSSOA-JURID
+009300            AND NSEQ_UND_ORGNZ = :WS-NSEQ-UND-ORGNZ
+009400     END-EXEC.
+009500     IF WS-IND-EXISTE-ACESSO = ZERO
+009600         PERFORM 3000-IMPRIMIR-EXCECAO
+009700             THRU 3000-IMPRIMIR-EXCECAO-EXIT
+009800     END-IF.
+009900     PERFORM 8000-LER-CURSOR
+010000         THRU 8000-LER-CURSOR-EXIT.
+010100 2000-PROCESSAR-CURSOR-EXIT.
+010200     EXIT.
+010300******************************************************************
+010400*    3000-IMPRIMIR-EXCECAO                                      *
+010500******************************************************************
+010600 3000-IMPRIMIR-EXCECAO          SECTION.
+010700     MOVE SPACES TO UORGS003-LINHA.
+010800     MOVE ' ' TO UORGS003-CTL-IMPRESSAO.
+010900     MOVE WS-CPSSOA-JURID TO UORGS003-CPSSOA-JURID.
+011000     MOVE WS-NSEQ-UND-ORGNZ TO UORGS003-NSEQ-UND-ORGNZ.
+011100     MOVE WS-IABREV-UND-ORGNZ TO UORGS003-IABREV-UND.
+011200     MOVE 'SEM TIPO DE ACESSO CADASTRADO'
+011300         TO UORGS003-MENSAGEM.
+011400     WRITE REL-UORGS003-REG FROM UORGS003-LINHA.
+011500     ADD 1 TO WS-QTDE-SEM-ACESSO.
+011600 3000-IMPRIMIR-EXCECAO-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    7000-ENCERRAR                                               *
+012000******************************************************************
+012100 7000-ENCERRAR                  SECTION.
+012200     MOVE SPACES TO UORGS003-LINHA.
+012300     MOVE '0' TO UORGS003-CTL-IMPRESSAO.
+012400     MOVE 'TOTAL DE UNIDADES SEM ACESSO...:'
+012500         TO UORGS003-TOT-ROTULO.
+012600     MOVE WS-QTDE-SEM-ACESSO TO UORGS003-TOT-QTDE.
+012700     WRITE REL-UORGS003-REG FROM UORGS003-LINHA.
+012800     EXEC SQL
+012900         CLOSE CUR-UORG0003
+013000     END-EXEC.
+013100     CLOSE REL-UORGS003.
+013200 7000-ENCERRAR-EXIT.
+013300     EXIT.
+013400******************************************************************
+013500*    8000-LER-CURSOR                                            *
+013600******************************************************************
+013700 8000-LER-CURSOR                SECTION.
+013800     EXEC SQL
+013900         FETCH CUR-UORG0003
+014000          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+014100               :WS-IABREV-UND-ORGNZ
+014200     END-EXEC.
+014300     IF SQLCODE = 100
+014400         MOVE 'S' TO WS-SW-FIM-CURSOR
+014500     ELSE
+014600     IF SQLCODE NOT = ZERO
+014700         DISPLAY 'UORG0003 - ERRO SQLCODE=' SQLCODE
+014800             ' NO FETCH DO CURSOR'
+014900         MOVE 'S' TO WS-SW-FIM-CURSOR
+015000     END-IF
+015100     END-IF.
+015200 8000-LER-CURSOR-EXIT.
+015300     EXIT.
