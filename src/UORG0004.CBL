@@ -0,0 +1,160 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0004                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0004.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RELATORIO DE UTILIZACAO DE AREA POR   *
+001600*                UNIDADE, QUEBRADO POR TIPO DE AREA CONSIDERADA, *
+001700*                COM CONVERSAO PARA METRO QUADRADO.              *
+001800* 09/08/2026 ES  ALTERACAO - CONVERSAO PARA M2 PASSOU A SER      *
+001900*                FEITA PELO SUBPROGRAMA UORG0030, REUTILIZAVEL   *
+002000*                POR OUTRAS ROTINAS QUE SOMEM MAREA_CONSD.       *
+002100******************************************************************
+002200*
+002300*    FUNCAO: SOMA MAREA_CONSD DE TAREA_CONSD_UND POR UNIDADE E
+002400*    TIPO DE AREA (CTPO-AREA-CONSD), CONVERTENDO CADA LINHA PARA
+002500*    METRO QUADRADO CONFORME A UNIDADE DE MEDIDA (CUND-MEDD)
+002600*    INFORMADA, PARA QUE AS UNIDADES POSSAM SER COMPARADAS.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT REL-UORGS004 ASSIGN TO UORGS004
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  REL-UORGS004
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REL-UORGS004-REG            PIC X(133).
+004200 WORKING-STORAGE SECTION.
+004300     EXEC SQL INCLUDE SQLCA END-EXEC.
+004400 01  WS-SWITCHES.
+004500     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004600        88 WS-FIM-CURSOR              VALUE 'S'.
+004700 01  WS-CONTADORES.
+004800     05 WS-AREA-M2-TOTAL         PIC S9(9)V99 COMP-3 VALUE ZERO.
+004900 01  WS-AREA-TRABALHO.
+005000     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+005100     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+005200     05 WS-CTPO-AREA-CONSD       PIC S9(2)V COMP-3.
+005300     05 WS-CUND-MEDD             PIC S9(3)V COMP-3.
+005400     05 WS-MAREA-CONSD           PIC S9(5)V9(4) COMP-3.
+005500     05 WS-AREA-M2               PIC S9(9)V99 COMP-3.
+005550 01  WS-INDICADORES.
+005560     05 WS-IND-MAREA-CONSD       PIC S9(4) COMP-5.
+005600 COPY UORGS004.
+005700 COPY UORGL030.
+005800 PROCEDURE DIVISION.
+005900******************************************************************
+006000*    0000-MAINLINE                                               *
+006100******************************************************************
+006200 0000-MAINLINE                  SECTION.
+006300     PERFORM 1000-ABRIR-ARQUIVOS
+006400         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006500     PERFORM 2000-PROCESSAR-CURSOR
+006600         THRU 2000-PROCESSAR-CURSOR-EXIT
+006700         UNTIL WS-FIM-CURSOR.
+006800     PERFORM 7000-ENCERRAR
+006900         THRU 7000-ENCERRAR-EXIT.
+007000     GOBACK.
+007100******************************************************************
+007200*    1000-ABRIR-ARQUIVOS                                        *
+007300******************************************************************
+007400 1000-ABRIR-ARQUIVOS            SECTION.
+007500     OPEN OUTPUT REL-UORGS004.
+007600     EXEC SQL
+007700         DECLARE CUR-UORG0004 CURSOR FOR
+007800         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, CTPO_AREA_CONSD,
+007900                CUND_MEDD, MAREA_CONSD
+008000           FROM DB2PRD.TAREA_CONSD_UND
+008100          ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ, CTPO_AREA_CONSD
+008200     END-EXEC.
+008300     EXEC SQL
+008400         OPEN CUR-UORG0004
+008500     END-EXEC.
+008600     PERFORM 8000-LER-CURSOR
+008700         THRU 8000-LER-CURSOR-EXIT.
+008800 1000-ABRIR-ARQUIVOS-EXIT.
+008900     EXIT.
+009000******************************************************************
+009100*    2000-PROCESSAR-CURSOR                                      *
+009200******************************************************************
+009300 2000-PROCESSAR-CURSOR          SECTION.
+009400     MOVE WS-CUND-MEDD TO UORGL030-CUND-MEDD.
+009500     MOVE WS-MAREA-CONSD TO UORGL030-MAREA-CONSD.
+009600     CALL 'UORG0030' USING UORGL030-PARMS.
+009700     MOVE UORGL030-AREA-M2 TO WS-AREA-M2.
+009800     PERFORM 3000-IMPRIMIR-DETALHE
+009900         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+010000     ADD WS-AREA-M2 TO WS-AREA-M2-TOTAL.
+010100     PERFORM 8000-LER-CURSOR
+010200         THRU 8000-LER-CURSOR-EXIT.
+010300 2000-PROCESSAR-CURSOR-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    3000-IMPRIMIR-DETALHE                                      *
+010700******************************************************************
+010800 3000-IMPRIMIR-DETALHE          SECTION.
+010900     MOVE SPACES TO UORGS004-LINHA.
+011000     MOVE ' ' TO UORGS004-CTL-IMPRESSAO.
+011100     MOVE WS-CPSSOA-JURID TO UORGS004-CPSSOA-JURID.
+011200     MOVE WS-NSEQ-UND-ORGNZ TO UORGS004-NSEQ-UND-ORGNZ.
+011300     MOVE WS-CTPO-AREA-CONSD TO UORGS004-CTPO-AREA.
+011400     MOVE WS-AREA-M2 TO UORGS004-AREA-M2.
+011500     WRITE REL-UORGS004-REG FROM UORGS004-LINHA.
+011600 3000-IMPRIMIR-DETALHE-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    7000-ENCERRAR                                               *
+012000******************************************************************
+012100 7000-ENCERRAR                  SECTION.
+012200     MOVE SPACES TO UORGS004-LINHA.
+012300     MOVE '0' TO UORGS004-CTL-IMPRESSAO.
+012400     MOVE 'TOTAL GERAL DE AREA (M2).......:'
+012500         TO UORGS004-TOT-ROTULO.
+012600     MOVE WS-AREA-M2-TOTAL TO UORGS004-TOT-AREA-M2.
+012700     WRITE REL-UORGS004-REG FROM UORGS004-LINHA.
+012800     EXEC SQL
+012900         CLOSE CUR-UORG0004
+013000     END-EXEC.
+013100     CLOSE REL-UORGS004.
+013200 7000-ENCERRAR-EXIT.
+013300     EXIT.
+013400******************************************************************
+013500*    8000-LER-CURSOR                                            *
+013600******************************************************************
+013700 8000-LER-CURSOR                SECTION.
+013800     EXEC SQL
+013900         FETCH CUR-UORG0004
+014000          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+014100               :WS-CTPO-AREA-CONSD, :WS-CUND-MEDD,
+014200               :WS-MAREA-CONSD:WS-IND-MAREA-CONSD
+014300     END-EXEC.
+014400     IF SQLCODE = 100
+014500         MOVE 'S' TO WS-SW-FIM-CURSOR
+014600     ELSE
+014700     IF SQLCODE NOT = ZERO
+014800         DISPLAY 'UORG0004 - ERRO SQLCODE=' SQLCODE
+014900             ' NO FETCH DO CURSOR'
+015000         MOVE 'S' TO WS-SW-FIM-CURSOR
+015150     ELSE
+015160         IF WS-IND-MAREA-CONSD < ZERO
+015170             MOVE ZERO TO WS-MAREA-CONSD
+015180         END-IF
+015190     END-IF
+015200     END-IF.
+015300 8000-LER-CURSOR-EXIT.
+015400     EXIT.
