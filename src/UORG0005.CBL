@@ -0,0 +1,198 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0005                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0005.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RELATORIO DE AGING DAS SOLICITACOES   *
+001600*                DE OCUPACAO DE IMOVEL AINDA EM ABERTO, COM      *
+001700*                QUEBRA POR TIPO DE SITUACAO DO PREDIO.          *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PARA CADA LINHA DE TMANUT_PRDIO_OCPDO COM SITUACAO
+002100*    ATUAL AINDA EM ABERTO (CSIT_ATUAL_REG = 1), BUSCA A DATA DE
+002200*    INSTALACAO DA SOLICITACAO EM TMANUT_EMPR_GRP (MESMA CHAVE
+002300*    NSEQ_SOLTC_MANUT) E CALCULA HA QUANTOS DIAS A SOLICITACAO
+002400*    ESTA PENDENTE, QUEBRANDO O RELATORIO POR CTPO_SIT_PRDIO.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.         IBM-390.
+002900 OBJECT-COMPUTER.         IBM-390.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT REL-UORGS005 ASSIGN TO UORGS005
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  REL-UORGS005
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  REL-UORGS005-REG            PIC X(133).
+004000 WORKING-STORAGE SECTION.
+004100     EXEC SQL INCLUDE SQLCA END-EXEC.
+004200 01  WS-SWITCHES.
+004300     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004400        88 WS-FIM-CURSOR              VALUE 'S'.
+004500     05 WS-SW-PRIMEIRA-QUEBRA    PIC X(1) VALUE 'S'.
+004600        88 WS-PRIMEIRA-QUEBRA         VALUE 'S'.
+004700 01  WS-CONTADORES.
+004800     05 WS-QTDE-GRUPO            PIC S9(7) COMP VALUE ZERO.
+004900 01  WS-DATA-HOJE.
+005000     05 WS-DATA-HOJE-AAAAMMDD    PIC 9(8).
+005100 01  WS-DATA-INSTA-CONVERTIDA.
+005200     05 WS-DATA-INSTA-AAAAMMDD   PIC 9(8).
+005300 01  WS-AREA-TRABALHO.
+005400     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+005500     05 WS-CTPO-SIT-PRDIO        PIC S9(2)V COMP-3.
+005600     05 WS-RTPO-SIT-PRDIO        PIC X(20).
+005700     05 WS-DATA-INSTA-EMPR       PIC X(10).
+005800     05 WS-AGING-DIAS            PIC S9(9) COMP-3.
+005900 01  WS-QUEBRA.
+006000     05 WS-CTPO-SIT-PRDIO-ANT    PIC S9(2)V COMP-3 VALUE ZERO.
+006050 01  WS-INDICADORES.
+006060     05 WS-IND-DATA-INSTA-EMPR   PIC S9(4) COMP-5.
+006100 COPY UORGS005.
+006200 PROCEDURE DIVISION.
+006300******************************************************************
+006400*    0000-MAINLINE                                               *
+006500******************************************************************
+006600 0000-MAINLINE                  SECTION.
+006700     PERFORM 1000-ABRIR-ARQUIVOS
+006800         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006900     PERFORM 2000-PROCESSAR-CURSOR
+007000         THRU 2000-PROCESSAR-CURSOR-EXIT
+007100         UNTIL WS-FIM-CURSOR.
+007200     PERFORM 7000-ENCERRAR
+007300         THRU 7000-ENCERRAR-EXIT.
+007400     GOBACK.
+007500******************************************************************
+007600*    1000-ABRIR-ARQUIVOS                                        *
+007700******************************************************************
+007800 1000-ABRIR-ARQUIVOS            SECTION.
+007900     OPEN OUTPUT REL-UORGS005.
+008000     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE-AAAAMMDD.
+008100     EXEC SQL
+008200         DECLARE CUR-UORG0005 CURSOR FOR
+008300         SELECT A.NSEQ_SOLTC_MANUT, A.CTPO_SIT_PRDIO,
+008400                A.RTPO_SIT_PRDIO, B.DATA_INSTA_EMPR
+008500           FROM DB2PRD.TMANUT_PRDIO_OCPDO A,
+008600                DB2PRD.TMANUT_EMPR_GRP B
+008700          WHERE A.NSEQ_SOLTC_MANUT = B.NSEQ_SOLTC_MANUT
+008800            AND A.CSIT_ATUAL_REG = 1
+008900          ORDER BY A.CTPO_SIT_PRDIO, A.NSEQ_SOLTC_MANUT
+009000     END-EXEC.
+009100     EXEC SQL
+009200         OPEN CUR-UORG0005
+009300     END-EXEC.
+009400     PERFORM 8000-LER-CURSOR
+009500         THRU 8000-LER-CURSOR-EXIT.
+009600 1000-ABRIR-ARQUIVOS-EXIT.
+009700     EXIT.
+009800******************************************************************
+009900*    2000-PROCESSAR-CURSOR                                      *
+010000******************************************************************
+010100 2000-PROCESSAR-CURSOR          SECTION.
+010200     IF WS-PRIMEIRA-QUEBRA
+010300         MOVE WS-CTPO-SIT-PRDIO TO WS-CTPO-SIT-PRDIO-ANT
+010400         MOVE 'N' TO WS-SW-PRIMEIRA-QUEBRA
+010500     END-IF.
+010600     IF WS-CTPO-SIT-PRDIO NOT = WS-CTPO-SIT-PRDIO-ANT
+010700         PERFORM 4000-IMPRIMIR-SUBTOTAL
+010800             THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+010900         MOVE WS-CTPO-SIT-PRDIO TO WS-CTPO-SIT-PRDIO-ANT
+011000     END-IF.
+011100     PERFORM 5000-CALCULAR-AGING
+011200         THRU 5000-CALCULAR-AGING-EXIT.
+011300     PERFORM 3000-IMPRIMIR-DETALHE
+011400         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+011500     ADD 1 TO WS-QTDE-GRUPO.
+011600     PERFORM 8000-LER-CURSOR
+011700         THRU 8000-LER-CURSOR-EXIT.
+011800 2000-PROCESSAR-CURSOR-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100*    3000-IMPRIMIR-DETALHE                                      *
+012200******************************************************************
+012300 3000-IMPRIMIR-DETALHE          SECTION.
+012400     MOVE SPACES TO UORGS005-LINHA.
+012500     MOVE ' ' TO UORGS005-CTL-IMPRESSAO.
+012600     MOVE WS-NSEQ-SOLTC-MANUT TO UORGS005-NSEQ-SOLTC.
+012700     MOVE WS-RTPO-SIT-PRDIO TO UORGS005-RTPO-SIT-PRDIO.
+012800     MOVE WS-DATA-INSTA-EMPR TO UORGS005-DATA-INSTA.
+012900     MOVE WS-AGING-DIAS TO UORGS005-AGING-DIAS.
+013000     WRITE REL-UORGS005-REG FROM UORGS005-LINHA.
+013100 3000-IMPRIMIR-DETALHE-EXIT.
+013200     EXIT.
+013300******************************************************************
+013400*    4000-IMPRIMIR-SUBTOTAL                                     *
+013500******************************************************************
+013600 4000-IMPRIMIR-SUBTOTAL         SECTION.
+013700     MOVE SPACES TO UORGS005-LINHA.
+013800     MOVE '0' TO UORGS005-CTL-IMPRESSAO.
+013900     MOVE 'TOTAL DO TIPO DE SITUACAO......:'
+014000         TO UORGS005-TOT-ROTULO.
+014100     MOVE WS-QTDE-GRUPO TO UORGS005-TOT-QTDE.
+014200     WRITE REL-UORGS005-REG FROM UORGS005-LINHA.
+014300     MOVE ZERO TO WS-QTDE-GRUPO.
+014400 4000-IMPRIMIR-SUBTOTAL-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700*    5000-CALCULAR-AGING                                        *
+014800******************************************************************
+014900 5000-CALCULAR-AGING            SECTION.
+015000     STRING WS-DATA-INSTA-EMPR(1:4) WS-DATA-INSTA-EMPR(6:2)
+015100            WS-DATA-INSTA-EMPR(9:2)
+015200            DELIMITED BY SIZE INTO WS-DATA-INSTA-AAAAMMDD.
+015300     COMPUTE WS-AGING-DIAS =
+015400         FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE-AAAAMMDD)
+015500       - FUNCTION INTEGER-OF-DATE(WS-DATA-INSTA-AAAAMMDD).
+015600 5000-CALCULAR-AGING-EXIT.
+015700     EXIT.
+015800******************************************************************
+015900*    7000-ENCERRAR                                               *
+016000******************************************************************
+016100 7000-ENCERRAR                  SECTION.
+016200     IF WS-QTDE-GRUPO NOT = ZERO
+016300         PERFORM 4000-IMPRIMIR-SUBTOTAL
+016400             THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+016500     END-IF.
+016600     EXEC SQL
+016700         CLOSE CUR-UORG0005
+016800     END-EXEC.
+016900     CLOSE REL-UORGS005.
+017000 7000-ENCERRAR-EXIT.
+017100     EXIT.
+017200******************************************************************
+017300*    8000-LER-CURSOR                                            *
+017400******************************************************************
+017500 8000-LER-CURSOR                SECTION.
+017600     EXEC SQL
+017700         FETCH CUR-UORG0005
+017800          INTO :WS-NSEQ-SOLTC-MANUT, :WS-CTPO-SIT-PRDIO,
+017900               :WS-RTPO-SIT-PRDIO,
+017950               :WS-DATA-INSTA-EMPR:WS-IND-DATA-INSTA-EMPR
+018000     END-EXEC.
+018100     IF SQLCODE = 100
+018200         MOVE 'S' TO WS-SW-FIM-CURSOR
+018300     ELSE
+018400     IF SQLCODE NOT = ZERO
+018500         DISPLAY 'UORG0005 - ERRO SQLCODE=' SQLCODE
+018600             ' NO FETCH DO CURSOR'
+018700         MOVE 'S' TO WS-SW-FIM-CURSOR
+018750     ELSE
+018760         IF WS-IND-DATA-INSTA-EMPR < ZERO
+018770             MOVE SPACES TO WS-DATA-INSTA-EMPR
+018780         END-IF
+018800     END-IF
+018900     END-IF.
+019000 8000-LER-CURSOR-EXIT.
+019100     EXIT.
