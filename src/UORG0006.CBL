@@ -0,0 +1,163 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0006                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0006.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - TRANSACAO UO06, CONSULTA ONLINE        *
+001600*                PSEUDO-CONVERSACIONAL A TMANUT_EMPR_GRP PELA    *
+001700*                CHAVE NSEQ_SOLTC_MANUT.                         *
+001800******************************************************************
+001900*
+002000*    FUNCAO: TRANSACAO CICS DE CONSULTA. NA PRIMEIRA ENTRADA
+002100*    (SEM COMMAREA) EXIBE A TELA EM BRANCO. NAS ENTRADAS
+002200*    SEGUINTES, RECEBE A CHAVE DIGITADA, BUSCA A SOLICITACAO EM
+002300*    TMANUT_EMPR_GRP E REAPRESENTA A TELA COM OS DADOS OU COM
+002400*    MENSAGEM DE ERRO, PERMANECENDO PSEUDO-CONVERSACIONAL ATE
+002500*    QUE O OPERADOR PRESSIONE PF3.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.         IBM-390.
+003000 OBJECT-COMPUTER.         IBM-390.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300     EXEC SQL INCLUDE SQLCA END-EXEC.
+003400 01  WS-SWITCHES.
+003500     05 WS-SW-ACHOU-EMPRESA      PIC X(1) VALUE 'N'.
+003600        88 WS-ACHOU-EMPRESA           VALUE 'S'.
+003700 01  WS-AREA-TRABALHO.
+003800     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+003900     05 WS-CPSSOA-JURID-CONGL    PIC S9(10)V COMP-3.
+004000     05 WS-DATA-INSTA-EMPR       PIC X(10).
+004100     05 WS-NINSCR-REG-EMPR       PIC S9(11)V COMP-3.
+004150 01  WS-INDICADORES.
+004160     05 WS-IND-CPSSOA-JURID-CONGL PIC S9(4) COMP-5.
+004170     05 WS-IND-DATA-INSTA-EMPR   PIC S9(4) COMP-5.
+004200 01  WS-MENSAGEM                 PIC X(60).
+004300 01  WS-TECLAS-PF.
+004400     05 WS-PF3                   PIC X(1) VALUE '3'.
+004500 COPY UORGM006.
+004600 LINKAGE SECTION.
+004700     COPY UORGL006 REPLACING UORGL006-COMMAREA BY DFHCOMMAREA.
+004800 PROCEDURE DIVISION.
+004900******************************************************************
+005000*    0000-MAINLINE                                               *
+005100******************************************************************
+005200 0000-MAINLINE                  SECTION.
+005300     IF EIBCALEN = ZERO
+005400         PERFORM 1000-TELA-INICIAL
+005500             THRU 1000-TELA-INICIAL-EXIT
+005600     ELSE
+005700         PERFORM 2000-PROCESSAR-TELA
+005800             THRU 2000-PROCESSAR-TELA-EXIT
+005900     END-IF.
+006000     GO TO 9000-ENCERRAR.
+006100******************************************************************
+006200*    1000-TELA-INICIAL                                          *
+006300******************************************************************
+006400 1000-TELA-INICIAL              SECTION.
+006500     MOVE SPACES TO UORGM006O.
+006600     MOVE -1 TO NSEQL.
+006700     EXEC CICS
+006800         SEND MAP('UORGM006') MAPSET('UORGS06')
+006900              FROM(UORGM006O) ERASE
+007000     END-EXEC.
+007100 1000-TELA-INICIAL-EXIT.
+007200     EXIT.
+007300******************************************************************
+007400*    2000-PROCESSAR-TELA                                        *
+007500******************************************************************
+007600 2000-PROCESSAR-TELA            SECTION.
+007700     IF EIBAID = WS-PF3
+007800         EXEC CICS
+007900             SEND TEXT FROM('FIM DA CONSULTA')
+008000                  ERASE FREEKB
+008100         END-EXEC
+008200         EXEC CICS
+008300             RETURN
+008400         END-EXEC
+008500     END-IF.
+008600     EXEC CICS
+008700         RECEIVE MAP('UORGM006') MAPSET('UORGS06')
+008800              INTO(UORGM006I)
+008900     END-EXEC.
+009000     MOVE SPACES TO WS-MENSAGEM.
+009100     IF NSEQI IS NOT NUMERIC OR NSEQI = SPACES
+009200         MOVE 'NUMERO DA SOLICITACAO INVALIDO'
+009300             TO WS-MENSAGEM
+009400     ELSE
+009500         MOVE NSEQI TO WS-NSEQ-SOLTC-MANUT
+009600         PERFORM 8000-CONSULTAR-EMPRESA
+009700             THRU 8000-CONSULTAR-EMPRESA-EXIT
+009800         IF WS-ACHOU-EMPRESA
+009900             MOVE 'CONSULTA REALIZADA COM SUCESSO'
+010000                 TO WS-MENSAGEM
+010100         ELSE
+010200             MOVE 'SOLICITACAO NAO ENCONTRADA'
+010300                 TO WS-MENSAGEM
+010400         END-IF
+010500     END-IF.
+010600     PERFORM 3000-MONTAR-TELA
+010700         THRU 3000-MONTAR-TELA-EXIT.
+010800     EXEC CICS
+010900         SEND MAP('UORGM006') MAPSET('UORGS06')
+011000              FROM(UORGM006O) ERASE
+011100     END-EXEC.
+011200 2000-PROCESSAR-TELA-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500*    3000-MONTAR-TELA                                           *
+011600******************************************************************
+011700 3000-MONTAR-TELA               SECTION.
+011800     MOVE SPACES TO UORGM006O.
+011900     IF WS-ACHOU-EMPRESA
+012000         MOVE WS-NSEQ-SOLTC-MANUT TO NSEQO
+012100         MOVE WS-CPSSOA-JURID-CONGL TO CONGLO
+012200         MOVE WS-DATA-INSTA-EMPR TO DINSTO
+012300         MOVE WS-NINSCR-REG-EMPR TO NINSCRO
+012400     END-IF.
+012500     MOVE WS-MENSAGEM TO MSGO.
+012600 3000-MONTAR-TELA-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*    8000-CONSULTAR-EMPRESA                                     *
+013000******************************************************************
+013100 8000-CONSULTAR-EMPRESA         SECTION.
+013200     MOVE 'N' TO WS-SW-ACHOU-EMPRESA.
+013300     EXEC SQL
+013400         SELECT CPSSOA_JURID_CONGL, DATA_INSTA_EMPR,
+013500                NINSCR_REG_EMPR
+013600           INTO :WS-CPSSOA-JURID-CONGL:WS-IND-CPSSOA-JURID-CONGL,
+013650                :WS-DATA-INSTA-EMPR:WS-IND-DATA-INSTA-EMPR,
+013700                :WS-NINSCR-REG-EMPR
+013800           FROM DB2PRD.TMANUT_EMPR_GRP
+013900          WHERE NSEQ_SOLTC_MANUT = :WS-NSEQ-SOLTC-MANUT
+014000     END-EXEC.
+014100     IF SQLCODE = ZERO
+014150         IF WS-IND-CPSSOA-JURID-CONGL < ZERO
+014160             MOVE ZERO TO WS-CPSSOA-JURID-CONGL
+014170         END-IF
+014180         IF WS-IND-DATA-INSTA-EMPR < ZERO
+014190             MOVE SPACES TO WS-DATA-INSTA-EMPR
+014195         END-IF
+014200         MOVE 'S' TO WS-SW-ACHOU-EMPRESA
+014300     END-IF.
+014400 8000-CONSULTAR-EMPRESA-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700*    9000-ENCERRAR                                               *
+014800******************************************************************
+014900 9000-ENCERRAR                  SECTION.
+015000     EXEC CICS
+015100         RETURN TRANSID('UO06') COMMAREA(DFHCOMMAREA)
+015200     END-EXEC.
+015300     GOBACK.
