@@ -0,0 +1,157 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0007                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0007.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ROTINA DE VALIDACAO CRUZADA DAS       *
+001600*                DATAS DE TMANUT_EMPR_GRP (INSTALACAO, ULTIMA    *
+001700*                ALTERACAO DE ATA, ENCERRAMENTOS CONTABIL E      *
+001800*                LEGAL, ARQUIVAMENTO DE ATA E DE SEDE).          *
+001900******************************************************************
+002000*
+002100*    FUNCAO: SUBPROGRAMA DE SERVICO CHAMADO POR QUALQUER ROTINA
+002200*    DE MANUTENCAO DE TMANUT_EMPR_GRP (ON-LINE OU BATCH) ANTES
+002300*    DO UPDATE/INSERT DA SOLICITACAO, PARA CONFERIR SE AS DATAS
+002400*    INFORMADAS SAO CONSISTENTES ENTRE SI. DEVOLVE '00' QUANDO
+002500*    TUDO ESTA CONSISTENTE OU UM CODIGO IDENTIFICANDO A REGRA
+002600*    VIOLADA. DATAS NAO INFORMADAS (SPACES/LOW-VALUES) SAO
+002700*    IGNORADAS NA REGRA CORRESPONDENTE.
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.         IBM-390.
+003200 OBJECT-COMPUTER.         IBM-390.
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-AREA-TRABALHO.
+003600     05 WS-DATA-ENTRADA           PIC X(10).
+003700     05 WS-DATA-SAIDA             PIC 9(8).
+003800     05 WS-DATA-INSTA-N           PIC 9(8).
+003900     05 WS-DENCRR-CTBIL-N         PIC 9(8).
+004000     05 WS-DULT-ALT-ATA-N         PIC 9(8).
+004100     05 WS-DENCRR-LEGAL-N         PIC 9(8).
+004200     05 WS-DARQ-ATA-INSTA-N       PIC 9(8).
+004300     05 WS-DARQ-INSTA-SEDE-N      PIC 9(8).
+004400 LINKAGE SECTION.
+004500 COPY UORGL007.
+004600 PROCEDURE DIVISION USING UORGL007-PARMS.
+004700******************************************************************
+004800*    0000-MAINLINE                                               *
+004900******************************************************************
+005000 0000-MAINLINE                  SECTION.
+005100     MOVE '00' TO UORGL007-RETORNO.
+005200     PERFORM 1000-CONVERTER-DATAS
+005300         THRU 1000-CONVERTER-DATAS-EXIT.
+005400     PERFORM 2000-VALIDAR-ALTERACAO
+005500         THRU 2000-VALIDAR-ALTERACAO-EXIT.
+005600     IF NOT UORGL007-OK
+005700         GO TO 0000-MAINLINE-EXIT
+005800     END-IF.
+005900     PERFORM 3000-VALIDAR-ENCERRAMENTO
+006000         THRU 3000-VALIDAR-ENCERRAMENTO-EXIT.
+006100     IF NOT UORGL007-OK
+006200         GO TO 0000-MAINLINE-EXIT
+006300     END-IF.
+006400     PERFORM 4000-VALIDAR-ARQUIVAMENTO
+006500         THRU 4000-VALIDAR-ARQUIVAMENTO-EXIT.
+006600 0000-MAINLINE-EXIT.
+006700     GOBACK.
+006800******************************************************************
+006900*    1000-CONVERTER-DATAS                                       *
+007000******************************************************************
+007100 1000-CONVERTER-DATAS           SECTION.
+007200     MOVE UORGL007-DATA-INSTA-EMPR TO WS-DATA-ENTRADA.
+007300     PERFORM 8000-CONVERTER-UMA-DATA
+007400         THRU 8000-CONVERTER-UMA-DATA-EXIT.
+007500     MOVE WS-DATA-SAIDA TO WS-DATA-INSTA-N.
+007600     MOVE UORGL007-DENCRR-CTBIL TO WS-DATA-ENTRADA.
+007700     PERFORM 8000-CONVERTER-UMA-DATA
+007800         THRU 8000-CONVERTER-UMA-DATA-EXIT.
+007900     MOVE WS-DATA-SAIDA TO WS-DENCRR-CTBIL-N.
+008000     MOVE UORGL007-DULT-ALT-ATA-INSTA TO WS-DATA-ENTRADA.
+008100     PERFORM 8000-CONVERTER-UMA-DATA
+008200         THRU 8000-CONVERTER-UMA-DATA-EXIT.
+008300     MOVE WS-DATA-SAIDA TO WS-DULT-ALT-ATA-N.
+008400     MOVE UORGL007-DENCRR-LEGAL TO WS-DATA-ENTRADA.
+008500     PERFORM 8000-CONVERTER-UMA-DATA
+008600         THRU 8000-CONVERTER-UMA-DATA-EXIT.
+008700     MOVE WS-DATA-SAIDA TO WS-DENCRR-LEGAL-N.
+008800     MOVE UORGL007-DARQ-ATA-INSTA-UND TO WS-DATA-ENTRADA.
+008900     PERFORM 8000-CONVERTER-UMA-DATA
+009000         THRU 8000-CONVERTER-UMA-DATA-EXIT.
+009100     MOVE WS-DATA-SAIDA TO WS-DARQ-ATA-INSTA-N.
+009200     MOVE UORGL007-DARQ-INSTA-SEDE TO WS-DATA-ENTRADA.
+009300     PERFORM 8000-CONVERTER-UMA-DATA
+009400         THRU 8000-CONVERTER-UMA-DATA-EXIT.
+009500     MOVE WS-DATA-SAIDA TO WS-DARQ-INSTA-SEDE-N.
+009600 1000-CONVERTER-DATAS-EXIT.
+009700     EXIT.
+009800******************************************************************
+009900*    2000-VALIDAR-ALTERACAO                                     *
+010000******************************************************************
+010100*    A DATA DA ULTIMA ALTERACAO DA ATA NAO PODE SER ANTERIOR A
+010200*    DATA DE INSTALACAO DA EMPRESA.
+010300 2000-VALIDAR-ALTERACAO         SECTION.
+010400     IF WS-DULT-ALT-ATA-N NOT = ZERO
+010500         AND WS-DATA-INSTA-N NOT = ZERO
+010600         AND WS-DULT-ALT-ATA-N < WS-DATA-INSTA-N
+010700         MOVE '04' TO UORGL007-RETORNO
+010800     END-IF.
+010900 2000-VALIDAR-ALTERACAO-EXIT.
+011000     EXIT.
+011100******************************************************************
+011200*    3000-VALIDAR-ENCERRAMENTO                                  *
+011300******************************************************************
+011400*    O ENCERRAMENTO LEGAL NAO PODE SER ANTERIOR AO ENCERRAMENTO
+011500*    CONTABIL.
+011600 3000-VALIDAR-ENCERRAMENTO      SECTION.
+011700     IF WS-DENCRR-LEGAL-N NOT = ZERO
+011800         AND WS-DENCRR-CTBIL-N NOT = ZERO
+011900         AND WS-DENCRR-LEGAL-N < WS-DENCRR-CTBIL-N
+012000         MOVE '08' TO UORGL007-RETORNO
+012100     END-IF.
+012200 3000-VALIDAR-ENCERRAMENTO-EXIT.
+012300     EXIT.
+012400******************************************************************
+012500*    4000-VALIDAR-ARQUIVAMENTO                                  *
+012600******************************************************************
+012700*    O ARQUIVAMENTO DA ATA E DA SEDE NAO PODE SER ANTERIOR A
+012800*    DATA DE INSTALACAO DA EMPRESA.
+012900 4000-VALIDAR-ARQUIVAMENTO      SECTION.
+013000     IF WS-DARQ-ATA-INSTA-N NOT = ZERO
+013100         AND WS-DATA-INSTA-N NOT = ZERO
+013200         AND WS-DARQ-ATA-INSTA-N < WS-DATA-INSTA-N
+013300         MOVE '12' TO UORGL007-RETORNO
+013400         GO TO 4000-VALIDAR-ARQUIVAMENTO-EXIT
+013500     END-IF.
+013600     IF WS-DARQ-INSTA-SEDE-N NOT = ZERO
+013700         AND WS-DATA-INSTA-N NOT = ZERO
+013800         AND WS-DARQ-INSTA-SEDE-N < WS-DATA-INSTA-N
+013900         MOVE '12' TO UORGL007-RETORNO
+014000     END-IF.
+014100 4000-VALIDAR-ARQUIVAMENTO-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400*    8000-CONVERTER-UMA-DATA                                    *
+014500******************************************************************
+014600*    CONVERTE UMA DATA NO FORMATO CHAR ISO (AAAA-MM-DD) PARA
+014700*    NUMERICO AAAAMMDD. QUANDO NAO INFORMADA, DEVOLVE ZERO.
+014800 8000-CONVERTER-UMA-DATA        SECTION.
+014900     IF WS-DATA-ENTRADA = SPACES OR LOW-VALUES
+015000         MOVE ZERO TO WS-DATA-SAIDA
+015100     ELSE
+015200         STRING WS-DATA-ENTRADA(1:4) WS-DATA-ENTRADA(6:2)
+015300                WS-DATA-ENTRADA(9:2)
+015400                DELIMITED BY SIZE INTO WS-DATA-SAIDA
+015500     END-IF.
+015600 8000-CONVERTER-UMA-DATA-EXIT.
+015700     EXIT.
