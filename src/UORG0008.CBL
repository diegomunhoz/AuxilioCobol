@@ -0,0 +1,180 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0008                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0008.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RELATORIO DE NINSCR_REG_EMPR (CNPJ)    *
+001600*                REPETIDO EM MAIS DE UMA SOLICITACAO DE          *
+001700*                INSTALACAO DE EMPRESA, AINDA QUE SOB             *
+001800*                CONGLOMERADOS (CPSSOA_JURID_CONGL) DIFERENTES.   *
+001900******************************************************************
+002000*
+002100*    FUNCAO: LE TMANUT_EMPR_GRP EM ORDEM DE NINSCR_REG_EMPR E
+002200*    NSEQ_SOLTC_MANUT, COMPARANDO CADA REGISTRO COM O ANTERIOR.
+002300*    QUANDO A MESMA INSCRICAO (NINSCR_REG_EMPR) APARECE EM MAIS
+002400*    DE UMA SOLICITACAO, AS OCORRENCIAS ENVOLVIDAS SAO IMPRESSAS
+002500*    COMO EXCECAO. REGISTROS SEM NINSCR_REG_EMPR INFORMADO (NULL)
+002600*    NAO ENTRAM NA COMPARACAO.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT REL-UORGS008 ASSIGN TO UORGS008
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  REL-UORGS008
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REL-UORGS008-REG            PIC X(133).
+004200 WORKING-STORAGE SECTION.
+004300     EXEC SQL INCLUDE SQLCA END-EXEC.
+004400 01  WS-SWITCHES.
+004500     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004600        88 WS-FIM-CURSOR              VALUE 'S'.
+004700     05 WS-SW-PRIMEIRA-LEITURA   PIC X(1) VALUE 'S'.
+004800        88 WS-PRIMEIRA-LEITURA        VALUE 'S'.
+004900     05 WS-SW-ANTERIOR-IMPRESSO  PIC X(1) VALUE 'N'.
+005000        88 WS-ANTERIOR-IMPRESSO       VALUE 'S'.
+005100 01  WS-CONTADORES.
+005200     05 WS-QTDE-DUPLICADOS       PIC S9(7) COMP VALUE ZERO.
+005300 01  WS-QUEBRA-CONTROLE.
+005400     05 WS-NINSCR-ANTERIOR       PIC S9(11)V COMP-3.
+005500     05 WS-NSEQ-ANTERIOR         PIC S9(10)V COMP-3.
+005600     05 WS-CPSSOA-ANTERIOR       PIC S9(10)V COMP-3.
+005700 01  WS-AREA-TRABALHO.
+005800     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+005900     05 WS-CPSSOA-JURID-CONGL    PIC S9(10)V COMP-3.
+006000     05 WS-NINSCR-REG-EMPR       PIC S9(11)V COMP-3.
+006050 01  WS-INDICADORES.
+006060     05 WS-IND-CPSSOA-JURID-CONGL PIC S9(4) COMP-5.
+006100 COPY UORGS008.
+006200 PROCEDURE DIVISION.
+006300******************************************************************
+006400*    0000-MAINLINE                                               *
+006500******************************************************************
+006600 0000-MAINLINE                  SECTION.
+006700     PERFORM 1000-ABRIR-ARQUIVOS
+006800         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006900     PERFORM 2000-PROCESSAR-CURSOR
+007000         THRU 2000-PROCESSAR-CURSOR-EXIT
+007100         UNTIL WS-FIM-CURSOR.
+007200     PERFORM 7000-ENCERRAR
+007300         THRU 7000-ENCERRAR-EXIT.
+007400     GOBACK.
+007500******************************************************************
+007600*    1000-ABRIR-ARQUIVOS                                        *
+007700******************************************************************
+007800 1000-ABRIR-ARQUIVOS            SECTION.
+007900     OPEN OUTPUT REL-UORGS008.
+008000     EXEC SQL
+008100         DECLARE CUR-UORG0008 CURSOR FOR
+008200         SELECT NSEQ_SOLTC_MANUT, CPSSOA_JURID_CONGL,
+008300                NINSCR_REG_EMPR
+008400           FROM DB2PRD.TMANUT_EMPR_GRP
+008500          WHERE NINSCR_REG_EMPR IS NOT NULL
+008600          ORDER BY NINSCR_REG_EMPR, NSEQ_SOLTC_MANUT
+008700     END-EXEC.
+008800     EXEC SQL
+008900         OPEN CUR-UORG0008
+009000     END-EXEC.
+009100     PERFORM 8000-LER-CURSOR
+009200         THRU 8000-LER-CURSOR-EXIT.
+009300 1000-ABRIR-ARQUIVOS-EXIT.
+009400     EXIT.
+009500******************************************************************
+009600*    2000-PROCESSAR-CURSOR                                      *
+009700******************************************************************
+009800 2000-PROCESSAR-CURSOR          SECTION.
+009900     IF NOT WS-PRIMEIRA-LEITURA
+010000         IF WS-NINSCR-REG-EMPR = WS-NINSCR-ANTERIOR
+010100             IF NOT WS-ANTERIOR-IMPRESSO
+010200                 MOVE WS-NINSCR-ANTERIOR TO UORGS008-NINSCR-REG
+010300                 MOVE WS-NSEQ-ANTERIOR TO UORGS008-NSEQ-SOLTC
+010400                 MOVE WS-CPSSOA-ANTERIOR
+010500                     TO UORGS008-CPSSOA-CONGL
+010600                 PERFORM 3000-IMPRIMIR-DETALHE
+010700                     THRU 3000-IMPRIMIR-DETALHE-EXIT
+010800                 MOVE 'S' TO WS-SW-ANTERIOR-IMPRESSO
+010900             END-IF
+011000             MOVE WS-NINSCR-REG-EMPR TO UORGS008-NINSCR-REG
+011100             MOVE WS-NSEQ-SOLTC-MANUT TO UORGS008-NSEQ-SOLTC
+011200             MOVE WS-CPSSOA-JURID-CONGL
+011300                 TO UORGS008-CPSSOA-CONGL
+011400             PERFORM 3000-IMPRIMIR-DETALHE
+011500                 THRU 3000-IMPRIMIR-DETALHE-EXIT
+011600             ADD 1 TO WS-QTDE-DUPLICADOS
+011700         ELSE
+011800             MOVE 'N' TO WS-SW-ANTERIOR-IMPRESSO
+011900         END-IF
+012000     END-IF.
+012100     MOVE WS-NINSCR-REG-EMPR TO WS-NINSCR-ANTERIOR.
+012200     MOVE WS-NSEQ-SOLTC-MANUT TO WS-NSEQ-ANTERIOR.
+012300     MOVE WS-CPSSOA-JURID-CONGL TO WS-CPSSOA-ANTERIOR.
+012400     MOVE 'N' TO WS-SW-PRIMEIRA-LEITURA.
+012500     PERFORM 8000-LER-CURSOR
+012600         THRU 8000-LER-CURSOR-EXIT.
+012700 2000-PROCESSAR-CURSOR-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000*    3000-IMPRIMIR-DETALHE                                      *
+013100******************************************************************
+013200 3000-IMPRIMIR-DETALHE          SECTION.
+013300     MOVE ' ' TO UORGS008-CTL-IMPRESSAO.
+013400     WRITE REL-UORGS008-REG FROM UORGS008-LINHA.
+013500 3000-IMPRIMIR-DETALHE-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*    7000-ENCERRAR                                               *
+013900******************************************************************
+014000 7000-ENCERRAR                  SECTION.
+014100     MOVE SPACES TO UORGS008-LINHA.
+014200     MOVE '0' TO UORGS008-CTL-IMPRESSAO.
+014300     MOVE 'TOTAL DE INSCRICOES DUPLICADAS.:'
+014400         TO UORGS008-TOT-ROTULO.
+014500     MOVE WS-QTDE-DUPLICADOS TO UORGS008-TOT-QTDE.
+014600     WRITE REL-UORGS008-REG FROM UORGS008-LINHA.
+014700     EXEC SQL
+014800         CLOSE CUR-UORG0008
+014900     END-EXEC.
+015000     CLOSE REL-UORGS008.
+015100 7000-ENCERRAR-EXIT.
+015200     EXIT.
+015300******************************************************************
+015400*    8000-LER-CURSOR                                            *
+015500******************************************************************
+015600 8000-LER-CURSOR                SECTION.
+015700     MOVE SPACES TO UORGS008-LINHA.
+015800     EXEC SQL
+015900         FETCH CUR-UORG0008
+016000          INTO :WS-NSEQ-SOLTC-MANUT,
+016050               :WS-CPSSOA-JURID-CONGL:WS-IND-CPSSOA-JURID-CONGL,
+016100               :WS-NINSCR-REG-EMPR
+016200     END-EXEC.
+016300     IF SQLCODE = 100
+016400         MOVE 'S' TO WS-SW-FIM-CURSOR
+016500     ELSE
+016600     IF SQLCODE NOT = ZERO
+016700         DISPLAY 'UORG0008 - ERRO SQLCODE=' SQLCODE
+016800             ' NO FETCH DO CURSOR'
+016900         MOVE 'S' TO WS-SW-FIM-CURSOR
+016950     ELSE
+016960         IF WS-IND-CPSSOA-JURID-CONGL < ZERO
+016970             MOVE ZERO TO WS-CPSSOA-JURID-CONGL
+016980         END-IF
+017000     END-IF
+017100     END-IF.
+017200 8000-LER-CURSOR-EXIT.
+017300     EXIT.
