@@ -0,0 +1,378 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0009                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0009.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - TRANSACAO UO09, MANUTENCAO ONLINE DO   *
+001600*                CATALOGO DE TIPO (TTPO_UND_ORGNZ) E NATUREZA     *
+001700*                (TNATUZ_UND_ORGNZ) DE UNIDADE ORGANIZACIONAL.    *
+001800******************************************************************
+001900*
+002000*    FUNCAO: TRANSACAO CICS DE MANUTENCAO. NA PRIMEIRA ENTRADA
+002100*    (SEM COMMAREA) EXIBE A TELA EM BRANCO. NAS ENTRADAS
+002200*    SEGUINTES, RECEBE TABELA (T=TIPO, N=NATUREZA), FUNCAO
+002300*    (I=INCLUSAO, A=ALTERACAO), CODIGO E DESCRICAO DIGITADOS E
+002400*    GRAVA NA TABELA DE CATALOGO CORRESPONDENTE, REAPRESENTANDO
+002500*    A TELA COM MENSAGEM DE SUCESSO OU DE ERRO, PERMANECENDO
+002600*    PSEUDO-CONVERSACIONAL ATE QUE O OPERADOR PRESSIONE PF3.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400     EXEC SQL INCLUDE SQLCA END-EXEC.
+003500 01  WS-SWITCHES.
+003600     05 WS-SW-CODIGO-EXISTE      PIC X(1) VALUE 'N'.
+003700        88 WS-CODIGO-EXISTE           VALUE 'S'.
+003750     05 WS-SW-CODIGO-ATIVO       PIC X(1) VALUE 'N'.
+003770        88 WS-CODIGO-ATIVO            VALUE 'S'.
+003800 01  WS-AREA-TRABALHO.
+003900     05 WS-CODIGO                PIC S9(3)V COMP-3.
+004000     05 WS-DESCRICAO             PIC X(40).
+004100     05 WS-CINDCD-DEPDT-UND      PIC X(1).
+004150     05 WS-CSIT-ATUAL            PIC S9(1)V COMP-3.
+004200 01  WS-MENSAGEM                 PIC X(60).
+004300 01  WS-CUSUARIO                 PIC X(9).
+004400 01  WS-TECLAS-PF.
+004500     05 WS-PF3                   PIC X(1) VALUE '3'.
+004600 COPY UORGM009.
+004700 LINKAGE SECTION.
+004800     COPY UORGL009 REPLACING UORGL009-COMMAREA BY DFHCOMMAREA.
+004900 PROCEDURE DIVISION.
+005000******************************************************************
+005100*    0000-MAINLINE                                               *
+005200******************************************************************
+005300 0000-MAINLINE                  SECTION.
+005400     IF EIBCALEN = ZERO
+005500         PERFORM 1000-TELA-INICIAL
+005600             THRU 1000-TELA-INICIAL-EXIT
+005700     ELSE
+005800         PERFORM 2000-PROCESSAR-TELA
+005900             THRU 2000-PROCESSAR-TELA-EXIT
+006000     END-IF.
+006100     GO TO 9000-ENCERRAR.
+006200******************************************************************
+006300*    1000-TELA-INICIAL                                          *
+006400******************************************************************
+006500 1000-TELA-INICIAL              SECTION.
+006600     MOVE SPACES TO UORGM009O.
+006700     MOVE -1 TO TABELAL.
+006800     EXEC CICS
+006900         SEND MAP('UORGM009') MAPSET('UORGS09')
+007000              FROM(UORGM009O) ERASE
+007100     END-EXEC.
+007200 1000-TELA-INICIAL-EXIT.
+007300     EXIT.
+007400******************************************************************
+007500*    2000-PROCESSAR-TELA                                        *
+007600******************************************************************
+007700 2000-PROCESSAR-TELA            SECTION.
+007800     IF EIBAID = WS-PF3
+007900         EXEC CICS
+008000             SEND TEXT FROM('FIM DA MANUTENCAO')
+008100                  ERASE FREEKB
+008200         END-EXEC
+008300         EXEC CICS
+008400             RETURN
+008500         END-EXEC
+008600     END-IF.
+008700     EXEC CICS
+008800         RECEIVE MAP('UORGM009') MAPSET('UORGS09')
+008900              INTO(UORGM009I)
+009000     END-EXEC.
+009100     MOVE SPACES TO WS-MENSAGEM.
+009200     MOVE EIBOPID TO WS-CUSUARIO.
+009300     PERFORM 3000-VALIDAR-ENTRADA
+009400         THRU 3000-VALIDAR-ENTRADA-EXIT.
+009500     IF WS-MENSAGEM = SPACES
+009600         PERFORM 4000-GRAVAR-CATALOGO
+009700             THRU 4000-GRAVAR-CATALOGO-EXIT
+009800     END-IF.
+009900     MOVE WS-MENSAGEM TO MSGO.
+010000     EXEC CICS
+010100         SEND MAP('UORGM009') MAPSET('UORGS09')
+010200              FROM(UORGM009O) ERASE
+010300     END-EXEC.
+010400 2000-PROCESSAR-TELA-EXIT.
+010500     EXIT.
+010600******************************************************************
+010700*    3000-VALIDAR-ENTRADA                                       *
+010800******************************************************************
+010900 3000-VALIDAR-ENTRADA           SECTION.
+011000     IF TABELAI NOT = 'T' AND TABELAI NOT = 'N'
+011100         MOVE 'TABELA INVALIDA - INFORME T OU N'
+011200             TO WS-MENSAGEM
+011300         GO TO 3000-VALIDAR-ENTRADA-EXIT
+011400     END-IF.
+011500     IF FUNCAOI NOT = 'I' AND FUNCAOI NOT = 'A'
+011550        AND FUNCAOI NOT = 'D'
+011600         MOVE 'FUNCAO INVALIDA - INFORME I, A OU D'
+011700             TO WS-MENSAGEM
+011800         GO TO 3000-VALIDAR-ENTRADA-EXIT
+011900     END-IF.
+012000     IF CODIGOI IS NOT NUMERIC OR CODIGOI = SPACES
+012100         MOVE 'CODIGO INVALIDO' TO WS-MENSAGEM
+012200         GO TO 3000-VALIDAR-ENTRADA-EXIT
+012300     END-IF.
+012400     IF DESCRI = SPACES AND FUNCAOI NOT = 'D'
+012500         MOVE 'DESCRICAO NAO INFORMADA' TO WS-MENSAGEM
+012600         GO TO 3000-VALIDAR-ENTRADA-EXIT
+012700     END-IF.
+012800     MOVE CODIGOI TO WS-CODIGO.
+012900     MOVE DESCRI TO WS-DESCRICAO.
+013000     MOVE DEPDTI TO WS-CINDCD-DEPDT-UND.
+013100 3000-VALIDAR-ENTRADA-EXIT.
+013200     EXIT.
+013300******************************************************************
+013400*    4000-GRAVAR-CATALOGO                                       *
+013500******************************************************************
+013600 4000-GRAVAR-CATALOGO           SECTION.
+013700     IF TABELAI = 'T'
+013800         PERFORM 5000-GRAVAR-TIPO
+013900             THRU 5000-GRAVAR-TIPO-EXIT
+014000     ELSE
+014100         PERFORM 6000-GRAVAR-NATUREZA
+014200             THRU 6000-GRAVAR-NATUREZA-EXIT
+014300     END-IF.
+014400 4000-GRAVAR-CATALOGO-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700*    5000-GRAVAR-TIPO                                           *
+014800******************************************************************
+014900 5000-GRAVAR-TIPO               SECTION.
+014905     IF FUNCAOI = 'I'
+014910         PERFORM 8000-VERIFICAR-TIPO
+014915             THRU 8000-VERIFICAR-TIPO-EXIT
+014920         IF WS-CODIGO-EXISTE AND WS-CODIGO-ATIVO
+014925             MOVE 'CODIGO DE TIPO JA CADASTRADO'
+014930                 TO WS-MENSAGEM
+014935         ELSE
+014940         IF WS-CODIGO-EXISTE
+014945             EXEC SQL
+014950                 UPDATE DB2PRD.TTPO_UND_ORGNZ
+014955                    SET CSIT_TPO_UND_ORGNZ = 1,
+014960                        ITPO_UND_ORGNZ = :WS-DESCRICAO,
+014965                        CINDCD_DEPDT_UND = :WS-CINDCD-DEPDT-UND,
+014970                        HMANUT_REG = CURRENT TIMESTAMP,
+014975                        CUSUAR_MANUT = :WS-CUSUARIO
+014980                  WHERE CTPO_UND_ORGNZ = :WS-CODIGO
+014985             END-EXEC
+014990             IF SQLCODE = ZERO
+014995                 MOVE 'TIPO REATIVADO COM SUCESSO'
+015000                     TO WS-MENSAGEM
+015005             ELSE
+015010                 MOVE 'ERRO NA REATIVACAO DO TIPO'
+015015                     TO WS-MENSAGEM
+015020             END-IF
+015025         ELSE
+015030             EXEC SQL
+015035                 INSERT INTO DB2PRD.TTPO_UND_ORGNZ
+015040                        (CTPO_UND_ORGNZ, CSIT_TPO_UND_ORGNZ,
+015045                         ITPO_UND_ORGNZ,
+015050                         CINDCD_DEPDT_UND, HINCL_REG,
+015055                         CUSUAR_INCL)
+015060                 VALUES (:WS-CODIGO, 1, :WS-DESCRICAO,
+015065                         :WS-CINDCD-DEPDT-UND,
+015070                         CURRENT TIMESTAMP, :WS-CUSUARIO)
+015075             END-EXEC
+015080             IF SQLCODE = ZERO
+015085                 MOVE 'TIPO INCLUIDO COM SUCESSO'
+015090                     TO WS-MENSAGEM
+015095             ELSE
+015100                 MOVE 'ERRO NA INCLUSAO DO TIPO'
+015105                     TO WS-MENSAGEM
+015110             END-IF
+015115         END-IF
+015120         END-IF
+015125     ELSE
+015130     IF FUNCAOI = 'D'
+015135         EXEC SQL
+015140             UPDATE DB2PRD.TTPO_UND_ORGNZ
+015145                SET CSIT_TPO_UND_ORGNZ = 0,
+015150                    HMANUT_REG = CURRENT TIMESTAMP,
+015155                    CUSUAR_MANUT = :WS-CUSUARIO
+015160              WHERE CTPO_UND_ORGNZ = :WS-CODIGO
+015165         END-EXEC
+015170         IF SQLCODE = ZERO
+015175             MOVE 'TIPO DESATIVADO COM SUCESSO' TO WS-MENSAGEM
+015180         ELSE
+015185             IF SQLCODE = 100
+015190                 MOVE 'CODIGO DE TIPO NAO ENCONTRADO'
+015195                     TO WS-MENSAGEM
+015200             ELSE
+015205                 MOVE 'ERRO NA DESATIVACAO DO TIPO'
+015210                     TO WS-MENSAGEM
+015215             END-IF
+015220         END-IF
+015225     ELSE
+015230         EXEC SQL
+015235             UPDATE DB2PRD.TTPO_UND_ORGNZ
+015240                SET ITPO_UND_ORGNZ = :WS-DESCRICAO,
+015245                    CINDCD_DEPDT_UND = :WS-CINDCD-DEPDT-UND,
+015250                    HMANUT_REG = CURRENT TIMESTAMP,
+015255                    CUSUAR_MANUT = :WS-CUSUARIO
+015260              WHERE CTPO_UND_ORGNZ = :WS-CODIGO
+015265         END-EXEC
+015270         IF SQLCODE = ZERO
+015275             MOVE 'TIPO ALTERADO COM SUCESSO' TO WS-MENSAGEM
+015280         ELSE
+015285             IF SQLCODE = 100
+015290                 MOVE 'CODIGO DE TIPO NAO ENCONTRADO'
+015295                     TO WS-MENSAGEM
+015300             ELSE
+015305                 MOVE 'ERRO NA ALTERACAO DO TIPO'
+015310                     TO WS-MENSAGEM
+015315             END-IF
+015320         END-IF
+015325     END-IF
+015330     END-IF.
+015335 5000-GRAVAR-TIPO-EXIT.
+019600     EXIT.
+019700******************************************************************
+019800*    6000-GRAVAR-NATUREZA                                       *
+019900******************************************************************
+020000 6000-GRAVAR-NATUREZA           SECTION.
+020005     IF FUNCAOI = 'I'
+020010         PERFORM 9000-VERIFICAR-NATUREZA
+020015             THRU 9000-VERIFICAR-NATUREZA-EXIT
+020020         IF WS-CODIGO-EXISTE AND WS-CODIGO-ATIVO
+020025             MOVE 'CODIGO DE NATUREZA JA CADASTRADO'
+020030                 TO WS-MENSAGEM
+020035         ELSE
+020040         IF WS-CODIGO-EXISTE
+020045             EXEC SQL
+020050                 UPDATE DB2PRD.TNATUZ_UND_ORGNZ
+020055                    SET CSIT_NATUZ_UND_ORGNZ = 1,
+020060                        INATUZ_UND_ORGNZ = :WS-DESCRICAO,
+020065                        HMANUT_REG = CURRENT TIMESTAMP,
+020070                        CUSUAR_MANUT = :WS-CUSUARIO
+020075                  WHERE CNATUZ_UND_ORGNZ = :WS-CODIGO
+020080             END-EXEC
+020085             IF SQLCODE = ZERO
+020090                 MOVE 'NATUREZA REATIVADA COM SUCESSO'
+020095                     TO WS-MENSAGEM
+020100             ELSE
+020105                 MOVE 'ERRO NA REATIVACAO DA NATUREZA'
+020110                     TO WS-MENSAGEM
+020115             END-IF
+020120         ELSE
+020125             EXEC SQL
+020130                 INSERT INTO DB2PRD.TNATUZ_UND_ORGNZ
+020135                        (CNATUZ_UND_ORGNZ, CSIT_NATUZ_UND_ORGNZ,
+020140                         INATUZ_UND_ORGNZ,
+020145                         HINCL_REG, CUSUAR_INCL)
+020150                 VALUES (:WS-CODIGO, 1, :WS-DESCRICAO,
+020155                         CURRENT TIMESTAMP, :WS-CUSUARIO)
+020160             END-EXEC
+020165             IF SQLCODE = ZERO
+020170                 MOVE 'NATUREZA INCLUIDA COM SUCESSO'
+020175                     TO WS-MENSAGEM
+020180             ELSE
+020185                 MOVE 'ERRO NA INCLUSAO DA NATUREZA'
+020190                     TO WS-MENSAGEM
+020195             END-IF
+020200         END-IF
+020205         END-IF
+020210     ELSE
+020215     IF FUNCAOI = 'D'
+020260         EXEC SQL
+020270             UPDATE DB2PRD.TNATUZ_UND_ORGNZ
+020280                SET CSIT_NATUZ_UND_ORGNZ = 0,
+020290                    HMANUT_REG = CURRENT TIMESTAMP,
+020300                    CUSUAR_MANUT = :WS-CUSUARIO
+020310              WHERE CNATUZ_UND_ORGNZ = :WS-CODIGO
+020320         END-EXEC
+020330         IF SQLCODE = ZERO
+020340             MOVE 'NATUREZA DESATIVADA COM SUCESSO' TO WS-MENSAGEM
+020350         ELSE
+020360             IF SQLCODE = 100
+020370                 MOVE 'CODIGO DE NATUREZA NAO ENCONTRADO'
+020380                     TO WS-MENSAGEM
+020390             ELSE
+020400                 MOVE 'ERRO NA DESATIVACAO DA NATUREZA'
+020410                     TO WS-MENSAGEM
+020420             END-IF
+020430         END-IF
+020440     ELSE
+020450         EXEC SQL
+020460             UPDATE DB2PRD.TNATUZ_UND_ORGNZ
+020470                SET INATUZ_UND_ORGNZ = :WS-DESCRICAO,
+020480                    HMANUT_REG = CURRENT TIMESTAMP,
+020490                    CUSUAR_MANUT = :WS-CUSUARIO
+020500              WHERE CNATUZ_UND_ORGNZ = :WS-CODIGO
+020510         END-EXEC
+020520         IF SQLCODE = ZERO
+020530             MOVE 'NATUREZA ALTERADA COM SUCESSO'
+020540                 TO WS-MENSAGEM
+020550         ELSE
+020560             IF SQLCODE = 100
+020570                 MOVE 'CODIGO DE NATUREZA NAO ENCONTRADO'
+020580                     TO WS-MENSAGEM
+020590             ELSE
+020600                 MOVE 'ERRO NA ALTERACAO DA NATUREZA'
+020610                     TO WS-MENSAGEM
+020620             END-IF
+020630         END-IF
+020640     END-IF
+020650     END-IF.
+024400 6000-GRAVAR-NATUREZA-EXIT.
+024500     EXIT.
+024600******************************************************************
+024700*    8000-VERIFICAR-TIPO                                        *
+024800******************************************************************
+024900 8000-VERIFICAR-TIPO            SECTION.
+025000     MOVE 'N' TO WS-SW-CODIGO-EXISTE.
+025020     MOVE 'N' TO WS-SW-CODIGO-ATIVO.
+025100     EXEC SQL
+025150         SELECT CSIT_TPO_UND_ORGNZ
+025200           INTO :WS-CSIT-ATUAL
+025400           FROM DB2PRD.TTPO_UND_ORGNZ
+025500          WHERE CTPO_UND_ORGNZ = :WS-CODIGO
+025600     END-EXEC.
+025700     IF SQLCODE = ZERO
+025800         MOVE 'S' TO WS-SW-CODIGO-EXISTE
+025820         IF WS-CSIT-ATUAL = 1
+025840             MOVE 'S' TO WS-SW-CODIGO-ATIVO
+025860         END-IF
+025880     END-IF.
+026000 8000-VERIFICAR-TIPO-EXIT.
+026100     EXIT.
+026200******************************************************************
+026300*    9000-VERIFICAR-NATUREZA                                    *
+026400******************************************************************
+026500 9000-VERIFICAR-NATUREZA        SECTION.
+026600     MOVE 'N' TO WS-SW-CODIGO-EXISTE.
+026620     MOVE 'N' TO WS-SW-CODIGO-ATIVO.
+026700     EXEC SQL
+026750         SELECT CSIT_NATUZ_UND_ORGNZ
+026900           INTO :WS-CSIT-ATUAL
+027000           FROM DB2PRD.TNATUZ_UND_ORGNZ
+027100          WHERE CNATUZ_UND_ORGNZ = :WS-CODIGO
+027200     END-EXEC.
+027300     IF SQLCODE = ZERO
+027400         MOVE 'S' TO WS-SW-CODIGO-EXISTE
+027420         IF WS-CSIT-ATUAL = 1
+027440             MOVE 'S' TO WS-SW-CODIGO-ATIVO
+027460         END-IF
+027480     END-IF.
+027600 9000-VERIFICAR-NATUREZA-EXIT.
+027700     EXIT.
+027800******************************************************************
+027900*    9000-ENCERRAR                                               *
+028000******************************************************************
+028100 9000-ENCERRAR                  SECTION.
+028200     EXEC CICS
+028300         RETURN TRANSID('UO09') COMMAREA(DFHCOMMAREA)
+028400     END-EXEC.
+028500     GOBACK.
