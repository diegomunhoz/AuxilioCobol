@@ -0,0 +1,90 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0010                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0010.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ROTINA DE CONFERENCIA DE USO DE UM     *
+001600*                CTPO_UND_ORGNZ ANTES DE SUA INATIVACAO NO       *
+001700*                CATALOGO DE TIPOS DE UNIDADE ORGANIZACIONAL.     *
+001800******************************************************************
+001900*
+002000*    FUNCAO: SUBPROGRAMA DE SERVICO CHAMADO PELA MANUTENCAO DO
+002100*    CATALOGO DE TIPOS (UORG0009 OU EQUIVALENTE BATCH) ANTES DE
+002200*    MARCAR UM CTPO_UND_ORGNZ COMO INATIVO. CONTA QUANTAS
+002300*    UNIDADES ATIVAS (CSIT_UND_ORGNZ = 1) EM TUND_ORGNZ AINDA
+002400*    USAM O TIPO. DEVOLVE '04' SE HOUVER USO, IMPEDINDO A
+002500*    INATIVACAO, '08' SE O TIPO NAO EXISTE NO CATALOGO, OU '00'
+002600*    SE A INATIVACAO PODE PROSSEGUIR.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400     EXEC SQL INCLUDE SQLCA END-EXEC.
+003500 01  WS-SWITCHES.
+003600     05 WS-SW-TIPO-EXISTE        PIC X(1) VALUE 'N'.
+003700        88 WS-TIPO-EXISTE             VALUE 'S'.
+003800 01  WS-AREA-TRABALHO.
+003900     05 WS-CTPO-UND-ORGNZ        PIC S9(3)V COMP-3.
+004000 LINKAGE SECTION.
+004100 COPY UORGL010.
+004200 PROCEDURE DIVISION USING UORGL010-PARMS.
+004300******************************************************************
+004400*    0000-MAINLINE                                               *
+004500******************************************************************
+004600 0000-MAINLINE                  SECTION.
+004700     MOVE '00' TO UORGL010-RETORNO.
+004800     MOVE ZERO TO UORGL010-QTDE-UND-EM-USO.
+004900     PERFORM 1000-VERIFICAR-TIPO
+005000         THRU 1000-VERIFICAR-TIPO-EXIT.
+005100     IF NOT WS-TIPO-EXISTE
+005200         MOVE '08' TO UORGL010-RETORNO
+005300         GO TO 0000-MAINLINE-EXIT
+005400     END-IF.
+005500     PERFORM 2000-CONTAR-UNIDADES-ATIVAS
+005600         THRU 2000-CONTAR-UNIDADES-ATIVAS-EXIT.
+005700     IF UORGL010-QTDE-UND-EM-USO > ZERO
+005800         MOVE '04' TO UORGL010-RETORNO
+005900     END-IF.
+006000 0000-MAINLINE-EXIT.
+006100     GOBACK.
+006200******************************************************************
+006300*    1000-VERIFICAR-TIPO                                        *
+006400******************************************************************
+006500 1000-VERIFICAR-TIPO            SECTION.
+006600     MOVE 'N' TO WS-SW-TIPO-EXISTE.
+006700     EXEC SQL
+006800         SELECT CTPO_UND_ORGNZ
+006900           INTO :WS-CTPO-UND-ORGNZ
+007000           FROM DB2PRD.TTPO_UND_ORGNZ
+007100          WHERE CTPO_UND_ORGNZ = :UORGL010-CTPO-UND-ORGNZ
+007200     END-EXEC.
+007300     IF SQLCODE = ZERO
+007400         MOVE 'S' TO WS-SW-TIPO-EXISTE
+007500     END-IF.
+007600 1000-VERIFICAR-TIPO-EXIT.
+007700     EXIT.
+007800******************************************************************
+007900*    2000-CONTAR-UNIDADES-ATIVAS                                *
+008000******************************************************************
+008100 2000-CONTAR-UNIDADES-ATIVAS    SECTION.
+008200     EXEC SQL
+008300         SELECT COUNT(*)
+008400           INTO :UORGL010-QTDE-UND-EM-USO
+008500           FROM DB2PRD.TUND_ORGNZ
+008600          WHERE CTPO_UND_ORGNZ = :UORGL010-CTPO-UND-ORGNZ
+008700            AND CSIT_UND_ORGNZ = 1
+008800     END-EXEC.
+008900 2000-CONTAR-UNIDADES-ATIVAS-EXIT.
+009000     EXIT.
