@@ -0,0 +1,193 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0011                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0011.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - EXTRACAO BATCH DE TUND_ORGNZ PARA A    *
+001600*                REMESSA DE CADASTRO DE UNIDADES AO BACEN.        *
+001700******************************************************************
+001800*
+001900*    FUNCAO: LE AS UNIDADES ATIVAS (CSIT_UND_ORGNZ = 1) DE
+002000*    TUND_ORGNZ E GRAVA O ARQUIVO DE REMESSA NO LAYOUT UORGS011,
+002100*    COM REGISTRO HEADER (DATA DE PROCESSAMENTO), UM REGISTRO
+002200*    DETALHE POR UNIDADE E REGISTRO TRAILER COM A QUANTIDADE
+002300*    TOTAL DE UNIDADES EXTRAIDAS.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.         IBM-390.
+002800 OBJECT-COMPUTER.         IBM-390.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT REL-UORGS011 ASSIGN TO UORGS011
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  REL-UORGS011
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  REL-UORGS011-REG            PIC X(133).
+003900 WORKING-STORAGE SECTION.
+004000     EXEC SQL INCLUDE SQLCA END-EXEC.
+004100 01  WS-SWITCHES.
+004200     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004300        88 WS-FIM-CURSOR              VALUE 'S'.
+004400 01  WS-CONTADORES.
+004500     05 WS-QTDE-EXTRAIDA         PIC S9(9) COMP VALUE ZERO.
+004600 01  WS-DATA-HOJE.
+004700     05 WS-DATA-HOJE-AAAAMMDD    PIC 9(8).
+004800 01  WS-AREA-TRABALHO.
+004900     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+005000     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+005100     05 WS-CPSSOA-UND-ORGNZ      PIC S9(10)V COMP-3.
+005200     05 WS-CCLASF-UND-ORGNZ      PIC S9(1)V COMP-3.
+005300     05 WS-CTPO-UND-ORGNZ        PIC S9(3)V COMP-3.
+005400     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+005500     05 WS-CUND-ORGNZ            PIC S9(6)V COMP-3.
+005600     05 WS-CDIG-UND-ORGNZ        PIC X(1).
+005700     05 WS-CLOGDR-CMBIO-ORGNZ    PIC S9(5)V COMP-3.
+005750 01  WS-INDICADORES.
+005760     05 WS-IND-CCLASF-UND-ORGNZ  PIC S9(4) COMP-5.
+005770     05 WS-IND-CTPO-UND-ORGNZ    PIC S9(4) COMP-5.
+005780     05 WS-IND-CDIG-UND-ORGNZ    PIC S9(4) COMP-5.
+005790     05 WS-IND-CLOGDR-CMBIO-ORGNZ PIC S9(4) COMP-5.
+005800 COPY UORGS011.
+005900 PROCEDURE DIVISION.
+006000******************************************************************
+006100*    0000-MAINLINE                                               *
+006200******************************************************************
+006300 0000-MAINLINE                  SECTION.
+006400     PERFORM 1000-ABRIR-ARQUIVOS
+006500         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006600     PERFORM 2000-PROCESSAR-CURSOR
+006700         THRU 2000-PROCESSAR-CURSOR-EXIT
+006800         UNTIL WS-FIM-CURSOR.
+006900     PERFORM 7000-ENCERRAR
+007000         THRU 7000-ENCERRAR-EXIT.
+007100     GOBACK.
+007200******************************************************************
+007300*    1000-ABRIR-ARQUIVOS                                        *
+007400******************************************************************
+007500 1000-ABRIR-ARQUIVOS            SECTION.
+007600     OPEN OUTPUT REL-UORGS011.
+007700     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE-AAAAMMDD.
+007800     PERFORM 3000-IMPRIMIR-HEADER
+007900         THRU 3000-IMPRIMIR-HEADER-EXIT.
+008000     EXEC SQL
+008100         DECLARE CUR-UORG0011 CURSOR FOR
+008200         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ,
+008300                CPSSOA_UND_ORGNZ, CCLASF_UND_ORGNZ,
+008400                CTPO_UND_ORGNZ, IABREV_UND_ORGNZ,
+008500                CUND_ORGNZ, CDIG_UND_ORGNZ,
+008600                CLOGDR_CMBIO_ORGNZ
+008700           FROM DB2PRD.TUND_ORGNZ
+008800          WHERE CSIT_UND_ORGNZ = 1
+008900          ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ
+009000     END-EXEC.
+009100     EXEC SQL
+009200         OPEN CUR-UORG0011
+009300     END-EXEC.
+009400     PERFORM 8000-LER-CURSOR
+009500         THRU 8000-LER-CURSOR-EXIT.
+009600 1000-ABRIR-ARQUIVOS-EXIT.
+009700     EXIT.
+009800******************************************************************
+009900*    2000-PROCESSAR-CURSOR                                      *
+010000******************************************************************
+010100 2000-PROCESSAR-CURSOR          SECTION.
+010200     PERFORM 4000-IMPRIMIR-DETALHE
+010300         THRU 4000-IMPRIMIR-DETALHE-EXIT.
+010400     ADD 1 TO WS-QTDE-EXTRAIDA.
+010500     PERFORM 8000-LER-CURSOR
+010600         THRU 8000-LER-CURSOR-EXIT.
+010700 2000-PROCESSAR-CURSOR-EXIT.
+010800     EXIT.
+010900******************************************************************
+011000*    3000-IMPRIMIR-HEADER                                       *
+011100******************************************************************
+011200 3000-IMPRIMIR-HEADER           SECTION.
+011300     MOVE SPACES TO UORGS011-REGISTRO.
+011400     MOVE '0' TO UORGS011-TIPO-REG.
+011500     MOVE WS-DATA-HOJE-AAAAMMDD TO UORGS011-HDR-DATA-PROCTO.
+011600     WRITE REL-UORGS011-REG FROM UORGS011-REGISTRO.
+011700 3000-IMPRIMIR-HEADER-EXIT.
+011800     EXIT.
+011900******************************************************************
+012000*    4000-IMPRIMIR-DETALHE                                      *
+012100******************************************************************
+012200 4000-IMPRIMIR-DETALHE          SECTION.
+012300     MOVE SPACES TO UORGS011-REGISTRO.
+012400     MOVE '1' TO UORGS011-TIPO-REG.
+012500     MOVE WS-CPSSOA-JURID TO UORGS011-CPSSOA-JURID.
+012600     MOVE WS-NSEQ-UND-ORGNZ TO UORGS011-NSEQ-UND-ORGNZ.
+012700     MOVE WS-CPSSOA-UND-ORGNZ TO UORGS011-CPSSOA-UND-ORGNZ.
+012800     MOVE WS-CCLASF-UND-ORGNZ TO UORGS011-CCLASF-UND-ORGNZ.
+012900     MOVE WS-CTPO-UND-ORGNZ TO UORGS011-CTPO-UND-ORGNZ.
+013000     MOVE WS-IABREV-UND-ORGNZ TO UORGS011-IABREV-UND-ORGNZ.
+013100     MOVE WS-CUND-ORGNZ TO UORGS011-CUND-ORGNZ.
+013200     MOVE WS-CDIG-UND-ORGNZ TO UORGS011-CDIG-UND-ORGNZ.
+013300     MOVE WS-CLOGDR-CMBIO-ORGNZ TO UORGS011-CLOGDR-CMBIO-ORGNZ.
+013400     WRITE REL-UORGS011-REG FROM UORGS011-REGISTRO.
+013500 4000-IMPRIMIR-DETALHE-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*    7000-ENCERRAR                                               *
+013900******************************************************************
+014000 7000-ENCERRAR                  SECTION.
+014100     MOVE SPACES TO UORGS011-REGISTRO.
+014200     MOVE '9' TO UORGS011-TIPO-REG.
+014300     MOVE WS-QTDE-EXTRAIDA TO UORGS011-TRL-QTDE-REGS.
+014400     WRITE REL-UORGS011-REG FROM UORGS011-REGISTRO.
+014500     EXEC SQL
+014600         CLOSE CUR-UORG0011
+014700     END-EXEC.
+014800     CLOSE REL-UORGS011.
+014900 7000-ENCERRAR-EXIT.
+015000     EXIT.
+015100******************************************************************
+015200*    8000-LER-CURSOR                                            *
+015300******************************************************************
+015400 8000-LER-CURSOR                SECTION.
+015500     EXEC SQL
+015600         FETCH CUR-UORG0011
+015700          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+015750               :WS-CPSSOA-UND-ORGNZ,
+015770               :WS-CCLASF-UND-ORGNZ:WS-IND-CCLASF-UND-ORGNZ,
+015800               :WS-CTPO-UND-ORGNZ:WS-IND-CTPO-UND-ORGNZ,
+015900               :WS-IABREV-UND-ORGNZ, :WS-CUND-ORGNZ,
+016000               :WS-CDIG-UND-ORGNZ:WS-IND-CDIG-UND-ORGNZ,
+016100               :WS-CLOGDR-CMBIO-ORGNZ:WS-IND-CLOGDR-CMBIO-ORGNZ
+016200     END-EXEC.
+016300     IF SQLCODE = 100
+016400         MOVE 'S' TO WS-SW-FIM-CURSOR
+016500     ELSE
+016600     IF SQLCODE NOT = ZERO
+016700         DISPLAY 'UORG0011 - ERRO SQLCODE=' SQLCODE
+016800             ' NO FETCH DO CURSOR'
+016900         MOVE 'S' TO WS-SW-FIM-CURSOR
+016950     ELSE
+016960         IF WS-IND-CCLASF-UND-ORGNZ < ZERO
+016965             MOVE ZERO TO WS-CCLASF-UND-ORGNZ
+016970         END-IF
+016975         IF WS-IND-CTPO-UND-ORGNZ < ZERO
+016980             MOVE ZERO TO WS-CTPO-UND-ORGNZ
+016985         END-IF
+016990         IF WS-IND-CDIG-UND-ORGNZ < ZERO
+016995             MOVE SPACES TO WS-CDIG-UND-ORGNZ
+017000         END-IF
+017010         IF WS-IND-CLOGDR-CMBIO-ORGNZ < ZERO
+017020             MOVE ZERO TO WS-CLOGDR-CMBIO-ORGNZ
+017030         END-IF
+017040     END-IF
+017100     END-IF.
+017200 8000-LER-CURSOR-EXIT.
+017300     EXIT.
