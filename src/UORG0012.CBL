@@ -0,0 +1,73 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0012                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0012.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ROTINA DE VALIDACAO DE                 *
+001600*                CLOGDR_CMBIO_ORGNZ CONTRA O CADASTRO DE          *
+001700*                CORRETORAS DE CAMBIO (TLOGDR_CMBIO).             *
+001800******************************************************************
+001900*
+002000*    FUNCAO: SUBPROGRAMA DE SERVICO CHAMADO PELA MANUTENCAO DE
+002100*    TUND_ORGNZ SEMPRE QUE CLOGDR_CMBIO_ORGNZ FOR INFORMADO
+002200*    (UNIDADE OPERANDO COMO POSTO DE CAMBIO). CONFERE SE A
+002300*    CORRETORA EXISTE NO CADASTRO E SE ESTA ATIVA (CSIT_LOGDR_
+002400*    CMBIO = 1). CLOGDR_CMBIO_ORGNZ EM SPACES/ZERO (UNIDADE SEM
+002500*    OPERACAO DE CAMBIO) E IGNORADO, DEVOLVENDO '00'.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.         IBM-390.
+003000 OBJECT-COMPUTER.         IBM-390.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300     EXEC SQL INCLUDE SQLCA END-EXEC.
+003400 01  WS-AREA-TRABALHO.
+003500     05 WS-CSIT-LOGDR-CMBIO      PIC S9(1)V COMP-3.
+003600 LINKAGE SECTION.
+003700 COPY UORGL012.
+003800 PROCEDURE DIVISION USING UORGL012-PARMS.
+003900******************************************************************
+004000*    0000-MAINLINE                                               *
+004100******************************************************************
+004200 0000-MAINLINE                  SECTION.
+004300     MOVE '00' TO UORGL012-RETORNO.
+004400     IF UORGL012-CLOGDR-CMBIO-ORGNZ = ZERO
+004500         GO TO 0000-MAINLINE-EXIT
+004600     END-IF.
+004700     PERFORM 1000-CONSULTAR-CORRETORA
+004800         THRU 1000-CONSULTAR-CORRETORA-EXIT.
+004900     IF SQLCODE = 100
+005000         MOVE '04' TO UORGL012-RETORNO
+005100     ELSE
+005200     IF SQLCODE NOT = ZERO
+005300         MOVE '99' TO UORGL012-RETORNO
+005400     ELSE
+005500     IF WS-CSIT-LOGDR-CMBIO NOT = 1
+005600         MOVE '08' TO UORGL012-RETORNO
+005700     END-IF
+005800     END-IF
+005900     END-IF.
+006000 0000-MAINLINE-EXIT.
+006100     GOBACK.
+006200******************************************************************
+006300*    1000-CONSULTAR-CORRETORA                                   *
+006400******************************************************************
+006500 1000-CONSULTAR-CORRETORA       SECTION.
+006600     EXEC SQL
+006700         SELECT CSIT_LOGDR_CMBIO
+006800           INTO :WS-CSIT-LOGDR-CMBIO
+006900           FROM DB2PRD.TLOGDR_CMBIO
+007000          WHERE CLOGDR_CMBIO_ORGNZ = :UORGL012-CLOGDR-CMBIO-ORGNZ
+007100     END-EXEC.
+007200 1000-CONSULTAR-CORRETORA-EXIT.
+007300     EXIT.
