@@ -0,0 +1,345 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0013                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0013.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - CARGA NOTURNA DE TUND_ORGNZ A PARTIR  *
+001600*                DO ARQUIVO UORGS013, COM PONTO DE CONTROLE      *
+001700*                (CHECKPOINT) PARA REINICIO APOS INTERRUPCAO.    *
+001800* 09/08/2026 ES  INCLUSAO DE TRAVA OTIMISTA: O UPDATE SO         *
+001900*                EFETIVA SE HMANUT_REG AINDA CONFERIR COM O      *
+002000*                CARIMBO LIDO NA EXTRACAO (UORGS013-HMANUT-REG-  *
+002100*                ANTERIOR); DIVERGENCIA E' CONTADA COMO          *
+002200*                CONFLITO E NAO SOBRESCREVE O REGISTRO.          *
+002300******************************************************************
+002400*
+002500*    FUNCAO: LE O ARQUIVO DE ENTRADA UORGS013 (ORDENADO POR
+002600*    CPSSOA_JURID/NSEQ_UND_ORGNZ) E ATUALIZA OU INCLUI O
+002700*    REGISTRO CORRESPONDENTE EM TUND_ORGNZ. A CADA
+002800*    WS-INTERVALO-CKPT REGISTROS PROCESSADOS, EFETUA COMMIT E
+002900*    GRAVA A CHAVE DO ULTIMO REGISTRO PROCESSADO NO ARQUIVO DE
+003000*    CHECKPOINT UORGK013. SE O ARQUIVO DE CHECKPOINT EXISTIR E
+003100*    INDICAR UMA CARGA NAO CONCLUIDA, A ENTRADA E REPOSICIONADA
+003200*    PARA O PRIMEIRO REGISTRO POSTERIOR A ULTIMA CHAVE GRAVADA,
+003300*    EVITANDO REPROCESSAR O QUE JA FOI EFETIVADO. AO TERMINO
+003400*    NORMAL, O CHECKPOINT E REGRAVADO COM O INDICADOR DE CARGA
+003500*    COMPLETA, DE FORMA QUE A PROXIMA EXECUCAO COMECE DO INICIO.
+003600*
+003700*    O UPDATE DE CADA UNIDADE E' PROTEGIDO POR TRAVA OTIMISTA:
+003800*    SO EFETIVA SE HMANUT_REG AINDA FOR IGUAL AO CARIMBO DE
+003900*    VERSAO LIDO NA EXTRACAO (UORGS013-HMANUT-REG-ANTERIOR). SE
+004000*    A UNIDADE EXISTIR MAS O CARIMBO DIVERGIR, O REGISTRO FOI
+004100*    ALTERADO POR OUTRA MANUTENCAO APOS A EXTRACAO; O REGISTRO
+004200*    E' CONTADO COMO CONFLITO E NAO E' SOBRESCRITO.
+004300*
+004400 ENVIRONMENT DIVISION.
+004500 CONFIGURATION SECTION.
+004600 SOURCE-COMPUTER.         IBM-390.
+004700 OBJECT-COMPUTER.         IBM-390.
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT REL-UORGS013 ASSIGN TO UORGS013
+005100         ORGANIZATION IS LINE SEQUENTIAL.
+005200     SELECT REL-UORGK013 ASSIGN TO UORGK013
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-FS-CKPT.
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  REL-UORGS013
+005800     RECORDING MODE IS F
+005900     LABEL RECORDS ARE STANDARD.
+006000 01  REL-UORGS013-REG            PIC X(182).
+006100 FD  REL-UORGK013
+006200     RECORDING MODE IS F
+006300     LABEL RECORDS ARE STANDARD.
+006400 01  REL-UORGK013-REG            PIC X(29).
+006500 WORKING-STORAGE SECTION.
+006600     EXEC SQL INCLUDE SQLCA END-EXEC.
+006700 01  WS-SWITCHES.
+006800     05 WS-SW-FIM-ARQUIVO        PIC X(1) VALUE 'N'.
+006900        88 WS-FIM-ARQUIVO             VALUE 'S'.
+007000     05 WS-SW-REINICIO           PIC X(1) VALUE 'N'.
+007100        88 WS-REINICIO                VALUE 'S'.
+007200 01  WS-FS-CKPT                  PIC X(2).
+007300 01  WS-CONTADORES.
+007400     05 WS-QTDE-PROCESSADA       PIC S9(9) COMP VALUE ZERO.
+007500     05 WS-QTDE-ATUALIZADA       PIC S9(9) COMP VALUE ZERO.
+007600     05 WS-QTDE-INCLUIDA         PIC S9(9) COMP VALUE ZERO.
+007700     05 WS-QTDE-CONFLITO         PIC S9(9) COMP VALUE ZERO.
+007800     05 WS-QTDE-EXISTENTE        PIC S9(9) COMP VALUE ZERO.
+007900     05 WS-CONTADOR-CKPT         PIC S9(5) COMP VALUE ZERO.
+008000 01  WS-CONSTANTES.
+008100     05 WS-INTERVALO-CKPT        PIC S9(5) COMP VALUE 100.
+008200 01  WS-AREA-TRABALHO.
+008300     05 WS-CHAVE-ATUAL           PIC 9(18) COMP-3.
+008400     05 WS-CHAVE-CKPT            PIC 9(18) COMP-3 VALUE ZERO.
+008450     05 WS-CSIT-UND-ORGNZ-ANT    PIC S9(3)V COMP-3.
+008470     05 WS-CCLASF-UND-ORGNZ-ANT  PIC S9(1)V COMP-3.
+008500 COPY UORGS013.
+008600 COPY UORGK013.
+008650 COPY UORGL000.
+008680 COPY UORGL002.
+008700 LINKAGE SECTION.
+008800 PROCEDURE DIVISION.
+008900******************************************************************
+009000*    0000-MAINLINE                                               *
+009100******************************************************************
+009200 0000-MAINLINE                  SECTION.
+009300     PERFORM 1000-ABRIR-ARQUIVOS
+009400         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+009500     PERFORM 2000-PROCESSAR-CARGA
+009600         THRU 2000-PROCESSAR-CARGA-EXIT
+009700         UNTIL WS-FIM-ARQUIVO.
+009800     PERFORM 7000-ENCERRAR
+009900         THRU 7000-ENCERRAR-EXIT.
+010000     GOBACK.
+010100 0000-MAINLINE-EXIT.
+010200     EXIT.
+010300******************************************************************
+010400*    1000-ABRIR-ARQUIVOS                                         *
+010500******************************************************************
+010600 1000-ABRIR-ARQUIVOS            SECTION.
+010700     OPEN INPUT REL-UORGS013.
+010800     PERFORM 1100-LER-CHECKPOINT
+010900         THRU 1100-LER-CHECKPOINT-EXIT.
+011000     PERFORM 8000-LER-ENTRADA
+011100         THRU 8000-LER-ENTRADA-EXIT.
+011200     IF WS-REINICIO
+011300         PERFORM 1200-REPOSICIONAR-ENTRADA
+011400             THRU 1200-REPOSICIONAR-ENTRADA-EXIT
+011500             UNTIL WS-FIM-ARQUIVO
+011600                OR WS-CHAVE-ATUAL > WS-CHAVE-CKPT
+011700     END-IF.
+011800 1000-ABRIR-ARQUIVOS-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100*    1100-LER-CHECKPOINT                                         *
+012200******************************************************************
+012300 1100-LER-CHECKPOINT            SECTION.
+012400     MOVE 'N' TO WS-SW-REINICIO.
+012500     OPEN INPUT REL-UORGK013.
+012600     IF WS-FS-CKPT = '00'
+012700         READ REL-UORGK013 INTO UORGK013-REGISTRO
+012800         IF WS-FS-CKPT = '00'
+012900             AND NOT UORGK013-CARGA-COMPLETA
+013000             MOVE 'S' TO WS-SW-REINICIO
+013100             MOVE UORGK013-QTDE-PROCESSADA TO WS-QTDE-PROCESSADA
+013200             COMPUTE WS-CHAVE-CKPT =
+013300                 UORGK013-CPSSOA-JURID * 100000000
+013400                     + UORGK013-NSEQ-UND-ORGNZ
+013500         END-IF
+013600         CLOSE REL-UORGK013
+013700     END-IF.
+013800 1100-LER-CHECKPOINT-EXIT.
+013900     EXIT.
+014000******************************************************************
+014100*    1200-REPOSICIONAR-ENTRADA                                   *
+014200******************************************************************
+014300 1200-REPOSICIONAR-ENTRADA      SECTION.
+014400     PERFORM 8000-LER-ENTRADA
+014500         THRU 8000-LER-ENTRADA-EXIT.
+014600 1200-REPOSICIONAR-ENTRADA-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900*    2000-PROCESSAR-CARGA                                        *
+015000******************************************************************
+015100 2000-PROCESSAR-CARGA           SECTION.
+015200     PERFORM 4000-ATUALIZAR-UNIDADE
+015300         THRU 4000-ATUALIZAR-UNIDADE-EXIT.
+015400     ADD 1 TO WS-QTDE-PROCESSADA.
+015500     ADD 1 TO WS-CONTADOR-CKPT.
+015600     IF WS-CONTADOR-CKPT >= WS-INTERVALO-CKPT
+015700         PERFORM 3000-GRAVAR-CHECKPOINT
+015800             THRU 3000-GRAVAR-CHECKPOINT-EXIT
+015900         MOVE ZERO TO WS-CONTADOR-CKPT
+016000     END-IF.
+016100     PERFORM 8000-LER-ENTRADA
+016200         THRU 8000-LER-ENTRADA-EXIT.
+016300 2000-PROCESSAR-CARGA-EXIT.
+016400     EXIT.
+016500******************************************************************
+016600*    3000-GRAVAR-CHECKPOINT                                      *
+016700******************************************************************
+016800 3000-GRAVAR-CHECKPOINT         SECTION.
+016900     EXEC SQL
+017000         COMMIT
+017100     END-EXEC.
+017200     MOVE UORGS013-CPSSOA-JURID TO UORGK013-CPSSOA-JURID.
+017300     MOVE UORGS013-NSEQ-UND-ORGNZ TO UORGK013-NSEQ-UND-ORGNZ.
+017400     MOVE WS-QTDE-PROCESSADA TO UORGK013-QTDE-PROCESSADA.
+017500     MOVE 'N' TO UORGK013-SW-COMPLETO.
+017600     OPEN OUTPUT REL-UORGK013.
+017700     WRITE REL-UORGK013-REG FROM UORGK013-REGISTRO.
+017800     CLOSE REL-UORGK013.
+017900 3000-GRAVAR-CHECKPOINT-EXIT.
+018000     EXIT.
+018100******************************************************************
+018200*    4000-ATUALIZAR-UNIDADE                                      *
+018300******************************************************************
+018400 4000-ATUALIZAR-UNIDADE         SECTION.
+018410     MOVE ZERO TO WS-CSIT-UND-ORGNZ-ANT
+018420                  WS-CCLASF-UND-ORGNZ-ANT.
+018430     EXEC SQL
+018440         SELECT CSIT_UND_ORGNZ, CCLASF_UND_ORGNZ
+018450           INTO :WS-CSIT-UND-ORGNZ-ANT, :WS-CCLASF-UND-ORGNZ-ANT
+018460           FROM DB2PRD.TUND_ORGNZ
+018470          WHERE CPSSOA_JURID   = :UORGS013-CPSSOA-JURID
+018480            AND NSEQ_UND_ORGNZ = :UORGS013-NSEQ-UND-ORGNZ
+018490     END-EXEC.
+018500     EXEC SQL
+018600         UPDATE DB2PRD.TUND_ORGNZ
+018700            SET CPSSOA_UND_ORGNZ   = :UORGS013-CPSSOA-UND-ORGNZ,
+018800                CCLASF_UND_ORGNZ   = :UORGS013-CCLASF-UND-ORGNZ,
+018900                CTPO_UND_ORGNZ     = :UORGS013-CTPO-UND-ORGNZ,
+019000                IUND_ORGNZ         = :UORGS013-IUND-ORGNZ,
+019100                IABREV_UND_ORGNZ   = :UORGS013-IABREV-UND-ORGNZ,
+019200                CUND_ORGNZ         = :UORGS013-CUND-ORGNZ,
+019300                CDIG_UND_ORGNZ     = :UORGS013-CDIG-UND-ORGNZ,
+019400                CLOGDR_CMBIO_ORGNZ = :UORGS013-CLOGDR-CMBIO-ORGNZ,
+019500                CSIT_UND_ORGNZ     = :UORGS013-CSIT-UND-ORGNZ,
+019600                CUSUAR_MANUT       = :UORGS013-CUSUARIO,
+019700                HMANUT_REG         = CURRENT TIMESTAMP
+019800          WHERE CPSSOA_JURID   = :UORGS013-CPSSOA-JURID
+019900            AND NSEQ_UND_ORGNZ = :UORGS013-NSEQ-UND-ORGNZ
+020000            AND HMANUT_REG     = :UORGS013-HMANUT-REG-ANTERIOR
+020100     END-EXEC.
+020200     IF SQLCODE = 100
+020300         PERFORM 4100-VERIFICAR-REGISTRO
+020400             THRU 4100-VERIFICAR-REGISTRO-EXIT
+020500     ELSE
+020600     IF SQLCODE NOT = ZERO
+020700         DISPLAY 'UORG0013 - ERRO SQLCODE=' SQLCODE
+020800             ' NO UPDATE DE TUND_ORGNZ CPSSOA_JURID='
+020900             UORGS013-CPSSOA-JURID
+021000     ELSE
+021100         ADD 1 TO WS-QTDE-ATUALIZADA
+021110         MOVE 'G' TO UORGL000-FUNCTION
+021120         MOVE UORGS013-CPSSOA-JURID TO UORGL000-CPSSOA-JURID
+021130         MOVE UORGS013-NSEQ-UND-ORGNZ TO UORGL000-NSEQ-UND-ORGNZ
+021140         MOVE UORGS013-CUND-ORGNZ TO UORGL000-CUND-ORGNZ
+021150         CALL 'UORG0000' USING UORGL000-PARMS
+021160         MOVE UORGS013-CPSSOA-JURID TO UORGL002-CPSSOA-JURID
+021170         MOVE UORGS013-NSEQ-UND-ORGNZ TO UORGL002-NSEQ-UND-ORGNZ
+021180         MOVE WS-CSIT-UND-ORGNZ-ANT TO UORGL002-CSIT-ANT
+021190         MOVE WS-CCLASF-UND-ORGNZ-ANT TO UORGL002-CCLASF-ANT
+021200         MOVE UORGS013-CSIT-UND-ORGNZ TO UORGL002-CSIT-NOVO
+021210         MOVE UORGS013-CCLASF-UND-ORGNZ TO UORGL002-CCLASF-NOVO
+021220         MOVE UORGS013-CUSUARIO TO UORGL002-CUSUAR-MANUT
+021230         CALL 'UORG0002' USING UORGL002-PARMS
+021240     END-IF
+021300     END-IF.
+021400 4000-ATUALIZAR-UNIDADE-EXIT.
+021500     EXIT.
+021600******************************************************************
+021700*    4100-VERIFICAR-REGISTRO                                     *
+021800******************************************************************
+021900 4100-VERIFICAR-REGISTRO        SECTION.
+022000     EXEC SQL
+022100         SELECT COUNT(*)
+022200           INTO :WS-QTDE-EXISTENTE
+022300           FROM DB2PRD.TUND_ORGNZ
+022400          WHERE CPSSOA_JURID   = :UORGS013-CPSSOA-JURID
+022500            AND NSEQ_UND_ORGNZ = :UORGS013-NSEQ-UND-ORGNZ
+022600     END-EXEC.
+022700     IF WS-QTDE-EXISTENTE = ZERO
+022800         PERFORM 5000-INCLUIR-UNIDADE
+022900             THRU 5000-INCLUIR-UNIDADE-EXIT
+023000     ELSE
+023100         DISPLAY 'UORG0013 - CONFLITO DE VERSAO EM TUND_ORGNZ '
+023200         'CPSSOA_JURID=' UORGS013-CPSSOA-JURID
+023300         ' NSEQ_UND_ORGNZ=' UORGS013-NSEQ-UND-ORGNZ
+023400         ' - REGISTRO ALTERADO POR OUTRA MANUTENCAO APOS A'
+023500         ' EXTRACAO, NAO ATUALIZADO'
+023600         ADD 1 TO WS-QTDE-CONFLITO
+023700     END-IF.
+023800 4100-VERIFICAR-REGISTRO-EXIT.
+023900     EXIT.
+024000******************************************************************
+024100*    5000-INCLUIR-UNIDADE                                        *
+024200******************************************************************
+024300 5000-INCLUIR-UNIDADE           SECTION.
+024400     EXEC SQL
+024500         INSERT INTO DB2PRD.TUND_ORGNZ
+024600                (CPSSOA_JURID, NSEQ_UND_ORGNZ, CPSSOA_UND_ORGNZ,
+024700                 CSIT_UND_ORGNZ, CCLASF_UND_ORGNZ, CTPO_UND_ORGNZ,
+024800                 IUND_ORGNZ, IABREV_UND_ORGNZ, CUND_ORGNZ,
+024900                 CDIG_UND_ORGNZ, CLOGDR_CMBIO_ORGNZ, HINCL_REG,
+025000                 CUSUAR_INCL, HMANUT_REG)
+025100         VALUES (:UORGS013-CPSSOA-JURID, :UORGS013-NSEQ-UND-ORGNZ,
+025200                 :UORGS013-CPSSOA-UND-ORGNZ,
+025300                 :UORGS013-CSIT-UND-ORGNZ,
+025400                 :UORGS013-CCLASF-UND-ORGNZ,
+025500                 :UORGS013-CTPO-UND-ORGNZ, :UORGS013-IUND-ORGNZ,
+025600                 :UORGS013-IABREV-UND-ORGNZ, :UORGS013-CUND-ORGNZ,
+025700                 :UORGS013-CDIG-UND-ORGNZ,
+025800                 :UORGS013-CLOGDR-CMBIO-ORGNZ, CURRENT TIMESTAMP,
+025900                 :UORGS013-CUSUARIO, CURRENT TIMESTAMP)
+026000     END-EXEC.
+026100     IF SQLCODE NOT = ZERO
+026200         DISPLAY 'UORG0013 - ERRO SQLCODE=' SQLCODE
+026300             ' NO INSERT EM TUND_ORGNZ CPSSOA_JURID='
+026400             UORGS013-CPSSOA-JURID
+026500     ELSE
+026600         ADD 1 TO WS-QTDE-INCLUIDA
+026620         MOVE 'G' TO UORGL000-FUNCTION
+026640         MOVE UORGS013-CPSSOA-JURID TO UORGL000-CPSSOA-JURID
+026650         MOVE UORGS013-NSEQ-UND-ORGNZ TO UORGL000-NSEQ-UND-ORGNZ
+026660         MOVE UORGS013-CUND-ORGNZ TO UORGL000-CUND-ORGNZ
+026670         CALL 'UORG0000' USING UORGL000-PARMS
+026680         MOVE UORGS013-CPSSOA-JURID TO UORGL002-CPSSOA-JURID
+026690         MOVE UORGS013-NSEQ-UND-ORGNZ TO UORGL002-NSEQ-UND-ORGNZ
+026700         MOVE ZERO TO UORGL002-CSIT-ANT
+026710                      UORGL002-CCLASF-ANT
+026720         MOVE UORGS013-CSIT-UND-ORGNZ TO UORGL002-CSIT-NOVO
+026730         MOVE UORGS013-CCLASF-UND-ORGNZ TO UORGL002-CCLASF-NOVO
+026740         MOVE UORGS013-CUSUARIO TO UORGL002-CUSUAR-MANUT
+026750         CALL 'UORG0002' USING UORGL002-PARMS
+026790     END-IF.
+026800 5000-INCLUIR-UNIDADE-EXIT.
+026900     EXIT.
+027000******************************************************************
+027100*    7000-ENCERRAR                                               *
+027200******************************************************************
+027300 7000-ENCERRAR                  SECTION.
+027400     EXEC SQL
+027500         COMMIT
+027600     END-EXEC.
+027700     MOVE ZERO TO UORGK013-CPSSOA-JURID.
+027800     MOVE ZERO TO UORGK013-NSEQ-UND-ORGNZ.
+027900     MOVE WS-QTDE-PROCESSADA TO UORGK013-QTDE-PROCESSADA.
+028000     MOVE 'S' TO UORGK013-SW-COMPLETO.
+028100     OPEN OUTPUT REL-UORGK013.
+028200     WRITE REL-UORGK013-REG FROM UORGK013-REGISTRO.
+028300     CLOSE REL-UORGK013.
+028400     CLOSE REL-UORGS013.
+028500     DISPLAY 'UORG0013 - REGISTROS PROCESSADOS: '
+028600         WS-QTDE-PROCESSADA.
+028700     DISPLAY 'UORG0013 - ATUALIZADOS: ' WS-QTDE-ATUALIZADA
+028800         ' INCLUIDOS: ' WS-QTDE-INCLUIDA
+028900         ' CONFLITOS DE VERSAO: ' WS-QTDE-CONFLITO.
+029000 7000-ENCERRAR-EXIT.
+029100     EXIT.
+029200******************************************************************
+029300*    8000-LER-ENTRADA                                            *
+029400******************************************************************
+029500 8000-LER-ENTRADA               SECTION.
+029600     READ REL-UORGS013 INTO UORGS013-REGISTRO
+029700         AT END
+029800             MOVE 'S' TO WS-SW-FIM-ARQUIVO
+029900     END-READ.
+030000     IF NOT WS-FIM-ARQUIVO
+030100         COMPUTE WS-CHAVE-ATUAL =
+030200             UORGS013-CPSSOA-JURID * 100000000
+030300                 + UORGS013-NSEQ-UND-ORGNZ
+030400     END-IF.
+030500 8000-LER-ENTRADA-EXIT.
+030600     EXIT.
