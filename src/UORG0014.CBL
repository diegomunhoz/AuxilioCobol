@@ -0,0 +1,239 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0014                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0014.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - EXPORTACAO EM CSV DOS CATALOGOS        *
+001600*                TCLASF_AG E TNATUZ_UND_ORGNZ.                    *
+001700******************************************************************
+001800*
+001900*    FUNCAO: GERA DOIS ARQUIVOS TEXTO NO FORMATO CSV (CAMPOS
+002000*    SEPARADOS POR VIRGULA, TEXTO ENTRE ASPAS), UM PARA O
+002100*    CATALOGO DE CLASSIFICACAO DE AGENCIA (TCLASF_AG) E OUTRO
+002200*    PARA O CATALOGO DE NATUREZA DE UNIDADE (TNATUZ_UND_ORGNZ),
+002300*    CADA QUAL COM UMA LINHA DE CABECALHO IDENTIFICANDO AS
+002400*    COLUNAS.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.         IBM-390.
+002900 OBJECT-COMPUTER.         IBM-390.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT REL-UORGS014A ASSIGN TO UORGS14A
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT REL-UORGS014B ASSIGN TO UORGS14B
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  REL-UORGS014A
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REL-UORGS014A-REG           PIC X(100).
+004200 FD  REL-UORGS014B
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  REL-UORGS014B-REG           PIC X(100).
+004600 WORKING-STORAGE SECTION.
+004700     EXEC SQL INCLUDE SQLCA END-EXEC.
+004800 01  WS-SWITCHES.
+004900     05 WS-SW-FIM-CLASF-AG       PIC X(1) VALUE 'N'.
+005000        88 WS-FIM-CLASF-AG            VALUE 'S'.
+005100     05 WS-SW-FIM-NATUREZA       PIC X(1) VALUE 'N'.
+005200        88 WS-FIM-NATUREZA            VALUE 'S'.
+005300 01  WS-CONTADORES.
+005400     05 WS-QTDE-CLASF-AG         PIC S9(9) COMP VALUE ZERO.
+005500     05 WS-QTDE-NATUREZA         PIC S9(9) COMP VALUE ZERO.
+005600 01  WS-PONTEIROS.
+005700     05 WS-PTR-CSV               PIC S9(4) COMP.
+005800 01  WS-AREA-TRABALHO.
+005900     05 WS-CCLASF-AG             PIC S9(3)V COMP-3.
+006000     05 WS-CCLASF-AG-ED          PIC ZZ9.
+006100     05 WS-ICLASF-AG             PIC X(20).
+006200     05 WS-CSIT-ATUAL-REG        PIC S9(1)V COMP-3.
+006300     05 WS-CSIT-ATUAL-REG-ED     PIC Z9.
+006400     05 WS-CNATUZ-UND-ORGNZ      PIC S9(1)V COMP-3.
+006500     05 WS-CNATUZ-UND-ORGNZ-ED   PIC Z9.
+006600     05 WS-INATUZ-UND-ORGNZ      PIC X(40).
+006700 COPY UORGS014.
+006800 PROCEDURE DIVISION.
+006900******************************************************************
+007000*    0000-MAINLINE                                               *
+007100******************************************************************
+007200 0000-MAINLINE                  SECTION.
+007300     PERFORM 1000-ABRIR-ARQUIVOS
+007400         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007500     PERFORM 2000-PROCESSAR-CLASF-AG
+007600         THRU 2000-PROCESSAR-CLASF-AG-EXIT
+007700         UNTIL WS-FIM-CLASF-AG.
+007800     PERFORM 4000-PROCESSAR-NATUREZA
+007900         THRU 4000-PROCESSAR-NATUREZA-EXIT
+008000         UNTIL WS-FIM-NATUREZA.
+008100     PERFORM 7000-ENCERRAR
+008200         THRU 7000-ENCERRAR-EXIT.
+008300     GOBACK.
+008400 0000-MAINLINE-EXIT.
+008500     EXIT.
+008600******************************************************************
+008700*    1000-ABRIR-ARQUIVOS                                         *
+008800******************************************************************
+008900 1000-ABRIR-ARQUIVOS            SECTION.
+009000     OPEN OUTPUT REL-UORGS014A.
+009100     OPEN OUTPUT REL-UORGS014B.
+009200     MOVE 1 TO WS-PTR-CSV.
+009300     MOVE SPACES TO UORGS014-LINHA.
+009400     STRING 'CCLASF_AG,ICLASF_AG,CSIT_ATUAL_REG'
+009500         DELIMITED BY SIZE
+009600         INTO UORGS014-LINHA WITH POINTER WS-PTR-CSV.
+009700     WRITE REL-UORGS014A-REG FROM UORGS014-LINHA.
+009800     MOVE 1 TO WS-PTR-CSV.
+009900     MOVE SPACES TO UORGS014-LINHA.
+010000     STRING 'CNATUZ_UND_ORGNZ,INATUZ_UND_ORGNZ'
+010100         DELIMITED BY SIZE
+010200         INTO UORGS014-LINHA WITH POINTER WS-PTR-CSV.
+010300     WRITE REL-UORGS014B-REG FROM UORGS014-LINHA.
+010400     EXEC SQL
+010500         DECLARE CUR-CLASF-AG CURSOR FOR
+010600         SELECT CCLASF_AG, ICLASF_AG, CSIT_ATUAL_REG
+010700           FROM DB2PRD.TCLASF_AG
+010800          ORDER BY CCLASF_AG
+010900     END-EXEC.
+011000     EXEC SQL
+011100         OPEN CUR-CLASF-AG
+011200     END-EXEC.
+011300     PERFORM 8000-LER-CLASF-AG
+011400         THRU 8000-LER-CLASF-AG-EXIT.
+011500     EXEC SQL
+011600         DECLARE CUR-NATUREZA CURSOR FOR
+011700         SELECT CNATUZ_UND_ORGNZ, INATUZ_UND_ORGNZ
+011800           FROM DB2PRD.TNATUZ_UND_ORGNZ
+011900          ORDER BY CNATUZ_UND_ORGNZ
+012000     END-EXEC.
+012100     EXEC SQL
+012200         OPEN CUR-NATUREZA
+012300     END-EXEC.
+012400     PERFORM 8100-LER-NATUREZA
+012500         THRU 8100-LER-NATUREZA-EXIT.
+012600 1000-ABRIR-ARQUIVOS-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*    2000-PROCESSAR-CLASF-AG                                     *
+013000******************************************************************
+013100 2000-PROCESSAR-CLASF-AG        SECTION.
+013200     PERFORM 3000-GRAVAR-DETALHE-CLASF-AG
+013300         THRU 3000-GRAVAR-DETALHE-CLASF-AG-EXIT.
+013400     ADD 1 TO WS-QTDE-CLASF-AG.
+013500     PERFORM 8000-LER-CLASF-AG
+013600         THRU 8000-LER-CLASF-AG-EXIT.
+013700 2000-PROCESSAR-CLASF-AG-EXIT.
+013800     EXIT.
+013900******************************************************************
+014000*    3000-GRAVAR-DETALHE-CLASF-AG                                *
+014100******************************************************************
+014200 3000-GRAVAR-DETALHE-CLASF-AG   SECTION.
+014300     MOVE WS-CCLASF-AG TO WS-CCLASF-AG-ED.
+014400     MOVE WS-CSIT-ATUAL-REG TO WS-CSIT-ATUAL-REG-ED.
+014500     MOVE 1 TO WS-PTR-CSV.
+014600     MOVE SPACES TO UORGS014-LINHA.
+014700     STRING WS-CCLASF-AG-ED DELIMITED BY SIZE
+014800            ',' DELIMITED BY SIZE
+014900            '"' DELIMITED BY SIZE
+015000            FUNCTION TRIM(WS-ICLASF-AG) DELIMITED BY SIZE
+015100            '"' DELIMITED BY SIZE
+015200            ',' DELIMITED BY SIZE
+015300            WS-CSIT-ATUAL-REG-ED DELIMITED BY SIZE
+015400         INTO UORGS014-LINHA WITH POINTER WS-PTR-CSV.
+015500     WRITE REL-UORGS014A-REG FROM UORGS014-LINHA.
+015600 3000-GRAVAR-DETALHE-CLASF-AG-EXIT.
+015700     EXIT.
+015800******************************************************************
+015900*    4000-PROCESSAR-NATUREZA                                     *
+016000******************************************************************
+016100 4000-PROCESSAR-NATUREZA        SECTION.
+016200     PERFORM 5000-GRAVAR-DETALHE-NATUREZA
+016300         THRU 5000-GRAVAR-DETALHE-NATUREZA-EXIT.
+016400     ADD 1 TO WS-QTDE-NATUREZA.
+016500     PERFORM 8100-LER-NATUREZA
+016600         THRU 8100-LER-NATUREZA-EXIT.
+016700 4000-PROCESSAR-NATUREZA-EXIT.
+016800     EXIT.
+016900******************************************************************
+017000*    5000-GRAVAR-DETALHE-NATUREZA                                *
+017100******************************************************************
+017200 5000-GRAVAR-DETALHE-NATUREZA   SECTION.
+017300     MOVE WS-CNATUZ-UND-ORGNZ TO WS-CNATUZ-UND-ORGNZ-ED.
+017400     MOVE 1 TO WS-PTR-CSV.
+017500     MOVE SPACES TO UORGS014-LINHA.
+017600     STRING WS-CNATUZ-UND-ORGNZ-ED DELIMITED BY SIZE
+017700            ',' DELIMITED BY SIZE
+017800            '"' DELIMITED BY SIZE
+017900            FUNCTION TRIM(WS-INATUZ-UND-ORGNZ) DELIMITED BY SIZE
+018000            '"' DELIMITED BY SIZE
+018100         INTO UORGS014-LINHA WITH POINTER WS-PTR-CSV.
+018200     WRITE REL-UORGS014B-REG FROM UORGS014-LINHA.
+018300 5000-GRAVAR-DETALHE-NATUREZA-EXIT.
+018400     EXIT.
+018500******************************************************************
+018600*    7000-ENCERRAR                                                *
+018700******************************************************************
+018800 7000-ENCERRAR                  SECTION.
+018900     EXEC SQL
+019000         CLOSE CUR-CLASF-AG
+019100     END-EXEC.
+019200     EXEC SQL
+019300         CLOSE CUR-NATUREZA
+019400     END-EXEC.
+019500     CLOSE REL-UORGS014A.
+019600     CLOSE REL-UORGS014B.
+019700     DISPLAY 'UORG0014 - TCLASF_AG EXPORTADOS: ' WS-QTDE-CLASF-AG.
+019800     DISPLAY 'UORG0014 - TNATUZ_UND_ORGNZ EXPORTADOS: '
+019900         WS-QTDE-NATUREZA.
+020000 7000-ENCERRAR-EXIT.
+020100     EXIT.
+020200******************************************************************
+020300*    8000-LER-CLASF-AG                                           *
+020400******************************************************************
+020500 8000-LER-CLASF-AG              SECTION.
+020600     EXEC SQL
+020700         FETCH CUR-CLASF-AG
+020800          INTO :WS-CCLASF-AG, :WS-ICLASF-AG, :WS-CSIT-ATUAL-REG
+020900     END-EXEC.
+021000     IF SQLCODE = 100
+021100         MOVE 'S' TO WS-SW-FIM-CLASF-AG
+021200     ELSE
+021300     IF SQLCODE NOT = ZERO
+021400         DISPLAY 'UORG0014 - ERRO SQLCODE=' SQLCODE
+021500             ' NO FETCH DE TCLASF_AG'
+021600         MOVE 'S' TO WS-SW-FIM-CLASF-AG
+021700     END-IF
+021800     END-IF.
+021900 8000-LER-CLASF-AG-EXIT.
+022000     EXIT.
+022100******************************************************************
+022200*    8100-LER-NATUREZA                                           *
+022300******************************************************************
+022400 8100-LER-NATUREZA              SECTION.
+022500     EXEC SQL
+022600         FETCH CUR-NATUREZA
+022700          INTO :WS-CNATUZ-UND-ORGNZ, :WS-INATUZ-UND-ORGNZ
+022800     END-EXEC.
+022900     IF SQLCODE = 100
+023000         MOVE 'S' TO WS-SW-FIM-NATUREZA
+023100     ELSE
+023200     IF SQLCODE NOT = ZERO
+023300         DISPLAY 'UORG0014 - ERRO SQLCODE=' SQLCODE
+023400             ' NO FETCH DE TNATUZ_UND_ORGNZ'
+023500         MOVE 'S' TO WS-SW-FIM-NATUREZA
+023600     END-IF
+023700     END-IF.
+023800 8100-LER-NATUREZA-EXIT.
+023900     EXIT.
