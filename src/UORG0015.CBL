@@ -0,0 +1,331 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0015                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0015.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - FUSAO E DIVISAO DE UNIDADES DE UM      *
+001600*                MESMO CPSSOA_JURID, A PARTIR DE ARQUIVO DE       *
+001700*                CONTROLE UORGS015.                               *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PROCESSA UM ARQUIVO DE COMANDOS DE FUSAO (UNIDADE
+002100*    ORIGEM ABSORVIDA POR UNIDADE DESTINO, AMBAS JA EXISTENTES)
+002200*    OU DIVISAO (NOVA UNIDADE INCLUIDA A PARTIR DOS DADOS DA
+002300*    UNIDADE ORIGEM) DE TUND_ORGNZ, SEMPRE DENTRO DO MESMO
+002400*    CPSSOA_JURID. NA FUSAO, OS VINCULOS DE TACSSO_UND_ORGNZ E
+002500*    TAREA_CONSD_UND DA UNIDADE ORIGEM SAO REDIRECIONADOS PARA A
+002600*    UNIDADE DESTINO (DESCARTANDO OS QUE JA EXISTIREM LA, PARA
+002700*    NAO DUPLICAR CHAVE) E A UNIDADE ORIGEM E INATIVADA, COM
+002800*    REGISTRO EM TUND_ORGNZ_HIST. NA DIVISAO, UMA NOVA UNIDADE E
+002900*    INCLUIDA HERDANDO DA ORIGEM A RAZAO SOCIAL (IUND_ORGNZ) E A
+003000*    CORRETORA DE CAMBIO (CLOGDR_CMBIO_ORGNZ), COM OS DEMAIS
+003100*    DADOS INFORMADOS NO PROPRIO REGISTRO DE CONTROLE.
+003200*
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.         IBM-390.
+003600 OBJECT-COMPUTER.         IBM-390.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT REL-UORGS015 ASSIGN TO UORGS015
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  REL-UORGS015
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  REL-UORGS015-REG            PIC X(128).
+004700 WORKING-STORAGE SECTION.
+004800     EXEC SQL INCLUDE SQLCA END-EXEC.
+004900 01  WS-SWITCHES.
+005000     05 WS-SW-FIM-ARQUIVO        PIC X(1) VALUE 'N'.
+005100        88 WS-FIM-ARQUIVO             VALUE 'S'.
+005200     05 WS-SW-UNIDADES-VALIDAS   PIC X(1) VALUE 'N'.
+005300        88 WS-UNIDADES-VALIDAS        VALUE 'S'.
+005400 01  WS-CONTADORES.
+005500     05 WS-QTDE-FUSOES           PIC S9(7) COMP VALUE ZERO.
+005600     05 WS-QTDE-DIVISOES         PIC S9(7) COMP VALUE ZERO.
+005700     05 WS-QTDE-REJEITADAS       PIC S9(7) COMP VALUE ZERO.
+005800     05 WS-QTDE-EXISTE           PIC S9(7) COMP VALUE ZERO.
+005900 01  WS-AREA-TRABALHO.
+006000     05 WS-CSIT-UND-ORGNZ-ANT    PIC S9(3)V COMP-3.
+006100     05 WS-CCLASF-UND-ORGNZ-ANT  PIC S9(1)V COMP-3.
+006200     05 WS-IUND-ORGNZ-ORIGEM     PIC X(60).
+006300     05 WS-CLOGDR-CMBIO-ORIGEM   PIC S9(5)V COMP-3.
+006400 COPY UORGS015.
+006450 COPY UORGL000.
+006480 COPY UORGL002.
+006500 PROCEDURE DIVISION.
+006600******************************************************************
+006700*    0000-MAINLINE                                               *
+006800******************************************************************
+006900 0000-MAINLINE                  SECTION.
+007000     PERFORM 1000-ABRIR-ARQUIVOS
+007100         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007200     PERFORM 2000-PROCESSAR-CONTROLE
+007300         THRU 2000-PROCESSAR-CONTROLE-EXIT
+007400         UNTIL WS-FIM-ARQUIVO.
+007500     PERFORM 7000-ENCERRAR
+007600         THRU 7000-ENCERRAR-EXIT.
+007700     GOBACK.
+007800 0000-MAINLINE-EXIT.
+007900     EXIT.
+008000******************************************************************
+008100*    1000-ABRIR-ARQUIVOS                                         *
+008200******************************************************************
+008300 1000-ABRIR-ARQUIVOS            SECTION.
+008400     OPEN INPUT REL-UORGS015.
+008500     PERFORM 8000-LER-CONTROLE
+008600         THRU 8000-LER-CONTROLE-EXIT.
+008700 1000-ABRIR-ARQUIVOS-EXIT.
+008800     EXIT.
+008900******************************************************************
+009000*    2000-PROCESSAR-CONTROLE                                     *
+009100******************************************************************
+009200 2000-PROCESSAR-CONTROLE        SECTION.
+009300     IF UORGS015-FUSAO
+009400         PERFORM 3000-EXECUTAR-FUSAO
+009500             THRU 3000-EXECUTAR-FUSAO-EXIT
+009600     ELSE
+009700     IF UORGS015-DIVISAO
+009800         PERFORM 4000-EXECUTAR-DIVISAO
+009900             THRU 4000-EXECUTAR-DIVISAO-EXIT
+010000     ELSE
+010100         DISPLAY 'UORG0015 - TIPO DE OPERACAO INVALIDO: '
+010200             UORGS015-TIPO-OPER
+010300         ADD 1 TO WS-QTDE-REJEITADAS
+010400     END-IF
+010500     END-IF.
+010600     EXEC SQL
+010700         COMMIT
+010800     END-EXEC.
+010900     PERFORM 8000-LER-CONTROLE
+011000         THRU 8000-LER-CONTROLE-EXIT.
+011100 2000-PROCESSAR-CONTROLE-EXIT.
+011200     EXIT.
+011300******************************************************************
+011400*    3000-EXECUTAR-FUSAO                                         *
+011500******************************************************************
+011600 3000-EXECUTAR-FUSAO            SECTION.
+011700     PERFORM 3100-VALIDAR-UNIDADES
+011800         THRU 3100-VALIDAR-UNIDADES-EXIT.
+011900     IF WS-UNIDADES-VALIDAS
+012000         PERFORM 3200-REDIRECIONAR-ACESSO
+012100             THRU 3200-REDIRECIONAR-ACESSO-EXIT
+012200         PERFORM 3300-REDIRECIONAR-AREA
+012300             THRU 3300-REDIRECIONAR-AREA-EXIT
+012400         PERFORM 3400-INATIVAR-ORIGEM
+012500             THRU 3400-INATIVAR-ORIGEM-EXIT
+012600         ADD 1 TO WS-QTDE-FUSOES
+012700     ELSE
+012800         DISPLAY 'UORG0015 - FUSAO REJEITADA CPSSOA_JURID='
+012900             UORGS015-CPSSOA-JURID ' ORIGEM='
+013000             UORGS015-NSEQ-ORIGEM ' DESTINO='
+013100             UORGS015-NSEQ-DESTINO
+013200         ADD 1 TO WS-QTDE-REJEITADAS
+013300     END-IF.
+013400 3000-EXECUTAR-FUSAO-EXIT.
+013500     EXIT.
+013600******************************************************************
+013700*    3100-VALIDAR-UNIDADES                                       *
+013800******************************************************************
+013900 3100-VALIDAR-UNIDADES          SECTION.
+014000     MOVE 'N' TO WS-SW-UNIDADES-VALIDAS.
+014100     MOVE ZERO TO WS-QTDE-EXISTE.
+014200     EXEC SQL
+014300         SELECT COUNT(*)
+014400           INTO :WS-QTDE-EXISTE
+014500           FROM DB2PRD.TUND_ORGNZ
+014600          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+014700            AND NSEQ_UND_ORGNZ IN (:UORGS015-NSEQ-ORIGEM,
+014800                                   :UORGS015-NSEQ-DESTINO)
+014900            AND CSIT_UND_ORGNZ = 1
+015000     END-EXEC.
+015100     IF SQLCODE = ZERO AND WS-QTDE-EXISTE = 2
+015200         MOVE 'S' TO WS-SW-UNIDADES-VALIDAS
+015300     END-IF.
+015400 3100-VALIDAR-UNIDADES-EXIT.
+015500     EXIT.
+015600******************************************************************
+015700*    3200-REDIRECIONAR-ACESSO                                    *
+015800******************************************************************
+015900 3200-REDIRECIONAR-ACESSO       SECTION.
+016000     EXEC SQL
+016100         DELETE FROM DB2PRD.TACSSO_UND_ORGNZ
+016200          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+016300            AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-ORIGEM
+016400            AND CTPO_ACSSO_ORGNZ IN
+016500                (SELECT CTPO_ACSSO_ORGNZ
+016600                   FROM DB2PRD.TACSSO_UND_ORGNZ
+016700                  WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+016800                    AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-DESTINO)
+016900     END-EXEC.
+017000     EXEC SQL
+017100         UPDATE DB2PRD.TACSSO_UND_ORGNZ
+017200            SET NSEQ_UND_ORGNZ = :UORGS015-NSEQ-DESTINO
+017300          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+017400            AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-ORIGEM
+017500     END-EXEC.
+017600 3200-REDIRECIONAR-ACESSO-EXIT.
+017700     EXIT.
+017800******************************************************************
+017900*    3300-REDIRECIONAR-AREA                                      *
+018000******************************************************************
+018100 3300-REDIRECIONAR-AREA         SECTION.
+018200     EXEC SQL
+018300         DELETE FROM DB2PRD.TAREA_CONSD_UND
+018400          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+018500            AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-ORIGEM
+018600            AND CTPO_AREA_CONSD IN
+018700                (SELECT CTPO_AREA_CONSD
+018800                   FROM DB2PRD.TAREA_CONSD_UND
+018900                  WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+019000                    AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-DESTINO)
+019100     END-EXEC.
+019200     EXEC SQL
+019300         UPDATE DB2PRD.TAREA_CONSD_UND
+019400            SET NSEQ_UND_ORGNZ = :UORGS015-NSEQ-DESTINO
+019500          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+019600            AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-ORIGEM
+019700     END-EXEC.
+019800 3300-REDIRECIONAR-AREA-EXIT.
+019900     EXIT.
+020000******************************************************************
+020100*    3400-INATIVAR-ORIGEM                                        *
+020200******************************************************************
+020300 3400-INATIVAR-ORIGEM           SECTION.
+020400     EXEC SQL
+020500         SELECT CSIT_UND_ORGNZ, CCLASF_UND_ORGNZ
+020600           INTO :WS-CSIT-UND-ORGNZ-ANT, :WS-CCLASF-UND-ORGNZ-ANT
+020700           FROM DB2PRD.TUND_ORGNZ
+020800          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+020900            AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-ORIGEM
+021000     END-EXEC.
+021100     EXEC SQL
+021200         UPDATE DB2PRD.TUND_ORGNZ
+021300            SET CSIT_UND_ORGNZ = 0,
+021350                HMANUT_REG = CURRENT TIMESTAMP,
+021400                CUSUAR_MANUT = :UORGS015-CUSUARIO
+021500          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+021600            AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-ORIGEM
+021700     END-EXEC.
+021750     MOVE UORGS015-CPSSOA-JURID TO UORGL002-CPSSOA-JURID.
+021760     MOVE UORGS015-NSEQ-ORIGEM TO UORGL002-NSEQ-UND-ORGNZ.
+021770     MOVE WS-CSIT-UND-ORGNZ-ANT TO UORGL002-CSIT-ANT.
+021780     MOVE ZERO TO UORGL002-CSIT-NOVO.
+021790     MOVE WS-CCLASF-UND-ORGNZ-ANT TO UORGL002-CCLASF-ANT
+021795                                     UORGL002-CCLASF-NOVO.
+021800     MOVE UORGS015-CUSUARIO TO UORGL002-CUSUAR-MANUT.
+021900     CALL 'UORG0002' USING UORGL002-PARMS.
+023000 3400-INATIVAR-ORIGEM-EXIT.
+023100     EXIT.
+023200******************************************************************
+023300*    4000-EXECUTAR-DIVISAO                                       *
+023400******************************************************************
+023500 4000-EXECUTAR-DIVISAO          SECTION.
+023600     PERFORM 4100-VALIDAR-ORIGEM
+023700         THRU 4100-VALIDAR-ORIGEM-EXIT.
+023800     IF WS-UNIDADES-VALIDAS
+023900         PERFORM 4200-INCLUIR-UNIDADE-NOVA
+024000             THRU 4200-INCLUIR-UNIDADE-NOVA-EXIT
+024100         ADD 1 TO WS-QTDE-DIVISOES
+024200     ELSE
+024300         DISPLAY 'UORG0015 - DIVISAO REJEITADA CPSSOA_JURID='
+024400             UORGS015-CPSSOA-JURID ' ORIGEM='
+024500             UORGS015-NSEQ-ORIGEM ' NOVO='
+024600             UORGS015-NSEQ-NOVO
+024700         ADD 1 TO WS-QTDE-REJEITADAS
+024800     END-IF.
+024900 4000-EXECUTAR-DIVISAO-EXIT.
+025000     EXIT.
+025100******************************************************************
+025200*    4100-VALIDAR-ORIGEM                                         *
+025300******************************************************************
+025400 4100-VALIDAR-ORIGEM            SECTION.
+025500     MOVE 'N' TO WS-SW-UNIDADES-VALIDAS.
+025600     MOVE ZERO TO WS-QTDE-EXISTE.
+025700     EXEC SQL
+025800         SELECT COUNT(*)
+025900           INTO :WS-QTDE-EXISTE
+026000           FROM DB2PRD.TUND_ORGNZ
+026100          WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+026200            AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-NOVO
+026300     END-EXEC.
+026400     IF SQLCODE = ZERO AND WS-QTDE-EXISTE = ZERO
+026500         EXEC SQL
+026600             SELECT IUND_ORGNZ, CLOGDR_CMBIO_ORGNZ
+026700               INTO :WS-IUND-ORGNZ-ORIGEM,
+026800                    :WS-CLOGDR-CMBIO-ORIGEM
+026900               FROM DB2PRD.TUND_ORGNZ
+027000              WHERE CPSSOA_JURID = :UORGS015-CPSSOA-JURID
+027100                AND NSEQ_UND_ORGNZ = :UORGS015-NSEQ-ORIGEM
+027200                AND CSIT_UND_ORGNZ = 1
+027300         END-EXEC
+027400         IF SQLCODE = ZERO
+027500             MOVE 'S' TO WS-SW-UNIDADES-VALIDAS
+027600         END-IF
+027700     END-IF.
+027800 4100-VALIDAR-ORIGEM-EXIT.
+027900     EXIT.
+028000******************************************************************
+028100*    4200-INCLUIR-UNIDADE-NOVA                                   *
+028200******************************************************************
+028300 4200-INCLUIR-UNIDADE-NOVA      SECTION.
+028400     EXEC SQL
+028500         INSERT INTO DB2PRD.TUND_ORGNZ
+028600                (CPSSOA_JURID, NSEQ_UND_ORGNZ, CPSSOA_UND_ORGNZ,
+028700                 CSIT_UND_ORGNZ, CCLASF_UND_ORGNZ, CTPO_UND_ORGNZ,
+028800                 IUND_ORGNZ, IABREV_UND_ORGNZ, CUND_ORGNZ,
+028900                 CDIG_UND_ORGNZ, CLOGDR_CMBIO_ORGNZ, HINCL_REG,
+029000                 CUSUAR_INCL)
+029100         VALUES (:UORGS015-CPSSOA-JURID, :UORGS015-NSEQ-NOVO,
+029200                 :UORGS015-CPSSOA-UND-NOVO, 1,
+029300                 :UORGS015-CCLASF-UND-NOVO,
+029400                 :UORGS015-CTPO-UND-NOVO, :WS-IUND-ORGNZ-ORIGEM,
+029500                 :UORGS015-IABREV-UND-NOVO,
+029600                 :UORGS015-CUND-NOVO, :UORGS015-CDIG-UND-NOVO,
+029700                 :WS-CLOGDR-CMBIO-ORIGEM, CURRENT TIMESTAMP,
+029800                 :UORGS015-CUSUARIO)
+029900     END-EXEC.
+030000     IF SQLCODE NOT = ZERO
+030100         DISPLAY 'UORG0015 - ERRO SQLCODE=' SQLCODE
+030200             ' AO INCLUIR UNIDADE NOVA NA DIVISAO'
+030250     ELSE
+030260         MOVE 'G' TO UORGL000-FUNCTION
+030270         MOVE UORGS015-CPSSOA-JURID TO UORGL000-CPSSOA-JURID
+030280         MOVE UORGS015-NSEQ-NOVO TO UORGL000-NSEQ-UND-ORGNZ
+030290         MOVE UORGS015-CUND-NOVO TO UORGL000-CUND-ORGNZ
+030295         CALL 'UORG0000' USING UORGL000-PARMS
+030300     END-IF.
+030400 4200-INCLUIR-UNIDADE-NOVA-EXIT.
+030500     EXIT.
+030600******************************************************************
+030700*    7000-ENCERRAR                                                *
+030800******************************************************************
+030900 7000-ENCERRAR                  SECTION.
+031000     CLOSE REL-UORGS015.
+031100     DISPLAY 'UORG0015 - FUSOES EFETIVADAS: ' WS-QTDE-FUSOES.
+031200     DISPLAY 'UORG0015 - DIVISOES EFETIVADAS: ' WS-QTDE-DIVISOES.
+031300     DISPLAY 'UORG0015 - COMANDOS REJEITADOS: '
+031400         WS-QTDE-REJEITADAS.
+031500 7000-ENCERRAR-EXIT.
+031600     EXIT.
+031700******************************************************************
+031800*    8000-LER-CONTROLE                                           *
+031900******************************************************************
+032000 8000-LER-CONTROLE              SECTION.
+032100     READ REL-UORGS015 INTO UORGS015-REGISTRO
+032200         AT END
+032300             MOVE 'S' TO WS-SW-FIM-ARQUIVO
+032400     END-READ.
+032500 8000-LER-CONTROLE-EXIT.
+032600     EXIT.
