@@ -0,0 +1,146 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0016                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0016.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ALERTA DE UNIDADES ATIVAS SEM NENHUM   *
+001600*                REGISTRO DE AREA CONSIDERADA CADASTRADO.         *
+001700******************************************************************
+001800*
+001900*    FUNCAO: LISTA AS UNIDADES ATIVAS (CSIT_UND_ORGNZ = 1) DE
+002000*    TUND_ORGNZ QUE NAO POSSUEM NENHUMA LINHA CORRESPONDENTE EM
+002100*    TAREA_CONSD_UND, PARA QUE A AREA OCUPADA SEJA CADASTRADA.
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.         IBM-390.
+002600 OBJECT-COMPUTER.         IBM-390.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT REL-UORGS016 ASSIGN TO UORGS016
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  REL-UORGS016
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  REL-UORGS016-REG            PIC X(133).
+003700 WORKING-STORAGE SECTION.
+003800     EXEC SQL INCLUDE SQLCA END-EXEC.
+003900 01  WS-SWITCHES.
+004000     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004100        88 WS-FIM-CURSOR              VALUE 'S'.
+004200 01  WS-CONTADORES.
+004300     05 WS-QTDE-SEM-AREA         PIC S9(7) COMP VALUE ZERO.
+004400 01  WS-AREA-TRABALHO.
+004500     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+004600     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+004700     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+004800 COPY UORGS016.
+004900 PROCEDURE DIVISION.
+005000******************************************************************
+005100*    0000-MAINLINE                                               *
+005200******************************************************************
+005300 0000-MAINLINE                  SECTION.
+005400     PERFORM 1000-ABRIR-ARQUIVOS
+005500         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+005600     PERFORM 2000-PROCESSAR-CURSOR
+005700         THRU 2000-PROCESSAR-CURSOR-EXIT
+005800         UNTIL WS-FIM-CURSOR.
+005900     PERFORM 7000-ENCERRAR
+006000         THRU 7000-ENCERRAR-EXIT.
+006100     GOBACK.
+006200 0000-MAINLINE-EXIT.
+006300     EXIT.
+006400******************************************************************
+006500*    1000-ABRIR-ARQUIVOS                                         *
+006600******************************************************************
+006700 1000-ABRIR-ARQUIVOS            SECTION.
+006800     OPEN OUTPUT REL-UORGS016.
+006900     EXEC SQL
+007000         DECLARE CUR-UORG0016 CURSOR FOR
+007100         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, IABREV_UND_ORGNZ
+007200           FROM DB2PRD.TUND_ORGNZ U
+007300          WHERE CSIT_UND_ORGNZ = 1
+007400            AND NOT EXISTS
+007500                (SELECT 1
+007600                   FROM DB2PRD.TAREA_CONSD_UND A
+007700                  WHERE A.CPSSOA_JURID = U.CPSSOA_JURID
+007800                    AND A.NSEQ_UND_ORGNZ = U.NSEQ_UND_ORGNZ)
+007900          ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ
+008000     END-EXEC.
+008100     EXEC SQL
+008200         OPEN CUR-UORG0016
+008300     END-EXEC.
+008400     PERFORM 8000-LER-CURSOR
+008500         THRU 8000-LER-CURSOR-EXIT.
+008600 1000-ABRIR-ARQUIVOS-EXIT.
+008700     EXIT.
+008800******************************************************************
+008900*    2000-PROCESSAR-CURSOR                                       *
+009000******************************************************************
+009100 2000-PROCESSAR-CURSOR          SECTION.
+009200     PERFORM 3000-IMPRIMIR-DETALHE
+009300         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+009400     ADD 1 TO WS-QTDE-SEM-AREA.
+009500     PERFORM 8000-LER-CURSOR
+009600         THRU 8000-LER-CURSOR-EXIT.
+009700 2000-PROCESSAR-CURSOR-EXIT.
+009800     EXIT.
+009900******************************************************************
+010000*    3000-IMPRIMIR-DETALHE                                       *
+010100******************************************************************
+010200 3000-IMPRIMIR-DETALHE          SECTION.
+010300     MOVE SPACES TO UORGS016-LINHA.
+010400     MOVE ' ' TO UORGS016-CTL-IMPRESSAO.
+010500     MOVE WS-CPSSOA-JURID TO UORGS016-CPSSOA-JURID.
+010600     MOVE WS-NSEQ-UND-ORGNZ TO UORGS016-NSEQ-UND-ORGNZ.
+010700     MOVE WS-IABREV-UND-ORGNZ TO UORGS016-IABREV-UND-ORGNZ.
+010800     WRITE REL-UORGS016-REG FROM UORGS016-LINHA.
+010900 3000-IMPRIMIR-DETALHE-EXIT.
+011000     EXIT.
+011100******************************************************************
+011200*    7000-ENCERRAR                                                *
+011300******************************************************************
+011400 7000-ENCERRAR                  SECTION.
+011500     MOVE SPACES TO UORGS016-LINHA.
+011600     MOVE '0' TO UORGS016-CTL-IMPRESSAO.
+011700     MOVE 'TOTAL DE UNIDADES SEM AREA CADASTRADA..:'
+011800         TO UORGS016-TOT-ROTULO.
+011900     MOVE WS-QTDE-SEM-AREA TO UORGS016-TOT-QTDE.
+012000     WRITE REL-UORGS016-REG FROM UORGS016-LINHA.
+012100     EXEC SQL
+012200         CLOSE CUR-UORG0016
+012300     END-EXEC.
+012400     CLOSE REL-UORGS016.
+012500 7000-ENCERRAR-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800*    8000-LER-CURSOR                                              *
+012900******************************************************************
+013000 8000-LER-CURSOR                SECTION.
+013100     EXEC SQL
+013200         FETCH CUR-UORG0016
+013300          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+013400               :WS-IABREV-UND-ORGNZ
+013500     END-EXEC.
+013600     IF SQLCODE = 100
+013700         MOVE 'S' TO WS-SW-FIM-CURSOR
+013800     ELSE
+013900     IF SQLCODE NOT = ZERO
+014000         DISPLAY 'UORG0016 - ERRO SQLCODE=' SQLCODE
+014100             ' NO FETCH DO CURSOR'
+014200         MOVE 'S' TO WS-SW-FIM-CURSOR
+014300     END-IF
+014400     END-IF.
+014500 8000-LER-CURSOR-EXIT.
+014600     EXIT.
