@@ -0,0 +1,189 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0017                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0017.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ARVORE DE DEPENDENCIA DE UNIDADES,      *
+001600*                AGRUPADA POR CPSSOA_JURID, COM A UNIDADE SEDE     *
+001700*                (CINDCD_DEPDT_UND = 'N' NO TIPO) IMPRESSA ANTES   *
+001800*                DAS UNIDADES DEPENDENTES DO MESMO GRUPO.          *
+001900******************************************************************
+002000*
+002100*    FUNCAO: PARA CADA CPSSOA_JURID, IMPRIME A(S) UNIDADE(S) CUJO
+002200*    TIPO NAO E' DEPENDENTE (SEDE/MATRIZ) SEGUIDA(S) DAS UNIDADES
+002300*    CUJO TIPO E' DEPENDENTE (FILIAL), IDENTIFICADO PELO INDICADOR
+002400*    CINDCD_DEPDT_UND CADASTRADO EM TTPO_UND_ORGNZ. NAO HA COLUNA
+002500*    DE UNIDADE-MAE EXPLICITA EM TUND_ORGNZ; O AGRUPAMENTO POR
+002600*    CPSSOA_JURID E A ORDENACAO PELO INDICADOR DE DEPENDENCIA DO
+002700*    TIPO E' QUE DETERMINAM A ARVORE.
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.         IBM-390.
+003200 OBJECT-COMPUTER.         IBM-390.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT REL-UORGS017 ASSIGN TO UORGS017
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  REL-UORGS017
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  REL-UORGS017-REG            PIC X(133).
+004300 WORKING-STORAGE SECTION.
+004400     EXEC SQL INCLUDE SQLCA END-EXEC.
+004500 01  WS-SWITCHES.
+004600     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004700        88 WS-FIM-CURSOR              VALUE 'S'.
+004800     05 WS-SW-PRIMEIRA-QUEBRA    PIC X(1) VALUE 'S'.
+004900        88 WS-PRIMEIRA-QUEBRA        VALUE 'S'.
+005000 01  WS-CONTADORES.
+005100     05 WS-QTDE-UNIDADES         PIC S9(7) COMP VALUE ZERO.
+005200     05 WS-QTDE-GRUPOS           PIC S9(7) COMP VALUE ZERO.
+005300 01  WS-QUEBRA-CONTROLE.
+005400     05 WS-CPSSOA-JURID-ANTERIOR PIC S9(10)V COMP-3 VALUE ZERO.
+005500 01  WS-AREA-TRABALHO.
+005600     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+005700     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+005800     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+005900     05 WS-CINDCD-DEPDT-UND      PIC X(1).
+006000        88 WS-UNIDADE-SEDE            VALUE 'N'.
+006100        88 WS-UNIDADE-DEPENDENTE      VALUE 'S'.
+006200 COPY UORGS017.
+006300 PROCEDURE DIVISION.
+006400******************************************************************
+006500*    0000-MAINLINE                                               *
+006600******************************************************************
+006700 0000-MAINLINE                  SECTION.
+006800     PERFORM 1000-ABRIR-ARQUIVOS
+006900         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007000     PERFORM 2000-PROCESSAR-CURSOR
+007100         THRU 2000-PROCESSAR-CURSOR-EXIT
+007200         UNTIL WS-FIM-CURSOR.
+007300     PERFORM 7000-ENCERRAR
+007400         THRU 7000-ENCERRAR-EXIT.
+007500     GOBACK.
+007600 0000-MAINLINE-EXIT.
+007700     EXIT.
+007800******************************************************************
+007900*    1000-ABRIR-ARQUIVOS                                         *
+008000******************************************************************
+008100 1000-ABRIR-ARQUIVOS            SECTION.
+008200     OPEN OUTPUT REL-UORGS017.
+008300     EXEC SQL
+008400         DECLARE CUR-UORG0017 CURSOR FOR
+008500         SELECT U.CPSSOA_JURID, U.NSEQ_UND_ORGNZ,
+008600                U.IABREV_UND_ORGNZ, T.CINDCD_DEPDT_UND
+008700           FROM DB2PRD.TUND_ORGNZ U,
+008800                DB2PRD.TTPO_UND_ORGNZ T
+008900          WHERE U.CTPO_UND_ORGNZ = T.CTPO_UND_ORGNZ
+009000            AND U.CSIT_UND_ORGNZ = 1
+009100          ORDER BY U.CPSSOA_JURID,
+009200                   CASE WHEN T.CINDCD_DEPDT_UND = 'N'
+009300                        THEN 0 ELSE 1 END,
+009400                   U.NSEQ_UND_ORGNZ
+009500     END-EXEC.
+009600     EXEC SQL
+009700         OPEN CUR-UORG0017
+009800     END-EXEC.
+009900     PERFORM 8000-LER-CURSOR
+010000         THRU 8000-LER-CURSOR-EXIT.
+010100 1000-ABRIR-ARQUIVOS-EXIT.
+010200     EXIT.
+010300******************************************************************
+010400*    2000-PROCESSAR-CURSOR                                       *
+010500******************************************************************
+010600 2000-PROCESSAR-CURSOR          SECTION.
+010700     IF WS-PRIMEIRA-QUEBRA
+010800         OR WS-CPSSOA-JURID NOT = WS-CPSSOA-JURID-ANTERIOR
+010900         PERFORM 4000-IMPRIMIR-CABECALHO-GRUPO
+011000             THRU 4000-IMPRIMIR-CABECALHO-GRUPO-EXIT
+011100         MOVE 'N' TO WS-SW-PRIMEIRA-QUEBRA
+011200         MOVE WS-CPSSOA-JURID TO WS-CPSSOA-JURID-ANTERIOR
+011300     END-IF.
+011400     PERFORM 3000-IMPRIMIR-DETALHE
+011500         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+011600     ADD 1 TO WS-QTDE-UNIDADES.
+011700     PERFORM 8000-LER-CURSOR
+011800         THRU 8000-LER-CURSOR-EXIT.
+011900 2000-PROCESSAR-CURSOR-EXIT.
+012000     EXIT.
+012100******************************************************************
+012200*    3000-IMPRIMIR-DETALHE                                       *
+012300******************************************************************
+012400 3000-IMPRIMIR-DETALHE          SECTION.
+012500     MOVE SPACES TO UORGS017-LINHA.
+012600     MOVE ' ' TO UORGS017-CTL-IMPRESSAO.
+012700     IF WS-UNIDADE-SEDE
+012800         MOVE SPACES TO UORGS017-DET-PREFIXO
+012900     ELSE
+013000         MOVE '  +-- ' TO UORGS017-DET-PREFIXO
+013100     END-IF.
+013200     MOVE WS-NSEQ-UND-ORGNZ TO UORGS017-NSEQ-UND-ORGNZ.
+013300     MOVE WS-IABREV-UND-ORGNZ TO UORGS017-IABREV-UND-ORGNZ.
+013400     WRITE REL-UORGS017-REG FROM UORGS017-LINHA.
+013500 3000-IMPRIMIR-DETALHE-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*    4000-IMPRIMIR-CABECALHO-GRUPO                                *
+013900******************************************************************
+014000 4000-IMPRIMIR-CABECALHO-GRUPO  SECTION.
+014100     MOVE SPACES TO UORGS017-LINHA.
+014200     MOVE ' ' TO UORGS017-CTL-IMPRESSAO.
+014300     MOVE WS-CPSSOA-JURID TO UORGS017-CAB-CPSSOA-JURID.
+014400     WRITE REL-UORGS017-REG FROM UORGS017-LINHA.
+014500     ADD 1 TO WS-QTDE-GRUPOS.
+014600 4000-IMPRIMIR-CABECALHO-GRUPO-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900*    7000-ENCERRAR                                                *
+015000******************************************************************
+015100 7000-ENCERRAR                  SECTION.
+015200     MOVE SPACES TO UORGS017-LINHA.
+015300     MOVE '0' TO UORGS017-CTL-IMPRESSAO.
+015400     MOVE 'TOTAL DE GRUPOS (CPSSOA_JURID)........:'
+015500         TO UORGS017-TOT-ROTULO.
+015600     MOVE WS-QTDE-GRUPOS TO UORGS017-TOT-QTDE.
+015700     WRITE REL-UORGS017-REG FROM UORGS017-LINHA.
+015800     MOVE SPACES TO UORGS017-LINHA.
+015900     MOVE '0' TO UORGS017-CTL-IMPRESSAO.
+016000     MOVE 'TOTAL DE UNIDADES LISTADAS.............:'
+016100         TO UORGS017-TOT-ROTULO.
+016200     MOVE WS-QTDE-UNIDADES TO UORGS017-TOT-QTDE.
+016300     WRITE REL-UORGS017-REG FROM UORGS017-LINHA.
+016400     EXEC SQL
+016500         CLOSE CUR-UORG0017
+016600     END-EXEC.
+016700     CLOSE REL-UORGS017.
+016800 7000-ENCERRAR-EXIT.
+016900     EXIT.
+017000******************************************************************
+017100*    8000-LER-CURSOR                                              *
+017200******************************************************************
+017300 8000-LER-CURSOR                SECTION.
+017400     EXEC SQL
+017500         FETCH CUR-UORG0017
+017600          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+017700               :WS-IABREV-UND-ORGNZ, :WS-CINDCD-DEPDT-UND
+017800     END-EXEC.
+017900     IF SQLCODE = 100
+018000         MOVE 'S' TO WS-SW-FIM-CURSOR
+018100     ELSE
+018200     IF SQLCODE NOT = ZERO
+018300         DISPLAY 'UORG0017 - ERRO SQLCODE=' SQLCODE
+018400             ' NO FETCH DO CURSOR'
+018500         MOVE 'S' TO WS-SW-FIM-CURSOR
+018600     END-IF
+018700     END-IF.
+018800 8000-LER-CURSOR-EXIT.
+018900     EXIT.
