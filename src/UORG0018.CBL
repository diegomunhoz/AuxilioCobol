@@ -0,0 +1,210 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0018                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0018.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - LISTA TRIMESTRAL DE EXCECAO DE          *
+001600*                SOLICITACOES DE INSTALACAO COM SITUACAO DE        *
+001700*                DOCUMENTACAO FISCAL (CSIT_DOCTO_FSCAL) AUSENTE    *
+001800*                OU IRREGULAR.                                     *
+001900******************************************************************
+002000*
+002100*    FUNCAO: CALCULA O TRIMESTRE CIVIL FECHADO MAIS RECENTE A
+002200*    PARTIR DA DATA DE EXECUCAO E LISTA AS SOLICITACOES DE
+002300*    INSTALACAO (TMANUT_EMPR_GRP) DESSE TRIMESTRE (DATA_INSTA_EMPR)
+002400*    CUJA SITUACAO DA DOCUMENTACAO FISCAL NAO ESTA REGULAR
+002500*    (CSIT_DOCTO_FSCAL NULO OU DIFERENTE DE 1).
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.         IBM-390.
+003000 OBJECT-COMPUTER.         IBM-390.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT REL-UORGS018 ASSIGN TO UORGS018
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  REL-UORGS018
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  REL-UORGS018-REG            PIC X(133).
+004100 WORKING-STORAGE SECTION.
+004200     EXEC SQL INCLUDE SQLCA END-EXEC.
+004300 01  WS-SWITCHES.
+004400     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004500        88 WS-FIM-CURSOR              VALUE 'S'.
+004600 01  WS-CONTADORES.
+004700     05 WS-QTDE-EXCECAO          PIC S9(7) COMP VALUE ZERO.
+004800 01  WS-DATA-HOJE-AAAAMMDD       PIC 9(8).
+004900 01  WS-DATA-HOJE-R REDEFINES WS-DATA-HOJE-AAAAMMDD.
+005000     05 WS-ANO-ATUAL             PIC 9(4).
+005100     05 WS-MES-ATUAL             PIC 9(2).
+005200     05 WS-DIA-ATUAL             PIC 9(2).
+005300 01  WS-TRIMESTRE.
+005400     05 WS-TRIMESTRE-ATUAL       PIC 9(1) COMP.
+005500     05 WS-TRIMESTRE-REF         PIC 9(1) COMP.
+005600     05 WS-ANO-REF               PIC 9(4) COMP.
+005700     05 WS-ANO-REF-X             PIC 9(4).
+005800 01  WS-PERIODO-CONSULTA.
+005900     05 WS-DATA-INI              PIC X(10).
+006000     05 WS-DATA-FIM              PIC X(10).
+006100 01  WS-AREA-TRABALHO.
+006200     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+006300     05 WS-CPSSOA-JURID-CONGL    PIC S9(10)V COMP-3.
+006400     05 WS-NINSCR-REG-EMPR       PIC S9(11)V COMP-3.
+006500     05 WS-DATA-INSTA-EMPR       PIC X(10).
+006550 01  WS-INDICADORES.
+006560     05 WS-IND-CPSSOA-JURID-CONGL PIC S9(4) COMP-5.
+006600 COPY UORGS018.
+006700 PROCEDURE DIVISION.
+006800******************************************************************
+006900*    0000-MAINLINE                                               *
+007000******************************************************************
+007100 0000-MAINLINE                  SECTION.
+007200     PERFORM 1000-ABRIR-ARQUIVOS
+007300         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007400     PERFORM 2000-PROCESSAR-CURSOR
+007500         THRU 2000-PROCESSAR-CURSOR-EXIT
+007600         UNTIL WS-FIM-CURSOR.
+007700     PERFORM 7000-ENCERRAR
+007800         THRU 7000-ENCERRAR-EXIT.
+007900     GOBACK.
+008000 0000-MAINLINE-EXIT.
+008100     EXIT.
+008200******************************************************************
+008300*    1000-ABRIR-ARQUIVOS                                         *
+008400******************************************************************
+008500 1000-ABRIR-ARQUIVOS            SECTION.
+008600     OPEN OUTPUT REL-UORGS018.
+008700     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE-AAAAMMDD.
+008800     PERFORM 1100-CALCULAR-TRIMESTRE
+008900         THRU 1100-CALCULAR-TRIMESTRE-EXIT.
+009000     EXEC SQL
+009100         DECLARE CUR-UORG0018 CURSOR FOR
+009200         SELECT NSEQ_SOLTC_MANUT, CPSSOA_JURID_CONGL,
+009300                NINSCR_REG_EMPR, DATA_INSTA_EMPR
+009400           FROM DB2PRD.TMANUT_EMPR_GRP
+009500          WHERE DATA_INSTA_EMPR BETWEEN :WS-DATA-INI AND :WS-DATA-FIM
+009600            AND (CSIT_DOCTO_FSCAL IS NULL
+009700             OR  CSIT_DOCTO_FSCAL <> 1)
+009800          ORDER BY NSEQ_SOLTC_MANUT
+009900     END-EXEC.
+010000     EXEC SQL
+010100         OPEN CUR-UORG0018
+010200     END-EXEC.
+010300     PERFORM 8000-LER-CURSOR
+010400         THRU 8000-LER-CURSOR-EXIT.
+010500 1000-ABRIR-ARQUIVOS-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*    1100-CALCULAR-TRIMESTRE                                     *
+010900******************************************************************
+011000 1100-CALCULAR-TRIMESTRE        SECTION.
+011100     COMPUTE WS-TRIMESTRE-ATUAL = ((WS-MES-ATUAL - 1) / 3) + 1.
+011200     IF WS-TRIMESTRE-ATUAL = 1
+011300         MOVE 4 TO WS-TRIMESTRE-REF
+011400         COMPUTE WS-ANO-REF = WS-ANO-ATUAL - 1
+011500     ELSE
+011600         COMPUTE WS-TRIMESTRE-REF = WS-TRIMESTRE-ATUAL - 1
+011700         MOVE WS-ANO-ATUAL TO WS-ANO-REF
+011800     END-IF.
+011900     MOVE WS-ANO-REF TO WS-ANO-REF-X.
+012000     EVALUATE WS-TRIMESTRE-REF
+012100         WHEN 1
+012200             STRING WS-ANO-REF-X '-01-01' DELIMITED BY SIZE
+012300                 INTO WS-DATA-INI
+012400             STRING WS-ANO-REF-X '-03-31' DELIMITED BY SIZE
+012500                 INTO WS-DATA-FIM
+012600         WHEN 2
+012700             STRING WS-ANO-REF-X '-04-01' DELIMITED BY SIZE
+012800                 INTO WS-DATA-INI
+012900             STRING WS-ANO-REF-X '-06-30' DELIMITED BY SIZE
+013000                 INTO WS-DATA-FIM
+013100         WHEN 3
+013200             STRING WS-ANO-REF-X '-07-01' DELIMITED BY SIZE
+013300                 INTO WS-DATA-INI
+013400             STRING WS-ANO-REF-X '-09-30' DELIMITED BY SIZE
+013500                 INTO WS-DATA-FIM
+013600         WHEN 4
+013700             STRING WS-ANO-REF-X '-10-01' DELIMITED BY SIZE
+013800                 INTO WS-DATA-INI
+013900             STRING WS-ANO-REF-X '-12-31' DELIMITED BY SIZE
+014000                 INTO WS-DATA-FIM
+014100     END-EVALUATE.
+014200 1100-CALCULAR-TRIMESTRE-EXIT.
+014300     EXIT.
+014400******************************************************************
+014500*    2000-PROCESSAR-CURSOR                                       *
+014600******************************************************************
+014700 2000-PROCESSAR-CURSOR          SECTION.
+014800     PERFORM 3000-IMPRIMIR-DETALHE
+014900         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+015000     ADD 1 TO WS-QTDE-EXCECAO.
+015100     PERFORM 8000-LER-CURSOR
+015200         THRU 8000-LER-CURSOR-EXIT.
+015300 2000-PROCESSAR-CURSOR-EXIT.
+015400     EXIT.
+015500******************************************************************
+015600*    3000-IMPRIMIR-DETALHE                                       *
+015700******************************************************************
+015800 3000-IMPRIMIR-DETALHE          SECTION.
+015900     MOVE SPACES TO UORGS018-LINHA.
+016000     MOVE ' ' TO UORGS018-CTL-IMPRESSAO.
+016100     MOVE WS-NSEQ-SOLTC-MANUT TO UORGS018-NSEQ-SOLTC.
+016200     MOVE WS-CPSSOA-JURID-CONGL TO UORGS018-CPSSOA-CONGL.
+016300     MOVE WS-NINSCR-REG-EMPR TO UORGS018-NINSCR-REG-EMPR.
+016400     MOVE WS-DATA-INSTA-EMPR TO UORGS018-DATA-INSTA.
+016500     WRITE REL-UORGS018-REG FROM UORGS018-LINHA.
+016600 3000-IMPRIMIR-DETALHE-EXIT.
+016700     EXIT.
+016800******************************************************************
+016900*    7000-ENCERRAR                                                *
+017000******************************************************************
+017100 7000-ENCERRAR                  SECTION.
+017200     MOVE SPACES TO UORGS018-LINHA.
+017300     MOVE '0' TO UORGS018-CTL-IMPRESSAO.
+017400     MOVE 'TOTAL DE EXCECOES NO TRIMESTRE.........:'
+017500         TO UORGS018-TOT-ROTULO.
+017600     MOVE WS-QTDE-EXCECAO TO UORGS018-TOT-QTDE.
+017700     WRITE REL-UORGS018-REG FROM UORGS018-LINHA.
+017800     EXEC SQL
+017900         CLOSE CUR-UORG0018
+018000     END-EXEC.
+018100     CLOSE REL-UORGS018.
+018200 7000-ENCERRAR-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500*    8000-LER-CURSOR                                              *
+018600******************************************************************
+018700 8000-LER-CURSOR                SECTION.
+018800     EXEC SQL
+018900         FETCH CUR-UORG0018
+019000          INTO :WS-NSEQ-SOLTC-MANUT,
+019050               :WS-CPSSOA-JURID-CONGL:WS-IND-CPSSOA-JURID-CONGL,
+019100               :WS-NINSCR-REG-EMPR, :WS-DATA-INSTA-EMPR
+019200     END-EXEC.
+019300     IF SQLCODE = 100
+019400         MOVE 'S' TO WS-SW-FIM-CURSOR
+019500     ELSE
+019600     IF SQLCODE NOT = ZERO
+019700         DISPLAY 'UORG0018 - ERRO SQLCODE=' SQLCODE
+019800             ' NO FETCH DO CURSOR'
+019900         MOVE 'S' TO WS-SW-FIM-CURSOR
+019950     ELSE
+019960         IF WS-IND-CPSSOA-JURID-CONGL < ZERO
+019970             MOVE ZERO TO WS-CPSSOA-JURID-CONGL
+019980         END-IF
+020000     END-IF
+020100     END-IF.
+020200 8000-LER-CURSOR-EXIT.
+020300     EXIT.
