@@ -0,0 +1,209 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0019                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0019.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - TRANSACAO UO19, MANUTENCAO ONLINE DA     *
+001600*                MATRIZ DE TIPOS DE ACESSO DA UNIDADE               *
+001700*                (TACSSO_UND_ORGNZ).                                *
+001800******************************************************************
+001900*
+002000*    FUNCAO: TRANSACAO CICS DE MANUTENCAO. NA PRIMEIRA ENTRADA
+002100*    (SEM COMMAREA) EXIBE A TELA EM BRANCO. NAS ENTRADAS
+002200*    SEGUINTES, RECEBE A UNIDADE (CPSSOA_JURID, NSEQ_UND_ORGNZ), O
+002300*    TIPO DE ACESSO (CTPO_ACSSO_ORGNZ) E A FUNCAO (I=INCLUSAO NA
+002400*    MATRIZ, E=EXCLUSAO DA MATRIZ) DIGITADOS, APLICA NA TABELA
+002500*    TACSSO_UND_ORGNZ (TABELA ASSOCIATIVA, SEM COLUNA DE SITUACAO -
+002600*    A PRESENCA OU AUSENCIA DA LINHA E' QUE DEFINE A MATRIZ) E
+002700*    REAPRESENTA A TELA COM MENSAGEM DE SUCESSO OU DE ERRO,
+002800*    PERMANECENDO PSEUDO-CONVERSACIONAL ATE QUE O OPERADOR PRESSIONE
+002900*    PF3.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.         IBM-390.
+003400 OBJECT-COMPUTER.         IBM-390.
+003500 DATA DIVISION.
+003600 WORKING-STORAGE SECTION.
+003700     EXEC SQL INCLUDE SQLCA END-EXEC.
+003800 01  WS-SWITCHES.
+003900     05 WS-SW-ACESSO-EXISTE      PIC X(1) VALUE 'N'.
+004000        88 WS-ACESSO-EXISTE           VALUE 'S'.
+004100 01  WS-AREA-TRABALHO.
+004200     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+004300     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+004400     05 WS-CTPO-ACSSO-ORGNZ      PIC S9(2)V COMP-3.
+004450 01  WS-CUSUARIO                  PIC X(9).
+004500 01  WS-MENSAGEM                  PIC X(60).
+004600 01  WS-TECLAS-PF.
+004700     05 WS-PF3                   PIC X(1) VALUE '3'.
+004800 COPY UORGM019.
+004900 LINKAGE SECTION.
+005000     COPY UORGL019 REPLACING UORGL019-COMMAREA BY DFHCOMMAREA.
+005100 PROCEDURE DIVISION.
+005200******************************************************************
+005300*    0000-MAINLINE                                               *
+005400******************************************************************
+005500 0000-MAINLINE                  SECTION.
+005600     IF EIBCALEN = ZERO
+005700         PERFORM 1000-TELA-INICIAL
+005800             THRU 1000-TELA-INICIAL-EXIT
+005900     ELSE
+006000         PERFORM 2000-PROCESSAR-TELA
+006100             THRU 2000-PROCESSAR-TELA-EXIT
+006200     END-IF.
+006300     GO TO 9000-ENCERRAR.
+006400******************************************************************
+006500*    1000-TELA-INICIAL                                          *
+006600******************************************************************
+006700 1000-TELA-INICIAL              SECTION.
+006800     MOVE SPACES TO UORGM019O.
+006900     MOVE -1 TO CPSSOAL.
+007000     EXEC CICS
+007100         SEND MAP('UORGM019') MAPSET('UORGS19')
+007200              FROM(UORGM019O) ERASE
+007300     END-EXEC.
+007400 1000-TELA-INICIAL-EXIT.
+007500     EXIT.
+007600******************************************************************
+007700*    2000-PROCESSAR-TELA                                         *
+007800******************************************************************
+007900 2000-PROCESSAR-TELA            SECTION.
+008000     IF EIBAID = WS-PF3
+008100         EXEC CICS
+008200             SEND TEXT FROM('FIM DA MANUTENCAO')
+008300                  ERASE FREEKB
+008400         END-EXEC
+008500         EXEC CICS
+008600             RETURN
+008700         END-EXEC
+008800     END-IF.
+008900     EXEC CICS
+009000         RECEIVE MAP('UORGM019') MAPSET('UORGS19')
+009100              INTO(UORGM019I)
+009200     END-EXEC.
+009250     MOVE EIBOPID TO WS-CUSUARIO.
+009300     MOVE SPACES TO WS-MENSAGEM.
+009400     PERFORM 3000-VALIDAR-ENTRADA
+009500         THRU 3000-VALIDAR-ENTRADA-EXIT.
+009600     IF WS-MENSAGEM = SPACES
+009700         PERFORM 4000-GRAVAR-MATRIZ
+009800             THRU 4000-GRAVAR-MATRIZ-EXIT
+009900     END-IF.
+010000     MOVE WS-MENSAGEM TO MSGO.
+010100     EXEC CICS
+010200         SEND MAP('UORGM019') MAPSET('UORGS19')
+010300              FROM(UORGM019O) ERASE
+010400     END-EXEC.
+010500 2000-PROCESSAR-TELA-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*    3000-VALIDAR-ENTRADA                                        *
+010900******************************************************************
+011000 3000-VALIDAR-ENTRADA           SECTION.
+011100     IF FUNCAOI NOT = 'I' AND FUNCAOI NOT = 'E'
+011200         MOVE 'FUNCAO INVALIDA - INFORME I OU E'
+011300             TO WS-MENSAGEM
+011400         GO TO 3000-VALIDAR-ENTRADA-EXIT
+011500     END-IF.
+011600     IF CPSSOAI IS NOT NUMERIC OR CPSSOAI = SPACES
+011700         MOVE 'CPSSOA_JURID INVALIDO' TO WS-MENSAGEM
+011800         GO TO 3000-VALIDAR-ENTRADA-EXIT
+011900     END-IF.
+012000     IF NSEQUNDI IS NOT NUMERIC OR NSEQUNDI = SPACES
+012100         MOVE 'NSEQ_UND_ORGNZ INVALIDO' TO WS-MENSAGEM
+012200         GO TO 3000-VALIDAR-ENTRADA-EXIT
+012300     END-IF.
+012400     IF CACSSOI IS NOT NUMERIC OR CACSSOI = SPACES
+012500         MOVE 'TIPO DE ACESSO INVALIDO' TO WS-MENSAGEM
+012600         GO TO 3000-VALIDAR-ENTRADA-EXIT
+012700     END-IF.
+012800     MOVE CPSSOAI TO WS-CPSSOA-JURID.
+012900     MOVE NSEQUNDI TO WS-NSEQ-UND-ORGNZ.
+013000     MOVE CACSSOI TO WS-CTPO-ACSSO-ORGNZ.
+013100 3000-VALIDAR-ENTRADA-EXIT.
+013200     EXIT.
+013300******************************************************************
+013400*    4000-GRAVAR-MATRIZ                                          *
+013500******************************************************************
+013600 4000-GRAVAR-MATRIZ             SECTION.
+013700     PERFORM 8000-VERIFICAR-ACESSO
+013800         THRU 8000-VERIFICAR-ACESSO-EXIT.
+013900     IF FUNCAOI = 'I'
+014000         IF WS-ACESSO-EXISTE
+014100             MOVE 'TIPO DE ACESSO JA CADASTRADO PARA A UNIDADE'
+014200                 TO WS-MENSAGEM
+014300         ELSE
+014400             EXEC SQL
+014500                 INSERT INTO DB2PRD.TACSSO_UND_ORGNZ
+014600                        (CTPO_ACSSO_ORGNZ, CPSSOA_JURID,
+014700                         NSEQ_UND_ORGNZ, HINCL_REG, CUSUAR_INCL)
+014800                 VALUES (:WS-CTPO-ACSSO-ORGNZ, :WS-CPSSOA-JURID,
+014900                         :WS-NSEQ-UND-ORGNZ, CURRENT TIMESTAMP,
+014950                         :WS-CUSUARIO)
+015000             END-EXEC
+015100             IF SQLCODE = ZERO
+015200                 MOVE 'TIPO DE ACESSO INCLUIDO COM SUCESSO'
+015300                     TO WS-MENSAGEM
+015400             ELSE
+015500                 MOVE 'ERRO NA INCLUSAO DO TIPO DE ACESSO'
+015600                     TO WS-MENSAGEM
+015700             END-IF
+015800         END-IF
+015900     ELSE
+016000         IF NOT WS-ACESSO-EXISTE
+016100             MOVE 'TIPO DE ACESSO NAO CADASTRADO PARA A UNIDADE'
+016200                 TO WS-MENSAGEM
+016300         ELSE
+016400             EXEC SQL
+016500                 DELETE FROM DB2PRD.TACSSO_UND_ORGNZ
+016600                  WHERE CTPO_ACSSO_ORGNZ = :WS-CTPO-ACSSO-ORGNZ
+016700                    AND CPSSOA_JURID = :WS-CPSSOA-JURID
+016800                    AND NSEQ_UND_ORGNZ = :WS-NSEQ-UND-ORGNZ
+016900             END-EXEC
+017000             IF SQLCODE = ZERO
+017100                 MOVE 'TIPO DE ACESSO EXCLUIDO COM SUCESSO'
+017200                     TO WS-MENSAGEM
+017300             ELSE
+017400                 MOVE 'ERRO NA EXCLUSAO DO TIPO DE ACESSO'
+017500                     TO WS-MENSAGEM
+017600             END-IF
+017700         END-IF
+017800     END-IF.
+017900 4000-GRAVAR-MATRIZ-EXIT.
+018000     EXIT.
+018100******************************************************************
+018200*    8000-VERIFICAR-ACESSO                                       *
+018300******************************************************************
+018400 8000-VERIFICAR-ACESSO          SECTION.
+018500     MOVE 'N' TO WS-SW-ACESSO-EXISTE.
+018600     EXEC SQL
+018700         SELECT CTPO_ACSSO_ORGNZ
+018800           INTO :WS-CTPO-ACSSO-ORGNZ
+018900           FROM DB2PRD.TACSSO_UND_ORGNZ
+019000          WHERE CTPO_ACSSO_ORGNZ = :WS-CTPO-ACSSO-ORGNZ
+019100            AND CPSSOA_JURID = :WS-CPSSOA-JURID
+019200            AND NSEQ_UND_ORGNZ = :WS-NSEQ-UND-ORGNZ
+019300     END-EXEC.
+019400     IF SQLCODE = ZERO
+019500         MOVE 'S' TO WS-SW-ACESSO-EXISTE
+019600     END-IF.
+019700 8000-VERIFICAR-ACESSO-EXIT.
+019800     EXIT.
+019900******************************************************************
+020000*    9000-ENCERRAR                                                *
+020100******************************************************************
+020200 9000-ENCERRAR                  SECTION.
+020300     EXEC CICS
+020400         RETURN TRANSID('UO19') COMMAREA(DFHCOMMAREA)
+020500     END-EXEC.
+020600     GOBACK.
