@@ -0,0 +1,210 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0020                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0020.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RECLASSIFICACAO EM LOTE DE             *
+001600*                CCLASF_UND_ORGNZ A PARTIR DE ARQUIVO DE          *
+001700*                CONTROLE UORGS020.                               *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PROCESSA UM ARQUIVO DE COMANDOS DE RECLASSIFICACAO,
+002100*    CADA REGISTRO INFORMANDO A UNIDADE (CPSSOA_JURID,
+002200*    NSEQ_UND_ORGNZ) E A NOVA CCLASF_UND_ORGNZ DESEJADA. A NOVA
+002300*    CLASSIFICACAO E' VALIDADA CONTRA TCLASF_AG (DEVE EXISTIR E
+002400*    ESTAR COM CSIT_ATUAL_REG = 1) E A UNIDADE DEVE EXISTIR E
+002500*    ESTAR ATIVA (CSIT_UND_ORGNZ = 1). EFETIVADA A MUDANCA EM
+002600*    TUND_ORGNZ, O SUBPROGRAMA UORG0002 E' CHAMADO PARA GRAVAR O
+002700*    HISTORICO EM TUND_ORGNZ_HIST (MESMA ROTINA USADA PELAS
+002800*    DEMAIS MANUTENCOES DE SITUACAO/CLASSIFICACAO DA UNIDADE).
+002900*    COMANDOS CUJA CLASSIFICACAO NOVA SEJA IGUAL A ATUAL SAO
+003000*    CONTADOS A PARTE E NAO GERAM HISTORICO (UORG0002 DEVOLVE
+003100*    '04' NESSE CASO).
+003200*
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.         IBM-390.
+003600 OBJECT-COMPUTER.         IBM-390.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT REL-UORGS020 ASSIGN TO UORGS020
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  REL-UORGS020
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  REL-UORGS020-REG            PIC X(128).
+004700 WORKING-STORAGE SECTION.
+004800     EXEC SQL INCLUDE SQLCA END-EXEC.
+004900 01  WS-SWITCHES.
+005000     05 WS-SW-FIM-ARQUIVO        PIC X(1) VALUE 'N'.
+005100        88 WS-FIM-ARQUIVO             VALUE 'S'.
+005200     05 WS-SW-UNIDADE-VALIDA     PIC X(1) VALUE 'N'.
+005300        88 WS-UNIDADE-VALIDA          VALUE 'S'.
+005400     05 WS-SW-CLASSIF-VALIDA     PIC X(1) VALUE 'N'.
+005500        88 WS-CLASSIF-VALIDA          VALUE 'S'.
+005600 01  WS-CONTADORES.
+005700     05 WS-QTDE-LIDOS            PIC S9(7) COMP VALUE ZERO.
+005800     05 WS-QTDE-RECLASSIFICADOS  PIC S9(7) COMP VALUE ZERO.
+005900     05 WS-QTDE-SEM-ALTERACAO    PIC S9(7) COMP VALUE ZERO.
+006000     05 WS-QTDE-REJEITADOS       PIC S9(7) COMP VALUE ZERO.
+006100 01  WS-AREA-TRABALHO.
+006200     05 WS-CSIT-UND-ORGNZ-ATUAL  PIC S9(3)V COMP-3.
+006300     05 WS-CCLASF-UND-ORGNZ-ATUAL PIC S9(1)V COMP-3.
+006400     05 WS-CCLASF-UND-ORGNZ-NOVA PIC S9(1)V COMP-3.
+006500     05 WS-CSIT-ATUAL-REG-CLASSIF PIC S9(1)V COMP-3.
+006600 COPY UORGS020.
+006700 COPY UORGL002.
+006800 PROCEDURE DIVISION.
+006900******************************************************************
+007000*    0000-MAINLINE                                               *
+007100******************************************************************
+007200 0000-MAINLINE                  SECTION.
+007300     PERFORM 1000-ABRIR-ARQUIVOS
+007400         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007500     PERFORM 2000-PROCESSAR-CONTROLE
+007600         THRU 2000-PROCESSAR-CONTROLE-EXIT
+007700         UNTIL WS-FIM-ARQUIVO.
+007800     PERFORM 7000-ENCERRAR
+007900         THRU 7000-ENCERRAR-EXIT.
+008000     GOBACK.
+008100 0000-MAINLINE-EXIT.
+008200     EXIT.
+008300******************************************************************
+008400*    1000-ABRIR-ARQUIVOS                                         *
+008500******************************************************************
+008600 1000-ABRIR-ARQUIVOS            SECTION.
+008700     OPEN INPUT REL-UORGS020.
+008800     PERFORM 8000-LER-CONTROLE
+008900         THRU 8000-LER-CONTROLE-EXIT.
+009000 1000-ABRIR-ARQUIVOS-EXIT.
+009100     EXIT.
+009200******************************************************************
+009300*    2000-PROCESSAR-CONTROLE                                     *
+009400******************************************************************
+009500 2000-PROCESSAR-CONTROLE        SECTION.
+009600     ADD 1 TO WS-QTDE-LIDOS.
+009700     PERFORM 3000-VALIDAR-UNIDADE
+009800         THRU 3000-VALIDAR-UNIDADE-EXIT.
+009900     PERFORM 4000-VALIDAR-CLASSIFICACAO
+010000         THRU 4000-VALIDAR-CLASSIFICACAO-EXIT.
+010100     IF WS-UNIDADE-VALIDA AND WS-CLASSIF-VALIDA
+010200         PERFORM 5000-RECLASSIFICAR
+010300             THRU 5000-RECLASSIFICAR-EXIT
+010400     ELSE
+010500         DISPLAY 'UORG0020 - COMANDO REJEITADO CPSSOA_JURID='
+010600             UORGS020-CPSSOA-JURID ' NSEQ_UND_ORGNZ='
+010700             UORGS020-NSEQ-UND-ORGNZ ' CCLASF_NOVO='
+010800             UORGS020-CCLASF-UND-NOVO
+010900         ADD 1 TO WS-QTDE-REJEITADOS
+011000     END-IF.
+011100     EXEC SQL
+011200         COMMIT
+011300     END-EXEC.
+011400     PERFORM 8000-LER-CONTROLE
+011500         THRU 8000-LER-CONTROLE-EXIT.
+011600 2000-PROCESSAR-CONTROLE-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    3000-VALIDAR-UNIDADE                                        *
+012000******************************************************************
+012100 3000-VALIDAR-UNIDADE           SECTION.
+012200     MOVE 'N' TO WS-SW-UNIDADE-VALIDA.
+012300     MOVE UORGS020-CPSSOA-JURID TO UORGL002-CPSSOA-JURID.
+012400     MOVE UORGS020-NSEQ-UND-ORGNZ TO UORGL002-NSEQ-UND-ORGNZ.
+012500     EXEC SQL
+012600         SELECT CSIT_UND_ORGNZ, CCLASF_UND_ORGNZ
+012700           INTO :WS-CSIT-UND-ORGNZ-ATUAL,
+012800                :WS-CCLASF-UND-ORGNZ-ATUAL
+012900           FROM DB2PRD.TUND_ORGNZ
+013000          WHERE CPSSOA_JURID = :UORGS020-CPSSOA-JURID
+013100            AND NSEQ_UND_ORGNZ = :UORGS020-NSEQ-UND-ORGNZ
+013200     END-EXEC.
+013300     IF SQLCODE = ZERO AND WS-CSIT-UND-ORGNZ-ATUAL = 1
+013400         MOVE 'S' TO WS-SW-UNIDADE-VALIDA
+013500     END-IF.
+013600 3000-VALIDAR-UNIDADE-EXIT.
+013700     EXIT.
+013800******************************************************************
+013900*    4000-VALIDAR-CLASSIFICACAO                                  *
+014000******************************************************************
+014100 4000-VALIDAR-CLASSIFICACAO     SECTION.
+014200     MOVE 'N' TO WS-SW-CLASSIF-VALIDA.
+014300     MOVE UORGS020-CCLASF-UND-NOVO TO WS-CCLASF-UND-ORGNZ-NOVA.
+014400     EXEC SQL
+014500         SELECT CSIT_ATUAL_REG
+014600           INTO :WS-CSIT-ATUAL-REG-CLASSIF
+014700           FROM DB2PRD.TCLASF_AG
+014800          WHERE CCLASF_AG = :WS-CCLASF-UND-ORGNZ-NOVA
+014900     END-EXEC.
+015000     IF SQLCODE = ZERO AND WS-CSIT-ATUAL-REG-CLASSIF = 1
+015100         MOVE 'S' TO WS-SW-CLASSIF-VALIDA
+015200     END-IF.
+015300 4000-VALIDAR-CLASSIFICACAO-EXIT.
+015400     EXIT.
+015500******************************************************************
+015600*    5000-RECLASSIFICAR                                          *
+015700******************************************************************
+015800 5000-RECLASSIFICAR             SECTION.
+015900     EXEC SQL
+016000         UPDATE DB2PRD.TUND_ORGNZ
+016100            SET CCLASF_UND_ORGNZ = :WS-CCLASF-UND-ORGNZ-NOVA,
+016150                HMANUT_REG = CURRENT TIMESTAMP,
+016200                CUSUAR_MANUT = :UORGS020-CUSUARIO
+016300          WHERE CPSSOA_JURID = :UORGS020-CPSSOA-JURID
+016400            AND NSEQ_UND_ORGNZ = :UORGS020-NSEQ-UND-ORGNZ
+016500     END-EXEC.
+016600     IF SQLCODE NOT = ZERO
+016700         DISPLAY 'UORG0020 - ERRO SQLCODE=' SQLCODE
+016800             ' AO RECLASSIFICAR CPSSOA_JURID='
+016900             UORGS020-CPSSOA-JURID ' NSEQ_UND_ORGNZ='
+017000             UORGS020-NSEQ-UND-ORGNZ
+017100         ADD 1 TO WS-QTDE-REJEITADOS
+017200         GO TO 5000-RECLASSIFICAR-EXIT
+017300     END-IF.
+017400     MOVE WS-CSIT-UND-ORGNZ-ATUAL TO UORGL002-CSIT-ANT
+017500                                      UORGL002-CSIT-NOVO.
+017600     MOVE WS-CCLASF-UND-ORGNZ-ATUAL TO UORGL002-CCLASF-ANT.
+017700     MOVE WS-CCLASF-UND-ORGNZ-NOVA TO UORGL002-CCLASF-NOVO.
+017800     MOVE UORGS020-CUSUARIO TO UORGL002-CUSUAR-MANUT.
+017900     CALL 'UORG0002' USING UORGL002-PARMS.
+018000     IF UORGL002-SEM-ALTERACAO
+018100         ADD 1 TO WS-QTDE-SEM-ALTERACAO
+018200     ELSE
+018300         ADD 1 TO WS-QTDE-RECLASSIFICADOS
+018400     END-IF.
+018500 5000-RECLASSIFICAR-EXIT.
+018600     EXIT.
+018700******************************************************************
+018800*    7000-ENCERRAR                                                *
+018900******************************************************************
+019000 7000-ENCERRAR                  SECTION.
+019100     CLOSE REL-UORGS020.
+019200     DISPLAY 'UORG0020 - COMANDOS LIDOS: ' WS-QTDE-LIDOS.
+019300     DISPLAY 'UORG0020 - RECLASSIFICADOS: '
+019400         WS-QTDE-RECLASSIFICADOS.
+019500     DISPLAY 'UORG0020 - SEM ALTERACAO (JA NA CLASSIF. NOVA): '
+019600         WS-QTDE-SEM-ALTERACAO.
+019700     DISPLAY 'UORG0020 - REJEITADOS: ' WS-QTDE-REJEITADOS.
+019800 7000-ENCERRAR-EXIT.
+019900     EXIT.
+020000******************************************************************
+020100*    8000-LER-CONTROLE                                           *
+020200******************************************************************
+020300 8000-LER-CONTROLE              SECTION.
+020400     READ REL-UORGS020 INTO UORGS020-REGISTRO
+020500         AT END
+020600             MOVE 'S' TO WS-SW-FIM-ARQUIVO
+020700     END-READ.
+020800 8000-LER-CONTROLE-EXIT.
+020900     EXIT.
