@@ -0,0 +1,220 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0021                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0021.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - EXTRACAO PARA PLANEJAMENTO DE          *
+001600*                CAPACIDADE, CRUZANDO TUND_ORGNZ, TAREA_CONSD_UND *
+001700*                E TMANUT_PRDIO_OCPDO.                            *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PARA CADA UNIDADE ATIVA (CSIT_UND_ORGNZ = 1) DE
+002100*    TUND_ORGNZ, SOMA A AREA CONSIDERADA (TAREA_CONSD_UND),
+002200*    CONVERTENDO CADA LINHA PARA METRO QUADRADO CONFORME
+002300*    CUND_MEDD (MESMA TABELA DE CONVERSAO DE UORG0004), E CONTA
+002400*    AS SOLICITACOES DE OCUPACAO DE IMOVEL AINDA EM ABERTO
+002500*    (TMANUT_PRDIO_OCPDO COM CSIT_ATUAL_REG = 1) LIGADAS AO MESMO
+002600*    CPSSOA_JURID ATRAVES DE TMANUT_EMPR_GRP (QUE SO' GUARDA O
+002700*    CONGLOMERADO/CPSSOA_JURID_CONGL DA SOLICITACAO, E NAO A
+002800*    UNIDADE ESPECIFICA - POR ISSO A CONTAGEM E' POR CPSSOA_JURID,
+002900*    NAO POR NSEQ_UND_ORGNZ). O RESULTADO E' GRAVADO NO LAYOUT
+003000*    UORGS021, COM REGISTRO HEADER (DATA DE PROCESSAMENTO), UM
+003100*    REGISTRO DETALHE POR UNIDADE E REGISTRO TRAILER COM A
+003200*    QUANTIDADE DE UNIDADES E A AREA TOTAL EXTRAIDAS.
+003300*
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.         IBM-390.
+003700 OBJECT-COMPUTER.         IBM-390.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT REL-UORGS021 ASSIGN TO UORGS021
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  REL-UORGS021
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REL-UORGS021-REG            PIC X(133).
+004800 WORKING-STORAGE SECTION.
+004900     EXEC SQL INCLUDE SQLCA END-EXEC.
+005000 01  WS-SWITCHES.
+005100     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005200        88 WS-FIM-CURSOR              VALUE 'S'.
+005300 01  WS-CONTADORES.
+005400     05 WS-QTDE-EXTRAIDA         PIC S9(9) COMP VALUE ZERO.
+005500     05 WS-AREA-M2-GERAL         PIC S9(11)V99 COMP-3 VALUE ZERO.
+005600 01  WS-DATA-HOJE.
+005700     05 WS-DATA-HOJE-AAAAMMDD    PIC 9(8).
+005800 01  WS-AREA-TRABALHO.
+005900     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+006000     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+006100     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+006200     05 WS-AREA-M2-UNIDADE       PIC S9(9)V99 COMP-3.
+006300     05 WS-QTDE-SOLIC-ABERTAS    PIC S9(5) COMP-3.
+006400 COPY UORGS021.
+006500 PROCEDURE DIVISION.
+006600******************************************************************
+006700*    0000-MAINLINE                                               *
+006800******************************************************************
+006900 0000-MAINLINE                  SECTION.
+007000     PERFORM 1000-ABRIR-ARQUIVOS
+007100         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007200     PERFORM 2000-PROCESSAR-CURSOR
+007300         THRU 2000-PROCESSAR-CURSOR-EXIT
+007400         UNTIL WS-FIM-CURSOR.
+007500     PERFORM 7000-ENCERRAR
+007600         THRU 7000-ENCERRAR-EXIT.
+007700     GOBACK.
+007800 0000-MAINLINE-EXIT.
+007900     EXIT.
+008000******************************************************************
+008100*    1000-ABRIR-ARQUIVOS                                         *
+008200******************************************************************
+008300 1000-ABRIR-ARQUIVOS            SECTION.
+008400     OPEN OUTPUT REL-UORGS021.
+008500     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE-AAAAMMDD.
+008600     PERFORM 3000-GRAVAR-HEADER
+008700         THRU 3000-GRAVAR-HEADER-EXIT.
+008800     EXEC SQL
+008900         DECLARE CUR-UORG0021 CURSOR FOR
+009000         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, IABREV_UND_ORGNZ
+009100           FROM DB2PRD.TUND_ORGNZ
+009200          WHERE CSIT_UND_ORGNZ = 1
+009300          ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ
+009400     END-EXEC.
+009500     EXEC SQL
+009600         OPEN CUR-UORG0021
+009700     END-EXEC.
+009800     PERFORM 8000-LER-CURSOR
+009900         THRU 8000-LER-CURSOR-EXIT.
+010000 1000-ABRIR-ARQUIVOS-EXIT.
+010100     EXIT.
+010200******************************************************************
+010300*    2000-PROCESSAR-CURSOR                                      *
+010400******************************************************************
+010500 2000-PROCESSAR-CURSOR          SECTION.
+010600     PERFORM 5000-SOMAR-AREA-UNIDADE
+010700         THRU 5000-SOMAR-AREA-UNIDADE-EXIT.
+010800     PERFORM 6000-CONTAR-SOLIC-ABERTAS
+010900         THRU 6000-CONTAR-SOLIC-ABERTAS-EXIT.
+011000     PERFORM 4000-GRAVAR-DETALHE
+011100         THRU 4000-GRAVAR-DETALHE-EXIT.
+011200     ADD 1 TO WS-QTDE-EXTRAIDA.
+011300     ADD WS-AREA-M2-UNIDADE TO WS-AREA-M2-GERAL.
+011400     PERFORM 8000-LER-CURSOR
+011500         THRU 8000-LER-CURSOR-EXIT.
+011600 2000-PROCESSAR-CURSOR-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    3000-GRAVAR-HEADER                                         *
+012000******************************************************************
+012100 3000-GRAVAR-HEADER             SECTION.
+012200     MOVE SPACES TO UORGS021-REGISTRO.
+012300     MOVE '0' TO UORGS021-TIPO-REG.
+012400     MOVE WS-DATA-HOJE-AAAAMMDD TO UORGS021-HDR-DATA-PROCTO.
+012500     WRITE REL-UORGS021-REG FROM UORGS021-REGISTRO.
+012600 3000-GRAVAR-HEADER-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*    4000-GRAVAR-DETALHE                                        *
+013000******************************************************************
+013100 4000-GRAVAR-DETALHE            SECTION.
+013200     MOVE SPACES TO UORGS021-REGISTRO.
+013300     MOVE '1' TO UORGS021-TIPO-REG.
+013400     MOVE WS-CPSSOA-JURID TO UORGS021-CPSSOA-JURID.
+013500     MOVE WS-NSEQ-UND-ORGNZ TO UORGS021-NSEQ-UND-ORGNZ.
+013600     MOVE WS-IABREV-UND-ORGNZ TO UORGS021-IABREV-UND-ORGNZ.
+013700     MOVE WS-AREA-M2-UNIDADE TO UORGS021-AREA-M2-TOTAL.
+013800     MOVE WS-QTDE-SOLIC-ABERTAS TO UORGS021-QTDE-SOLIC-ABERTAS.
+013900     WRITE REL-UORGS021-REG FROM UORGS021-REGISTRO.
+014000 4000-GRAVAR-DETALHE-EXIT.
+014100     EXIT.
+014200******************************************************************
+014300*    5000-SOMAR-AREA-UNIDADE                                    *
+014400******************************************************************
+014500 5000-SOMAR-AREA-UNIDADE        SECTION.
+014600     MOVE ZERO TO WS-AREA-M2-UNIDADE.
+014700     EXEC SQL
+014800         SELECT COALESCE(SUM(MAREA_CONSD *
+014900                    CASE CUND_MEDD
+015000                        WHEN 1 THEN 1
+015100                        WHEN 2 THEN 0.092903
+015200                        WHEN 3 THEN 0.836127
+015300                        ELSE 1
+015400                    END), 0)
+015500           INTO :WS-AREA-M2-UNIDADE
+015600           FROM DB2PRD.TAREA_CONSD_UND
+015700          WHERE CPSSOA_JURID = :WS-CPSSOA-JURID
+015800            AND NSEQ_UND_ORGNZ = :WS-NSEQ-UND-ORGNZ
+015900     END-EXEC.
+016000     IF SQLCODE NOT = ZERO
+016100         MOVE ZERO TO WS-AREA-M2-UNIDADE
+016200     END-IF.
+016300 5000-SOMAR-AREA-UNIDADE-EXIT.
+016400     EXIT.
+016500******************************************************************
+016600*    6000-CONTAR-SOLIC-ABERTAS                                  *
+016700******************************************************************
+016800 6000-CONTAR-SOLIC-ABERTAS      SECTION.
+016900     MOVE ZERO TO WS-QTDE-SOLIC-ABERTAS.
+017000     EXEC SQL
+017100         SELECT COUNT(*)
+017200           INTO :WS-QTDE-SOLIC-ABERTAS
+017300           FROM DB2PRD.TMANUT_PRDIO_OCPDO A,
+017400                DB2PRD.TMANUT_EMPR_GRP B
+017500          WHERE A.NSEQ_SOLTC_MANUT = B.NSEQ_SOLTC_MANUT
+017600            AND B.CPSSOA_JURID_CONGL = :WS-CPSSOA-JURID
+017700            AND A.CSIT_ATUAL_REG = 1
+017800     END-EXEC.
+017900     IF SQLCODE NOT = ZERO
+018000         MOVE ZERO TO WS-QTDE-SOLIC-ABERTAS
+018100     END-IF.
+018200 6000-CONTAR-SOLIC-ABERTAS-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500*    7000-ENCERRAR                                                *
+018600******************************************************************
+018700 7000-ENCERRAR                  SECTION.
+018800     MOVE SPACES TO UORGS021-REGISTRO.
+018900     MOVE '9' TO UORGS021-TIPO-REG.
+019000     MOVE WS-QTDE-EXTRAIDA TO UORGS021-TRL-QTDE-UNIDADES.
+019100     MOVE WS-AREA-M2-GERAL TO UORGS021-TRL-AREA-M2-TOTAL.
+019200     WRITE REL-UORGS021-REG FROM UORGS021-REGISTRO.
+019300     EXEC SQL
+019400         CLOSE CUR-UORG0021
+019500     END-EXEC.
+019600     CLOSE REL-UORGS021.
+019700     DISPLAY 'UORG0021 - UNIDADES EXTRAIDAS: ' WS-QTDE-EXTRAIDA.
+019800     DISPLAY 'UORG0021 - AREA TOTAL (M2): ' WS-AREA-M2-GERAL.
+019900 7000-ENCERRAR-EXIT.
+020000     EXIT.
+020100******************************************************************
+020200*    8000-LER-CURSOR                                            *
+020300******************************************************************
+020400 8000-LER-CURSOR                SECTION.
+020500     EXEC SQL
+020600         FETCH CUR-UORG0021
+020700          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+020800               :WS-IABREV-UND-ORGNZ
+020900     END-EXEC.
+021000     IF SQLCODE = 100
+021100         MOVE 'S' TO WS-SW-FIM-CURSOR
+021200     ELSE
+021300     IF SQLCODE NOT = ZERO
+021400         DISPLAY 'UORG0021 - ERRO SQLCODE=' SQLCODE
+021500             ' NO FETCH DO CURSOR'
+021600         MOVE 'S' TO WS-SW-FIM-CURSOR
+021700     END-IF
+021800     END-IF.
+021900 8000-LER-CURSOR-EXIT.
+022000     EXIT.
