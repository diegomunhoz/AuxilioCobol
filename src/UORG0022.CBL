@@ -0,0 +1,222 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0022                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0022.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - CAMPOS DE GEOLOCALIZACAO EM           *
+001600*                TUND_ORGNZ (VLATD/VLONGD_UND_ORGNZ) E           *
+001700*                RELATORIO DE UNIDADES PROXIMAS.                 *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PARA CADA PAR DE UNIDADES ATIVAS (CSIT_UND_ORGNZ = 1)
+002100*    COM COORDENADAS GEOGRAFICAS INFORMADAS (VLATD_UND_ORGNZ E
+002200*    VLONGD_UND_ORGNZ NAO NULAS), CUJA DIFERENCA EM GRAUS DE
+002300*    LATITUDE E DE LONGITUDE NAO ULTRAPASSE WS-LIMITE-GRAUS,
+002400*    IMPRIME A UNIDADE BASE E, ABAIXO DELA, CADA UNIDADE PROXIMA
+002500*    ENCONTRADA COM A DIFERENCA EM GRAUS. A COMPARACAO E' FEITA EM
+002600*    GRAUS DECIMAIS (SEM CONVERSAO TRIGONOMETRICA PARA DISTANCIA
+002700*    EM QUILOMETROS), SUFICIENTE PARA UM ALERTA DE PROXIMIDADE
+002800*    ENTRE UNIDADES NA MESMA REGIAO.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.         IBM-390.
+003300 OBJECT-COMPUTER.         IBM-390.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT REL-UORGS022 ASSIGN TO UORGS022
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  REL-UORGS022
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  REL-UORGS022-REG            PIC X(133).
+004400 WORKING-STORAGE SECTION.
+004500     EXEC SQL INCLUDE SQLCA END-EXEC.
+004600 01  WS-SWITCHES.
+004700     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004800        88 WS-FIM-CURSOR              VALUE 'S'.
+004900     05 WS-SW-PRIMEIRA-QUEBRA    PIC X(1) VALUE 'S'.
+005000        88 WS-PRIMEIRA-QUEBRA         VALUE 'S'.
+005100 01  WS-CONSTANTES.
+005200     05 WS-LIMITE-GRAUS          PIC S9V9(4) COMP-3 VALUE 0.0500.
+005300 01  WS-CONTADORES.
+005400     05 WS-QTDE-PARES            PIC S9(7) COMP VALUE ZERO.
+005500 01  WS-AREA-TRABALHO.
+005600     05 WS-CPSSOA-JURID-BASE     PIC S9(10)V COMP-3.
+005700     05 WS-NSEQ-UND-BASE         PIC S9(8)V COMP-3.
+005800     05 WS-IABREV-UND-BASE       PIC X(40).
+005900     05 WS-VLATD-BASE            PIC S9(3)V9(6) COMP-3.
+006000     05 WS-VLONGD-BASE           PIC S9(4)V9(6) COMP-3.
+006100     05 WS-CPSSOA-JURID-PROXIMA  PIC S9(10)V COMP-3.
+006200     05 WS-NSEQ-UND-PROXIMA      PIC S9(8)V COMP-3.
+006300     05 WS-IABREV-UND-PROXIMA    PIC X(40).
+006400     05 WS-VLATD-PROXIMA         PIC S9(3)V9(6) COMP-3.
+006500     05 WS-VLONGD-PROXIMA        PIC S9(4)V9(6) COMP-3.
+006600     05 WS-DELTA-LAT             PIC S9V9(6) COMP-3.
+006700     05 WS-DELTA-LONG            PIC S9V9(6) COMP-3.
+006800 01  WS-QUEBRA-CONTROLE.
+006900     05 WS-CPSSOA-JURID-ANT      PIC S9(10)V COMP-3 VALUE ZERO.
+007000     05 WS-NSEQ-UND-ANT          PIC S9(8)V COMP-3 VALUE ZERO.
+007100 COPY UORGS022.
+007200 PROCEDURE DIVISION.
+007300******************************************************************
+007400*    0000-MAINLINE                                               *
+007500******************************************************************
+007600 0000-MAINLINE                  SECTION.
+007700     PERFORM 1000-ABRIR-ARQUIVOS
+007800         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007900     PERFORM 2000-PROCESSAR-CURSOR
+008000         THRU 2000-PROCESSAR-CURSOR-EXIT
+008100         UNTIL WS-FIM-CURSOR.
+008200     PERFORM 7000-ENCERRAR
+008300         THRU 7000-ENCERRAR-EXIT.
+008400     GOBACK.
+008500 0000-MAINLINE-EXIT.
+008600     EXIT.
+008700******************************************************************
+008800*    1000-ABRIR-ARQUIVOS                                         *
+008900******************************************************************
+009000 1000-ABRIR-ARQUIVOS            SECTION.
+009100     OPEN OUTPUT REL-UORGS022.
+009200     EXEC SQL
+009300         DECLARE CUR-UORG0022 CURSOR FOR
+009400         SELECT A.CPSSOA_JURID, A.NSEQ_UND_ORGNZ,
+009500                A.IABREV_UND_ORGNZ, A.VLATD_UND_ORGNZ,
+009600                A.VLONGD_UND_ORGNZ,
+009700                B.CPSSOA_JURID, B.NSEQ_UND_ORGNZ,
+009800                B.IABREV_UND_ORGNZ, B.VLATD_UND_ORGNZ,
+009900                B.VLONGD_UND_ORGNZ
+010000           FROM DB2PRD.TUND_ORGNZ A, DB2PRD.TUND_ORGNZ B
+010100          WHERE A.CSIT_UND_ORGNZ = 1
+010200            AND B.CSIT_UND_ORGNZ = 1
+010300            AND A.VLATD_UND_ORGNZ IS NOT NULL
+010400            AND A.VLONGD_UND_ORGNZ IS NOT NULL
+010500            AND B.VLATD_UND_ORGNZ IS NOT NULL
+010600            AND B.VLONGD_UND_ORGNZ IS NOT NULL
+010700            AND (A.CPSSOA_JURID < B.CPSSOA_JURID
+010800             OR (A.CPSSOA_JURID = B.CPSSOA_JURID
+010900            AND A.NSEQ_UND_ORGNZ < B.NSEQ_UND_ORGNZ))
+011000            AND ABS(A.VLATD_UND_ORGNZ - B.VLATD_UND_ORGNZ)
+011100                <= :WS-LIMITE-GRAUS
+011200            AND ABS(A.VLONGD_UND_ORGNZ - B.VLONGD_UND_ORGNZ)
+011300                <= :WS-LIMITE-GRAUS
+011400          ORDER BY A.CPSSOA_JURID, A.NSEQ_UND_ORGNZ,
+011500                   B.CPSSOA_JURID, B.NSEQ_UND_ORGNZ
+011600     END-EXEC.
+011700     EXEC SQL
+011800         OPEN CUR-UORG0022
+011900     END-EXEC.
+012000     PERFORM 8000-LER-CURSOR
+012100         THRU 8000-LER-CURSOR-EXIT.
+012200 1000-ABRIR-ARQUIVOS-EXIT.
+012300     EXIT.
+012400******************************************************************
+012500*    2000-PROCESSAR-CURSOR                                       *
+012600******************************************************************
+012700 2000-PROCESSAR-CURSOR          SECTION.
+012800     IF WS-PRIMEIRA-QUEBRA
+012900         MOVE WS-CPSSOA-JURID-BASE TO WS-CPSSOA-JURID-ANT
+013000         MOVE WS-NSEQ-UND-BASE TO WS-NSEQ-UND-ANT
+013100         MOVE 'N' TO WS-SW-PRIMEIRA-QUEBRA
+013200     END-IF.
+013300     IF WS-CPSSOA-JURID-BASE NOT = WS-CPSSOA-JURID-ANT
+013400        OR WS-NSEQ-UND-BASE NOT = WS-NSEQ-UND-ANT
+013500         MOVE WS-CPSSOA-JURID-BASE TO WS-CPSSOA-JURID-ANT
+013600         MOVE WS-NSEQ-UND-BASE TO WS-NSEQ-UND-ANT
+013700         PERFORM 4000-IMPRIMIR-UNIDADE-BASE
+013800             THRU 4000-IMPRIMIR-UNIDADE-BASE-EXIT
+013900     END-IF.
+014000     PERFORM 5000-CALCULAR-DELTAS
+014100         THRU 5000-CALCULAR-DELTAS-EXIT.
+014200     PERFORM 3000-IMPRIMIR-DETALHE
+014300         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+014400     ADD 1 TO WS-QTDE-PARES.
+014500     PERFORM 8000-LER-CURSOR
+014600         THRU 8000-LER-CURSOR-EXIT.
+014700 2000-PROCESSAR-CURSOR-EXIT.
+014800     EXIT.
+014900******************************************************************
+015000*    3000-IMPRIMIR-DETALHE                                       *
+015100******************************************************************
+015200 3000-IMPRIMIR-DETALHE          SECTION.
+015300     MOVE SPACES TO UORGS022-LINHA.
+015400     MOVE ' ' TO UORGS022-CTL-IMPRESSAO.
+015500     MOVE WS-NSEQ-UND-PROXIMA TO UORGS022-NSEQ-PROXIMA.
+015600     MOVE WS-IABREV-UND-PROXIMA TO UORGS022-IABREV-PROXIMA.
+015700     MOVE WS-DELTA-LAT TO UORGS022-DELTA-LAT.
+015800     MOVE WS-DELTA-LONG TO UORGS022-DELTA-LONG.
+015900     WRITE REL-UORGS022-REG FROM UORGS022-LINHA.
+016000 3000-IMPRIMIR-DETALHE-EXIT.
+016100     EXIT.
+016200******************************************************************
+016300*    4000-IMPRIMIR-UNIDADE-BASE                                  *
+016400******************************************************************
+016500 4000-IMPRIMIR-UNIDADE-BASE     SECTION.
+016600     MOVE SPACES TO UORGS022-LINHA.
+016700     MOVE '0' TO UORGS022-CTL-IMPRESSAO.
+016800     MOVE WS-CPSSOA-JURID-BASE TO UORGS022-CAB-CPSSOA-JURID.
+016900     MOVE WS-NSEQ-UND-BASE TO UORGS022-CAB-NSEQ-UND.
+017000     MOVE WS-IABREV-UND-BASE TO UORGS022-CAB-IABREV-UND.
+017100     WRITE REL-UORGS022-REG FROM UORGS022-LINHA.
+017200 4000-IMPRIMIR-UNIDADE-BASE-EXIT.
+017300     EXIT.
+017400******************************************************************
+017500*    5000-CALCULAR-DELTAS                                        *
+017600******************************************************************
+017700 5000-CALCULAR-DELTAS           SECTION.
+017800     COMPUTE WS-DELTA-LAT = FUNCTION ABS
+017900         (WS-VLATD-BASE - WS-VLATD-PROXIMA).
+018000     COMPUTE WS-DELTA-LONG = FUNCTION ABS
+018100         (WS-VLONGD-BASE - WS-VLONGD-PROXIMA).
+018200 5000-CALCULAR-DELTAS-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500*    7000-ENCERRAR                                               *
+018600******************************************************************
+018700 7000-ENCERRAR                  SECTION.
+018800     MOVE SPACES TO UORGS022-LINHA.
+018900     MOVE '0' TO UORGS022-CTL-IMPRESSAO.
+019000     MOVE 'TOTAL DE PARES DE UNIDADES PROXIMAS...:'
+019100         TO UORGS022-TOT-ROTULO.
+019200     MOVE WS-QTDE-PARES TO UORGS022-TOT-QTDE.
+019300     WRITE REL-UORGS022-REG FROM UORGS022-LINHA.
+019400     EXEC SQL
+019500         CLOSE CUR-UORG0022
+019600     END-EXEC.
+019700     CLOSE REL-UORGS022.
+019800 7000-ENCERRAR-EXIT.
+019900     EXIT.
+020000******************************************************************
+020100*    8000-LER-CURSOR                                             *
+020200******************************************************************
+020300 8000-LER-CURSOR                SECTION.
+020400     EXEC SQL
+020500         FETCH CUR-UORG0022
+020600          INTO :WS-CPSSOA-JURID-BASE, :WS-NSEQ-UND-BASE,
+020700               :WS-IABREV-UND-BASE, :WS-VLATD-BASE,
+020800               :WS-VLONGD-BASE, :WS-CPSSOA-JURID-PROXIMA,
+020900               :WS-NSEQ-UND-PROXIMA, :WS-IABREV-UND-PROXIMA,
+021000               :WS-VLATD-PROXIMA, :WS-VLONGD-PROXIMA
+021100     END-EXEC.
+021200     IF SQLCODE = 100
+021300         MOVE 'S' TO WS-SW-FIM-CURSOR
+021400     ELSE
+021500     IF SQLCODE NOT = ZERO
+021600         DISPLAY 'UORG0022 - ERRO SQLCODE=' SQLCODE
+021700             ' NO FETCH DO CURSOR'
+021800         MOVE 'S' TO WS-SW-FIM-CURSOR
+021900     END-IF
+022000     END-IF.
+022100 8000-LER-CURSOR-EXIT.
+022200     EXIT.
