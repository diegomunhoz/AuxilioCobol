@@ -0,0 +1,137 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0023                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0023.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - ROTINA DE VALIDACAO DO DIGITO         *
+001600*                VERIFICADOR DE NINSCR-REG-EMPR.                 *
+001700******************************************************************
+001800*
+001900*    FUNCAO: SUBPROGRAMA DE SERVICO CHAMADO POR QUALQUER ROTINA
+002000*    QUE RECEBA/MANTENHA NINSCR-REG-EMPR (ON-LINE OU BATCH) PARA
+002100*    CONFERIR OS DOIS DIGITOS VERIFICADORES DO NUMERO INFORMADO.
+002200*    OS NOVE PRIMEIROS DIGITOS SAO TOMADOS COMO BASE E OS DOIS
+002300*    ULTIMOS COMO DIGITOS VERIFICADORES, CALCULADOS PELO MODULO
+002400*    11 COM PESOS DE 2 A 9 (MESMA FAMILIA DE CALCULO DO CPF E DO
+002500*    CNPJ). DEVOLVE '00' QUANDO OS DIGITOS CONFEREM, '04' QUANDO
+002600*    NAO CONFEREM E '08' QUANDO O CAMPO NAO FOI INFORMADO (ZERO).
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-NINSCR-EDITADO           PIC 9(11).
+003500 01  WS-NINSCR-TAB REDEFINES WS-NINSCR-EDITADO.
+003600     05 WS-DIGITO                PIC 9 OCCURS 11 TIMES.
+003700 01  WS-AREA-TRABALHO.
+003800     05 WS-SEQ-CALC              PIC 9 OCCURS 10 TIMES.
+003900     05 WS-QTDE-DIGITOS          PIC S9(4) COMP.
+004000     05 WS-IDX                   PIC S9(4) COMP.
+004100     05 WS-PESO                  PIC S9(4) COMP.
+004200     05 WS-SOMA                  PIC S9(7) COMP.
+004300     05 WS-RESTO                 PIC S9(4) COMP.
+004400     05 WS-DV-CALCULADO          PIC 9.
+004500     05 WS-DV1                   PIC 9.
+004600     05 WS-DV2                   PIC 9.
+004700 LINKAGE SECTION.
+004800 COPY UORGL023.
+004900 PROCEDURE DIVISION USING UORGL023-PARMS.
+005000******************************************************************
+005100*    0000-MAINLINE                                               *
+005200******************************************************************
+005300 0000-MAINLINE                  SECTION.
+005400     MOVE '00' TO UORGL023-RETORNO.
+005500     IF UORGL023-NINSCR-REG-EMPR = ZERO
+005600         MOVE '08' TO UORGL023-RETORNO
+005700         GO TO 0000-MAINLINE-EXIT
+005800     END-IF.
+005900     MOVE UORGL023-NINSCR-REG-EMPR TO WS-NINSCR-EDITADO.
+006000     PERFORM 2000-CALCULAR-DV1
+006100         THRU 2000-CALCULAR-DV1-EXIT.
+006200     PERFORM 3000-CALCULAR-DV2
+006300         THRU 3000-CALCULAR-DV2-EXIT.
+006400     IF WS-DV1 = WS-DIGITO (10)
+006500         AND WS-DV2 = WS-DIGITO (11)
+006600         MOVE '00' TO UORGL023-RETORNO
+006700     ELSE
+006800         MOVE '04' TO UORGL023-RETORNO
+006900     END-IF.
+007000 0000-MAINLINE-EXIT.
+007100     GOBACK.
+007200******************************************************************
+007300*    2000-CALCULAR-DV1                                           *
+007400******************************************************************
+007500 2000-CALCULAR-DV1              SECTION.
+007600     MOVE 9 TO WS-QTDE-DIGITOS.
+007700     PERFORM 2100-COPIAR-DIGITO
+007800         THRU 2100-COPIAR-DIGITO-EXIT
+007900         VARYING WS-IDX FROM 1 BY 1
+008000         UNTIL WS-IDX > 9.
+008100     PERFORM 5000-CALCULAR-MODULO
+008200         THRU 5000-CALCULAR-MODULO-EXIT.
+008300     MOVE WS-DV-CALCULADO TO WS-DV1.
+008400 2000-CALCULAR-DV1-EXIT.
+008500     EXIT.
+008600******************************************************************
+008700*    2100-COPIAR-DIGITO                                          *
+008800******************************************************************
+008900 2100-COPIAR-DIGITO             SECTION.
+009000     MOVE WS-DIGITO (WS-IDX) TO WS-SEQ-CALC (WS-IDX).
+009100 2100-COPIAR-DIGITO-EXIT.
+009200     EXIT.
+009300******************************************************************
+009400*    3000-CALCULAR-DV2                                           *
+009500******************************************************************
+009600 3000-CALCULAR-DV2              SECTION.
+009700     MOVE 10 TO WS-QTDE-DIGITOS.
+009800     PERFORM 2100-COPIAR-DIGITO
+009900         THRU 2100-COPIAR-DIGITO-EXIT
+010000         VARYING WS-IDX FROM 1 BY 1
+010100         UNTIL WS-IDX > 9.
+010200     MOVE WS-DV1 TO WS-SEQ-CALC (10).
+010300     PERFORM 5000-CALCULAR-MODULO
+010400         THRU 5000-CALCULAR-MODULO-EXIT.
+010500     MOVE WS-DV-CALCULADO TO WS-DV2.
+010600 3000-CALCULAR-DV2-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*    5000-CALCULAR-MODULO                                        *
+011000******************************************************************
+011100 5000-CALCULAR-MODULO           SECTION.
+011200     MOVE 0 TO WS-SOMA.
+011300     MOVE 2 TO WS-PESO.
+011400     PERFORM 5100-SOMAR-DIGITO
+011500         THRU 5100-SOMAR-DIGITO-EXIT
+011600         VARYING WS-IDX FROM WS-QTDE-DIGITOS BY -1
+011700         UNTIL WS-IDX < 1.
+011800     COMPUTE WS-RESTO = FUNCTION MOD (WS-SOMA, 11).
+011900     IF WS-RESTO < 2
+012000         MOVE 0 TO WS-DV-CALCULADO
+012100     ELSE
+012200         COMPUTE WS-DV-CALCULADO = 11 - WS-RESTO
+012300     END-IF.
+012400 5000-CALCULAR-MODULO-EXIT.
+012500     EXIT.
+012600******************************************************************
+012700*    5100-SOMAR-DIGITO                                           *
+012800******************************************************************
+012900 5100-SOMAR-DIGITO              SECTION.
+013000     COMPUTE WS-SOMA = WS-SOMA +
+013100         (WS-SEQ-CALC (WS-IDX) * WS-PESO).
+013200     ADD 1 TO WS-PESO.
+013300     IF WS-PESO > 9
+013400         MOVE 2 TO WS-PESO
+013500     END-IF.
+013600 5100-SOMAR-DIGITO-EXIT.
+013700     EXIT.
