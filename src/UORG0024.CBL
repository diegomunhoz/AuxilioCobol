@@ -0,0 +1,207 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0024                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0024.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - INTERFACE DE NOTIFICACAO DE MUDANCA   *
+001600*                DE SITUACAO/CLASSIFICACAO DE TUND_ORGNZ PARA    *
+001700*                SISTEMA EXTERNO, A PARTIR DE TUND_ORGNZ_HIST.   *
+001800******************************************************************
+001900*
+002000*    FUNCAO: LE TUND_ORGNZ_HIST (GRAVADO POR UORG0002 A CADA
+002100*    ALTERACAO DE CSIT_UND_ORGNZ/CCLASF_UND_ORGNZ) A PARTIR DO
+002200*    EVENTO POSTERIOR A MARCA D'AGUA GRAVADA EM UORGK024 NA
+002300*    EXECUCAO ANTERIOR, E GERA O ARQUIVO DE INTERFACE UORGS024
+002400*    (HEADER/DETALHE/TRAILER) PARA CONSUMO POR SISTEMA EXTERNO
+002500*    DE NOTIFICACAO. AO TERMINO, REGRAVA A MARCA D'AGUA COM O
+002600*    HEVENTO_HIST DO ULTIMO REGISTRO EXTRAIDO, DE FORMA QUE A
+002700*    PROXIMA EXECUCAO SO NOTIFIQUE EVENTOS NOVOS. SE O ARQUIVO
+002800*    DE MARCA D'AGUA NAO EXISTIR (PRIMEIRA EXECUCAO), TODO O
+002900*    HISTORICO EXISTENTE E NOTIFICADO.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.         IBM-390.
+003400 OBJECT-COMPUTER.         IBM-390.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT REL-UORGS024 ASSIGN TO UORGS024
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT REL-UORGK024 ASSIGN TO UORGK024
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-FS-CKPT.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  REL-UORGS024
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REL-UORGS024-REG            PIC X(112).
+004800 FD  REL-UORGK024
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  REL-UORGK024-REG            PIC X(26).
+005200 WORKING-STORAGE SECTION.
+005300     EXEC SQL INCLUDE SQLCA END-EXEC.
+005400 01  WS-SWITCHES.
+005500     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005600        88 WS-FIM-CURSOR              VALUE 'S'.
+005700 01  WS-FS-CKPT                  PIC X(2).
+005800 01  WS-CONTADORES.
+005900     05 WS-QTDE-NOTIFIC          PIC S9(9) COMP VALUE ZERO.
+006000 01  WS-AREA-TRABALHO.
+006100     05 WS-DATA-ATUAL            PIC 9(8).
+006200     05 WS-ULT-HEVENTO-ANTERIOR  PIC X(26) VALUE LOW-VALUES.
+006300     05 WS-ULT-HEVENTO-NOVO      PIC X(26) VALUE LOW-VALUES.
+006400     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+006500     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+006600     05 WS-HEVENTO-HIST          PIC X(26).
+006700     05 WS-CSIT-ANT              PIC S9(3)V COMP-3.
+006800     05 WS-CSIT-NOVO             PIC S9(3)V COMP-3.
+006900     05 WS-CCLASF-ANT            PIC S9(1)V COMP-3.
+007000     05 WS-CCLASF-NOVO           PIC S9(1)V COMP-3.
+007100     05 WS-CUSUAR-MANUT          PIC X(9).
+007200 COPY UORGK024.
+007300 COPY UORGS024.
+007400 PROCEDURE DIVISION.
+007500******************************************************************
+007600*    0000-MAINLINE                                               *
+007700******************************************************************
+007800 0000-MAINLINE                  SECTION.
+007900     PERFORM 1000-ABRIR-ARQUIVOS
+008000         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+008100     PERFORM 2000-PROCESSAR-CURSOR
+008200         THRU 2000-PROCESSAR-CURSOR-EXIT
+008300         UNTIL WS-FIM-CURSOR.
+008400     PERFORM 7000-ENCERRAR
+008500         THRU 7000-ENCERRAR-EXIT.
+008600     GOBACK.
+008700 0000-MAINLINE-EXIT.
+008800     EXIT.
+008900******************************************************************
+009000*    1000-ABRIR-ARQUIVOS                                         *
+009100******************************************************************
+009200 1000-ABRIR-ARQUIVOS            SECTION.
+009300     OPEN OUTPUT REL-UORGS024.
+009400     PERFORM 1100-LER-MARCA-DAGUA
+009500         THRU 1100-LER-MARCA-DAGUA-EXIT.
+009600     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-ATUAL.
+009700     MOVE SPACES TO UORGS024-REGISTRO.
+009800     MOVE '0' TO UORGS024-TIPO-REG.
+009900     MOVE WS-DATA-ATUAL TO UORGS024-HDR-DATA-PROCTO.
+010000     WRITE REL-UORGS024-REG FROM UORGS024-REGISTRO.
+010100     EXEC SQL
+010200         DECLARE CUR-UORG0024 CURSOR FOR
+010300         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, HEVENTO_HIST,
+010400                CSIT_UND_ORGNZ_ANT, CSIT_UND_ORGNZ_NOVO,
+010500                CCLASF_UND_ORGNZ_ANT, CCLASF_UND_ORGNZ_NOVO,
+010600                CUSUAR_MANUT
+010700           FROM DB2PRD.TUND_ORGNZ_HIST
+010800          WHERE HEVENTO_HIST > :WS-ULT-HEVENTO-ANTERIOR
+010900          ORDER BY HEVENTO_HIST
+011000     END-EXEC.
+011100     EXEC SQL
+011200         OPEN CUR-UORG0024
+011300     END-EXEC.
+011400     PERFORM 8000-LER-CURSOR
+011500         THRU 8000-LER-CURSOR-EXIT.
+011600 1000-ABRIR-ARQUIVOS-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    1100-LER-MARCA-DAGUA                                        *
+012000******************************************************************
+012100 1100-LER-MARCA-DAGUA           SECTION.
+012200     OPEN INPUT REL-UORGK024.
+012300     IF WS-FS-CKPT = '00'
+012400         READ REL-UORGK024 INTO UORGK024-REGISTRO
+012500         IF WS-FS-CKPT = '00'
+012600             MOVE UORGK024-ULT-HEVENTO-PROCTO
+012700                 TO WS-ULT-HEVENTO-ANTERIOR
+012800         END-IF
+012900         CLOSE REL-UORGK024
+013000     END-IF.
+013100 1100-LER-MARCA-DAGUA-EXIT.
+013200     EXIT.
+013300******************************************************************
+013400*    2000-PROCESSAR-CURSOR                                       *
+013500******************************************************************
+013600 2000-PROCESSAR-CURSOR          SECTION.
+013700     PERFORM 3000-GRAVAR-DETALHE
+013800         THRU 3000-GRAVAR-DETALHE-EXIT.
+013900     MOVE WS-HEVENTO-HIST TO WS-ULT-HEVENTO-NOVO.
+014000     ADD 1 TO WS-QTDE-NOTIFIC.
+014100     PERFORM 8000-LER-CURSOR
+014200         THRU 8000-LER-CURSOR-EXIT.
+014300 2000-PROCESSAR-CURSOR-EXIT.
+014400     EXIT.
+014500******************************************************************
+014600*    3000-GRAVAR-DETALHE                                         *
+014700******************************************************************
+014800 3000-GRAVAR-DETALHE            SECTION.
+014900     MOVE SPACES TO UORGS024-REGISTRO.
+015000     MOVE '1' TO UORGS024-TIPO-REG.
+015100     MOVE WS-CPSSOA-JURID TO UORGS024-CPSSOA-JURID.
+015200     MOVE WS-NSEQ-UND-ORGNZ TO UORGS024-NSEQ-UND-ORGNZ.
+015300     MOVE WS-HEVENTO-HIST TO UORGS024-HEVENTO-HIST.
+015400     MOVE WS-CSIT-ANT TO UORGS024-CSIT-ANT.
+015500     MOVE WS-CSIT-NOVO TO UORGS024-CSIT-NOVO.
+015600     MOVE WS-CCLASF-ANT TO UORGS024-CCLASF-ANT.
+015700     MOVE WS-CCLASF-NOVO TO UORGS024-CCLASF-NOVO.
+015800     MOVE WS-CUSUAR-MANUT TO UORGS024-CUSUAR-MANUT.
+015900     WRITE REL-UORGS024-REG FROM UORGS024-REGISTRO.
+016000 3000-GRAVAR-DETALHE-EXIT.
+016100     EXIT.
+016200******************************************************************
+016300*    7000-ENCERRAR                                               *
+016400******************************************************************
+016500 7000-ENCERRAR                  SECTION.
+016600     MOVE SPACES TO UORGS024-REGISTRO.
+016700     MOVE '9' TO UORGS024-TIPO-REG.
+016800     MOVE WS-QTDE-NOTIFIC TO UORGS024-TRL-QTDE-NOTIFIC.
+016900     WRITE REL-UORGS024-REG FROM UORGS024-REGISTRO.
+017000     EXEC SQL
+017100         CLOSE CUR-UORG0024
+017200     END-EXEC.
+017300     CLOSE REL-UORGS024.
+017400     IF WS-QTDE-NOTIFIC > ZERO
+017500         MOVE WS-ULT-HEVENTO-NOVO TO UORGK024-ULT-HEVENTO-PROCTO
+017600     ELSE
+017700         MOVE WS-ULT-HEVENTO-ANTERIOR
+017800             TO UORGK024-ULT-HEVENTO-PROCTO
+017900     END-IF.
+018000     OPEN OUTPUT REL-UORGK024.
+018100     WRITE REL-UORGK024-REG FROM UORGK024-REGISTRO.
+018200     CLOSE REL-UORGK024.
+018300     DISPLAY 'UORG0024 - NOTIFICACOES GERADAS: ' WS-QTDE-NOTIFIC.
+018400 7000-ENCERRAR-EXIT.
+018500     EXIT.
+018600******************************************************************
+018700*    8000-LER-CURSOR                                             *
+018800******************************************************************
+018900 8000-LER-CURSOR                SECTION.
+019000     EXEC SQL
+019100         FETCH CUR-UORG0024
+019200          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+019300               :WS-HEVENTO-HIST, :WS-CSIT-ANT, :WS-CSIT-NOVO,
+019400               :WS-CCLASF-ANT, :WS-CCLASF-NOVO,
+019500               :WS-CUSUAR-MANUT
+019600     END-EXEC.
+019700     IF SQLCODE = 100
+019800         MOVE 'S' TO WS-SW-FIM-CURSOR
+019900     ELSE
+020000     IF SQLCODE NOT = ZERO
+020100         DISPLAY 'UORG0024 - ERRO SQLCODE=' SQLCODE
+020200             ' NO FETCH DO CURSOR'
+020300         MOVE 'S' TO WS-SW-FIM-CURSOR
+020400     END-IF
+020500     END-IF.
+020600 8000-LER-CURSOR-EXIT.
+020700     EXIT.
