@@ -0,0 +1,225 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0025                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0025.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RELATORIO ANUAL DE CONTAGEM           *
+001600*                REGRESSIVA PARA A DATA DE ENCERRAMENTO LEGAL    *
+001700*                (DENCRR-LEGAL) DAS SOLICITACOES DE              *
+001800*                TMANUT-EMPR-GRP.                                *
+001900******************************************************************
+002000*
+002100*    FUNCAO: EXECUCAO ANUAL QUE LISTA CADA SOLICITACAO DE
+002200*    TMANUT_EMPR_GRP COM DENCRR_LEGAL INFORMADA, CALCULANDO
+002300*    QUANTOS DIAS FALTAM PARA A DATA DE ENCERRAMENTO LEGAL (OU
+002400*    HA QUANTOS DIAS ELA JA PASSOU, QUANDO VENCIDA), QUEBRANDO
+002500*    O RELATORIO POR ANO DE DENCRR_LEGAL, COM SUBTOTAL POR ANO E
+002600*    TOTAL GERAL.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT REL-UORGS025 ASSIGN TO UORGS025
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  REL-UORGS025
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REL-UORGS025-REG            PIC X(126).
+004200 WORKING-STORAGE SECTION.
+004300     EXEC SQL INCLUDE SQLCA END-EXEC.
+004400 01  WS-SWITCHES.
+004500     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004600        88 WS-FIM-CURSOR              VALUE 'S'.
+004700     05 WS-SW-PRIMEIRA-QUEBRA    PIC X(1) VALUE 'S'.
+004800        88 WS-PRIMEIRA-QUEBRA         VALUE 'S'.
+004900 01  WS-CONTADORES.
+005000     05 WS-QTDE-ANO              PIC S9(7) COMP VALUE ZERO.
+005100     05 WS-QTDE-GERAL            PIC S9(7) COMP VALUE ZERO.
+005200 01  WS-QUEBRA-CONTROLE.
+005300     05 WS-ANO-ANTERIOR          PIC 9(4) VALUE ZERO.
+005400 01  WS-AREA-TRABALHO.
+005500     05 WS-DATA-HOJE-AAAAMMDD    PIC 9(8).
+005600     05 WS-CPSSOA-JURID-CONGL    PIC S9(10)V COMP-3.
+005700     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+005800     05 WS-DENCRR-LEGAL          PIC X(10).
+005900     05 WS-DENCRR-LEGAL-N        PIC 9(8).
+006000     05 WS-ANO-DENCRR-LEGAL      PIC 9(4).
+006100     05 WS-QTDE-DIAS             PIC S9(7) COMP.
+006150 01  WS-INDICADORES.
+006160     05 WS-IND-CPSSOA-JURID-CONGL PIC S9(4) COMP-5.
+006200 COPY UORGS025.
+006300 PROCEDURE DIVISION.
+006400******************************************************************
+006500*    0000-MAINLINE                                               *
+006600******************************************************************
+006700 0000-MAINLINE                  SECTION.
+006800     PERFORM 1000-ABRIR-ARQUIVOS
+006900         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007000     PERFORM 2000-PROCESSAR-CURSOR
+007100         THRU 2000-PROCESSAR-CURSOR-EXIT
+007200         UNTIL WS-FIM-CURSOR.
+007300     PERFORM 7000-ENCERRAR
+007400         THRU 7000-ENCERRAR-EXIT.
+007500     GOBACK.
+007600 0000-MAINLINE-EXIT.
+007700     EXIT.
+007800******************************************************************
+007900*    1000-ABRIR-ARQUIVOS                                         *
+008000******************************************************************
+008100 1000-ABRIR-ARQUIVOS            SECTION.
+008200     OPEN OUTPUT REL-UORGS025.
+008300     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE-AAAAMMDD.
+008400     EXEC SQL
+008500         DECLARE CUR-UORG0025 CURSOR FOR
+008600         SELECT CPSSOA_JURID_CONGL, NSEQ_SOLTC_MANUT,
+008700                DENCRR_LEGAL
+008800           FROM DB2PRD.TMANUT_EMPR_GRP
+008900          WHERE DENCRR_LEGAL IS NOT NULL
+009000          ORDER BY DENCRR_LEGAL, NSEQ_SOLTC_MANUT
+009100     END-EXEC.
+009200     EXEC SQL
+009300         OPEN CUR-UORG0025
+009400     END-EXEC.
+009500     PERFORM 8000-LER-CURSOR
+009600         THRU 8000-LER-CURSOR-EXIT.
+009700 1000-ABRIR-ARQUIVOS-EXIT.
+009800     EXIT.
+009900******************************************************************
+010000*    2000-PROCESSAR-CURSOR                                       *
+010100******************************************************************
+010200 2000-PROCESSAR-CURSOR          SECTION.
+010300     PERFORM 6000-CALCULAR-CONTAGEM
+010400         THRU 6000-CALCULAR-CONTAGEM-EXIT.
+010500     IF NOT WS-PRIMEIRA-QUEBRA
+010600         IF WS-ANO-DENCRR-LEGAL NOT = WS-ANO-ANTERIOR
+010700             PERFORM 4000-IMPRIMIR-SUBTOTAL
+010800                 THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+010900         END-IF
+011000     END-IF.
+011100     IF WS-PRIMEIRA-QUEBRA
+011200         OR WS-ANO-DENCRR-LEGAL NOT = WS-ANO-ANTERIOR
+011300         PERFORM 3500-IMPRIMIR-CABECALHO-ANO
+011400             THRU 3500-IMPRIMIR-CABECALHO-ANO-EXIT
+011500     END-IF.
+011600     MOVE WS-ANO-DENCRR-LEGAL TO WS-ANO-ANTERIOR.
+011700     MOVE 'N' TO WS-SW-PRIMEIRA-QUEBRA.
+011800     PERFORM 3000-IMPRIMIR-DETALHE
+011900         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+012000     ADD 1 TO WS-QTDE-ANO WS-QTDE-GERAL.
+012100     PERFORM 8000-LER-CURSOR
+012200         THRU 8000-LER-CURSOR-EXIT.
+012300 2000-PROCESSAR-CURSOR-EXIT.
+012400     EXIT.
+012500******************************************************************
+012600*    3000-IMPRIMIR-DETALHE                                       *
+012700******************************************************************
+012800 3000-IMPRIMIR-DETALHE          SECTION.
+012900     MOVE SPACES TO UORGS025-LINHA.
+013000     MOVE ' ' TO UORGS025-CTL-IMPRESSAO.
+013100     MOVE WS-CPSSOA-JURID-CONGL TO UORGS025-CPSSOA-JURID.
+013200     MOVE WS-NSEQ-SOLTC-MANUT TO UORGS025-NSEQ-SOLTC.
+013300     MOVE WS-DENCRR-LEGAL TO UORGS025-DENCRR-LEGAL.
+013400     MOVE WS-QTDE-DIAS TO UORGS025-QTDE-DIAS.
+013500     IF WS-QTDE-DIAS < ZERO
+013600         MOVE 'VENCIDO' TO UORGS025-SITUACAO
+013700     ELSE
+013800         MOVE 'A VENCER' TO UORGS025-SITUACAO
+013900     END-IF.
+014000     WRITE REL-UORGS025-REG FROM UORGS025-LINHA.
+014100 3000-IMPRIMIR-DETALHE-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400*    3500-IMPRIMIR-CABECALHO-ANO                                 *
+014500******************************************************************
+014600 3500-IMPRIMIR-CABECALHO-ANO     SECTION.
+014700     MOVE SPACES TO UORGS025-LINHA.
+014800     MOVE '0' TO UORGS025-CTL-IMPRESSAO.
+014900     MOVE WS-ANO-DENCRR-LEGAL TO UORGS025-CAB-ANO-VALOR.
+015000     WRITE REL-UORGS025-REG FROM UORGS025-LINHA.
+015100 3500-IMPRIMIR-CABECALHO-ANO-EXIT.
+015200     EXIT.
+015300******************************************************************
+015400*    4000-IMPRIMIR-SUBTOTAL                                      *
+015500******************************************************************
+015600 4000-IMPRIMIR-SUBTOTAL         SECTION.
+015700     MOVE SPACES TO UORGS025-LINHA.
+015800     MOVE '-' TO UORGS025-CTL-IMPRESSAO.
+015900     MOVE 'SUBTOTAL DO ANO.................:'
+016000         TO UORGS025-SUBT-ROTULO.
+016100     MOVE WS-QTDE-ANO TO UORGS025-SUBT-QTDE.
+016200     WRITE REL-UORGS025-REG FROM UORGS025-LINHA.
+016300     MOVE ZERO TO WS-QTDE-ANO.
+016400 4000-IMPRIMIR-SUBTOTAL-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700*    6000-CALCULAR-CONTAGEM                                      *
+016800******************************************************************
+016900 6000-CALCULAR-CONTAGEM          SECTION.
+017000     MOVE WS-DENCRR-LEGAL (1:4) TO WS-ANO-DENCRR-LEGAL.
+017100     STRING WS-DENCRR-LEGAL(1:4) WS-DENCRR-LEGAL(6:2)
+017200            WS-DENCRR-LEGAL(9:2)
+017300            DELIMITED BY SIZE INTO WS-DENCRR-LEGAL-N.
+017400     COMPUTE WS-QTDE-DIAS =
+017500         FUNCTION INTEGER-OF-DATE (WS-DENCRR-LEGAL-N)
+017600       - FUNCTION INTEGER-OF-DATE (WS-DATA-HOJE-AAAAMMDD).
+017700 6000-CALCULAR-CONTAGEM-EXIT.
+017800     EXIT.
+017900******************************************************************
+018000*    7000-ENCERRAR                                               *
+018100******************************************************************
+018200 7000-ENCERRAR                  SECTION.
+018300     IF NOT WS-PRIMEIRA-QUEBRA
+018400         PERFORM 4000-IMPRIMIR-SUBTOTAL
+018500             THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+018600     END-IF.
+018700     MOVE SPACES TO UORGS025-LINHA.
+018800     MOVE '0' TO UORGS025-CTL-IMPRESSAO.
+018900     MOVE 'TOTAL GERAL DE SOLICITACOES.....:'
+019000         TO UORGS025-TOTG-ROTULO.
+019100     MOVE WS-QTDE-GERAL TO UORGS025-TOTG-QTDE.
+019200     WRITE REL-UORGS025-REG FROM UORGS025-LINHA.
+019300     EXEC SQL
+019400         CLOSE CUR-UORG0025
+019500     END-EXEC.
+019600     CLOSE REL-UORGS025.
+019700 7000-ENCERRAR-EXIT.
+019800     EXIT.
+019900******************************************************************
+020000*    8000-LER-CURSOR                                             *
+020100******************************************************************
+020200 8000-LER-CURSOR                SECTION.
+020300     EXEC SQL
+020400         FETCH CUR-UORG0025
+020450          INTO :WS-CPSSOA-JURID-CONGL:WS-IND-CPSSOA-JURID-CONGL,
+020500               :WS-NSEQ-SOLTC-MANUT,
+020600               :WS-DENCRR-LEGAL
+020700     END-EXEC.
+020800     IF SQLCODE = 100
+020900         MOVE 'S' TO WS-SW-FIM-CURSOR
+021000     ELSE
+021100     IF SQLCODE NOT = ZERO
+021200         DISPLAY 'UORG0025 - ERRO SQLCODE=' SQLCODE
+021300             ' NO FETCH DO CURSOR'
+021400         MOVE 'S' TO WS-SW-FIM-CURSOR
+021450     ELSE
+021460         IF WS-IND-CPSSOA-JURID-CONGL < ZERO
+021470             MOVE ZERO TO WS-CPSSOA-JURID-CONGL
+021480         END-IF
+021500     END-IF
+021600     END-IF.
+021700 8000-LER-CURSOR-EXIT.
+021800     EXIT.
