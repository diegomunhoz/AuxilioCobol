@@ -0,0 +1,201 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0026                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0026.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - CAMPOS DE LOTACAO (CAPACIDADE         *
+001600*                AVALIADA E QUADRO ATUAL DE FUNCIONARIOS) EM     *
+001700*                TUND_ORGNZ E RELATORIO DE UNIDADES COM          *
+001800*                SUPERLOTACAO.                                   *
+001900******************************************************************
+002000*
+002100*    FUNCAO: PARA CADA UNIDADE ATIVA DE TUND_ORGNZ EM QUE O
+002200*    QUADRO ATUAL DE FUNCIONARIOS (QFUNC_ATUAL_UND_ORGNZ)
+002300*    ULTRAPASSE A CAPACIDADE AVALIADA (QLOTACAO_UND_ORGNZ),
+002400*    IMPRIME A UNIDADE E A QUANTIDADE EXCEDENTE, QUEBRANDO O
+002500*    RELATORIO POR CLASSIFICACAO DE AGENCIA (CCLASF_UND_ORGNZ),
+002600*    COM SUBTOTAL POR CLASSIFICACAO E TOTAL GERAL DE UNIDADES
+002700*    SUPERLOTADAS. UNIDADES SEM CAPACIDADE AVALIADA INFORMADA
+002800*    (NULA OU ZERO) SAO IGNORADAS, POIS NAO HA BASE DE
+002900*    COMPARACAO.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.         IBM-390.
+003400 OBJECT-COMPUTER.         IBM-390.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT REL-UORGS026 ASSIGN TO UORGS026
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  REL-UORGS026
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  REL-UORGS026-REG            PIC X(101).
+004500 WORKING-STORAGE SECTION.
+004600     EXEC SQL INCLUDE SQLCA END-EXEC.
+004700 01  WS-SWITCHES.
+004800     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004900        88 WS-FIM-CURSOR              VALUE 'S'.
+005000     05 WS-SW-PRIMEIRA-QUEBRA    PIC X(1) VALUE 'S'.
+005100        88 WS-PRIMEIRA-QUEBRA         VALUE 'S'.
+005200 01  WS-CONTADORES.
+005300     05 WS-QTDE-CLASF            PIC S9(7) COMP VALUE ZERO.
+005400     05 WS-QTDE-GERAL            PIC S9(7) COMP VALUE ZERO.
+005500 01  WS-QUEBRA-CONTROLE.
+005600     05 WS-CCLASF-ANTERIOR       PIC S9(1)V COMP-3.
+005700 01  WS-AREA-TRABALHO.
+005800     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+005900     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+006000     05 WS-CCLASF-UND-ORGNZ      PIC S9(1)V COMP-3.
+006100     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+006200     05 WS-QLOTACAO-UND-ORGNZ    PIC S9(5)V COMP-3.
+006300     05 WS-QFUNC-ATUAL-UND-ORGNZ PIC S9(5)V COMP-3.
+006400     05 WS-QTDE-EXCEDENTE        PIC S9(5)V COMP-3.
+006450 01  WS-INDICADORES.
+006460     05 WS-IND-CCLASF-UND-ORGNZ  PIC S9(4) COMP-5.
+006500 COPY UORGS026.
+006600 PROCEDURE DIVISION.
+006700******************************************************************
+006800*    0000-MAINLINE                                               *
+006900******************************************************************
+007000 0000-MAINLINE                  SECTION.
+007100     PERFORM 1000-ABRIR-ARQUIVOS
+007200         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007300     PERFORM 2000-PROCESSAR-CURSOR
+007400         THRU 2000-PROCESSAR-CURSOR-EXIT
+007500         UNTIL WS-FIM-CURSOR.
+007600     PERFORM 7000-ENCERRAR
+007700         THRU 7000-ENCERRAR-EXIT.
+007800     GOBACK.
+007900 0000-MAINLINE-EXIT.
+008000     EXIT.
+008100******************************************************************
+008200*    1000-ABRIR-ARQUIVOS                                         *
+008300******************************************************************
+008400 1000-ABRIR-ARQUIVOS            SECTION.
+008500     OPEN OUTPUT REL-UORGS026.
+008600     EXEC SQL
+008700         DECLARE CUR-UORG0026 CURSOR FOR
+008800         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, CCLASF_UND_ORGNZ,
+008900                IABREV_UND_ORGNZ, QLOTACAO_UND_ORGNZ,
+009000                QFUNC_ATUAL_UND_ORGNZ
+009100           FROM DB2PRD.TUND_ORGNZ
+009200          WHERE CSIT_UND_ORGNZ = 1
+009300            AND QLOTACAO_UND_ORGNZ IS NOT NULL
+009400            AND QLOTACAO_UND_ORGNZ > 0
+009500            AND QFUNC_ATUAL_UND_ORGNZ > QLOTACAO_UND_ORGNZ
+009600          ORDER BY CCLASF_UND_ORGNZ, IABREV_UND_ORGNZ
+009700     END-EXEC.
+009800     EXEC SQL
+009900         OPEN CUR-UORG0026
+010000     END-EXEC.
+010100     PERFORM 8000-LER-CURSOR
+010200         THRU 8000-LER-CURSOR-EXIT.
+010300 1000-ABRIR-ARQUIVOS-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    2000-PROCESSAR-CURSOR                                       *
+010700******************************************************************
+010800 2000-PROCESSAR-CURSOR          SECTION.
+010900     IF NOT WS-PRIMEIRA-QUEBRA
+011000         IF WS-CCLASF-UND-ORGNZ NOT = WS-CCLASF-ANTERIOR
+011100             PERFORM 4000-IMPRIMIR-SUBTOTAL
+011200                 THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+011300         END-IF
+011400     END-IF.
+011500     MOVE WS-CCLASF-UND-ORGNZ TO WS-CCLASF-ANTERIOR.
+011600     MOVE 'N' TO WS-SW-PRIMEIRA-QUEBRA.
+011700     COMPUTE WS-QTDE-EXCEDENTE =
+011800         WS-QFUNC-ATUAL-UND-ORGNZ - WS-QLOTACAO-UND-ORGNZ.
+011900     PERFORM 3000-IMPRIMIR-DETALHE
+012000         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+012100     ADD 1 TO WS-QTDE-CLASF WS-QTDE-GERAL.
+012200     PERFORM 8000-LER-CURSOR
+012300         THRU 8000-LER-CURSOR-EXIT.
+012400 2000-PROCESSAR-CURSOR-EXIT.
+012500     EXIT.
+012600******************************************************************
+012700*    3000-IMPRIMIR-DETALHE                                       *
+012800******************************************************************
+012900 3000-IMPRIMIR-DETALHE          SECTION.
+013000     MOVE SPACES TO UORGS026-LINHA.
+013100     MOVE ' ' TO UORGS026-CTL-IMPRESSAO.
+013200     MOVE WS-CPSSOA-JURID TO UORGS026-CPSSOA-JURID.
+013300     MOVE WS-NSEQ-UND-ORGNZ TO UORGS026-NSEQ-UND-ORGNZ.
+013400     MOVE WS-IABREV-UND-ORGNZ TO UORGS026-IABREV-UND.
+013500     MOVE WS-QLOTACAO-UND-ORGNZ TO UORGS026-QTDE-LOTACAO.
+013600     MOVE WS-QFUNC-ATUAL-UND-ORGNZ TO UORGS026-QTDE-FUNC.
+013700     MOVE WS-QTDE-EXCEDENTE TO UORGS026-QTDE-EXCEDENTE.
+013800     WRITE REL-UORGS026-REG FROM UORGS026-LINHA.
+013900 3000-IMPRIMIR-DETALHE-EXIT.
+014000     EXIT.
+014100******************************************************************
+014200*    4000-IMPRIMIR-SUBTOTAL                                      *
+014300******************************************************************
+014400 4000-IMPRIMIR-SUBTOTAL         SECTION.
+014500     MOVE SPACES TO UORGS026-LINHA.
+014600     MOVE '-' TO UORGS026-CTL-IMPRESSAO.
+014700     MOVE 'SUBTOTAL DA CLASSIFICACAO......:'
+014800         TO UORGS026-SUBT-ROTULO.
+014900     MOVE WS-QTDE-CLASF TO UORGS026-SUBT-QTDE.
+015000     WRITE REL-UORGS026-REG FROM UORGS026-LINHA.
+015100     MOVE ZERO TO WS-QTDE-CLASF.
+015200 4000-IMPRIMIR-SUBTOTAL-EXIT.
+015300     EXIT.
+015400******************************************************************
+015500*    7000-ENCERRAR                                               *
+015600******************************************************************
+015700 7000-ENCERRAR                  SECTION.
+015800     IF NOT WS-PRIMEIRA-QUEBRA
+015900         PERFORM 4000-IMPRIMIR-SUBTOTAL
+016000             THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+016100     END-IF.
+016200     MOVE SPACES TO UORGS026-LINHA.
+016300     MOVE '0' TO UORGS026-CTL-IMPRESSAO.
+016400     MOVE 'TOTAL GERAL DE UNIDADES SUPERLOTADAS...:'
+016500         TO UORGS026-TOTG-ROTULO.
+016600     MOVE WS-QTDE-GERAL TO UORGS026-TOTG-QTDE.
+016700     WRITE REL-UORGS026-REG FROM UORGS026-LINHA.
+016800     EXEC SQL
+016900         CLOSE CUR-UORG0026
+017000     END-EXEC.
+017100     CLOSE REL-UORGS026.
+017200 7000-ENCERRAR-EXIT.
+017300     EXIT.
+017400******************************************************************
+017500*    8000-LER-CURSOR                                             *
+017600******************************************************************
+017700 8000-LER-CURSOR                SECTION.
+017800     EXEC SQL
+017900         FETCH CUR-UORG0026
+018000          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+018100               :WS-CCLASF-UND-ORGNZ:WS-IND-CCLASF-UND-ORGNZ,
+018150               :WS-IABREV-UND-ORGNZ,
+018200               :WS-QLOTACAO-UND-ORGNZ, :WS-QFUNC-ATUAL-UND-ORGNZ
+018300     END-EXEC.
+018400     IF SQLCODE = 100
+018500         MOVE 'S' TO WS-SW-FIM-CURSOR
+018600     ELSE
+018700     IF SQLCODE NOT = ZERO
+018800         DISPLAY 'UORG0026 - ERRO SQLCODE=' SQLCODE
+018900             ' NO FETCH DO CURSOR'
+019000         MOVE 'S' TO WS-SW-FIM-CURSOR
+019050     ELSE
+019060         IF WS-IND-CCLASF-UND-ORGNZ < ZERO
+019070             MOVE ZERO TO WS-CCLASF-UND-ORGNZ
+019080         END-IF
+019090     END-IF
+019200     END-IF.
+019300 8000-LER-CURSOR-EXIT.
+019400     EXIT.
