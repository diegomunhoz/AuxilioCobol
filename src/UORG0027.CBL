@@ -0,0 +1,191 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0027                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0027.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - TRILHA DE AUDITORIA CRUZADA       *
+001600*                DAS TABELAS DE CATALOGO/CADASTRO DE UNIDADE. *
+001700******************************************************************
+001800*
+001900*    FUNCAO: CONSOLIDA EM UMA UNICA LISTAGEM CRONOLOGICA OS
+002000*    EVENTOS DE INCLUSAO E MANUTENCAO (HINCL_REG/CUSUAR_INCL E
+002100*    HMANUT_REG/CUSUAR_MANUT) DAS QUATRO TABELAS DE CATALOGO/
+002200*    CADASTRO DE UNIDADE ORGANIZACIONAL - TTPO_UND_ORGNZ,
+002300*    TNATUZ_UND_ORGNZ, TCLASF_AG E TUND_ORGNZ - IDENTIFICANDO EM
+002400*    CADA LINHA A TABELA DE ORIGEM, O CODIGO E A DESCRICAO DO
+002500*    REGISTRO, O TIPO DE EVENTO E O USUARIO RESPONSAVEL, PARA
+002600*    SUPORTE A AUDITORIA SOBRE QUEM INCLUIU OU ALTEROU CADA
+002700*    ITEM DE CATALOGO.
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.         IBM-390.
+003200 OBJECT-COMPUTER.         IBM-390.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT REL-UORGS027 ASSIGN TO UORGS027
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  REL-UORGS027
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  REL-UORGS027-REG            PIC X(126).
+004300 WORKING-STORAGE SECTION.
+004400     EXEC SQL INCLUDE SQLCA END-EXEC.
+004500 01  WS-SWITCHES.
+004600     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004700        88 WS-FIM-CURSOR              VALUE 'S'.
+004800 01  WS-CONTADORES.
+004900     05 WS-QTDE-EVENTOS          PIC S9(7) COMP VALUE ZERO.
+005000 01  WS-AREA-TRABALHO.
+005100     05 WS-TABELA                PIC X(20).
+005200     05 WS-CODIGO                PIC S9(10)V COMP-3.
+005300     05 WS-DESCRICAO             PIC X(40).
+005400     05 WS-IND-EVENTO            PIC X(1).
+005500        88 WS-EVENTO-INCLUSAO         VALUE 'I'.
+005600        88 WS-EVENTO-MANUTENCAO       VALUE 'M'.
+005700     05 WS-DATA-EVENTO           PIC X(26).
+005800     05 WS-USUARIO               PIC X(9).
+005900 COPY UORGS027.
+006000 PROCEDURE DIVISION.
+006100******************************************************************
+006200*    0000-MAINLINE                                               *
+006300******************************************************************
+006400 0000-MAINLINE                  SECTION.
+006500     PERFORM 1000-ABRIR-ARQUIVOS
+006600         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006700     PERFORM 2000-PROCESSAR-CURSOR
+006800         THRU 2000-PROCESSAR-CURSOR-EXIT
+006900         UNTIL WS-FIM-CURSOR.
+007000     PERFORM 7000-ENCERRAR
+007100         THRU 7000-ENCERRAR-EXIT.
+007200     GOBACK.
+007300 0000-MAINLINE-EXIT.
+007400     EXIT.
+007500******************************************************************
+007600*    1000-ABRIR-ARQUIVOS                                         *
+007700******************************************************************
+007800 1000-ABRIR-ARQUIVOS            SECTION.
+007900     OPEN OUTPUT REL-UORGS027.
+008000     EXEC SQL
+008100         DECLARE CUR-UORG0027 CURSOR FOR
+008200         SELECT 'TTPO_UND_ORGNZ', CTPO_UND_ORGNZ, ITPO_UND_ORGNZ,
+008300                'I', HINCL_REG, CUSUAR_INCL
+008400           FROM DB2PRD.TTPO_UND_ORGNZ
+008500         UNION ALL
+008600         SELECT 'TTPO_UND_ORGNZ', CTPO_UND_ORGNZ, ITPO_UND_ORGNZ,
+008700                'M', HMANUT_REG, CUSUAR_MANUT
+008800           FROM DB2PRD.TTPO_UND_ORGNZ
+008900          WHERE HMANUT_REG IS NOT NULL
+009000         UNION ALL
+009100         SELECT 'TNATUZ_UND_ORGNZ', CNATUZ_UND_ORGNZ,
+009200                INATUZ_UND_ORGNZ, 'I', HINCL_REG, CUSUAR_INCL
+009300           FROM DB2PRD.TNATUZ_UND_ORGNZ
+009400         UNION ALL
+009500         SELECT 'TNATUZ_UND_ORGNZ', CNATUZ_UND_ORGNZ,
+009600                INATUZ_UND_ORGNZ, 'M', HMANUT_REG, CUSUAR_MANUT
+009700           FROM DB2PRD.TNATUZ_UND_ORGNZ
+009800          WHERE HMANUT_REG IS NOT NULL
+009900         UNION ALL
+010000         SELECT 'TCLASF_AG', CCLASF_AG, ICLASF_AG,
+010100                'I', HINCL_REG, CUSUAR_INCL
+010200           FROM DB2PRD.TCLASF_AG
+010300         UNION ALL
+010400         SELECT 'TCLASF_AG', CCLASF_AG, ICLASF_AG,
+010500                'M', HMANUT_REG, CUSUAR_MANUT
+010600           FROM DB2PRD.TCLASF_AG
+010700          WHERE HMANUT_REG IS NOT NULL
+010800         UNION ALL
+010900         SELECT 'TUND_ORGNZ', NSEQ_UND_ORGNZ, IABREV_UND_ORGNZ,
+011000                'I', HINCL_REG, CUSUAR_INCL
+011100           FROM DB2PRD.TUND_ORGNZ
+011200         UNION ALL
+011300         SELECT 'TUND_ORGNZ', NSEQ_UND_ORGNZ, IABREV_UND_ORGNZ,
+011400                'M', HMANUT_REG, CUSUAR_MANUT
+011500           FROM DB2PRD.TUND_ORGNZ
+011600          WHERE HMANUT_REG IS NOT NULL
+011700          ORDER BY 5
+011800     END-EXEC.
+011900     EXEC SQL
+012000         OPEN CUR-UORG0027
+012100     END-EXEC.
+012200     PERFORM 8000-LER-CURSOR
+012300         THRU 8000-LER-CURSOR-EXIT.
+012400 1000-ABRIR-ARQUIVOS-EXIT.
+012500     EXIT.
+012600******************************************************************
+012700*    2000-PROCESSAR-CURSOR                                       *
+012800******************************************************************
+012900 2000-PROCESSAR-CURSOR          SECTION.
+013000     PERFORM 3000-IMPRIMIR-DETALHE
+013100         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+013200     ADD 1 TO WS-QTDE-EVENTOS.
+013300     PERFORM 8000-LER-CURSOR
+013400         THRU 8000-LER-CURSOR-EXIT.
+013500 2000-PROCESSAR-CURSOR-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*    3000-IMPRIMIR-DETALHE                                       *
+013900******************************************************************
+014000 3000-IMPRIMIR-DETALHE          SECTION.
+014100     MOVE SPACES TO UORGS027-LINHA.
+014200     MOVE ' ' TO UORGS027-CTL-IMPRESSAO.
+014300     MOVE WS-TABELA TO UORGS027-TABELA.
+014400     MOVE WS-CODIGO TO UORGS027-CODIGO.
+014500     MOVE WS-DESCRICAO TO UORGS027-DESCRICAO.
+014600     IF WS-EVENTO-INCLUSAO
+014700         MOVE 'INCLUSAO' TO UORGS027-TIPO-EVENTO
+014800     ELSE
+014900         MOVE 'MANUTENCAO' TO UORGS027-TIPO-EVENTO
+015000     END-IF.
+015100     MOVE WS-DATA-EVENTO TO UORGS027-DATA-EVENTO.
+015200     MOVE WS-USUARIO TO UORGS027-USUARIO.
+015300     WRITE REL-UORGS027-REG FROM UORGS027-LINHA.
+015400 3000-IMPRIMIR-DETALHE-EXIT.
+015500     EXIT.
+015600******************************************************************
+015700*    7000-ENCERRAR                                               *
+015800******************************************************************
+015900 7000-ENCERRAR                  SECTION.
+016000     MOVE SPACES TO UORGS027-LINHA.
+016100     MOVE '0' TO UORGS027-CTL-IMPRESSAO.
+016200     MOVE 'TOTAL DE EVENTOS DE AUDITORIA..........:'
+016300         TO UORGS027-TOT-ROTULO.
+016400     MOVE WS-QTDE-EVENTOS TO UORGS027-TOT-QTDE.
+016500     WRITE REL-UORGS027-REG FROM UORGS027-LINHA.
+016600     EXEC SQL
+016700         CLOSE CUR-UORG0027
+016800     END-EXEC.
+016900     CLOSE REL-UORGS027.
+017000 7000-ENCERRAR-EXIT.
+017100     EXIT.
+017200******************************************************************
+017300*    8000-LER-CURSOR                                             *
+017400******************************************************************
+017500 8000-LER-CURSOR                SECTION.
+017600     EXEC SQL
+017700         FETCH CUR-UORG0027
+017800          INTO :WS-TABELA, :WS-CODIGO, :WS-DESCRICAO,
+017900               :WS-IND-EVENTO, :WS-DATA-EVENTO, :WS-USUARIO
+018000     END-EXEC.
+018100     IF SQLCODE = 100
+018200         MOVE 'S' TO WS-SW-FIM-CURSOR
+018300     ELSE
+018400     IF SQLCODE NOT = ZERO
+018500         DISPLAY 'UORG0027 - ERRO SQLCODE=' SQLCODE
+018600             ' NO FETCH DO CURSOR'
+018700         MOVE 'S' TO WS-SW-FIM-CURSOR
+018800     END-IF
+018900     END-IF.
+019000 8000-LER-CURSOR-EXIT.
+019100     EXIT.
