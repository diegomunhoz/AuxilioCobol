@@ -0,0 +1,140 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0028                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0028.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - DESATIVACAO/REATIVACAO DE             *
+001600*                CLASSIFICACAO DE AGENCIA (TCLASF_AG).           *
+001700******************************************************************
+001800*
+001900*    FUNCAO: SUBPROGRAMA DE SERVICO CHAMADO POR QUALQUER ROTINA
+002000*    DE MANUTENCAO DE TCLASF_AG (ON-LINE OU BATCH) PARA
+002100*    DESATIVAR (FUNCAO 'D') OU REATIVAR (FUNCAO 'R') UM CODIGO
+002200*    DE CLASSIFICACAO, ATUALIZANDO CSIT_ATUAL_REG. A DESATIVACAO
+002300*    E' RECUSADA ('16') SE AINDA EXISTIR UNIDADE ATIVA
+002400*    (CSIT_UND_ORGNZ = 1) EM TUND_ORGNZ VINCULADA AO CODIGO, POIS
+002500*    UORG0020 EXIGE CSIT_ATUAL_REG = 1 PARA ACEITAR A
+002600*    CLASSIFICACAO NA INCLUSAO DE UNIDADE. NAO EFETUA COMMIT -
+002700*    FICA A CARGO DA ROTINA CHAMADORA, COMO NOS DEMAIS
+002800*    SUBPROGRAMAS DE SERVICO.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.         IBM-390.
+003300 OBJECT-COMPUTER.         IBM-390.
+003400 DATA DIVISION.
+003500 WORKING-STORAGE SECTION.
+003600     EXEC SQL INCLUDE SQLCA END-EXEC.
+003700 01  WS-AREA-TRABALHO.
+003800     05 WS-CSIT-ATUAL-REG        PIC S9(1)V COMP-3.
+003900     05 WS-QTDE-UND-VINCULADA    PIC S9(7) COMP.
+004000 LINKAGE SECTION.
+004100 COPY UORGL028.
+004200 PROCEDURE DIVISION USING UORGL028-PARMS.
+004300******************************************************************
+004400*    0000-MAINLINE                                               *
+004500******************************************************************
+004600 0000-MAINLINE                  SECTION.
+004700     MOVE '00' TO UORGL028-RETORNO.
+004800     IF NOT UORGL028-DESATIVAR AND NOT UORGL028-REATIVAR
+004900         MOVE '08' TO UORGL028-RETORNO
+005000         GO TO 0000-MAINLINE-EXIT
+005100     END-IF.
+005200     PERFORM 1000-VERIFICAR-CLASSIF
+005300         THRU 1000-VERIFICAR-CLASSIF-EXIT.
+005400     IF NOT UORGL028-OK
+005500         GO TO 0000-MAINLINE-EXIT
+005600     END-IF.
+005700     IF UORGL028-DESATIVAR
+005800         PERFORM 2000-DESATIVAR-CLASSIF
+005900             THRU 2000-DESATIVAR-CLASSIF-EXIT
+006000     ELSE
+006100         PERFORM 3000-REATIVAR-CLASSIF
+006200             THRU 3000-REATIVAR-CLASSIF-EXIT
+006300     END-IF.
+006400 0000-MAINLINE-EXIT.
+006500     GOBACK.
+006600******************************************************************
+006700*    1000-VERIFICAR-CLASSIF                                      *
+006800******************************************************************
+006900 1000-VERIFICAR-CLASSIF         SECTION.
+007000     EXEC SQL
+007100         SELECT CSIT_ATUAL_REG
+007200           INTO :WS-CSIT-ATUAL-REG
+007300           FROM DB2PRD.TCLASF_AG
+007400          WHERE CCLASF_AG = :UORGL028-CCLASF-AG
+007500     END-EXEC.
+007600     IF SQLCODE = 100
+007700         MOVE '04' TO UORGL028-RETORNO
+007800     ELSE
+007900     IF SQLCODE NOT = ZERO
+008000         MOVE '99' TO UORGL028-RETORNO
+008100     END-IF
+008200     END-IF.
+008300 1000-VERIFICAR-CLASSIF-EXIT.
+008400     EXIT.
+008500******************************************************************
+008600*    2000-DESATIVAR-CLASSIF                                      *
+008700******************************************************************
+008800 2000-DESATIVAR-CLASSIF         SECTION.
+008900     IF WS-CSIT-ATUAL-REG = ZERO
+009000         MOVE '12' TO UORGL028-RETORNO
+009100         GO TO 2000-DESATIVAR-CLASSIF-EXIT
+009200     END-IF.
+009300     MOVE ZERO TO WS-QTDE-UND-VINCULADA.
+009400     EXEC SQL
+009500         SELECT COUNT(*)
+009600           INTO :WS-QTDE-UND-VINCULADA
+009700           FROM DB2PRD.TUND_ORGNZ
+009800          WHERE CCLASF_UND_ORGNZ = :UORGL028-CCLASF-AG
+009900            AND CSIT_UND_ORGNZ = 1
+010000     END-EXEC.
+010100     IF SQLCODE NOT = ZERO
+010200         MOVE '99' TO UORGL028-RETORNO
+010300         GO TO 2000-DESATIVAR-CLASSIF-EXIT
+010400     END-IF.
+010500     IF WS-QTDE-UND-VINCULADA > ZERO
+010600         MOVE '16' TO UORGL028-RETORNO
+010700         GO TO 2000-DESATIVAR-CLASSIF-EXIT
+010800     END-IF.
+010900     EXEC SQL
+011000         UPDATE DB2PRD.TCLASF_AG
+011100            SET CSIT_ATUAL_REG = 0,
+011200                HMANUT_REG = CURRENT TIMESTAMP,
+011300                CUSUAR_MANUT = :UORGL028-CUSUAR-MANUT
+011400          WHERE CCLASF_AG = :UORGL028-CCLASF-AG
+011500     END-EXEC.
+011600     IF SQLCODE NOT = ZERO
+011700         MOVE '99' TO UORGL028-RETORNO
+011800     END-IF.
+011900 2000-DESATIVAR-CLASSIF-EXIT.
+012000     EXIT.
+012100******************************************************************
+012200*    3000-REATIVAR-CLASSIF                                       *
+012300******************************************************************
+012400 3000-REATIVAR-CLASSIF          SECTION.
+012500     IF WS-CSIT-ATUAL-REG = 1
+012600         MOVE '12' TO UORGL028-RETORNO
+012700         GO TO 3000-REATIVAR-CLASSIF-EXIT
+012800     END-IF.
+012900     EXEC SQL
+013000         UPDATE DB2PRD.TCLASF_AG
+013100            SET CSIT_ATUAL_REG = 1,
+013200                HMANUT_REG = CURRENT TIMESTAMP,
+013300                CUSUAR_MANUT = :UORGL028-CUSUAR-MANUT
+013400          WHERE CCLASF_AG = :UORGL028-CCLASF-AG
+013500     END-EXEC.
+013600     IF SQLCODE NOT = ZERO
+013700         MOVE '99' TO UORGL028-RETORNO
+013800     END-IF.
+013900 3000-REATIVAR-CLASSIF-EXIT.
+014000     EXIT.
