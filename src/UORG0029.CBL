@@ -0,0 +1,183 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0029                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0029.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - EXTRACAO DE TMANUT_PRDIO_OCPDO PARA   *
+001600*                O SISTEMA DE CHAMADOS DE FACILITIES.            *
+001700******************************************************************
+001800*
+001900*    FUNCAO: PARA CADA LINHA DE TMANUT_PRDIO_OCPDO AINDA EM
+002000*    ABERTO (CSIT_ATUAL_REG = 1), BUSCA A DATA DE INSTALACAO DA
+002100*    SOLICITACAO EM TMANUT_EMPR_GRP (MESMA CHAVE
+002200*    NSEQ_SOLTC_MANUT, IGUAL A 005) E CALCULA HA QUANTOS DIAS A
+002300*    SITUACAO ESTA PENDENTE, GRAVANDO O RESULTADO NO LAYOUT
+002400*    UORGS029 (HEADER/DETALHE/TRAILER, NOS MOLDES DE 011/021)
+002500*    PARA ABERTURA DE CHAMADO NO SISTEMA DE FACILITIES.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.         IBM-390.
+003000 OBJECT-COMPUTER.         IBM-390.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT REL-UORGS029 ASSIGN TO UORGS029
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  REL-UORGS029
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  REL-UORGS029-REG            PIC X(133).
+004100 WORKING-STORAGE SECTION.
+004200     EXEC SQL INCLUDE SQLCA END-EXEC.
+004300 01  WS-SWITCHES.
+004400     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004500        88 WS-FIM-CURSOR              VALUE 'S'.
+004600 01  WS-CONTADORES.
+004700     05 WS-QTDE-EXTRAIDA         PIC S9(9) COMP VALUE ZERO.
+004800 01  WS-DATA-HOJE.
+004900     05 WS-DATA-HOJE-AAAAMMDD    PIC 9(8).
+005000 01  WS-AREA-TRABALHO.
+005100     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+005200     05 WS-CPSSOA-JURID-CONGL    PIC S9(10)V COMP-3.
+005300     05 WS-CTPO-SIT-PRDIO        PIC S9(2)V COMP-3.
+005400     05 WS-RTPO-SIT-PRDIO        PIC X(20).
+005500     05 WS-DATA-INSTA-EMPR       PIC X(10).
+005600     05 WS-DATA-INSTA-9          PIC 9(8).
+005700     05 WS-QTDE-DIAS-ABERTO      PIC S9(5)V COMP-3.
+005750 01  WS-INDICADORES.
+005760     05 WS-IND-CPSSOA-JURID-CONGL PIC S9(4) COMP-5.
+005800 COPY UORGS029.
+005900 PROCEDURE DIVISION.
+006000******************************************************************
+006100*    0000-MAINLINE                                               *
+006200******************************************************************
+006300 0000-MAINLINE                  SECTION.
+006400     PERFORM 1000-ABRIR-ARQUIVOS
+006500         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006600     PERFORM 2000-PROCESSAR-CURSOR
+006700         THRU 2000-PROCESSAR-CURSOR-EXIT
+006800         UNTIL WS-FIM-CURSOR.
+006900     PERFORM 7000-ENCERRAR
+007000         THRU 7000-ENCERRAR-EXIT.
+007100     GOBACK.
+007200 0000-MAINLINE-EXIT.
+007300     EXIT.
+007400******************************************************************
+007500*    1000-ABRIR-ARQUIVOS                                         *
+007600******************************************************************
+007700 1000-ABRIR-ARQUIVOS            SECTION.
+007800     OPEN OUTPUT REL-UORGS029.
+007900     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE-AAAAMMDD.
+008000     MOVE SPACES TO UORGS029-REGISTRO.
+008100     MOVE '0' TO UORGS029-TIPO-REG.
+008200     MOVE WS-DATA-HOJE-AAAAMMDD TO UORGS029-HDR-DATA-PROCTO.
+008300     WRITE REL-UORGS029-REG FROM UORGS029-REGISTRO.
+008400     EXEC SQL
+008500         DECLARE CUR-UORG0029 CURSOR FOR
+008600         SELECT A.NSEQ_SOLTC_MANUT, B.CPSSOA_JURID_CONGL,
+008700                A.CTPO_SIT_PRDIO, A.RTPO_SIT_PRDIO,
+008800                B.DATA_INSTA_EMPR
+008900           FROM DB2PRD.TMANUT_PRDIO_OCPDO A,
+009000                DB2PRD.TMANUT_EMPR_GRP B
+009100          WHERE A.NSEQ_SOLTC_MANUT = B.NSEQ_SOLTC_MANUT
+009200            AND A.CSIT_ATUAL_REG = 1
+009300          ORDER BY A.CTPO_SIT_PRDIO, A.NSEQ_SOLTC_MANUT
+009400     END-EXEC.
+009500     EXEC SQL
+009600         OPEN CUR-UORG0029
+009700     END-EXEC.
+009800     PERFORM 8000-LER-CURSOR
+009900         THRU 8000-LER-CURSOR-EXIT.
+010000 1000-ABRIR-ARQUIVOS-EXIT.
+010100     EXIT.
+010200******************************************************************
+010300*    2000-PROCESSAR-CURSOR                                       *
+010400******************************************************************
+010500 2000-PROCESSAR-CURSOR          SECTION.
+010600     PERFORM 2100-CALCULAR-DIAS-ABERTO
+010700         THRU 2100-CALCULAR-DIAS-ABERTO-EXIT.
+010800     PERFORM 3000-GRAVAR-DETALHE
+010900         THRU 3000-GRAVAR-DETALHE-EXIT.
+011000     ADD 1 TO WS-QTDE-EXTRAIDA.
+011100     PERFORM 8000-LER-CURSOR
+011200         THRU 8000-LER-CURSOR-EXIT.
+011300 2000-PROCESSAR-CURSOR-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*    2100-CALCULAR-DIAS-ABERTO                                   *
+011700******************************************************************
+011800 2100-CALCULAR-DIAS-ABERTO      SECTION.
+011900     STRING WS-DATA-INSTA-EMPR(1:4) WS-DATA-INSTA-EMPR(6:2)
+012000            WS-DATA-INSTA-EMPR(9:2) DELIMITED BY SIZE
+012100         INTO WS-DATA-INSTA-9.
+012200     COMPUTE WS-QTDE-DIAS-ABERTO =
+012300         FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE-AAAAMMDD) -
+012400         FUNCTION INTEGER-OF-DATE(WS-DATA-INSTA-9).
+012500 2100-CALCULAR-DIAS-ABERTO-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800*    3000-GRAVAR-DETALHE                                         *
+012900******************************************************************
+013000 3000-GRAVAR-DETALHE            SECTION.
+013100     MOVE SPACES TO UORGS029-REGISTRO.
+013200     MOVE '1' TO UORGS029-TIPO-REG.
+013300     MOVE WS-NSEQ-SOLTC-MANUT TO UORGS029-NSEQ-SOLTC-MANUT.
+013400     MOVE WS-CPSSOA-JURID-CONGL TO UORGS029-CPSSOA-JURID-CONGL.
+013500     MOVE WS-CTPO-SIT-PRDIO TO UORGS029-CTPO-SIT-PRDIO.
+013600     MOVE WS-RTPO-SIT-PRDIO TO UORGS029-RTPO-SIT-PRDIO.
+013700     MOVE WS-DATA-INSTA-EMPR TO UORGS029-DATA-INSTA-EMPR.
+013800     MOVE WS-QTDE-DIAS-ABERTO TO UORGS029-QTDE-DIAS-ABERTO.
+013900     WRITE REL-UORGS029-REG FROM UORGS029-REGISTRO.
+014000 3000-GRAVAR-DETALHE-EXIT.
+014100     EXIT.
+014200******************************************************************
+014300*    7000-ENCERRAR                                               *
+014400******************************************************************
+014500 7000-ENCERRAR                  SECTION.
+014600     MOVE SPACES TO UORGS029-REGISTRO.
+014700     MOVE '9' TO UORGS029-TIPO-REG.
+014800     MOVE WS-QTDE-EXTRAIDA TO UORGS029-TRL-QTDE-REGS.
+014900     WRITE REL-UORGS029-REG FROM UORGS029-REGISTRO.
+015000     EXEC SQL
+015100         CLOSE CUR-UORG0029
+015200     END-EXEC.
+015300     CLOSE REL-UORGS029.
+015400 7000-ENCERRAR-EXIT.
+015500     EXIT.
+015600******************************************************************
+015700*    8000-LER-CURSOR                                             *
+015800******************************************************************
+015900 8000-LER-CURSOR                SECTION.
+016000     EXEC SQL
+016100         FETCH CUR-UORG0029
+016150          INTO :WS-NSEQ-SOLTC-MANUT,
+016180               :WS-CPSSOA-JURID-CONGL:WS-IND-CPSSOA-JURID-CONGL,
+016300               :WS-CTPO-SIT-PRDIO, :WS-RTPO-SIT-PRDIO,
+016400               :WS-DATA-INSTA-EMPR
+016500     END-EXEC.
+016600     IF SQLCODE = 100
+016700         MOVE 'S' TO WS-SW-FIM-CURSOR
+016800     ELSE
+016900     IF SQLCODE NOT = ZERO
+017000         DISPLAY 'UORG0029 - ERRO SQLCODE=' SQLCODE
+017100             ' NO FETCH DO CURSOR'
+017200         MOVE 'S' TO WS-SW-FIM-CURSOR
+017250     ELSE
+017260         IF WS-IND-CPSSOA-JURID-CONGL < ZERO
+017270             MOVE ZERO TO WS-CPSSOA-JURID-CONGL
+017280         END-IF
+017300     END-IF
+017400     END-IF.
+017500 8000-LER-CURSOR-EXIT.
+017600     EXIT.
