@@ -0,0 +1,72 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0030                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0030.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - SERVICO DE NORMALIZACAO DE AREA      *
+001600*                (CUND_MEDD/MAREA_CONSD) PARA METRO QUADRADO,    *
+001700*                EXTRAIDO DE UORG0004 PARA SER REUTILIZADO POR   *
+001800*                QUALQUER ROTINA QUE SOME MAREA_CONSD DE         *
+001900*                TAREA_CONSD_UND.                                *
+002000******************************************************************
+002100*
+002200*    FUNCAO: SUBPROGRAMA DE SERVICO QUE RECEBE A UNIDADE DE
+002300*    MEDIDA (CUND_MEDD) E A AREA CONSIDERADA (MAREA_CONSD) DE
+002400*    UMA LINHA DE TAREA_CONSD_UND E DEVOLVE A AREA CONVERTIDA
+002500*    PARA METRO QUADRADO (AREA_M2), APLICANDO O MESMO FATOR DE
+002600*    CONVERSAO ANTES MANTIDO LOCALMENTE EM UORG0004. QUANDO A
+002700*    UNIDADE DE MEDIDA NAO E' UMA DAS RECONHECIDAS, ASSUME FATOR
+002800*    1 (SEM CONVERSAO) E SINALIZA '04' NO RETORNO, MANTENDO O
+002900*    MESMO COMPORTAMENTO QUE O WHEN OTHER ORIGINAL DE UORG0004.
+003000*    NAO EFETUA COMMIT - FICA A CARGO DA ROTINA CHAMADORA, COMO
+003100*    NOS DEMAIS SUBPROGRAMAS DE SERVICO.
+003200*
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.         IBM-390.
+003600 OBJECT-COMPUTER.         IBM-390.
+003700 DATA DIVISION.
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-AREA-TRABALHO.
+004000     05 WS-FATOR-CONVERSAO       PIC S9(3)V9(6) COMP-3.
+004100 LINKAGE SECTION.
+004200 COPY UORGL030.
+004300 PROCEDURE DIVISION USING UORGL030-PARMS.
+004400******************************************************************
+004500*    0000-MAINLINE                                               *
+004600******************************************************************
+004700 0000-MAINLINE                  SECTION.
+004800     MOVE '00' TO UORGL030-RETORNO.
+004900     PERFORM 1000-OBTER-FATOR
+005000         THRU 1000-OBTER-FATOR-EXIT.
+005100     COMPUTE UORGL030-AREA-M2 ROUNDED =
+005200         UORGL030-MAREA-CONSD * WS-FATOR-CONVERSAO.
+005300     GOBACK.
+005400 0000-MAINLINE-EXIT.
+005500     EXIT.
+005600******************************************************************
+005700*    1000-OBTER-FATOR                                            *
+005800******************************************************************
+005900 1000-OBTER-FATOR               SECTION.
+006000     EVALUATE UORGL030-CUND-MEDD
+006100         WHEN 1
+006200             MOVE 1 TO WS-FATOR-CONVERSAO
+006300         WHEN 2
+006400             MOVE 0.092903 TO WS-FATOR-CONVERSAO
+006500         WHEN 3
+006600             MOVE 0.836127 TO WS-FATOR-CONVERSAO
+006700         WHEN OTHER
+006800             MOVE 1 TO WS-FATOR-CONVERSAO
+006900             MOVE '04' TO UORGL030-RETORNO
+007000     END-EVALUATE.
+007100 1000-OBTER-FATOR-EXIT.
+007200     EXIT.
