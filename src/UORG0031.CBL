@@ -0,0 +1,194 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0031                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0031.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RECONCILIACAO DE QUANTIDADE DE        *
+001600*                UNIDADES X SOLICITACOES DE OCUPACAO POR         *
+001700*                CONGLOMERADO.                                   *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PARA CADA CPSSOA_JURID (CONGLOMERADO) CONHECIDO EM
+002100*    TUND_ORGNZ OU EM TMANUT_EMPR_GRP (CPSSOA_JURID_CONGL), CONTA
+002200*    AS UNIDADES ATIVAS (CSIT_UND_ORGNZ = 1) DO CONGLOMERADO EM
+002300*    TUND_ORGNZ E AS SOLICITACOES DE OCUPACAO REGISTRADAS PARA O
+002400*    MESMO CONGLOMERADO EM TMANUT_EMPR_GRP, IMPRIMINDO APENAS OS
+002500*    CONGLOMERADOS EM QUE AS DUAS CONTAGENS DIVERGEM (INCLUINDO
+002600*    CONGLOMERADOS QUE SO' EXISTEM DE UM LADO, CUJA CONTAGEM DO
+002700*    OUTRO LADO E' ZERO). NAO HA' ATUALIZACAO DE DADOS - E' UM
+002800*    RELATORIO DE CONFERENCIA, LIDO A CADA CONGLOMERADO, SEM
+002900*    VOLUME QUE JUSTIFIQUE O PONTO DE CONTROLE (CHECKPOINT) DE
+003000*    013, RESERVADO A CARGAS DE ATUALIZACAO REGISTRO A REGISTRO.
+003100*
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.         IBM-390.
+003500 OBJECT-COMPUTER.         IBM-390.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT REL-UORGS031 ASSIGN TO UORGS031
+003900         ORGANIZATION IS LINE SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  REL-UORGS031
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  REL-UORGS031-REG            PIC X(33).
+004600 WORKING-STORAGE SECTION.
+004700     EXEC SQL INCLUDE SQLCA END-EXEC.
+004800 01  WS-SWITCHES.
+004900     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005000        88 WS-FIM-CURSOR              VALUE 'S'.
+005100 01  WS-CONTADORES.
+005200     05 WS-QTDE-DIVERGENTE       PIC S9(9) COMP VALUE ZERO.
+005300 01  WS-AREA-TRABALHO.
+005400     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+005500     05 WS-QTDE-UNIDADES         PIC S9(9) COMP-3.
+005600     05 WS-QTDE-SOLIC            PIC S9(9) COMP-3.
+005700     05 WS-DIFERENCA             PIC S9(9) COMP-3.
+005800 COPY UORGS031.
+005900 PROCEDURE DIVISION.
+006000******************************************************************
+006100*    0000-MAINLINE                                               *
+006200******************************************************************
+006300 0000-MAINLINE                  SECTION.
+006400     PERFORM 1000-ABRIR-ARQUIVOS
+006500         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006600     PERFORM 2000-PROCESSAR-CURSOR
+006700         THRU 2000-PROCESSAR-CURSOR-EXIT
+006800         UNTIL WS-FIM-CURSOR.
+006900     PERFORM 7000-ENCERRAR
+007000         THRU 7000-ENCERRAR-EXIT.
+007100     GOBACK.
+007200 0000-MAINLINE-EXIT.
+007300     EXIT.
+007400******************************************************************
+007500*    1000-ABRIR-ARQUIVOS                                         *
+007600******************************************************************
+007700 1000-ABRIR-ARQUIVOS            SECTION.
+007800     OPEN OUTPUT REL-UORGS031.
+007900     EXEC SQL
+008000         DECLARE CUR-UORG0031 CURSOR FOR
+008100         SELECT CPSSOA_JURID
+008200           FROM (SELECT DISTINCT CPSSOA_JURID
+008300                   FROM DB2PRD.TUND_ORGNZ
+008400                 UNION
+008500                 SELECT DISTINCT CPSSOA_JURID_CONGL
+008600                   FROM DB2PRD.TMANUT_EMPR_GRP) AS T
+008700          ORDER BY CPSSOA_JURID
+008800     END-EXEC.
+008900     EXEC SQL
+009000         OPEN CUR-UORG0031
+009100     END-EXEC.
+009200     PERFORM 8000-LER-CURSOR
+009300         THRU 8000-LER-CURSOR-EXIT.
+009400 1000-ABRIR-ARQUIVOS-EXIT.
+009500     EXIT.
+009600******************************************************************
+009700*    2000-PROCESSAR-CURSOR                                       *
+009800******************************************************************
+009900 2000-PROCESSAR-CURSOR          SECTION.
+010000     PERFORM 4000-CONTAR-UNIDADES
+010100         THRU 4000-CONTAR-UNIDADES-EXIT.
+010200     PERFORM 5000-CONTAR-SOLICITACOES
+010300         THRU 5000-CONTAR-SOLICITACOES-EXIT.
+010400     COMPUTE WS-DIFERENCA = WS-QTDE-UNIDADES - WS-QTDE-SOLIC.
+010500     IF WS-DIFERENCA NOT = ZERO
+010600         PERFORM 3000-IMPRIMIR-DETALHE
+010700             THRU 3000-IMPRIMIR-DETALHE-EXIT
+010800         ADD 1 TO WS-QTDE-DIVERGENTE
+010900     END-IF.
+011000     PERFORM 8000-LER-CURSOR
+011100         THRU 8000-LER-CURSOR-EXIT.
+011200 2000-PROCESSAR-CURSOR-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500*    3000-IMPRIMIR-DETALHE                                       *
+011600******************************************************************
+011700 3000-IMPRIMIR-DETALHE          SECTION.
+011800     MOVE SPACES TO UORGS031-LINHA.
+011900     MOVE ' ' TO UORGS031-CTL-IMPRESSAO.
+012000     MOVE WS-CPSSOA-JURID TO UORGS031-CPSSOA-JURID.
+012100     MOVE WS-QTDE-UNIDADES TO UORGS031-QTDE-UNIDADES.
+012200     MOVE WS-QTDE-SOLIC TO UORGS031-QTDE-SOLIC.
+012300     MOVE WS-DIFERENCA TO UORGS031-DIFERENCA.
+012400     WRITE REL-UORGS031-REG FROM UORGS031-LINHA.
+012500 3000-IMPRIMIR-DETALHE-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800*    4000-CONTAR-UNIDADES                                        *
+012900******************************************************************
+013000 4000-CONTAR-UNIDADES           SECTION.
+013100     MOVE ZERO TO WS-QTDE-UNIDADES.
+013200     EXEC SQL
+013300         SELECT COUNT(*)
+013400           INTO :WS-QTDE-UNIDADES
+013500           FROM DB2PRD.TUND_ORGNZ
+013600          WHERE CPSSOA_JURID = :WS-CPSSOA-JURID
+013700            AND CSIT_UND_ORGNZ = 1
+013800     END-EXEC.
+013900     IF SQLCODE NOT = ZERO
+014000         MOVE ZERO TO WS-QTDE-UNIDADES
+014100     END-IF.
+014200 4000-CONTAR-UNIDADES-EXIT.
+014300     EXIT.
+014400******************************************************************
+014500*    5000-CONTAR-SOLICITACOES                                    *
+014600******************************************************************
+014700 5000-CONTAR-SOLICITACOES       SECTION.
+014800     MOVE ZERO TO WS-QTDE-SOLIC.
+014900     EXEC SQL
+015000         SELECT COUNT(*)
+015100           INTO :WS-QTDE-SOLIC
+015200           FROM DB2PRD.TMANUT_EMPR_GRP
+015300          WHERE CPSSOA_JURID_CONGL = :WS-CPSSOA-JURID
+015400     END-EXEC.
+015500     IF SQLCODE NOT = ZERO
+015600         MOVE ZERO TO WS-QTDE-SOLIC
+015700     END-IF.
+015800 5000-CONTAR-SOLICITACOES-EXIT.
+015900     EXIT.
+016000******************************************************************
+016100*    7000-ENCERRAR                                               *
+016200******************************************************************
+016300 7000-ENCERRAR                  SECTION.
+016400     MOVE SPACES TO UORGS031-LINHA.
+016500     MOVE '0' TO UORGS031-CTL-IMPRESSAO.
+016600     MOVE 'TOTAL DE CONGLOMERADOS DIVERGENTES.......:'
+016700         TO UORGS031-TOT-ROTULO.
+016800     MOVE WS-QTDE-DIVERGENTE TO UORGS031-TOT-QTDE.
+016900     WRITE REL-UORGS031-REG FROM UORGS031-LINHA.
+017000     EXEC SQL
+017100         CLOSE CUR-UORG0031
+017200     END-EXEC.
+017300     CLOSE REL-UORGS031.
+017400 7000-ENCERRAR-EXIT.
+017500     EXIT.
+017600******************************************************************
+017700*    8000-LER-CURSOR                                             *
+017800******************************************************************
+017900 8000-LER-CURSOR                SECTION.
+018000     EXEC SQL
+018100         FETCH CUR-UORG0031
+018200          INTO :WS-CPSSOA-JURID
+018300     END-EXEC.
+018400     IF SQLCODE = 100
+018500         MOVE 'S' TO WS-SW-FIM-CURSOR
+018600     ELSE
+018700     IF SQLCODE NOT = ZERO
+018800         DISPLAY 'UORG0031 - ERRO SQLCODE=' SQLCODE
+018900             ' NO FETCH DO CURSOR'
+019000         MOVE 'S' TO WS-SW-FIM-CURSOR
+019100     END-IF
+019200     END-IF.
+019300 8000-LER-CURSOR-EXIT.
+019400     EXIT.
