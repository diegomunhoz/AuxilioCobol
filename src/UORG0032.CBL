@@ -0,0 +1,176 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0032                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0032.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - RELATORIO DE HIERARQUIA DE            *
+001600*                CONGLOMERADO, QUEBRADO POR CPSSOA_UND_ORGNZ.    *
+001700******************************************************************
+001800*
+001900*    FUNCAO: LE TUND_ORGNZ (UNIDADES ATIVAS, CSIT_UND_ORGNZ = 1),
+002000*    AGRUPANDO POR CPSSOA_UND_ORGNZ (PESSOA JURIDICA CONTROLADORA
+002100*    DA UNIDADE, O 'PAI' NA HIERARQUIA DE CONGLOMERADO) E
+002200*    CPSSOA_JURID (A PESSOA JURIDICA 'FILHA' DONA DO REGISTRO DA
+002300*    UNIDADE), EM ORDEM DE CPSSOA_UND_ORGNZ/CPSSOA_JURID, EMITINDO
+002400*    QUEBRA DE CONTROLE A CADA MUDANCA DE CPSSOA_UND_ORGNZ E
+002500*    TOTAL GERAL DE UNIDADES ATIVAS AO FINAL.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.         IBM-390.
+003000 OBJECT-COMPUTER.         IBM-390.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT REL-UORGS032 ASSIGN TO UORGS032
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  REL-UORGS032
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  REL-UORGS032-REG            PIC X(133).
+004100 WORKING-STORAGE SECTION.
+004200     EXEC SQL INCLUDE SQLCA END-EXEC.
+004300 01  WS-SWITCHES.
+004400     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004500        88 WS-FIM-CURSOR              VALUE 'S'.
+004600     05 WS-SW-PRIMEIRA-QUEBRA    PIC X(1) VALUE 'S'.
+004700        88 WS-PRIMEIRA-QUEBRA         VALUE 'S'.
+004800 01  WS-CONTADORES.
+004900     05 WS-QTDE-PAI              PIC S9(7) COMP VALUE ZERO.
+005000     05 WS-QTDE-GERAL            PIC S9(7) COMP VALUE ZERO.
+005100 01  WS-QUEBRA-CONTROLE.
+005200     05 WS-CPSSOA-UND-ORGNZ-ANT  PIC S9(10)V COMP-3.
+005300 01  WS-AREA-TRABALHO.
+005400     05 WS-CPSSOA-UND-ORGNZ      PIC S9(10)V COMP-3.
+005500     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+005600     05 WS-QTDE-UNIDADES         PIC S9(7)V COMP-3.
+005700 COPY UORGS032.
+005800 PROCEDURE DIVISION.
+005900******************************************************************
+006000*    0000-MAINLINE                                               *
+006100******************************************************************
+006200 0000-MAINLINE                  SECTION.
+006300     PERFORM 1000-ABRIR-ARQUIVOS
+006400         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006500     PERFORM 2000-PROCESSAR-CURSOR
+006600         THRU 2000-PROCESSAR-CURSOR-EXIT
+006700         UNTIL WS-FIM-CURSOR.
+006800     PERFORM 7000-ENCERRAR
+006900         THRU 7000-ENCERRAR-EXIT.
+007000     GOBACK.
+007100 0000-MAINLINE-EXIT.
+007200     EXIT.
+007300******************************************************************
+007400*    1000-ABRIR-ARQUIVOS                                         *
+007500******************************************************************
+007600 1000-ABRIR-ARQUIVOS            SECTION.
+007700     OPEN OUTPUT REL-UORGS032.
+007800     EXEC SQL
+007900         DECLARE CUR-UORG0032 CURSOR FOR
+008000         SELECT CPSSOA_UND_ORGNZ, CPSSOA_JURID, COUNT(*)
+008100           FROM DB2PRD.TUND_ORGNZ
+008200          WHERE CSIT_UND_ORGNZ = 1
+008300          GROUP BY CPSSOA_UND_ORGNZ, CPSSOA_JURID
+008400          ORDER BY CPSSOA_UND_ORGNZ, CPSSOA_JURID
+008500     END-EXEC.
+008600     EXEC SQL
+008700         OPEN CUR-UORG0032
+008800     END-EXEC.
+008900     PERFORM 8000-LER-CURSOR
+009000         THRU 8000-LER-CURSOR-EXIT.
+009100 1000-ABRIR-ARQUIVOS-EXIT.
+009200     EXIT.
+009300******************************************************************
+009400*    2000-PROCESSAR-CURSOR                                       *
+009500******************************************************************
+009600 2000-PROCESSAR-CURSOR          SECTION.
+009700     IF NOT WS-PRIMEIRA-QUEBRA
+009800         IF WS-CPSSOA-UND-ORGNZ NOT = WS-CPSSOA-UND-ORGNZ-ANT
+009900             PERFORM 4000-IMPRIMIR-SUBTOTAL
+010000                 THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+010100         END-IF
+010200     END-IF.
+010300     MOVE WS-CPSSOA-UND-ORGNZ TO WS-CPSSOA-UND-ORGNZ-ANT.
+010400     MOVE 'N' TO WS-SW-PRIMEIRA-QUEBRA.
+010500     PERFORM 3000-IMPRIMIR-DETALHE
+010600         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+010700     ADD WS-QTDE-UNIDADES TO WS-QTDE-PAI WS-QTDE-GERAL.
+010800     PERFORM 8000-LER-CURSOR
+010900         THRU 8000-LER-CURSOR-EXIT.
+011000 2000-PROCESSAR-CURSOR-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300*    3000-IMPRIMIR-DETALHE                                       *
+011400******************************************************************
+011500 3000-IMPRIMIR-DETALHE          SECTION.
+011600     MOVE SPACES TO UORGS032-LINHA.
+011700     MOVE ' ' TO UORGS032-CTL-IMPRESSAO.
+011800     MOVE WS-CPSSOA-UND-ORGNZ TO UORGS032-CPSSOA-UND-ORGNZ.
+011900     MOVE WS-CPSSOA-JURID TO UORGS032-CPSSOA-JURID.
+012000     MOVE WS-QTDE-UNIDADES TO UORGS032-QTDE-UNIDADES.
+012100     WRITE REL-UORGS032-REG FROM UORGS032-LINHA.
+012200 3000-IMPRIMIR-DETALHE-EXIT.
+012300     EXIT.
+012400******************************************************************
+012500*    4000-IMPRIMIR-SUBTOTAL                                     *
+012600******************************************************************
+012700 4000-IMPRIMIR-SUBTOTAL         SECTION.
+012800     MOVE SPACES TO UORGS032-LINHA.
+012900     MOVE '-' TO UORGS032-CTL-IMPRESSAO.
+013000     MOVE 'SUBTOTAL DO CONGLOMERADO PAI....:'
+013100         TO UORGS032-SUBT-ROTULO.
+013200     MOVE WS-QTDE-PAI TO UORGS032-SUBT-QTDE.
+013300     WRITE REL-UORGS032-REG FROM UORGS032-LINHA.
+013400     MOVE ZERO TO WS-QTDE-PAI.
+013500 4000-IMPRIMIR-SUBTOTAL-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*    7000-ENCERRAR                                               *
+013900******************************************************************
+014000 7000-ENCERRAR                  SECTION.
+014100     IF NOT WS-PRIMEIRA-QUEBRA
+014200         PERFORM 4000-IMPRIMIR-SUBTOTAL
+014300             THRU 4000-IMPRIMIR-SUBTOTAL-EXIT
+014400     END-IF.
+014500     MOVE SPACES TO UORGS032-LINHA.
+014600     MOVE '0' TO UORGS032-CTL-IMPRESSAO.
+014700     MOVE 'TOTAL GERAL DE UNIDADES ATIVAS.:'
+014800         TO UORGS032-TOTG-ROTULO.
+014900     MOVE WS-QTDE-GERAL TO UORGS032-TOTG-QTDE.
+015000     WRITE REL-UORGS032-REG FROM UORGS032-LINHA.
+015100     EXEC SQL
+015200         CLOSE CUR-UORG0032
+015300     END-EXEC.
+015400     CLOSE REL-UORGS032.
+015500 7000-ENCERRAR-EXIT.
+015600     EXIT.
+015700******************************************************************
+015800*    8000-LER-CURSOR                                             *
+015900******************************************************************
+016000 8000-LER-CURSOR                SECTION.
+016100     EXEC SQL
+016200         FETCH CUR-UORG0032
+016300          INTO :WS-CPSSOA-UND-ORGNZ, :WS-CPSSOA-JURID,
+016400               :WS-QTDE-UNIDADES
+016500     END-EXEC.
+016600     IF SQLCODE = 100
+016700         MOVE 'S' TO WS-SW-FIM-CURSOR
+016800     ELSE
+016900     IF SQLCODE NOT = ZERO
+017000         DISPLAY 'UORG0032 - ERRO SQLCODE=' SQLCODE
+017100             ' NO FETCH DO CURSOR'
+017200         MOVE 'S' TO WS-SW-FIM-CURSOR
+017300     END-IF
+017400     END-IF.
+017500 8000-LER-CURSOR-EXIT.
+017600     EXIT.
