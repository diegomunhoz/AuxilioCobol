@@ -0,0 +1,215 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0033                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0033.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - PRE-VALIDACAO BATCH DAS SOLICITACOES  *
+001600*                DE TMANUT_EMPR_GRP AINDA NA FILA (SITUACAO DE   *
+001700*                DOCUMENTACAO FISCAL PENDENTE), REUTILIZANDO O   *
+001800*                SUBPROGRAMA DE VALIDACAO CRUZADA DE DATAS       *
+001900*                UORG0007.                                       *
+002000******************************************************************
+002100*
+002200*    FUNCAO: LE AS SOLICITACOES DE TMANUT_EMPR_GRP AINDA NA FILA
+002300*    (CSIT_DOCTO_FSCAL NULO OU DIFERENTE DE 1, MESMO CRITERIO DE
+002400*    PENDENCIA USADO POR 018) E CHAMA O SUBPROGRAMA UORG0007 PARA
+002500*    VALIDAR A CONSISTENCIA DAS DATAS DE CADA UMA, IMPRIMINDO
+002600*    APENAS AS QUE FALHAREM NA VALIDACAO (LISTA DE EXCECAO), COM
+002700*    TOTAL GERAL AO FINAL. PRIMEIRO CHAMADOR DE UORG0007, QUE ATE
+002800*    AQUI EXISTIA APENAS COMO SERVICO DISPONIVEL SEM CHAMADOR.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.         IBM-390.
+003300 OBJECT-COMPUTER.         IBM-390.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT REL-UORGS033 ASSIGN TO UORGS033
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  REL-UORGS033
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  REL-UORGS033-REG            PIC X(133).
+004400 WORKING-STORAGE SECTION.
+004500     EXEC SQL INCLUDE SQLCA END-EXEC.
+004600 01  WS-SWITCHES.
+004700     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+004800        88 WS-FIM-CURSOR              VALUE 'S'.
+004900 01  WS-CONTADORES.
+005000     05 WS-QTDE-EXCECAO          PIC S9(7) COMP VALUE ZERO.
+005100 01  WS-AREA-TRABALHO.
+005200     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+005300     05 WS-CPSSOA-JURID-CONGL    PIC S9(10)V COMP-3.
+005350 01  WS-INDICADORES.
+005355     05 WS-IND-CPSSOA-JURID-CONGL PIC S9(4) COMP-5.
+005360     05 WS-IND-DATA-INSTA-EMPR   PIC S9(4) COMP-5.
+005370     05 WS-IND-DENCRR-CTBIL      PIC S9(4) COMP-5.
+005380     05 WS-IND-DULT-ALT-ATA-INSTA PIC S9(4) COMP-5.
+005390     05 WS-IND-DENCRR-LEGAL      PIC S9(4) COMP-5.
+005395     05 WS-IND-DARQ-ATA-INSTA-UND PIC S9(4) COMP-5.
+005398     05 WS-IND-DARQ-INSTA-SEDE   PIC S9(4) COMP-5.
+005400 COPY UORGS033.
+005500 COPY UORGL007.
+005600 PROCEDURE DIVISION.
+005700******************************************************************
+005800*    0000-MAINLINE                                               *
+005900******************************************************************
+006000 0000-MAINLINE                  SECTION.
+006100     PERFORM 1000-ABRIR-ARQUIVOS
+006200         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006300     PERFORM 2000-PROCESSAR-CURSOR
+006400         THRU 2000-PROCESSAR-CURSOR-EXIT
+006500         UNTIL WS-FIM-CURSOR.
+006600     PERFORM 7000-ENCERRAR
+006700         THRU 7000-ENCERRAR-EXIT.
+006800     GOBACK.
+006900 0000-MAINLINE-EXIT.
+007000     EXIT.
+007100******************************************************************
+007200*    1000-ABRIR-ARQUIVOS                                         *
+007300******************************************************************
+007400 1000-ABRIR-ARQUIVOS            SECTION.
+007500     OPEN OUTPUT REL-UORGS033.
+007600     EXEC SQL
+007700         DECLARE CUR-UORG0033 CURSOR FOR
+007800         SELECT NSEQ_SOLTC_MANUT, CPSSOA_JURID_CONGL,
+007900                DATA_INSTA_EMPR, DENCRR_CTBIL,
+008000                DULT_ALT_ATA_INSTA, DENCRR_LEGAL,
+008100                DARQ_ATA_INSTA_UND, DARQ_INSTA_SEDE
+008200           FROM DB2PRD.TMANUT_EMPR_GRP
+008300          WHERE CSIT_DOCTO_FSCAL IS NULL
+008400             OR CSIT_DOCTO_FSCAL <> 1
+008500          ORDER BY NSEQ_SOLTC_MANUT
+008600     END-EXEC.
+008700     EXEC SQL
+008800         OPEN CUR-UORG0033
+008900     END-EXEC.
+009000     PERFORM 8000-LER-CURSOR
+009100         THRU 8000-LER-CURSOR-EXIT.
+009200 1000-ABRIR-ARQUIVOS-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500*    2000-PROCESSAR-CURSOR                                       *
+009600******************************************************************
+009700 2000-PROCESSAR-CURSOR          SECTION.
+009800     CALL 'UORG0007' USING UORGL007-PARMS.
+009900     IF NOT UORGL007-OK
+010000         PERFORM 3000-IMPRIMIR-DETALHE
+010100             THRU 3000-IMPRIMIR-DETALHE-EXIT
+010200         ADD 1 TO WS-QTDE-EXCECAO
+010300     END-IF.
+010400     PERFORM 8000-LER-CURSOR
+010500         THRU 8000-LER-CURSOR-EXIT.
+010600 2000-PROCESSAR-CURSOR-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*    3000-IMPRIMIR-DETALHE                                       *
+011000******************************************************************
+011100 3000-IMPRIMIR-DETALHE          SECTION.
+011200     MOVE SPACES TO UORGS033-LINHA.
+011300     MOVE ' ' TO UORGS033-CTL-IMPRESSAO.
+011400     MOVE WS-NSEQ-SOLTC-MANUT TO UORGS033-NSEQ-SOLTC.
+011500     MOVE WS-CPSSOA-JURID-CONGL TO UORGS033-CPSSOA-CONGL.
+011600     MOVE UORGL007-RETORNO TO UORGS033-CRETORNO.
+011700     PERFORM 4000-OBTER-DESCRICAO
+011800         THRU 4000-OBTER-DESCRICAO-EXIT.
+011900     WRITE REL-UORGS033-REG FROM UORGS033-LINHA.
+012000 3000-IMPRIMIR-DETALHE-EXIT.
+012100     EXIT.
+012200******************************************************************
+012300*    4000-OBTER-DESCRICAO                                        *
+012400******************************************************************
+012500 4000-OBTER-DESCRICAO           SECTION.
+012600     EVALUATE TRUE
+012700         WHEN UORGL007-ALTERACAO-INVALIDA
+012800             MOVE 'ALTERACAO DE ATA ANTERIOR A INSTALACAO'
+012900                 TO UORGS033-DESC-RETORNO
+013000         WHEN UORGL007-ENCERRAMENTO-INVALIDO
+013100             MOVE 'ENCERRAMENTO LEGAL ANTERIOR AO CONTABIL'
+013200                 TO UORGS033-DESC-RETORNO
+013300         WHEN UORGL007-ARQUIVAMENTO-INVALIDO
+013400             MOVE 'ARQUIVAMENTO ANTERIOR A INSTALACAO'
+013500                 TO UORGS033-DESC-RETORNO
+013600         WHEN OTHER
+013700             MOVE 'ERRO NAO IDENTIFICADO NA VALIDACAO'
+013800                 TO UORGS033-DESC-RETORNO
+014000     END-EVALUATE.
+014100 4000-OBTER-DESCRICAO-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400*    7000-ENCERRAR                                               *
+014500******************************************************************
+014600 7000-ENCERRAR                  SECTION.
+014700     MOVE SPACES TO UORGS033-LINHA.
+014800     MOVE '0' TO UORGS033-CTL-IMPRESSAO.
+014900     MOVE 'TOTAL DE SOLICITACOES EM EXCECAO.......:'
+015000         TO UORGS033-TOT-ROTULO.
+015100     MOVE WS-QTDE-EXCECAO TO UORGS033-TOT-QTDE.
+015200     WRITE REL-UORGS033-REG FROM UORGS033-LINHA.
+015300     CLOSE REL-UORGS033.
+015400     EXEC SQL
+015500         CLOSE CUR-UORG0033
+015600     END-EXEC.
+015700 7000-ENCERRAR-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000*    8000-LER-CURSOR                                             *
+016100******************************************************************
+016200 8000-LER-CURSOR                SECTION.
+016300     EXEC SQL
+016400         FETCH CUR-UORG0033
+016450          INTO :WS-NSEQ-SOLTC-MANUT,
+016470               :WS-CPSSOA-JURID-CONGL:WS-IND-CPSSOA-JURID-CONGL,
+016550               :UORGL007-DATA-INSTA-EMPR:WS-IND-DATA-INSTA-EMPR,
+016600               :UORGL007-DENCRR-CTBIL:WS-IND-DENCRR-CTBIL,
+016650               :UORGL007-DULT-ALT-ATA-INSTA
+016660                   :WS-IND-DULT-ALT-ATA-INSTA,
+016800               :UORGL007-DENCRR-LEGAL:WS-IND-DENCRR-LEGAL,
+016900               :UORGL007-DARQ-ATA-INSTA-UND
+016950                   :WS-IND-DARQ-ATA-INSTA-UND,
+017000               :UORGL007-DARQ-INSTA-SEDE:WS-IND-DARQ-INSTA-SEDE
+017100     END-EXEC.
+017200     IF SQLCODE = 100
+017300         MOVE 'S' TO WS-SW-FIM-CURSOR
+017400     ELSE
+017500     IF SQLCODE NOT = ZERO
+017600         DISPLAY 'UORG0033 - ERRO SQLCODE=' SQLCODE
+017700             ' NO FETCH DO CURSOR'
+017800         MOVE 'S' TO WS-SW-FIM-CURSOR
+017850     ELSE
+017855         IF WS-IND-CPSSOA-JURID-CONGL < ZERO
+017857             MOVE ZERO TO WS-CPSSOA-JURID-CONGL
+017858         END-IF
+017860         IF WS-IND-DATA-INSTA-EMPR < ZERO
+017865             MOVE SPACES TO UORGL007-DATA-INSTA-EMPR
+017870         END-IF
+017875         IF WS-IND-DENCRR-CTBIL < ZERO
+017880             MOVE SPACES TO UORGL007-DENCRR-CTBIL
+017885         END-IF
+017890         IF WS-IND-DULT-ALT-ATA-INSTA < ZERO
+017895             MOVE SPACES TO UORGL007-DULT-ALT-ATA-INSTA
+017900         END-IF
+017905         IF WS-IND-DENCRR-LEGAL < ZERO
+017910             MOVE SPACES TO UORGL007-DENCRR-LEGAL
+017915         END-IF
+017920         IF WS-IND-DARQ-ATA-INSTA-UND < ZERO
+017925             MOVE SPACES TO UORGL007-DARQ-ATA-INSTA-UND
+017930         END-IF
+017935         IF WS-IND-DARQ-INSTA-SEDE < ZERO
+017940             MOVE SPACES TO UORGL007-DARQ-INSTA-SEDE
+017945         END-IF
+017950     END-IF
+018000     END-IF.
+018100 8000-LER-CURSOR-EXIT.
+018200     EXIT.
