@@ -0,0 +1,315 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0034                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0034.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - EXPURGO DE UNIDADES ENCERRADAS E DE   *
+001600*                SOLICITACOES DE OCUPACAO SUPERADAS, COM         *
+001700*                ARQUIVAMENTO PREVIO EM UORGS034.                *
+001800******************************************************************
+001900*
+002000*    FUNCAO: ARQUIVA EM UORGS034 (HEADER/DETALHE/TRAILER) E EM
+002100*    SEGUIDA EXPURGA DE TUND_ORGNZ AS UNIDADES JA ENCERRADAS
+002200*    (CSIT_UND_ORGNZ = 0), JUNTO COM OS VINCULOS REMANESCENTES
+002300*    EM TACSSO_UND_ORGNZ E TAREA_CONSD_UND (A TRANSICAO PARA
+002400*    ENCERRADA JA FOI REGISTRADA EM TUND_ORGNZ_HIST NO MOMENTO
+002500*    DA INATIVACAO, POR ISSO O REGISTRO DE TUND_ORGNZ PODE SER
+002600*    FISICAMENTE REMOVIDO SEM PERDA DE RASTRO). EM SEGUIDA,
+002700*    ARQUIVA E EXPURGA DE TMANUT_PRDIO_OCPDO AS SOLICITACOES
+002800*    SUPERADAS (CSIT_ATUAL_REG <> 1), POIS A SOLICITACAO VIGENTE
+002900*    DE CADA UNIDADE JA ESTA REPRESENTADA PELO REGISTRO COM
+003000*    CSIT_ATUAL_REG = 1. EFETUA COMMIT A CADA WS-INTERVALO-CKPT
+003100*    REGISTROS EXPURGADOS, PARA NAO MANTER UMA TRANSACAO LONGA
+003200*    ABERTA; COMO A SELECAO E SEMPRE PELA SITUACAO DO REGISTRO
+003300*    (NAO POR UMA CHAVE DE REINICIO), UMA INTERRUPCAO APENAS
+003400*    DEIXA PARA A PROXIMA EXECUCAO O QUE AINDA NAO FOI EXPURGADO,
+003500*    SEM EXIGIR PONTO DE CONTROLE COMO O DA UORG0013.
+003600*
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER.         IBM-390.
+004000 OBJECT-COMPUTER.         IBM-390.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT REL-UORGS034 ASSIGN TO UORGS034
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  REL-UORGS034
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  REL-UORGS034-REG            PIC X(112).
+005100 WORKING-STORAGE SECTION.
+005200     EXEC SQL INCLUDE SQLCA END-EXEC.
+005300 01  WS-SWITCHES.
+005400     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005500        88 WS-FIM-CURSOR              VALUE 'S'.
+005600 01  WS-CONTADORES.
+005700     05 WS-QTDE-UNIDADE          PIC S9(9) COMP VALUE ZERO.
+005800     05 WS-QTDE-SOLTC            PIC S9(9) COMP VALUE ZERO.
+005900     05 WS-CONTADOR-CKPT         PIC S9(5) COMP VALUE ZERO.
+006000 01  WS-CONSTANTES.
+006100     05 WS-INTERVALO-CKPT        PIC S9(5) COMP VALUE 100.
+006200 01  WS-AREA-TRABALHO.
+006300     05 WS-DATA-ATUAL            PIC 9(8).
+006400     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+006500     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+006600     05 WS-CPSSOA-UND-ORGNZ      PIC S9(10)V COMP-3.
+006700     05 WS-CCLASF-UND-ORGNZ      PIC S9(1)V COMP-3.
+006800     05 WS-CTPO-UND-ORGNZ        PIC S9(2)V COMP-3.
+006900     05 WS-IUND-ORGNZ            PIC X(60).
+007000     05 WS-NSEQ-SOLTC-MANUT      PIC S9(10)V COMP-3.
+007100     05 WS-CTPO-SIT-PRDIO        PIC S9(2)V COMP-3.
+007200     05 WS-RTPO-SIT-PRDIO        PIC X(20).
+007220 01  WS-INDICADORES.
+007240     05 WS-IND-CCLASF-UND-ORGNZ  PIC S9(4) COMP-5.
+007260     05 WS-IND-CTPO-UND-ORGNZ    PIC S9(4) COMP-5.
+007300 COPY UORGS034.
+007400 PROCEDURE DIVISION.
+007500******************************************************************
+007600*    0000-MAINLINE                                               *
+007700******************************************************************
+007800 0000-MAINLINE                  SECTION.
+007900     PERFORM 1000-ABRIR-ARQUIVOS
+008000         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+008100     PERFORM 2000-PROCESSAR-UNIDADES
+008200         THRU 2000-PROCESSAR-UNIDADES-EXIT
+008300         UNTIL WS-FIM-CURSOR.
+008400     EXEC SQL
+008500         CLOSE CUR-UORG0034-UND
+008600     END-EXEC.
+008700     MOVE 'N' TO WS-SW-FIM-CURSOR.
+008800     MOVE ZERO TO WS-CONTADOR-CKPT.
+008900     PERFORM 1100-ABRIR-CURSOR-SOLTC
+009000         THRU 1100-ABRIR-CURSOR-SOLTC-EXIT.
+009100     PERFORM 3000-PROCESSAR-SOLICITACOES
+009200         THRU 3000-PROCESSAR-SOLICITACOES-EXIT
+009300         UNTIL WS-FIM-CURSOR.
+009400     EXEC SQL
+009500         CLOSE CUR-UORG0034-SOL
+009600     END-EXEC.
+009700     PERFORM 7000-ENCERRAR
+009800         THRU 7000-ENCERRAR-EXIT.
+009900     GOBACK.
+010000 0000-MAINLINE-EXIT.
+010100     EXIT.
+010200******************************************************************
+010300*    1000-ABRIR-ARQUIVOS                                         *
+010400******************************************************************
+010500 1000-ABRIR-ARQUIVOS            SECTION.
+010600     OPEN OUTPUT REL-UORGS034.
+010700     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-ATUAL.
+010800     MOVE SPACES TO UORGS034-REGISTRO.
+010900     MOVE '0' TO UORGS034-TIPO-REG.
+011000     MOVE WS-DATA-ATUAL TO UORGS034-HDR-DATA-PROCTO.
+011100     WRITE REL-UORGS034-REG FROM UORGS034-REGISTRO.
+011200     EXEC SQL
+011300         DECLARE CUR-UORG0034-UND CURSOR FOR
+011400         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, CPSSOA_UND_ORGNZ,
+011500                CCLASF_UND_ORGNZ, CTPO_UND_ORGNZ, IUND_ORGNZ
+011600           FROM DB2PRD.TUND_ORGNZ
+011700          WHERE CSIT_UND_ORGNZ = 0
+011800          ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ
+011900     END-EXEC.
+012000     EXEC SQL
+012100         OPEN CUR-UORG0034-UND
+012200     END-EXEC.
+012300     PERFORM 8000-LER-CURSOR-UNIDADE
+012400         THRU 8000-LER-CURSOR-UNIDADE-EXIT.
+012500 1000-ABRIR-ARQUIVOS-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800*    1100-ABRIR-CURSOR-SOLTC                                     *
+012900******************************************************************
+013000 1100-ABRIR-CURSOR-SOLTC        SECTION.
+013100     EXEC SQL
+013200         DECLARE CUR-UORG0034-SOL CURSOR FOR
+013300         SELECT NSEQ_SOLTC_MANUT, CTPO_SIT_PRDIO, RTPO_SIT_PRDIO
+013400           FROM DB2PRD.TMANUT_PRDIO_OCPDO
+013500          WHERE CSIT_ATUAL_REG <> 1
+013600          ORDER BY NSEQ_SOLTC_MANUT
+013700     END-EXEC.
+013800     EXEC SQL
+013900         OPEN CUR-UORG0034-SOL
+014000     END-EXEC.
+014100     PERFORM 8100-LER-CURSOR-SOLTC
+014200         THRU 8100-LER-CURSOR-SOLTC-EXIT.
+014300 1100-ABRIR-CURSOR-SOLTC-EXIT.
+014400     EXIT.
+014500******************************************************************
+014600*    2000-PROCESSAR-UNIDADES                                     *
+014700******************************************************************
+014800 2000-PROCESSAR-UNIDADES        SECTION.
+014900     PERFORM 4000-ARQUIVAR-UNIDADE
+015000         THRU 4000-ARQUIVAR-UNIDADE-EXIT.
+015100     PERFORM 4100-EXPURGAR-UNIDADE
+015200         THRU 4100-EXPURGAR-UNIDADE-EXIT.
+015300     ADD 1 TO WS-QTDE-UNIDADE.
+015400     PERFORM 6000-VERIFICAR-CHECKPOINT
+015500         THRU 6000-VERIFICAR-CHECKPOINT-EXIT.
+015600     PERFORM 8000-LER-CURSOR-UNIDADE
+015700         THRU 8000-LER-CURSOR-UNIDADE-EXIT.
+015800 2000-PROCESSAR-UNIDADES-EXIT.
+015900     EXIT.
+016000******************************************************************
+016100*    3000-PROCESSAR-SOLICITACOES                                 *
+016200******************************************************************
+016300 3000-PROCESSAR-SOLICITACOES    SECTION.
+016400     PERFORM 5000-ARQUIVAR-SOLICITACAO
+016500         THRU 5000-ARQUIVAR-SOLICITACAO-EXIT.
+016600     PERFORM 5100-EXPURGAR-SOLICITACAO
+016700         THRU 5100-EXPURGAR-SOLICITACAO-EXIT.
+016800     ADD 1 TO WS-QTDE-SOLTC.
+016900     PERFORM 6000-VERIFICAR-CHECKPOINT
+017000         THRU 6000-VERIFICAR-CHECKPOINT-EXIT.
+017100     PERFORM 8100-LER-CURSOR-SOLTC
+017200         THRU 8100-LER-CURSOR-SOLTC-EXIT.
+017300 3000-PROCESSAR-SOLICITACOES-EXIT.
+017400     EXIT.
+017500******************************************************************
+017600*    4000-ARQUIVAR-UNIDADE                                       *
+017700******************************************************************
+017800 4000-ARQUIVAR-UNIDADE          SECTION.
+017900     MOVE SPACES TO UORGS034-REGISTRO.
+018000     MOVE '1' TO UORGS034-TIPO-REG.
+018100     MOVE WS-CPSSOA-JURID TO UORGS034-CPSSOA-JURID.
+018200     MOVE WS-NSEQ-UND-ORGNZ TO UORGS034-NSEQ-UND-ORGNZ.
+018300     MOVE WS-CPSSOA-UND-ORGNZ TO UORGS034-CPSSOA-UND-ORGNZ.
+018400     MOVE WS-CCLASF-UND-ORGNZ TO UORGS034-CCLASF-UND-ORGNZ.
+018500     MOVE WS-CTPO-UND-ORGNZ TO UORGS034-CTPO-UND-ORGNZ.
+018600     MOVE WS-IUND-ORGNZ TO UORGS034-IUND-ORGNZ.
+018700     WRITE REL-UORGS034-REG FROM UORGS034-REGISTRO.
+018800 4000-ARQUIVAR-UNIDADE-EXIT.
+018900     EXIT.
+019000******************************************************************
+019100*    4100-EXPURGAR-UNIDADE                                       *
+019200******************************************************************
+019300 4100-EXPURGAR-UNIDADE          SECTION.
+019400     EXEC SQL
+019500         DELETE FROM DB2PRD.TACSSO_UND_ORGNZ
+019600          WHERE CPSSOA_JURID = :WS-CPSSOA-JURID
+019700            AND NSEQ_UND_ORGNZ = :WS-NSEQ-UND-ORGNZ
+019800     END-EXEC.
+019900     EXEC SQL
+020000         DELETE FROM DB2PRD.TAREA_CONSD_UND
+020100          WHERE CPSSOA_JURID = :WS-CPSSOA-JURID
+020200            AND NSEQ_UND_ORGNZ = :WS-NSEQ-UND-ORGNZ
+020300     END-EXEC.
+020400     EXEC SQL
+020500         DELETE FROM DB2PRD.TUND_ORGNZ
+020600          WHERE CPSSOA_JURID = :WS-CPSSOA-JURID
+020700            AND NSEQ_UND_ORGNZ = :WS-NSEQ-UND-ORGNZ
+020800     END-EXEC.
+020900 4100-EXPURGAR-UNIDADE-EXIT.
+021000     EXIT.
+021100******************************************************************
+021200*    5000-ARQUIVAR-SOLICITACAO                                   *
+021300******************************************************************
+021400 5000-ARQUIVAR-SOLICITACAO      SECTION.
+021500     MOVE SPACES TO UORGS034-REGISTRO.
+021600     MOVE '2' TO UORGS034-TIPO-REG.
+021700     MOVE WS-NSEQ-SOLTC-MANUT TO UORGS034-NSEQ-SOLTC-MANUT.
+021800     MOVE WS-CTPO-SIT-PRDIO TO UORGS034-CTPO-SIT-PRDIO.
+021900     MOVE WS-RTPO-SIT-PRDIO TO UORGS034-RTPO-SIT-PRDIO.
+022000     WRITE REL-UORGS034-REG FROM UORGS034-REGISTRO.
+022100 5000-ARQUIVAR-SOLICITACAO-EXIT.
+022200     EXIT.
+022300******************************************************************
+022400*    5100-EXPURGAR-SOLICITACAO                                   *
+022500******************************************************************
+022600 5100-EXPURGAR-SOLICITACAO      SECTION.
+022700     EXEC SQL
+022800         DELETE FROM DB2PRD.TMANUT_PRDIO_OCPDO
+022900          WHERE NSEQ_SOLTC_MANUT = :WS-NSEQ-SOLTC-MANUT
+023000     END-EXEC.
+023100 5100-EXPURGAR-SOLICITACAO-EXIT.
+023200     EXIT.
+023300******************************************************************
+023400*    6000-VERIFICAR-CHECKPOINT                                   *
+023500******************************************************************
+023600 6000-VERIFICAR-CHECKPOINT      SECTION.
+023700     ADD 1 TO WS-CONTADOR-CKPT.
+023800     IF WS-CONTADOR-CKPT >= WS-INTERVALO-CKPT
+023900         EXEC SQL
+024000             COMMIT
+024100         END-EXEC
+024200         MOVE ZERO TO WS-CONTADOR-CKPT
+024300     END-IF.
+024400 6000-VERIFICAR-CHECKPOINT-EXIT.
+024500     EXIT.
+024600******************************************************************
+024700*    7000-ENCERRAR                                               *
+024800******************************************************************
+024900 7000-ENCERRAR                  SECTION.
+025000     EXEC SQL
+025100         COMMIT
+025200     END-EXEC.
+025300     MOVE SPACES TO UORGS034-REGISTRO.
+025400     MOVE '9' TO UORGS034-TIPO-REG.
+025500     MOVE WS-QTDE-UNIDADE TO UORGS034-TRL-QTDE-UNIDADE.
+025600     MOVE WS-QTDE-SOLTC TO UORGS034-TRL-QTDE-SOLTC.
+025700     WRITE REL-UORGS034-REG FROM UORGS034-REGISTRO.
+025800     CLOSE REL-UORGS034.
+025900     DISPLAY 'UORG0034 - UNIDADES EXPURGADAS: ' WS-QTDE-UNIDADE.
+026000     DISPLAY 'UORG0034 - SOLICITACOES EXPURGADAS: ' WS-QTDE-SOLTC.
+026100 7000-ENCERRAR-EXIT.
+026200     EXIT.
+026300******************************************************************
+026400*    8000-LER-CURSOR-UNIDADE                                     *
+026500******************************************************************
+026600 8000-LER-CURSOR-UNIDADE        SECTION.
+026700     EXEC SQL
+026800         FETCH CUR-UORG0034-UND
+026900          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+027000               :WS-CPSSOA-UND-ORGNZ,
+027020               :WS-CCLASF-UND-ORGNZ:WS-IND-CCLASF-UND-ORGNZ,
+027100               :WS-CTPO-UND-ORGNZ:WS-IND-CTPO-UND-ORGNZ,
+027150               :WS-IUND-ORGNZ
+027200     END-EXEC.
+027300     IF SQLCODE = 100
+027400         MOVE 'S' TO WS-SW-FIM-CURSOR
+027500     ELSE
+027600     IF SQLCODE NOT = ZERO
+027700         DISPLAY 'UORG0034 - ERRO SQLCODE=' SQLCODE
+027800             ' NO FETCH DO CURSOR DE UNIDADES'
+027900         MOVE 'S' TO WS-SW-FIM-CURSOR
+027950     ELSE
+027960         IF WS-IND-CCLASF-UND-ORGNZ < ZERO
+027970             MOVE ZERO TO WS-CCLASF-UND-ORGNZ
+027980         END-IF
+027990         IF WS-IND-CTPO-UND-ORGNZ < ZERO
+027995             MOVE ZERO TO WS-CTPO-UND-ORGNZ
+027998         END-IF
+028000     END-IF
+028100     END-IF.
+028200 8000-LER-CURSOR-UNIDADE-EXIT.
+028300     EXIT.
+028400******************************************************************
+028500*    8100-LER-CURSOR-SOLTC                                       *
+028600******************************************************************
+028700 8100-LER-CURSOR-SOLTC          SECTION.
+028800     EXEC SQL
+028900         FETCH CUR-UORG0034-SOL
+029000          INTO :WS-NSEQ-SOLTC-MANUT, :WS-CTPO-SIT-PRDIO,
+029100               :WS-RTPO-SIT-PRDIO
+029200     END-EXEC.
+029300     IF SQLCODE = 100
+029400         MOVE 'S' TO WS-SW-FIM-CURSOR
+029500     ELSE
+029600     IF SQLCODE NOT = ZERO
+029700         DISPLAY 'UORG0034 - ERRO SQLCODE=' SQLCODE
+029800             ' NO FETCH DO CURSOR DE SOLICITACOES'
+029900         MOVE 'S' TO WS-SW-FIM-CURSOR
+030000     END-IF
+030100     END-IF.
+030200 8100-LER-CURSOR-SOLTC-EXIT.
+030300     EXIT.
