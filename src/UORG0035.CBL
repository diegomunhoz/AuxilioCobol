@@ -0,0 +1,197 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0035                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0035.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - EXPORTACAO DO ORGANOGRAMA DE UNIDADES *
+001600*                DE UM CONGLOMERADO (CPSSOA_JURID INFORMADO EM  *
+001700*                ARQUIVO DE CONTROLE UORGK035).                  *
+001800******************************************************************
+001900*
+002000*    FUNCAO: LE O CPSSOA_JURID ALVO DO ARQUIVO DE CONTROLE
+002100*    UORGK035 E EXPORTA, NO ARQUIVO DE INTERFACE UORGS035
+002200*    (HEADER/DETALHE/TRAILER), TODAS AS UNIDADES DE TUND_ORGNZ
+002300*    CUJO CPSSOA_UND_ORGNZ (CONGLOMERADO CONTROLADOR, VIDE
+002400*    UORG0032) SEJA O CPSSOA_JURID INFORMADO, EM ORDEM DE
+002500*    CPSSOA_JURID/NSEQ_UND_ORGNZ, PARA CONSUMO POR SISTEMA
+002600*    EXTERNO DE VISUALIZACAO DE ORGANOGRAMA.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.         IBM-390.
+003100 OBJECT-COMPUTER.         IBM-390.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT REL-UORGK035 ASSIGN TO UORGK035
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600     SELECT REL-UORGS035 ASSIGN TO UORGS035
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  REL-UORGK035
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  REL-UORGK035-REG            PIC X(10).
+004400 FD  REL-UORGS035
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REL-UORGS035-REG            PIC X(126).
+004800 WORKING-STORAGE SECTION.
+004900     EXEC SQL INCLUDE SQLCA END-EXEC.
+005000 01  WS-SWITCHES.
+005100     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005200        88 WS-FIM-CURSOR              VALUE 'S'.
+005300     05 WS-SW-CONTROLE-OK       PIC X(1) VALUE 'N'.
+005400        88 WS-CONTROLE-OK             VALUE 'S'.
+005500 01  WS-CONTADORES.
+005600     05 WS-QTDE-UNIDADES         PIC S9(9) COMP VALUE ZERO.
+005700 01  WS-AREA-TRABALHO.
+005800     05 WS-DATA-ATUAL            PIC 9(8).
+005900     05 WS-CPSSOA-JURID-ALVO     PIC S9(10)V COMP-3.
+006000     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+006100     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+006200     05 WS-IUND-ORGNZ            PIC X(60).
+006300     05 WS-IABREV-UND-ORGNZ      PIC X(40).
+006400     05 WS-CTPO-UND-ORGNZ        PIC S9(3)V COMP-3.
+006500     05 WS-CCLASF-UND-ORGNZ      PIC S9(1)V COMP-3.
+006600     05 WS-CSIT-UND-ORGNZ        PIC S9(3)V COMP-3.
+006650 01  WS-INDICADORES.
+006660     05 WS-IND-CTPO-UND-ORGNZ    PIC S9(4) COMP-5.
+006670     05 WS-IND-CCLASF-UND-ORGNZ  PIC S9(4) COMP-5.
+006700 COPY UORGK035.
+006800 COPY UORGS035.
+006900 PROCEDURE DIVISION.
+007000******************************************************************
+007100*    0000-MAINLINE                                               *
+007200******************************************************************
+007300 0000-MAINLINE                  SECTION.
+007400     PERFORM 1000-ABRIR-ARQUIVOS
+007500         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007600     IF WS-CONTROLE-OK
+007700         PERFORM 2000-PROCESSAR-CURSOR
+007800             THRU 2000-PROCESSAR-CURSOR-EXIT
+007900             UNTIL WS-FIM-CURSOR
+008000         PERFORM 7000-ENCERRAR
+008100             THRU 7000-ENCERRAR-EXIT
+008200     END-IF.
+008300     GOBACK.
+008400 0000-MAINLINE-EXIT.
+008500     EXIT.
+008600******************************************************************
+008700*    1000-ABRIR-ARQUIVOS                                         *
+008800******************************************************************
+008900 1000-ABRIR-ARQUIVOS            SECTION.
+009000     OPEN INPUT REL-UORGK035.
+009100     READ REL-UORGK035 INTO UORGK035-REGISTRO
+009200         AT END
+009300             DISPLAY 'UORG0035 - ARQUIVO DE CONTROLE VAZIO'
+009400             CLOSE REL-UORGK035
+009500             GO TO 1000-ABRIR-ARQUIVOS-EXIT
+009600     END-READ.
+009700     CLOSE REL-UORGK035.
+009800     MOVE 'S' TO WS-SW-CONTROLE-OK.
+009900     MOVE UORGK035-CPSSOA-JURID-ALVO TO WS-CPSSOA-JURID-ALVO.
+010000     OPEN OUTPUT REL-UORGS035.
+010100     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-ATUAL.
+010200     MOVE SPACES TO UORGS035-REGISTRO.
+010300     MOVE '0' TO UORGS035-TIPO-REG.
+010400     MOVE WS-CPSSOA-JURID-ALVO TO UORGS035-HDR-CPSSOA-ALVO.
+010500     MOVE WS-DATA-ATUAL TO UORGS035-HDR-DATA-PROCTO.
+010600     WRITE REL-UORGS035-REG FROM UORGS035-REGISTRO.
+010700     EXEC SQL
+010800         DECLARE CUR-UORG0035 CURSOR FOR
+010900         SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, IUND_ORGNZ,
+011000                IABREV_UND_ORGNZ, CTPO_UND_ORGNZ,
+011100                CCLASF_UND_ORGNZ, CSIT_UND_ORGNZ
+011200           FROM DB2PRD.TUND_ORGNZ
+011300          WHERE CPSSOA_UND_ORGNZ = :WS-CPSSOA-JURID-ALVO
+011400          ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ
+011500     END-EXEC.
+011600     EXEC SQL
+011700         OPEN CUR-UORG0035
+011800     END-EXEC.
+011900     PERFORM 8000-LER-CURSOR
+012000         THRU 8000-LER-CURSOR-EXIT.
+012100 1000-ABRIR-ARQUIVOS-EXIT.
+012200     EXIT.
+012300******************************************************************
+012400*    2000-PROCESSAR-CURSOR                                       *
+012500******************************************************************
+012600 2000-PROCESSAR-CURSOR          SECTION.
+012700     PERFORM 3000-GRAVAR-DETALHE
+012800         THRU 3000-GRAVAR-DETALHE-EXIT.
+012900     ADD 1 TO WS-QTDE-UNIDADES.
+013000     PERFORM 8000-LER-CURSOR
+013100         THRU 8000-LER-CURSOR-EXIT.
+013200 2000-PROCESSAR-CURSOR-EXIT.
+013300     EXIT.
+013400******************************************************************
+013500*    3000-GRAVAR-DETALHE                                         *
+013600******************************************************************
+013700 3000-GRAVAR-DETALHE            SECTION.
+013800     MOVE SPACES TO UORGS035-REGISTRO.
+013900     MOVE '1' TO UORGS035-TIPO-REG.
+014000     MOVE WS-CPSSOA-JURID TO UORGS035-CPSSOA-JURID.
+014100     MOVE WS-NSEQ-UND-ORGNZ TO UORGS035-NSEQ-UND-ORGNZ.
+014200     MOVE WS-IUND-ORGNZ TO UORGS035-IUND-ORGNZ.
+014300     MOVE WS-IABREV-UND-ORGNZ TO UORGS035-IABREV-UND-ORGNZ.
+014400     MOVE WS-CTPO-UND-ORGNZ TO UORGS035-CTPO-UND-ORGNZ.
+014500     MOVE WS-CCLASF-UND-ORGNZ TO UORGS035-CCLASF-UND-ORGNZ.
+014600     MOVE WS-CSIT-UND-ORGNZ TO UORGS035-CSIT-UND-ORGNZ.
+014700     WRITE REL-UORGS035-REG FROM UORGS035-REGISTRO.
+014800 3000-GRAVAR-DETALHE-EXIT.
+014900     EXIT.
+015000******************************************************************
+015100*    7000-ENCERRAR                                               *
+015200******************************************************************
+015300 7000-ENCERRAR                  SECTION.
+015400     MOVE SPACES TO UORGS035-REGISTRO.
+015500     MOVE '9' TO UORGS035-TIPO-REG.
+015600     MOVE WS-QTDE-UNIDADES TO UORGS035-TRL-QTDE-UNIDADES.
+015700     WRITE REL-UORGS035-REG FROM UORGS035-REGISTRO.
+015800     EXEC SQL
+015900         CLOSE CUR-UORG0035
+016000     END-EXEC.
+016100     CLOSE REL-UORGS035.
+016200     DISPLAY 'UORG0035 - UNIDADES EXPORTADAS: ' WS-QTDE-UNIDADES.
+016300 7000-ENCERRAR-EXIT.
+016400     EXIT.
+016500******************************************************************
+016600*    8000-LER-CURSOR                                             *
+016700******************************************************************
+016800 8000-LER-CURSOR                SECTION.
+016900     EXEC SQL
+017000         FETCH CUR-UORG0035
+017100          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+017200               :WS-IUND-ORGNZ, :WS-IABREV-UND-ORGNZ,
+017300               :WS-CTPO-UND-ORGNZ:WS-IND-CTPO-UND-ORGNZ,
+017350               :WS-CCLASF-UND-ORGNZ:WS-IND-CCLASF-UND-ORGNZ,
+017400               :WS-CSIT-UND-ORGNZ
+017500     END-EXEC.
+017600     IF SQLCODE = 100
+017700         MOVE 'S' TO WS-SW-FIM-CURSOR
+017800     ELSE
+017900     IF SQLCODE NOT = ZERO
+018000         DISPLAY 'UORG0035 - ERRO SQLCODE=' SQLCODE
+018100             ' NO FETCH DO CURSOR'
+018200         MOVE 'S' TO WS-SW-FIM-CURSOR
+018250     ELSE
+018260         IF WS-IND-CTPO-UND-ORGNZ < ZERO
+018265             MOVE ZERO TO WS-CTPO-UND-ORGNZ
+018270         END-IF
+018275         IF WS-IND-CCLASF-UND-ORGNZ < ZERO
+018280             MOVE ZERO TO WS-CCLASF-UND-ORGNZ
+018285         END-IF
+018290     END-IF
+018300     END-IF.
+018500 8000-LER-CURSOR-EXIT.
+018600     EXIT.
