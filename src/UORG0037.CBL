@@ -0,0 +1,174 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0037                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0037.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - CONSULTA INVERTIDA: A PARTIR DE UM    *
+001600*                CTPO_ACSSO_ORGNZ INFORMADO EM ARQUIVO DE        *
+001700*                CONTROLE (UORGK037), LISTA AS UNIDADES QUE O    *
+001800*                POSSUEM NA MATRIZ TACSSO_UND_ORGNZ.             *
+001900******************************************************************
+002000*
+002100*    FUNCAO: LE O CTPO_ACSSO_ORGNZ ALVO DO ARQUIVO DE CONTROLE
+002200*    UORGK037 E IMPRIME, EM ORDEM DE CPSSOA_JURID/NSEQ_UND_ORGNZ,
+002300*    TODAS AS UNIDADES DE TUND_ORGNZ QUE POSSUEM AQUELE TIPO DE
+002400*    ACESSO CADASTRADO EM TACSSO_UND_ORGNZ - O INVERSO DA
+002500*    MANUTENCAO FEITA POR UNIDADE EM UORG0019, AQUI A CONSULTA
+002600*    PARTE DO TIPO DE ACESSO PARA CHEGAR AS UNIDADES. ARQUIVO DE
+002700*    CONTROLE VAZIO ENCERRA SEM IMPRIMIR NADA, REGISTRADO VIA
+002800*    DISPLAY.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.         IBM-390.
+003300 OBJECT-COMPUTER.         IBM-390.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT REL-UORGK037 ASSIGN TO UORGK037
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800     SELECT REL-UORGS037 ASSIGN TO UORGS037
+003900         ORGANIZATION IS LINE SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  REL-UORGK037
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  REL-UORGK037-REG            PIC X(2).
+004600 FD  REL-UORGS037
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  REL-UORGS037-REG            PIC X(83).
+005000 WORKING-STORAGE SECTION.
+005100     EXEC SQL INCLUDE SQLCA END-EXEC.
+005200 01  WS-SWITCHES.
+005300     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005400        88 WS-FIM-CURSOR              VALUE 'S'.
+005500     05 WS-SW-CONTROLE-OK       PIC X(1) VALUE 'N'.
+005600        88 WS-CONTROLE-OK             VALUE 'S'.
+005700 01  WS-CONTADORES.
+005800     05 WS-QTDE-UNIDADE          PIC S9(7) COMP VALUE ZERO.
+005900 01  WS-AREA-TRABALHO.
+006000     05 WS-CTPO-ACSSO-ALVO       PIC S9(2)V COMP-3.
+006100     05 WS-CPSSOA-JURID          PIC S9(10)V COMP-3.
+006200     05 WS-NSEQ-UND-ORGNZ        PIC S9(8)V COMP-3.
+006300     05 WS-IUND-ORGNZ            PIC X(60).
+006400 COPY UORGK037.
+006500 COPY UORGS037.
+006600 PROCEDURE DIVISION.
+006700******************************************************************
+006800*    0000-MAINLINE                                               *
+006900******************************************************************
+007000 0000-MAINLINE                  SECTION.
+007100     PERFORM 1000-ABRIR-ARQUIVOS
+007200         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+007300     IF WS-CONTROLE-OK
+007400         PERFORM 2000-PROCESSAR-CURSOR
+007500             THRU 2000-PROCESSAR-CURSOR-EXIT
+007600             UNTIL WS-FIM-CURSOR
+007700         PERFORM 7000-ENCERRAR
+007800             THRU 7000-ENCERRAR-EXIT
+007900     END-IF.
+008000     GOBACK.
+008100 0000-MAINLINE-EXIT.
+008200     EXIT.
+008300******************************************************************
+008400*    1000-ABRIR-ARQUIVOS                                         *
+008500******************************************************************
+008600 1000-ABRIR-ARQUIVOS            SECTION.
+008700     OPEN INPUT REL-UORGK037.
+008800     READ REL-UORGK037 INTO UORGK037-REGISTRO
+008900         AT END
+009000             DISPLAY 'UORG0037 - ARQUIVO DE CONTROLE VAZIO'
+009100             CLOSE REL-UORGK037
+009200             GO TO 1000-ABRIR-ARQUIVOS-EXIT
+009300     END-READ.
+009400     CLOSE REL-UORGK037.
+009500     MOVE 'S' TO WS-SW-CONTROLE-OK.
+009600     MOVE UORGK037-CTPO-ACSSO-ALVO TO WS-CTPO-ACSSO-ALVO.
+009700     OPEN OUTPUT REL-UORGS037.
+009800     EXEC SQL
+009900         DECLARE CUR-UORG0037 CURSOR FOR
+010000         SELECT A.CPSSOA_JURID, A.NSEQ_UND_ORGNZ, B.IUND_ORGNZ
+010100           FROM DB2PRD.TACSSO_UND_ORGNZ A,
+010200                DB2PRD.TUND_ORGNZ B
+010300          WHERE A.CTPO_ACSSO_ORGNZ = :WS-CTPO-ACSSO-ALVO
+010400            AND B.CPSSOA_JURID     = A.CPSSOA_JURID
+010500            AND B.NSEQ_UND_ORGNZ   = A.NSEQ_UND_ORGNZ
+010600          ORDER BY A.CPSSOA_JURID, A.NSEQ_UND_ORGNZ
+010700     END-EXEC.
+010800     EXEC SQL
+010900         OPEN CUR-UORG0037
+011000     END-EXEC.
+011100     PERFORM 8000-LER-CURSOR
+011200         THRU 8000-LER-CURSOR-EXIT.
+011300 1000-ABRIR-ARQUIVOS-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*    2000-PROCESSAR-CURSOR                                       *
+011700******************************************************************
+011800 2000-PROCESSAR-CURSOR          SECTION.
+011900     PERFORM 3000-IMPRIMIR-DETALHE
+012000         THRU 3000-IMPRIMIR-DETALHE-EXIT.
+012100     ADD 1 TO WS-QTDE-UNIDADE.
+012200     PERFORM 8000-LER-CURSOR
+012300         THRU 8000-LER-CURSOR-EXIT.
+012400 2000-PROCESSAR-CURSOR-EXIT.
+012500     EXIT.
+012600******************************************************************
+012700*    3000-IMPRIMIR-DETALHE                                       *
+012800******************************************************************
+012900 3000-IMPRIMIR-DETALHE          SECTION.
+013000     MOVE SPACES TO UORGS037-LINHA.
+013100     MOVE ' ' TO UORGS037-CTL-IMPRESSAO.
+013200     MOVE WS-CPSSOA-JURID TO UORGS037-CPSSOA-JURID.
+013300     MOVE WS-NSEQ-UND-ORGNZ TO UORGS037-NSEQ-UND-ORGNZ.
+013400     MOVE WS-IUND-ORGNZ TO UORGS037-IUND-ORGNZ.
+013500     WRITE REL-UORGS037-REG FROM UORGS037-LINHA.
+013600 3000-IMPRIMIR-DETALHE-EXIT.
+013700     EXIT.
+013800******************************************************************
+013900*    7000-ENCERRAR                                               *
+014000******************************************************************
+014100 7000-ENCERRAR                  SECTION.
+014200     MOVE SPACES TO UORGS037-LINHA.
+014300     MOVE '0' TO UORGS037-CTL-IMPRESSAO.
+014400     MOVE 'TOTAL DE UNIDADES COM O TIPO DE ACESSO..:'
+014500         TO UORGS037-TOT-ROTULO.
+014600     MOVE WS-QTDE-UNIDADE TO UORGS037-TOT-QTDE.
+014700     WRITE REL-UORGS037-REG FROM UORGS037-LINHA.
+014800     EXEC SQL
+014900         CLOSE CUR-UORG0037
+015000     END-EXEC.
+015100     CLOSE REL-UORGS037.
+015200     DISPLAY 'UORG0037 - UNIDADES ENCONTRADAS: ' WS-QTDE-UNIDADE.
+015300 7000-ENCERRAR-EXIT.
+015400     EXIT.
+015500******************************************************************
+015600*    8000-LER-CURSOR                                             *
+015700******************************************************************
+015800 8000-LER-CURSOR                SECTION.
+015900     EXEC SQL
+016000         FETCH CUR-UORG0037
+016100          INTO :WS-CPSSOA-JURID, :WS-NSEQ-UND-ORGNZ,
+016200               :WS-IUND-ORGNZ
+016300     END-EXEC.
+016400     IF SQLCODE = 100
+016500         MOVE 'S' TO WS-SW-FIM-CURSOR
+016600     ELSE
+016700     IF SQLCODE NOT = ZERO
+016800         DISPLAY 'UORG0037 - ERRO SQLCODE=' SQLCODE
+016900             ' NO FETCH DO CURSOR'
+017000         MOVE 'S' TO WS-SW-FIM-CURSOR
+017100     END-IF
+017200     END-IF.
+017300 8000-LER-CURSOR-EXIT.
+017400     EXIT.
