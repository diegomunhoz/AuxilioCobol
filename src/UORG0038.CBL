@@ -0,0 +1,165 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0038                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0038.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - CONFERENCIA PERIODICA ENTRE O ESTADO  *
+001600*                DE TCLASF_AG (CSIT_ATUAL_REG) E O USO REAL DA   *
+001700*                CLASSIFICACAO EM TUND_ORGNZ.                    *
+001800******************************************************************
+001900*
+002000*    FUNCAO: PERCORRE TCLASF_AG PROCURANDO CLASSIFICACOES JA
+002100*    DESATIVADAS (CSIT_ATUAL_REG DIFERENTE DE 1) QUE AINDA ASSIM
+002200*    POSSUAM UNIDADES ATIVAS (CSIT_UND_ORGNZ = 1) EM TUND_ORGNZ
+002300*    APONTANDO PARA ELAS ATRAVES DE CCLASF_UND_ORGNZ. A REGRA EM
+002400*    SI JA E GARANTIDA NA ORIGEM POR UORG0028 (QUE RECUSA
+002500*    DESATIVAR UMA CLASSIFICACAO EM USO), MAS AQUELA ROTINA SO
+002600*    IMPEDE A INCONSISTENCIA NO MOMENTO DA DESATIVACAO - NAO
+002700*    DETECTA UMA JA EXISTENTE (POR EXEMPLO, DADOS CORRIGIDOS
+002800*    DIRETAMENTE NA BASE OU ANTERIORES A EXISTENCIA DAQUELA
+002900*    ROTINA). ESTE PROGRAMA E O COMPLEMENTO DE AUDITORIA,
+003000*    RODADO PERIODICAMENTE EM LOTE, QUE DETECTA O QUE JA TIVER
+003100*    SE TORNADO INCONSISTENTE, SEM CHAMAR UORG0028 - NAO HA
+003200*    NENHUMA ACAO A SER EXECUTADA, APENAS A EMISSAO DE RELATORIO
+003300*    DE EXCECAO PARA ANALISE MANUAL.
+003400*
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER.         IBM-390.
+003800 OBJECT-COMPUTER.         IBM-390.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT REL-UORGS038 ASSIGN TO UORGS038
+004200         ORGANIZATION IS LINE SEQUENTIAL.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  REL-UORGS038
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  REL-UORGS038-REG            PIC X(61).
+004900 WORKING-STORAGE SECTION.
+005000     EXEC SQL INCLUDE SQLCA END-EXEC.
+005100 01  WS-SWITCHES.
+005200     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005300        88 WS-FIM-CURSOR              VALUE 'S'.
+005400 01  WS-CONTADORES.
+005500     05 WS-QTDE-INCONSISTENTE    PIC S9(7) COMP VALUE ZERO.
+005600 01  WS-AREA-TRABALHO.
+005700     05 WS-CCLASF-AG             PIC S9(3)V COMP-3.
+005800     05 WS-ICLASF-AG             PIC X(20).
+005900     05 WS-QTDE-UND-ATIVA        PIC S9(9) COMP.
+006000 COPY UORGS038.
+006100 PROCEDURE DIVISION.
+006200******************************************************************
+006300*    0000-MAINLINE                                               *
+006400******************************************************************
+006500 0000-MAINLINE                  SECTION.
+006600     PERFORM 1000-ABRIR-ARQUIVOS
+006700         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006800     PERFORM 2000-PROCESSAR-CURSOR
+006900         THRU 2000-PROCESSAR-CURSOR-EXIT
+007000         UNTIL WS-FIM-CURSOR.
+007100     PERFORM 7000-ENCERRAR
+007200         THRU 7000-ENCERRAR-EXIT.
+007300     GOBACK.
+007400 0000-MAINLINE-EXIT.
+007500     EXIT.
+007600******************************************************************
+007700*    1000-ABRIR-ARQUIVOS                                         *
+007800******************************************************************
+007900 1000-ABRIR-ARQUIVOS            SECTION.
+008000     OPEN OUTPUT REL-UORGS038.
+008100     EXEC SQL
+008200         DECLARE CUR-UORG0038 CURSOR FOR
+008300         SELECT CCLASF_AG, ICLASF_AG
+008400           FROM DB2PRD.TCLASF_AG
+008500          WHERE CSIT_ATUAL_REG NOT = 1
+008600          ORDER BY CCLASF_AG
+008700     END-EXEC.
+008800     EXEC SQL
+008900         OPEN CUR-UORG0038
+009000     END-EXEC.
+009100     PERFORM 8000-LER-CURSOR
+009200         THRU 8000-LER-CURSOR-EXIT.
+009300 1000-ABRIR-ARQUIVOS-EXIT.
+009400     EXIT.
+009500******************************************************************
+009600*    2000-PROCESSAR-CURSOR                                       *
+009700******************************************************************
+009800 2000-PROCESSAR-CURSOR          SECTION.
+009900     EXEC SQL
+010000         SELECT COUNT(*)
+010100           INTO :WS-QTDE-UND-ATIVA
+010200           FROM DB2PRD.TUND_ORGNZ
+010300          WHERE CCLASF_UND_ORGNZ = :WS-CCLASF-AG
+010400            AND CSIT_UND_ORGNZ = 1
+010500     END-EXEC.
+010600     IF WS-QTDE-UND-ATIVA NOT = ZERO
+010700         PERFORM 3000-IMPRIMIR-EXCECAO
+010800             THRU 3000-IMPRIMIR-EXCECAO-EXIT
+010900     END-IF.
+011000     PERFORM 8000-LER-CURSOR
+011100         THRU 8000-LER-CURSOR-EXIT.
+011200 2000-PROCESSAR-CURSOR-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500*    3000-IMPRIMIR-EXCECAO                                       *
+011600******************************************************************
+011700 3000-IMPRIMIR-EXCECAO          SECTION.
+011800     MOVE SPACES TO UORGS038-LINHA.
+011900     MOVE ' ' TO UORGS038-CTL-IMPRESSAO.
+012000     MOVE WS-CCLASF-AG TO UORGS038-CCLASF-AG.
+012100     MOVE WS-ICLASF-AG TO UORGS038-ICLASF-AG.
+012200     MOVE WS-QTDE-UND-ATIVA TO UORGS038-QTDE-UND-ATIVA.
+012300     MOVE 'CLASSIFICACAO INATIVA EM USO'
+012400         TO UORGS038-MENSAGEM.
+012500     WRITE REL-UORGS038-REG FROM UORGS038-LINHA.
+012600     ADD 1 TO WS-QTDE-INCONSISTENTE.
+012700 3000-IMPRIMIR-EXCECAO-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000*    7000-ENCERRAR                                               *
+013100******************************************************************
+013200 7000-ENCERRAR                  SECTION.
+013300     MOVE SPACES TO UORGS038-LINHA.
+013400     MOVE '0' TO UORGS038-CTL-IMPRESSAO.
+013500     MOVE 'TOTAL DE CLASSIFICACOES INCONSISTENTES.:'
+013600         TO UORGS038-TOT-ROTULO.
+013700     MOVE WS-QTDE-INCONSISTENTE TO UORGS038-TOT-QTDE.
+013800     WRITE REL-UORGS038-REG FROM UORGS038-LINHA.
+013900     EXEC SQL
+014000         CLOSE CUR-UORG0038
+014100     END-EXEC.
+014200     CLOSE REL-UORGS038.
+014300     DISPLAY 'UORG0038 - CLASSIFICACOES INCONSISTENTES: '
+014400         WS-QTDE-INCONSISTENTE.
+014500 7000-ENCERRAR-EXIT.
+014600     EXIT.
+014700******************************************************************
+014800*    8000-LER-CURSOR                                             *
+014900******************************************************************
+015000 8000-LER-CURSOR                SECTION.
+015100     EXEC SQL
+015200         FETCH CUR-UORG0038
+015300          INTO :WS-CCLASF-AG, :WS-ICLASF-AG
+015400     END-EXEC.
+015500     IF SQLCODE = 100
+015600         MOVE 'S' TO WS-SW-FIM-CURSOR
+015700     ELSE
+015800     IF SQLCODE NOT = ZERO
+015900         DISPLAY 'UORG0038 - ERRO SQLCODE=' SQLCODE
+016000             ' NO FETCH DO CURSOR'
+016100         MOVE 'S' TO WS-SW-FIM-CURSOR
+016200     END-IF
+016300     END-IF.
+016400 8000-LER-CURSOR-EXIT.
+016500     EXIT.
