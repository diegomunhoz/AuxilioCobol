@@ -0,0 +1,260 @@
+000100******************************************************************
+000200*                                                                *
+000300* PROGRAM-ID.  UORG0039                                         *
+000400*                                                                *
+000500******************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.              UORG0039.
+000800 AUTHOR.                  E.SILVEIRA.
+000900 INSTALLATION.            GEPES - GESTAO DE UNIDADES.
+001000 DATE-WRITTEN.            09/08/2026.
+001100 DATE-COMPILED.
+001200******************************************************************
+001300* MODIFICATION HISTORY                                          *
+001400* ---------------------------------------------------------------*
+001500* 09/08/2026 ES  CRIACAO - EXTRACAO, POR PERIODO INFORMADO, DO   *
+001600*                HISTORICO DE TUND_ORGNZ_HIST.                   *
+001620* 09/08/2026 ES  GENERALIZADO PARA QUALQUER TABELA DE HISTORICO  *
+001640*                DA SERIE UORGB (UORGK039-TABELA, DEFAULT        *
+001660*                TUND_ORGNZ_HIST) VIA SQL DINAMICO (PREPARE E    *
+001680*                DECLARE CURSOR FOR STATEMENT). LIMITE SUPERIOR  *
+001700*                DO PERIODO PASSA A SER FIM-DE-DIA               *
+001720*                (23:59:59.999999) PARA NAO EXCLUIR EVENTOS APOS *
+001740*                A MEIA-NOITE DA DATA FINAL.                     *
+001760******************************************************************
+001800*
+001900*    FUNCAO: LE O PERIODO (DATA INICIAL/FINAL, AAAAMMDD) DO
+002000*    ARQUIVO DE CONTROLE UORGK039 E EXTRAI, EM ORDEM DE
+002100*    CPSSOA_JURID/NSEQ_UND_ORGNZ/HEVENTO_HIST, OS EVENTOS DE
+002200*    TUND_ORGNZ_HIST (GRAVADOS POR UORG0002 A CADA ALTERACAO DE
+002300*    SITUACAO OU CLASSIFICACAO DE UNIDADE) CUJA DATA DO EVENTO
+002400*    ESTEJA DENTRO DO PERIODO INFORMADO. GRAVA ARQUIVO DE
+002500*    REMESSA NO LAYOUT UORGS039, COM REGISTRO HEADER (PERIODO
+002600*    EXTRAIDO), UM REGISTRO DETALHE POR EVENTO E REGISTRO
+002700*    TRAILER COM A QUANTIDADE TOTAL EXTRAIDA. ARQUIVO DE
+002800*    CONTROLE VAZIO ENCERRA SEM EXTRAIR NADA, REGISTRADO VIA
+002900*    DISPLAY.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.         IBM-390.
+003400 OBJECT-COMPUTER.         IBM-390.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT REL-UORGK039 ASSIGN TO UORGK039
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT REL-UORGS039 ASSIGN TO UORGS039
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  REL-UORGK039
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  REL-UORGK039-REG            PIC X(34).
+004700 FD  REL-UORGS039
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  REL-UORGS039-REG            PIC X(133).
+005100 WORKING-STORAGE SECTION.
+005200     EXEC SQL INCLUDE SQLCA END-EXEC.
+005300 01  WS-SWITCHES.
+005400     05 WS-SW-FIM-CURSOR         PIC X(1) VALUE 'N'.
+005500        88 WS-FIM-CURSOR              VALUE 'S'.
+005600     05 WS-SW-CONTROLE-OK       PIC X(1) VALUE 'N'.
+005700        88 WS-CONTROLE-OK             VALUE 'S'.
+005750     05 WS-SW-OVERFLOW-STMT      PIC X(1) VALUE 'N'.
+005780        88 WS-HOUVE-OVERFLOW-STMT     VALUE 'S'.
+005800 01  WS-CONTADORES.
+005900     05 WS-QTDE-EXTRAIDA         PIC S9(9) COMP VALUE ZERO.
+006000 01  WS-DATA-INI-R.
+006100     05 WS-DATA-INI-AAAA         PIC 9(4).
+006200     05 WS-DATA-INI-MM           PIC 9(2).
+006300     05 WS-DATA-INI-DD           PIC 9(2).
+006400 01  WS-DATA-FIM-R.
+006500     05 WS-DATA-FIM-AAAA         PIC 9(4).
+006600     05 WS-DATA-FIM-MM           PIC 9(2).
+006700     05 WS-DATA-FIM-DD           PIC 9(2).
+006800 01  WS-PERIODO-CONSULTA.
+006900     05 WS-DATA-INI              PIC X(10).
+007000     05 WS-DATA-FIM               PIC X(10).
+007010 01  WS-DATA-FIM-TS               PIC X(26).
+007020 01  WS-TABELA.
+007030     05 WS-TABELA-INFORMADA      PIC X(18).
+007040        88 WS-TABELA-VALIDA           VALUES 'TUND_ORGNZ_HIST'.
+007050 01  WS-SELECT-STMT               PIC X(280).
+007100 COPY UORGB040.
+007200 COPY UORGK039.
+007300 COPY UORGS039.
+007400 PROCEDURE DIVISION.
+007500******************************************************************
+007600*    0000-MAINLINE                                               *
+007700******************************************************************
+007800 0000-MAINLINE                  SECTION.
+007900     PERFORM 1000-ABRIR-ARQUIVOS
+008000         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+008100     IF WS-CONTROLE-OK
+008200         PERFORM 2000-PROCESSAR-CURSOR
+008300             THRU 2000-PROCESSAR-CURSOR-EXIT
+008400             UNTIL WS-FIM-CURSOR
+008500         PERFORM 7000-ENCERRAR
+008600             THRU 7000-ENCERRAR-EXIT
+008700     END-IF.
+008800     GOBACK.
+008900 0000-MAINLINE-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200*    1000-ABRIR-ARQUIVOS                                         *
+009300******************************************************************
+009400 1000-ABRIR-ARQUIVOS            SECTION.
+009500     OPEN INPUT REL-UORGK039.
+009600     READ REL-UORGK039 INTO UORGK039-REGISTRO
+009700         AT END
+009800             DISPLAY 'UORG0039 - ARQUIVO DE CONTROLE VAZIO'
+009900             CLOSE REL-UORGK039
+010000             GO TO 1000-ABRIR-ARQUIVOS-EXIT
+010100     END-READ.
+010200     CLOSE REL-UORGK039.
+010300     MOVE 'S' TO WS-SW-CONTROLE-OK.
+010400     MOVE UORGK039-DATA-INI TO WS-DATA-INI-R.
+010500     MOVE UORGK039-DATA-FIM TO WS-DATA-FIM-R.
+010600     STRING WS-DATA-INI-AAAA '-' WS-DATA-INI-MM '-'
+010700            WS-DATA-INI-DD DELIMITED BY SIZE
+010800         INTO WS-DATA-INI.
+010900     STRING WS-DATA-FIM-AAAA '-' WS-DATA-FIM-MM '-'
+011000            WS-DATA-FIM-DD DELIMITED BY SIZE
+011100         INTO WS-DATA-FIM.
+011120     STRING WS-DATA-FIM '-23.59.59.999999' DELIMITED BY SIZE
+011140         INTO WS-DATA-FIM-TS.
+011160     MOVE UORGK039-TABELA TO WS-TABELA-INFORMADA.
+011180     IF WS-TABELA-INFORMADA = SPACES
+011200         MOVE 'TUND_ORGNZ_HIST' TO WS-TABELA-INFORMADA
+011220     END-IF.
+011240     IF NOT WS-TABELA-VALIDA
+011260         DISPLAY 'UORG0039 - TABELA DE HISTORICO INVALIDA: '
+011280             WS-TABELA-INFORMADA
+011290         MOVE 'N' TO WS-SW-CONTROLE-OK
+011300         GO TO 1000-ABRIR-ARQUIVOS-EXIT
+011310     END-IF.
+011320     OPEN OUTPUT REL-UORGS039.
+011340     PERFORM 3000-IMPRIMIR-HEADER
+011360         THRU 3000-IMPRIMIR-HEADER-EXIT.
+011380     MOVE SPACES TO WS-SELECT-STMT.
+011382     STRING
+011400         'SELECT CPSSOA_JURID, NSEQ_UND_ORGNZ, HEVENTO_HIST, '
+011420         'CSIT_UND_ORGNZ_ANT, CSIT_UND_ORGNZ_NOVO, '
+011440         'CCLASF_UND_ORGNZ_ANT, CCLASF_UND_ORGNZ_NOVO, '
+011460         'CUSUAR_MANUT FROM DB2PRD.' DELIMITED BY SIZE
+011480         WS-TABELA-INFORMADA DELIMITED BY SPACE
+011500         ' WHERE HEVENTO_HIST BETWEEN ? AND ? '
+011520         'ORDER BY CPSSOA_JURID, NSEQ_UND_ORGNZ, HEVENTO_HIST'
+011540             DELIMITED BY SIZE
+011560         INTO WS-SELECT-STMT
+011562         ON OVERFLOW
+011564             MOVE 'S' TO WS-SW-OVERFLOW-STMT
+011566         NOT ON OVERFLOW
+011568             MOVE 'N' TO WS-SW-OVERFLOW-STMT
+011570     END-STRING.
+011572     IF WS-HOUVE-OVERFLOW-STMT
+011574         DISPLAY 'UORG0039 - COMANDO SQL DINAMICO EXCEDEU O '
+011576             'TAMANHO DE WS-SELECT-STMT'
+011578         MOVE 'N' TO WS-SW-CONTROLE-OK
+011579         CLOSE REL-UORGS039
+011580         GO TO 1000-ABRIR-ARQUIVOS-EXIT
+011582     END-IF.
+011600     EXEC SQL
+011620         PREPARE STMT-UORG0039 FROM :WS-SELECT-STMT
+011640     END-EXEC.
+011660     IF SQLCODE NOT = ZERO
+011662         DISPLAY 'UORG0039 - ERRO SQLCODE=' SQLCODE
+011664             ' NO PREPARE DO SELECT DINAMICO'
+011666         MOVE 'N' TO WS-SW-CONTROLE-OK
+011667         CLOSE REL-UORGS039
+011668         GO TO 1000-ABRIR-ARQUIVOS-EXIT
+011670     END-IF.
+011680     EXEC SQL
+011682         DECLARE CUR-UORG0039 CURSOR FOR STMT-UORG0039
+011684     END-EXEC.
+011700     EXEC SQL
+011720         OPEN CUR-UORG0039 USING :WS-DATA-INI, :WS-DATA-FIM-TS
+012700     END-EXEC.
+012800     PERFORM 8000-LER-CURSOR
+012900         THRU 8000-LER-CURSOR-EXIT.
+013000 1000-ABRIR-ARQUIVOS-EXIT.
+013100     EXIT.
+013200******************************************************************
+013300*    2000-PROCESSAR-CURSOR                                       *
+013400******************************************************************
+013500 2000-PROCESSAR-CURSOR          SECTION.
+013600     PERFORM 4000-IMPRIMIR-DETALHE
+013700         THRU 4000-IMPRIMIR-DETALHE-EXIT.
+013800     ADD 1 TO WS-QTDE-EXTRAIDA.
+013900     PERFORM 8000-LER-CURSOR
+014000         THRU 8000-LER-CURSOR-EXIT.
+014100 2000-PROCESSAR-CURSOR-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400*    3000-IMPRIMIR-HEADER                                        *
+014500******************************************************************
+014600 3000-IMPRIMIR-HEADER           SECTION.
+014700     MOVE SPACES TO UORGS039-REGISTRO.
+014800     MOVE '0' TO UORGS039-TIPO-REG.
+014900     MOVE UORGK039-DATA-INI TO UORGS039-HDR-DATA-INI.
+015000     MOVE UORGK039-DATA-FIM TO UORGS039-HDR-DATA-FIM.
+015050     MOVE WS-TABELA-INFORMADA TO UORGS039-HDR-TABELA.
+015100     WRITE REL-UORGS039-REG FROM UORGS039-REGISTRO.
+015200 3000-IMPRIMIR-HEADER-EXIT.
+015300     EXIT.
+015400******************************************************************
+015500*    4000-IMPRIMIR-DETALHE                                       *
+015600******************************************************************
+015700 4000-IMPRIMIR-DETALHE          SECTION.
+015800     MOVE SPACES TO UORGS039-REGISTRO.
+015900     MOVE '1' TO UORGS039-TIPO-REG.
+016000     MOVE CPSSOA-JURID TO UORGS039-CPSSOA-JURID.
+016100     MOVE NSEQ-UND-ORGNZ TO UORGS039-NSEQ-UND-ORGNZ.
+016200     MOVE HEVENTO-HIST TO UORGS039-HEVENTO-HIST.
+016300     MOVE CSIT-UND-ORGNZ-ANT TO UORGS039-CSIT-UND-ORGNZ-ANT.
+016400     MOVE CSIT-UND-ORGNZ-NOVO TO UORGS039-CSIT-UND-ORGNZ-NOVO.
+016500     MOVE CCLASF-UND-ORGNZ-ANT TO UORGS039-CCLASF-UND-ORGNZ-ANT.
+016600     MOVE CCLASF-UND-ORGNZ-NOVO TO UORGS039-CCLASF-UND-ORGNZ-NOVO.
+016700     MOVE CUSUAR-MANUT TO UORGS039-CUSUAR-MANUT.
+016800     WRITE REL-UORGS039-REG FROM UORGS039-REGISTRO.
+016900 4000-IMPRIMIR-DETALHE-EXIT.
+017000     EXIT.
+017100******************************************************************
+017200*    7000-ENCERRAR                                               *
+017300******************************************************************
+017400 7000-ENCERRAR                  SECTION.
+017500     MOVE SPACES TO UORGS039-REGISTRO.
+017600     MOVE '9' TO UORGS039-TIPO-REG.
+017700     MOVE WS-QTDE-EXTRAIDA TO UORGS039-TRL-QTDE-REGS.
+017800     WRITE REL-UORGS039-REG FROM UORGS039-REGISTRO.
+017900     EXEC SQL
+018000         CLOSE CUR-UORG0039
+018100     END-EXEC.
+018200     CLOSE REL-UORGS039.
+018300     DISPLAY 'UORG0039 - REGISTROS EXTRAIDOS: ' WS-QTDE-EXTRAIDA.
+018400 7000-ENCERRAR-EXIT.
+018500     EXIT.
+018600******************************************************************
+018700*    8000-LER-CURSOR                                             *
+018800******************************************************************
+018900 8000-LER-CURSOR                SECTION.
+019000     EXEC SQL
+019100         FETCH CUR-UORG0039
+019200          INTO :CPSSOA-JURID, :NSEQ-UND-ORGNZ, :HEVENTO-HIST,
+019300               :CSIT-UND-ORGNZ-ANT, :CSIT-UND-ORGNZ-NOVO,
+019400               :CCLASF-UND-ORGNZ-ANT, :CCLASF-UND-ORGNZ-NOVO,
+019500               :CUSUAR-MANUT
+019600     END-EXEC.
+019700     IF SQLCODE = 100
+019800         MOVE 'S' TO WS-SW-FIM-CURSOR
+019900     ELSE
+020000     IF SQLCODE NOT = ZERO
+020100         DISPLAY 'UORG0039 - ERRO SQLCODE=' SQLCODE
+020200             ' NO FETCH DO CURSOR'
+020300         MOVE 'S' TO WS-SW-FIM-CURSOR
+020400     END-IF
+020500     END-IF.
+020600 8000-LER-CURSOR-EXIT.
+020700     EXIT.
